@@ -1,5 +1,16 @@
+000001* PDX    - CAT650SP C0363644 08/25/25 10:24:36 TBLAMUR            00001000
+LRM002* GATE THE PARM-IS-RESTART TEST ON PARM-LENGTH, MATCHING THE
+LRM002* CAT780SP CONVENTION, SO A SHORT PARM CANNOT BE MISREAD AS A
+LRM002* RESTART REQUEST.
+LRM001* ADD CHECKPOINT/RESTART SUPPORT.  EVERY CKPT-CHECK-              00001000
+LRM001* INTERVAL INPUT RECORDS THE CURRENT RECORD COUNTS AND LAST       00001000
+LRM001* CLIENT PROCESSED ARE SAVED TO A SMALL VSAM CHECKPOINT FILE.     00001000
+LRM001* IF THE JOB ABENDS AND IS RERUN WITH PARM-RESTART-IND = 'R',     00001000
+LRM001* THE PROGRAM REPOSITIONS PAST ALREADY-PROCESSED INPUT AND        00001000
+LRM001* REOPENS BOTH OUTPUT STREAMS IN EXTEND MODE SO THE JOB DOES      00001000
+LRM001* NOT HAVE TO BE RERUN FROM SCRATCH.                              00001000
 000001* PDX    - CAT650SP C0272055 10/22/08 15:07:27 TBLAMUR            00001000
-000001* SSR 60125 RECOMPILE FOR EXPANSION TO ACATPEND                           
+000001* SSR 60125 RECOMPILE FOR EXPANSION TO ACATPEND
 000001* PDX    - CAT650SP C0226392 10/07/05 14:26:22 TBLAMUR            00001000
       * SSR 39800 RECOMPILE FOR COPYBOOK CHANGE                                 
 000001* PDX    - CAT650SP C0157686 04/20/01 13:58:41 TBLAMUR            00001000
@@ -12,10 +23,15 @@
        INPUT-OUTPUT SECTION.                                                    
        FILE-CONTROL.                                                            
            SKIP2                                                                
-           SELECT IP-ZZZ-FILE      ASSIGN       TO  IPZZZ.                      
-           SELECT OP-STREAM1-FILE  ASSIGN       TO  OPSTM1.                     
-           SELECT OP-STREAM2-FILE  ASSIGN       TO  OPSTM2.                     
-                                                                                
+           SELECT IP-ZZZ-FILE      ASSIGN       TO  IPZZZ.
+           SELECT OP-STREAM1-FILE  ASSIGN       TO  OPSTM1.
+           SELECT OP-STREAM2-FILE  ASSIGN       TO  OPSTM2.
+LRM001     SELECT CKPT-FILE        ASSIGN       TO  CKPT650S            00001000
+LRM001         ORGANIZATION  INDEXED                                    00001000
+LRM001         ACCESS MODE   RANDOM                                     00001000
+LRM001         RECORD KEY    CKPT-KEY                                   00001000
+LRM001         FILE STATUS   CKPT-STAT.                                 00001000
+
            EJECT                                                                
        DATA DIVISION.                                                           
        FILE SECTION.                                                            
@@ -28,21 +44,29 @@
            BLOCK CONTAINS 0 RECORDS.                                            
        COPY ACATPEND REPLACING ==:FMT:== BY ==OP-S1==.                  01360002
                                                                                 
-       FD  OP-STREAM2-FILE                                                      
-           BLOCK CONTAINS 0 RECORDS.                                            
+       FD  OP-STREAM2-FILE
+           BLOCK CONTAINS 0 RECORDS.
        COPY ACATPEND REPLACING ==:FMT:== BY ==OP-S2==.                  01360002
-                                                                                
-           EJECT                                                                
-                                                                                
+
+LRM001 FD  CKPT-FILE.                                                   00001000
+LRM001 COPY CATCKPT REPLACING ==:CKPT:== BY ==CKPT==.                   00001000
+
+           EJECT
+
        WORKING-STORAGE SECTION.                                                 
            SKIP1                                                                
        77  ABEND-CODE                 PIC S9(4)  COMP SYNC  VALUE +1100.        
        77  END-OF-FILE-FLAG           PIC X(1)   VALUE 'N'.                     
            88  END-OF-FILE            VALUE 'Y'.                                
        77  PREV-CLIENT                PIC X(3)   VALUE '000'.                   
-       77  IP-RECORD-COUNT            PIC 9(09)  VALUE ZERO.                    
-       77  OP-STREAM1-COUNT           PIC 9(09)  VALUE ZERO.                    
-       77  OP-STREAM2-COUNT           PIC 9(09)  VALUE ZERO.                    
+       77  IP-RECORD-COUNT            PIC 9(09)  VALUE ZERO.
+       77  OP-STREAM1-COUNT           PIC 9(09)  VALUE ZERO.
+       77  OP-STREAM2-COUNT           PIC 9(09)  VALUE ZERO.
+LRM001 77  CKPT-CHECK-INTERVAL        PIC 9(05)  VALUE 05000.           00001000
+LRM001 77  WS-SKIP-CTR                PIC 9(09)  VALUE ZERO.            00001000
+LRM001 01  CKPT-STAT                  PIC X(02).                        00001000
+LRM001     88  CKPT-OKAY                         VALUE '00'.            00001000
+LRM001     88  CKPT-NOTFND                       VALUE '23'.            00001000
            COPY STUBCPY.                                                        
            EJECT                                                                
            COPY BHINFO.                                                         
@@ -57,10 +81,12 @@
                15  PARM-STREAM1-ID    PIC X(01).                                
                15  FILLER             PIC X(02).                                
            05  FILLER                 PIC X(01).                                
-           05  PARM-SPLT-STREAM2.                                               
-               15  PARM-STREAM2-ID    PIC X(01).                                
-               15  FILLER             PIC X(02).                                
-                                                                                
+           05  PARM-SPLT-STREAM2.
+               15  PARM-STREAM2-ID    PIC X(01).
+               15  FILLER             PIC X(02).
+LRM001     05  PARM-RESTART-IND       PIC X(01).                        00001000
+LRM001         88  PARM-IS-RESTART    VALUE 'R'.                        00001000
+
        EJECT                                                                    
                                                                                 
        PROCEDURE DIVISION             USING  PARM-AREA.                         
@@ -73,27 +99,68 @@
                                                                                 
        EJECT                                                                    
                                                                                 
-       INIT-RTN.                                                                
-           IF PARM-LENGTH NOT GREATER ZERO                                      
-               DISPLAY 'PARM NOT RECIEVED - CAT650SP ABENDS'                    
-               PERFORM ABORT-RTN.                                               
-                                                                                
-           DISPLAY 'PARM STREAM ID = ' PARM-STREAM1-ID.                         
-           OPEN INPUT   IP-ZZZ-FILE                                             
-           OPEN OUTPUT  OP-STREAM1-FILE.                                        
-           OPEN OUTPUT  OP-STREAM2-FILE.                                        
-           MOVE ZEROES  TO PREV-CLIENT.                                         
-           PERFORM  READ-IP-ZZZ-RTN.                                            
-                                                                                
-           IF NOT END-OF-FILE                                                   
-              IF IP-HEADER-ID                                                   
-                 DISPLAY 'FOUND HEADER ' IP-HEADER-RECORD                       
-                 PERFORM  WRITE-STREAM1-RTN                                     
-                 PERFORM  WRITE-STREAM2-RTN                                     
-                 PERFORM  READ-IP-ZZZ-RTN                                       
-              END-IF                                                            
-           END-IF.                                                              
-                                                                                
+       INIT-RTN.
+           IF PARM-LENGTH NOT GREATER ZERO
+               DISPLAY 'PARM NOT RECIEVED - CAT650SP ABENDS'
+               PERFORM ABORT-RTN.
+
+           DISPLAY 'PARM STREAM ID = ' PARM-STREAM1-ID.
+           MOVE ZEROES  TO PREV-CLIENT.
+
+LRM001     OPEN I-O CKPT-FILE.                                          00001000
+LRM001     MOVE 'CAT650SP' TO CKPT-KEY.                                 00001000
+LRM001     READ CKPT-FILE.                                              00001000
+
+LRM002     IF PARM-LENGTH > 7                                           00001000
+LRM002     AND PARM-IS-RESTART                                          00001000
+LRM001        IF CKPT-OKAY                                              00001000
+LRM001           PERFORM RESTART-INIT-RTN                               00001000
+LRM001        ELSE                                                      00001000
+LRM001           DISPLAY 'RESTART REQUESTED BUT NO CHECKPOINT FOUND'    00001000
+LRM001           DISPLAY 'CAT650SP WILL COLD START'                     00001000
+LRM001           PERFORM COLD-START-INIT-RTN                            00001000
+LRM001        END-IF                                                    00001000
+LRM001     ELSE                                                         00001000
+LRM001        PERFORM COLD-START-INIT-RTN                               00001000
+LRM001     END-IF.                                                      00001000
+
+       EJECT
+
+LRM001 COLD-START-INIT-RTN.                                             00001000
+LRM001     OPEN INPUT   IP-ZZZ-FILE.                                    00001000
+LRM001     OPEN OUTPUT  OP-STREAM1-FILE.                                00001000
+LRM001     OPEN OUTPUT  OP-STREAM2-FILE.                                00001000
+LRM001     IF NOT CKPT-NOTFND                                           00001000
+LRM001        DELETE CKPT-FILE RECORD.                                  00001000
+LRM001     PERFORM  READ-IP-ZZZ-RTN.                                    00001000
+
+LRM001     IF NOT END-OF-FILE                                           00001000
+LRM001        IF IP-HEADER-ID                                           00001000
+LRM001           DISPLAY 'FOUND HEADER ' IP-HEADER-RECORD               00001000
+LRM001           PERFORM  WRITE-STREAM1-RTN                             00001000
+LRM001           PERFORM  WRITE-STREAM2-RTN                             00001000
+LRM001           PERFORM  READ-IP-ZZZ-RTN                               00001000
+LRM001        END-IF                                                    00001000
+LRM001     END-IF.                                                      00001000
+
+LRM001 RESTART-INIT-RTN.                                                00001000
+LRM001     DISPLAY 'RESTARTING CAT650SP FROM CHECKPOINT'.               00001000
+LRM001     DISPLAY 'CHECKPOINT IP COUNT  = ' CKPT-IP-COUNT.             00001000
+LRM001     DISPLAY 'CHECKPOINT S1 COUNT  = ' CKPT-OP1-COUNT.            00001000
+LRM001     DISPLAY 'CHECKPOINT S2 COUNT  = ' CKPT-OP2-COUNT.            00001000
+LRM001     MOVE CKPT-IP-COUNT       TO IP-RECORD-COUNT.                 00001000
+LRM001     MOVE CKPT-OP1-COUNT      TO OP-STREAM1-COUNT.                00001000
+LRM001     MOVE CKPT-OP2-COUNT      TO OP-STREAM2-COUNT.                00001000
+LRM001     MOVE CKPT-PREV-KEY(1:3)  TO PREV-CLIENT.                     00001000
+LRM001     OPEN INPUT   IP-ZZZ-FILE.                                    00001000
+LRM001     OPEN EXTEND  OP-STREAM1-FILE.                                00001000
+LRM001     OPEN EXTEND  OP-STREAM2-FILE.                                00001000
+LRM002     PERFORM VARYING WS-SKIP-CTR FROM 1 BY 1                      00001100
+LRM002          UNTIL WS-SKIP-CTR > CKPT-IP-COUNT + 1 OR END-OF-FILE    00001200
+LRM002        READ IP-ZZZ-FILE AT END SET END-OF-FILE TO TRUE END-READ  00001300
+LRM002     END-PERFORM.                                                 00001400
+LRM002     PERFORM READ-IP-ZZZ-RTN.                                     00001500
+
        EJECT                                                                    
                                                                                 
        MAIN-PROCESSING-RTN.                                                     
@@ -107,13 +174,33 @@
                AND PARM-STREAM1-ID = BH-BROKER-MINI-MAXI-INDICATOR              
                      PERFORM WRITE-STREAM1-RTN                                  
                END-IF                                                           
-               IF PARM-STREAM2-ID > SPACES                                      
-               AND PARM-STREAM2-ID = BH-BROKER-MINI-MAXI-INDICATOR              
-                  PERFORM WRITE-STREAM2-RTN                                     
-               END-IF                                                           
-               PERFORM READ-IP-ZZZ-RTN                                          
-           END-PERFORM.                                                         
-                                                                                
+               IF PARM-STREAM2-ID > SPACES
+               AND PARM-STREAM2-ID = BH-BROKER-MINI-MAXI-INDICATOR
+                  PERFORM WRITE-STREAM2-RTN
+               END-IF
+LRM001         IF FUNCTION MOD(IP-RECORD-COUNT CKPT-CHECK-INTERVAL) = 0 00001000
+LRM001            PERFORM WRITE-CHECKPOINT-RTN                          00001000
+LRM001         END-IF                                                   00001000
+               PERFORM READ-IP-ZZZ-RTN
+           END-PERFORM.
+
+       EJECT
+
+LRM001 WRITE-CHECKPOINT-RTN.                                            00001000
+LRM001     MOVE 'CAT650SP'          TO CKPT-KEY.                        00001000
+LRM001     MOVE IP-RECORD-COUNT     TO CKPT-IP-COUNT.                   00001000
+LRM001     MOVE OP-STREAM1-COUNT    TO CKPT-OP1-COUNT.                  00001000
+LRM001     MOVE OP-STREAM2-COUNT    TO CKPT-OP2-COUNT.                  00001000
+LRM001     MOVE SPACES              TO CKPT-PREV-KEY.                   00001000
+LRM001     MOVE PREV-CLIENT         TO CKPT-PREV-KEY(1:3).              00001000
+LRM001     MOVE FUNCTION CURRENT-DATE TO CKPT-TIMESTAMP.                00001000
+LRM001     IF CKPT-OKAY                                                 00001000
+LRM001        REWRITE CKPT-RECORD                                       00001000
+LRM001     ELSE                                                         00001000
+LRM001        WRITE CKPT-RECORD                                         00001000
+LRM001        SET CKPT-OKAY TO TRUE                                     00001000
+LRM001     END-IF.                                                      00001000
+
        EJECT                                                                    
                                                                                 
        GET-STREAM-ID-RTN.                                                       
@@ -181,10 +268,13 @@ LRM        DISPLAY 'B1 16323 = ' BH-MG-SEPAR-REGION-CLNT.
               PERFORM  WRITE-STREAM1-RTN                                        
               PERFORM  WRITE-STREAM2-RTN.                                       
                                                                                 
-           CLOSE    IP-ZZZ-FILE.                                                
-           CLOSE    OP-STREAM1-FILE.                                            
-           CLOSE    OP-STREAM2-FILE.                                            
-           DISPLAY '********* RECORD COUNT SUMMARY **************'.             
+LRM001     IF CKPT-OKAY                                                 00001000
+LRM001        DELETE CKPT-FILE RECORD.                                  00001000
+LRM001     CLOSE    CKPT-FILE.                                          00001000
+           CLOSE    IP-ZZZ-FILE.
+           CLOSE    OP-STREAM1-FILE.
+           CLOSE    OP-STREAM2-FILE.
+           DISPLAY '********* RECORD COUNT SUMMARY **************'.
            DISPLAY 'INPUT RECORD COUNT     = ' IP-RECORD-COUNT.                 
            DISPLAY 'OUTPUT S1 RECORD COUNT = ' OP-STREAM1-COUNT.                
            DISPLAY 'OUTPUT S2 RECORD COUNT = ' OP-STREAM2-COUNT.                
