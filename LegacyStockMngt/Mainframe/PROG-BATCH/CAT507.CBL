@@ -1,4 +1,5 @@
-000001* PDX    - CAT507   C0352701 03/17/14 10:31:18 TBLAMUR            00001000
+000001* PDX    - CAT507   C0362548 07/01/25 11:28:52 TBTIKUO            00001000
+LRM001* SSR 99002 APPEND TIMING RESULT TO SHARED SIACTRND TREND FILE.   00001100
        IDENTIFICATION DIVISION.                                                 
        PROGRAM-ID.  CAT507.                                                     
       *****************************************************************         
@@ -30,23 +31,31 @@
                                                                                 
            SELECT INFILE           ASSIGN       TO INFILE                       
                                    FILE STATUS  IS INFILE-STAT.                 
-           SELECT OUTFILE          ASSIGN       TO OUTFILE                      
-                                   FILE STATUS  IS OUTFILE-STAT.                
-      /                                                                         
-       DATA DIVISION.                                                           
-       FILE SECTION.                                                            
-       FD  INFILE                                                               
-           RECORDING MODE IS F                                                  
-           BLOCK CONTAINS 0 RECORDS.                                            
-                                                                                
-       01  INFILE-RECORD              PIC X(133).                               
-                                                                                
-       FD  OUTFILE                                                              
-           RECORDING MODE IS F                                                  
-           BLOCK CONTAINS 0 RECORDS.                                            
-                                                                                
-       01  OUTFILE-RECORD              PIC X(80).                               
-                                                                                
+           SELECT OUTFILE          ASSIGN       TO OUTFILE
+                                   FILE STATUS  IS OUTFILE-STAT.
+LRM001     SELECT SIAC-TREND-FILE  ASSIGN       TO SIACTRND             00001000
+LRM001                             FILE STATUS  IS SIACT-STAT.          00001000
+      /
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INFILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+
+       01  INFILE-RECORD              PIC X(133).
+
+       FD  OUTFILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+
+       01  OUTFILE-RECORD              PIC X(80).
+
+LRM001 FD  SIAC-TREND-FILE                                              00001000
+LRM001     RECORDING MODE IS F                                          00001000
+LRM001     BLOCK CONTAINS 0 RECORDS.                                    00001000
+LRM001                                                                  00001000
+LRM001     COPY CATSIACT REPLACING ==:CATSIACT:== BY ==SIACT==.         00001000
+
       /                                                                         
        WORKING-STORAGE SECTION.                                                 
        COPY PDXIDCOB.                                                           
@@ -70,7 +79,8 @@
                10 WS-SYS-DATE-DD         PIC  X(002).                           
                10 FILLER                 PIC  X(001) VALUE '/'.                 
                10 WS-SYS-DATE-YY         PIC  X(002).                           
-           05  W-INPUT-CNT               PIC  9(007) VALUE 0.                   
+           05  W-INPUT-CNT               PIC  9(007) VALUE 0.
+LRM001     05  SIACT-STAT                PIC  X(002).                   00001000
                                                                                 
        01  FILLER                        PIC X(008) VALUE 'W-CONF  '.           
        01  W-CONF-1                      PIC  X(133).                           
@@ -195,12 +205,15 @@ DJ0002***<=== COBOL LE
                DISPLAY 'CAT507: OPEN STATUS = ' OUTFILE-STAT                    
                DISPLAY 'CAT507: U3001 - ABENDING ON BAD FILE STATUS'            
                MOVE +3002    TO ABEND-CODE                                      
-               CALL ABEND USING ABEND-CODE                                      
-           END-IF.                                                              
-                                                                                
-           DISPLAY ' '.                                                         
-                                                                                
-       1000-EXIT.                                                               
+               CALL ABEND USING ABEND-CODE
+           END-IF.
+
+LRM001     OPEN OUTPUT SIAC-TREND-FILE.                                 00001000
+LRM001     DISPLAY 'CAT507: SIACTRND OPENED. STATUS = ' SIACT-STAT.     00001000
+
+           DISPLAY ' '.
+
+       1000-EXIT.
            EXIT.                                                                
       /                                                                         
        2000-PROCESS.                                                            
@@ -295,6 +308,9 @@ DJ0002***<=== COBOL LE
                         W-CONF-7-STREAM-IND '" NOT = THE JOB STREAM "'          
                                L-STREAM '" <========='                          
            END-IF                                                               
+
+LRM002     PERFORM 4500-WRITE-SIAC-TREND THRU 4500-EXIT.                00001000
+
            IF  W-CONF-1-RUN-DATE = WS-SYS-DATE                                  
                DISPLAY 'RUN-DATE ' W-CONF-1-RUN-DATE                            
                  ' = WS-SYS-DATE ' WS-SYS-DATE '. OKAY'                         
@@ -324,13 +340,31 @@ DJ0002***<=== COBOL LE
                DISPLAY 'RUN-TIME ' W-CONF-2-RUN-TIME                            
                PERFORM 4300-WRITE-NOT-ACCEPTED-RTN                              
                MOVE 4 TO RETURN-CODE                                            
-             GO TO 4000-EXIT                                                    
-           END-IF.                                                              
-                                                                                
-       4000-EXIT.                                                               
-           EXIT.                                                                
-                                                                                
-       4100-WRITE-CONFIRM-MISSING-RTN.                                          
+             GO TO 4000-EXIT
+           END-IF.
+
+       4000-EXIT.
+           EXIT.
+      /
+LRM001 4500-WRITE-SIAC-TREND.                                           00001000
+LRM001     MOVE SPACES               TO SIACT-RECORD.                   00001000
+LRM001     MOVE 'Z'                 TO SIACT-CLEARING-NBR(1:1).         00001000
+LRM001     MOVE W-CONF-7-STREAM-IND TO SIACT-CLEARING-NBR(2:1).         00001000
+LRM001     MOVE W-CONF-7-CYCLE-NO    TO SIACT-CYCLE-NO.                 00001000
+LRM001     MOVE W-SYS-DATE           TO SIACT-PROC-DATE.                00001000
+LRM001     MOVE 'CAT507'             TO SIACT-PGM-NAME.                 00001000
+LRM001     SET SIACT-TIMING-METRIC   TO TRUE.                           00001000
+LRM001     MOVE 1600                 TO SIACT-EXPECTED-VAL.             00001000
+LRM001     MOVE FUNCTION NUMVAL(W-CONF-2-RUN-TIME(1:4))                 00001000
+LRM001                               TO SIACT-ACTUAL-VAL.               00001000
+LRM001     COMPUTE SIACT-VARIANCE-VAL =                                 00001000
+LRM001         SIACT-ACTUAL-VAL - SIACT-EXPECTED-VAL.                   00001000
+LRM001     MOVE SPACE                TO SIACT-EXCEPTION-IND.            00001000
+LRM001     WRITE SIACT-RECORD.                                          00001000
+LRM001 4500-EXIT.                                                       00001000
+LRM001     EXIT.                                                        00001000
+      /
+       4100-WRITE-CONFIRM-MISSING-RTN.
            MOVE 'BROADRIDGE CBRS FEED WAS NOT PROCESSED FOR STREAM '            
               TO OUTFILE-RECORD                                                 
            MOVE L-STREAM TO OUTFILE-RECORD(51 : 1)                              
@@ -379,9 +413,11 @@ DJ0002***<=== COBOL LE
        9000-CLOSE-ROUTINE SECTION.                                              
                                                                                 
            DISPLAY ' '.                                                         
-           CLOSE INFILE                                                         
-           CLOSE OUTFILE                                                        
-           DISPLAY 'CAT507: INFILE CLOSED. STATUS = ' INFILE-STAT.              
+           CLOSE INFILE
+           CLOSE OUTFILE
+LRM001     CLOSE SIAC-TREND-FILE                                        00001000
+LRM001     DISPLAY 'CAT507: SIACTRND CLOSED. STATUS = ' SIACT-STAT.     00001000
+           DISPLAY 'CAT507: INFILE CLOSED. STATUS = ' INFILE-STAT.
            DISPLAY ' '.                                                         
            DISPLAY 'CAT507: RETURN CODE = ' RETURN-CODE                         
            DISPLAY 'CAT507: PROGRAM ENDED SUCCESSFULLY'.                        
