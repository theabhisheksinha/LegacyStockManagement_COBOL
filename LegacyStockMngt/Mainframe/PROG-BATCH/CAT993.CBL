@@ -65,6 +65,17 @@ LRM001*01  WS-IN-REC4    PIC X(133).                                    00320001
 016000     05 WS-OUT-DATA   PIC X(133).                                 00340000
 016010     05 WS-OUT-CLIENT PIC 9(3) COMP-3.                            00350000
 016020     05 FILLER        PIC X(08) VALUE SPACE.                      00360000
+LRM002* ****************************************************************00001000
+LRM002* CONTROL-TOTAL TRAILER WRITTEN TO OUTFILE AFTER THE LAST     *   00001000
+LRM002* DETAIL RECORD SO A SHRINKING OUTPUT FILE IS CAUGHT BY THE   *   00001000
+LRM002* JOB ITSELF, NOT JUST BY A DOWNSTREAM REPORT COMING UP SHORT.*   00001000
+LRM002* ****************************************************************00001000
+LRM002 01  WS-TRAILER-REC.                                              00001000
+LRM002     05  WS-TRLR-ID             PIC X(008) VALUE 'TRLR-CAT'.      00001000
+LRM002     05  WS-TRLR-INFILE-CNT     PIC 9(009).                       00001000
+LRM002     05  WS-TRLR-WRITTEN-CNT    PIC 9(009).                       00001000
+LRM002     05  WS-TRLR-DROPPED-CNT    PIC 9(009).                       00001000
+LRM002     05  FILLER                 PIC X(108).                       00001000
 016800 01  FILLER                        PIC X(008) VALUE 'W-TAB   '.   00370000
 016900 01  W-TAB-AREA.                                                  00380000
 017000     05  W-TAB OCCURS 1000 TIMES INDEXED BY TAB-X.                00390000
@@ -97,6 +108,7 @@ TCK001     COPY STUBCPY.                                                00450000
 023000     PERFORM 2000-PROCESS                                         00660000
                  UNTIL END-OF-INPUT.                                    00670000
 022500                                                                  00680000
+LRM002     PERFORM 9000-WRITE-TRAILER THRU 9000-EXIT.                   00001000
 023200     CLOSE INFILE OUTFILE.                                        00690000
 022500                                                                  00700000
 023400     GOBACK.                                                      00710000
@@ -189,3 +201,12 @@ LRM001               ADD 1 TO W-DUMMY-BLANK-DROPS                       01491005
 053000 WRITE-REPORT.                                                    01550000
 053100     WRITE OUT-REC  FROM WS-OUT-REC.                              01560000
 LRM001     ADD 1 TO W-RECORDS-WRITTEN.                                  01570005
+LRM002                                                                  00001000
+LRM002 9000-WRITE-TRAILER.                                              00001000
+LRM002     MOVE W-INFILE-CNT         TO WS-TRLR-INFILE-CNT              00001000
+LRM002     MOVE W-RECORDS-WRITTEN    TO WS-TRLR-WRITTEN-CNT             00001000
+LRM002     MOVE W-DUMMY-BLANK-DROPS  TO WS-TRLR-DROPPED-CNT             00001000
+LRM002     WRITE OUT-REC  FROM WS-TRAILER-REC.                          00001000
+LRM002                                                                  00001000
+LRM002 9000-EXIT.                                                       00001000
+LRM002     EXIT.                                                        00001000
