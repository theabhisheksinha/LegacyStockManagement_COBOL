@@ -1,3 +1,4 @@
+000001* PDX    - CAT761A  C0366110 12/29/25 10:30:30 TBCHKOP            00001000
 000001* PDX    - CAT761A  C0348882 12/06/13 06:50:55 TBCHKOP            00001000
       * CSG001 SSR# 91356 MOVE SPACES TO BPDATES-CALENDAR-TYPE.                 
 000001* PDX    - CAT761A  C0302984 10/25/10 13:31:13 TBLAMUR            00001000
@@ -67,6 +68,19 @@
        01  W-ACATACTF-DELETE-CNT    PIC  9(009) COMP-3 VALUE 0.         04850025
        01  W-ACATACTF-CHANGE-CNT    PIC  9(009) COMP-3 VALUE 0.         04850025
        01  W-VTRNFR-CNT             PIC  9(009) COMP-3 VALUE 0.         04850025
+CSG002 01  WS-RETENTION-DAYS        PIC  9(003)          VALUE 090.
+CSG002 01  WS-RETENTION-CUTOFF-DATE.
+CSG002     05  WS-RC-CC             PIC  9(002).
+CSG002     05  WS-RC-YY             PIC  9(002).
+CSG002     05  WS-RC-MM             PIC  9(002).
+CSG002     05  WS-RC-DD             PIC  9(002).
+CSG002 01  WS-DB2-CUTOFF-DATE.
+CSG002     05  WS-DB2-RC-CC         PIC  9(002).
+CSG002     05  WS-DB2-RC-YY         PIC  9(002).
+CSG002     05  WS-DB2-RC-S1         PIC  X(001) VALUE '-'.
+CSG002     05  WS-DB2-RC-MM         PIC  9(002).
+CSG002     05  WS-DB2-RC-S2         PIC  X(001) VALUE '-'.
+CSG002     05  WS-DB2-RC-DD         PIC  9(002).
                                                                         04860012
       /                                                                 04860012
            EJECT                                                        04920000
@@ -114,6 +128,7 @@
                ,PRGM_NM                                                 23117700
                  FROM VTRNFRAU                                          08370000
                  WHERE CLIENT_NBR   =  :WS-CLIENT                       08380000
+CSG002             AND AUD_CRT_TMSTP  <=  :WS-DB2-CUTOFF-DATE
            END-EXEC.                                                    08400000
                                                                         08410000
            EJECT                                                        10480000
@@ -124,6 +139,7 @@
        01  PARM-AREA.                                                   10530000
            05  PARM-LENGTH              PIC  S9(4) COMP.                10540000
            05  LS-STREAM-IND            PIC  X(01).                     10550000
+CSG002     05  LS-RETENTION-DAYS        PIC  9(03).
                                                                         10830000
            EJECT                                                        10840000
       ***************************************************************** 10850000
@@ -299,19 +315,67 @@ CSG001*    MOVE 'US'                     TO  BPDATES-CALENDAR-TYPE
 CSG001     MOVE '  '                     TO  BPDATES-CALENDAR-TYPE              
            CALL  BPDATES              USING  BPDATES-PARAMETERS                 
                                                                                 
-           IF BPD-VALID-RETURN                                                  
-              CONTINUE                                                          
-           ELSE                                                                 
-              DISPLAY ' '                                                       
-              DISPLAY '*******************************'                         
-              DISPLAY '* BPDATES INVALID-RETURN = ' BPDATES-RETURN-CODE         
-                      ' *'                                                      
-              DISPLAY '* PROGRAM IS ABENDING         *'                         
-              DISPLAY '*******************************'                         
-              DISPLAY ' '                                                       
-              CALL ABEND              USING  ABEND-CODE                         
-           END-IF                                                               
-           OPEN OUTPUT ACATACTF.                                                
+           IF BPD-VALID-RETURN
+              CONTINUE
+           ELSE
+              DISPLAY ' '
+              DISPLAY '*******************************'
+              DISPLAY '* BPDATES INVALID-RETURN = ' BPDATES-RETURN-CODE
+                      ' *'
+              DISPLAY '* PROGRAM IS ABENDING         *'
+              DISPLAY '*******************************'
+              DISPLAY ' '
+              CALL ABEND              USING  ABEND-CODE
+           END-IF
+
+CSG002     IF LS-RETENTION-DAYS NUMERIC AND LS-RETENTION-DAYS > 0
+CSG002        MOVE LS-RETENTION-DAYS    TO  WS-RETENTION-DAYS
+CSG002     END-IF
+CSG002
+CSG002     MOVE '  '                    TO  BPDATES-CALENDAR-TYPE
+CSG002     MOVE 'D'                     TO  BPDATES-REQ-TYPE
+CSG002     MOVE BPD-PROC-DATE           TO  BPDATES-BASE-DATE
+CSG002     MOVE 'M'                     TO  BPDATES-DTSEARCH-IND
+CSG002     MOVE 'C'                     TO  BPDATES-DTSEARCH-TYPE
+CSG002     MOVE WS-RETENTION-DAYS       TO  BPDATES-DTSEARCH-DISP
+CSG002     CALL  BPDATES              USING  BPDATES-PARAMETERS
+CSG002
+CSG002     IF NOT BPD-VALID-RETURN
+CSG002        DISPLAY ' '
+CSG002        DISPLAY '*******************************************'
+CSG002        DISPLAY '* BPDATES RETENTION-CUTOFF INVALID-RETURN = '
+CSG002                BPDATES-RETURN-CODE ' *'
+CSG002        DISPLAY '* PROGRAM IS ABENDING                      *'
+CSG002        DISPLAY '*******************************************'
+CSG002        DISPLAY ' '
+CSG002        CALL ABEND              USING  ABEND-CODE
+CSG002     END-IF
+CSG002
+CSG002     MOVE BPD-DT-CALDATE          TO  WS-RETENTION-CUTOFF-DATE
+CSG002
+CSG002     IF WS-RETENTION-CUTOFF-DATE NOT LESS THAN BPD-PROC-DATE
+CSG002        DISPLAY ' '
+CSG002        DISPLAY '*******************************************'
+CSG002        DISPLAY '* RETENTION CUTOFF DATE IS NOT PRIOR TO    *'
+CSG002        DISPLAY '* THE PROCESSING DATE - BPDATES SEARCH     *'
+CSG002        DISPLAY '* DIRECTION IS SUSPECT.  CUTOFF = '
+CSG002                WS-RETENTION-CUTOFF-DATE
+CSG002                ' PROC-DATE = ' BPD-PROC-DATE ' *'
+CSG002        DISPLAY '* PROGRAM IS ABENDING TO AVOID PURGING     *'
+CSG002        DISPLAY '* THE ENTIRE AUDIT TABLE                   *'
+CSG002        DISPLAY '*******************************************'
+CSG002        DISPLAY ' '
+CSG002        CALL ABEND              USING  ABEND-CODE
+CSG002     END-IF
+CSG002
+CSG002     MOVE WS-RC-CC                TO  WS-DB2-RC-CC
+CSG002     MOVE WS-RC-YY                TO  WS-DB2-RC-YY
+CSG002     MOVE WS-RC-MM                TO  WS-DB2-RC-MM
+CSG002     MOVE WS-RC-DD                TO  WS-DB2-RC-DD
+CSG002     DISPLAY 'CAT761A: RETENTION WINDOW = ' WS-RETENTION-DAYS
+CSG002             ' DAYS.  CUTOFF DATE = ' WS-DB2-CUTOFF-DATE
+CSG002
+           OPEN OUTPUT ACATACTF.
            DISPLAY 'CAT761A: ACATACTF OPENED FOR OUTPUT. STATUS = '             
                                                ACATACTF-FILE-STATUS.            
            IF  ACATACTF-OKAY                                                    
@@ -353,7 +417,8 @@ CSG001     MOVE '  '                     TO  BPDATES-CALENDAR-TYPE
        ENDJOB-ROUTINE.                                                  31300000
       ****************                                                  31310000
                                                                         31320000
-           DISPLAY 'FETCHED TI ROWS     ' WS-TI-FETCH-CNTR                      
+CSG002     DISPLAY 'AUDIT RETENTION WINDOW (DAYS) ' WS-RETENTION-DAYS
+           DISPLAY 'FETCHED TI ROWS     ' WS-TI-FETCH-CNTR
            DISPLAY 'ACATACTF TI RECORDS ' W-ACATACTF-CNT.               29220025
            CLOSE ACATACTF                                               31380025
            DISPLAY 'CAT761A: ACATACTF CLOSED. STATUS = '                31390025
