@@ -0,0 +1,492 @@
+000001* PDX    - CAT735   C0365699 12/08/25 07:09:51 TBMADAI            00001000
+000001* CREATED FOR SSR 109197.  NIGHTLY CONTROL-TOTAL RECONCILIATION   00001000
+000001* ACROSS THE THREE ASCENDIS INTERFACE FILES CATEXCP (BUILT BY     00001000
+000001* CAT525), CATWHLD (BUILT BY CAT519/CAT810), AND CATMATH (THE     00001000
+000001* MATH-ADJUSTMENT PROCESS).  EACH FILE'S COPYBOOK ALREADY         00001000
+000001* CARRIES A HEADER/TRAILER RECORD LAYOUT (SEE THE :XXXXX:-        00001000
+000001* HEADER-RECORD/:XXXXX:-TRAILER-RECORD REDEFINES IN CATEXCP,      00001000
+000001* CATWHLD, AND CATMATH) - THIS PROGRAM READS EACH FILE END TO     00001000
+000001* END, COUNTS THE ACTUAL DETAIL RECORDS, AND COMPARES THAT        00001000
+000001* COUNT AGAINST THE FILE'S OWN TRAILER REC-CNT, SO A SEND TO      00001000
+000001* ASCENDIS THAT WAS TRUNCATED IN TRANSIT (OR PRODUCED WITHOUT     00001000
+000001* ITS TRAILER AT ALL) IS CAUGHT BY US THE SAME NIGHT INSTEAD      00001000
+000001* OF ASCENDIS CALLING TO ASK WHY THEIR COUNTS DON'T MATCH.  IT    00001000
+000001* ALSO CROSS-CHECKS THAT ALL THREE FILES' TRAILER PROCESS         00001000
+000001* DATES AGREE, SINCE ALL THREE ARE PART OF THE SAME NIGHT'S       00001000
+000001* RUN.                                                            00001000
+000002* PDX    - CAT735   C0365699 12/09/25 09:14:02 TBMADAI            00001000
+000002* ADDED THRU 2000-EXIT/2100-EXIT/2200-EXIT TO THE THREE MAINLINE  00001000
+000002* PERFORM STATEMENTS.  EACH RECON PARAGRAPH GOES TO ITS OWN EXIT  00001000
+000002* PARAGRAPH WHEN THE FILE FAILS TO OPEN, BUT THAT EXIT IS A       00001000
+000002* SEPARATE PHYSICAL PARAGRAPH OUTSIDE A BARE PERFORM'S SCOPE, SO  00001000
+000002* THE GO TO WAS FALLING THROUGH INTO EVERY SUBSEQUENT PARAGRAPH   00001000
+000002* INSTEAD OF RETURNING TO THE MAINLINE.                           00001000
+       IDENTIFICATION DIVISION.                                         00002600
+       PROGRAM-ID.  CAT735.                                             00002700
+       AUTHOR.      LARRY MUREY.                                        00002800
+       DATE-WRITTEN.  AUG 2026.                                         00002900
+      *---------------------------------------------------------------* 00003000
+      *                         REMARKS                               * 00003100
+      * NEW REPORT PROGRAM - READS THE THREE ASCENDIS INTERFACE FILES * 00003200
+      * (CATEXCP, CATWHLD, CATMATH), COUNTS EACH ONE'S DETAIL RECORDS * 00003300
+      * AGAINST ITS OWN TRAILER RECORD COUNT, CONFIRMS THE THREE      * 00003400
+      * FILES' TRAILER PROCESS DATES AGREE, AND PRODUCES ONE COMBINED * 00003500
+      * RECONCILIATION REPORT.  SETS A NON-ZERO RETURN CODE IF ANY    * 00003600
+      * FILE IS OUT OF BALANCE OR MISSING ITS TRAILER, SO THE NIGHTLY * 00003700
+      * SCHEDULE CAN FLAG THE RUN FOR OPERATIONS.                     * 00003800
+      *---------------------------------------------------------------* 00003900
+      ***************************************************************** 00004000
+           EJECT                                                        00004100
+      ***************************************************************** 00004200
+       ENVIRONMENT DIVISION.                                            00004300
+      ***************************************************************** 00004400
+       INPUT-OUTPUT SECTION.                                            00004500
+       FILE-CONTROL.                                                    00004600
+           SELECT IN-EXCP-FILE      ASSIGN      TO  INEXCP              00004700
+                                    FILE STATUS IS  INEXCP-STAT.        00004800
+
+           SELECT IN-WHLD-FILE      ASSIGN      TO  INWHLD              00005000
+                                    FILE STATUS IS  INWHLD-STAT.        00005100
+
+           SELECT IN-MATH-FILE      ASSIGN      TO  INMATH              00005300
+                                    FILE STATUS IS  INMATH-STAT.        00005400
+
+           SELECT REPORT-FILE       ASSIGN      TO  RPTPI.              00005600
+
+      ***************************************************************** 00005800
+       DATA DIVISION.                                                   00005900
+      ***************************************************************** 00006000
+
+       FILE SECTION.                                                    00006200
+
+       FD  IN-EXCP-FILE                                                 00006400
+           RECORDING MODE IS F                                          00006500
+           BLOCK CONTAINS 0 RECORDS.                                    00006600
+           COPY CATEXCP REPLACING ==:CATEXCP:== BY ==EXCP==.            00006700
+
+       FD  IN-WHLD-FILE                                                 00006900
+           RECORDING MODE IS F                                          00007000
+           BLOCK CONTAINS 0 RECORDS.                                    00007100
+           COPY CATWHLD REPLACING ==:CATWHLD:== BY ==WHLD==.            00007200
+
+       FD  IN-MATH-FILE                                                 00007400
+           RECORDING MODE IS F                                          00007500
+           BLOCK CONTAINS 0 RECORDS.                                    00007600
+           COPY CATMATH REPLACING ==:CATMATH:== BY ==MATH==.            00007700
+
+       FD  REPORT-FILE                                                  00007900
+           RECORDING MODE F                                             00008000
+           BLOCK CONTAINS 0 RECORDS                                     00008100
+           LABEL RECORDS ARE STANDARD                                   00008200
+           RECORD CONTAINS 132 CHARACTERS.                              00008300
+
+       01  REPORT-RECORD                     PIC  X(132).               00008500
+
+           EJECT                                                        00008700
+      ***************************************************************** 00008800
+       WORKING-STORAGE SECTION.                                         00008900
+      ***************************************************************** 00009000
+
+       01  INEXCP-STAT                       PIC  X(02)  VALUE SPACES.  00009200
+           88  INEXCP-OK                                 VALUE '00'.    00009300
+           88  INEXCP-EOF                                VALUE '10'.    00009400
+
+       01  INWHLD-STAT                       PIC  X(02)  VALUE SPACES.  00009600
+           88  INWHLD-OK                                 VALUE '00'.    00009700
+           88  INWHLD-EOF                                VALUE '10'.    00009800
+
+       01  INMATH-STAT                       PIC  X(02)  VALUE SPACES.  00010000
+           88  INMATH-OK                                 VALUE '00'.    00010100
+           88  INMATH-EOF                                VALUE '10'.    00010200
+
+      *--------------------------------------------------------------*  00010400
+      *   ONE CONTROL-TOTAL ENTRY PER RECONCILED FILE.                * 00010500
+      *--------------------------------------------------------------*  00010600
+       01  WS-RECON-TABLE.                                              00010700
+           05  WS-RECON-ENTRY OCCURS 3 TIMES INDEXED BY WS-RECON-IDX.   00010800
+               10  WS-RECON-FILE-NAME        PIC  X(08).                00010900
+               10  WS-RECON-PGM-NAME         PIC  X(08).                00011000
+               10  WS-RECON-DTL-CNT          PIC S9(11) COMP-3          00011100
+                                              VALUE ZERO.               00011200
+               10  WS-RECON-TRL-CNT          PIC S9(11) COMP-3          00011300
+                                              VALUE ZERO.               00011400
+               10  WS-RECON-PROC-DATE        PIC  X(06).                00011500
+               10  WS-RECON-TRL-FOUND-SW     PIC  X(01) VALUE 'N'.      00011600
+                   88  WS-RECON-TRL-FOUND               VALUE 'Y'.      00011700
+               10  WS-RECON-BALANCED-SW      PIC  X(01) VALUE 'N'.      00011800
+                   88  WS-RECON-BALANCED                VALUE 'Y'.      00011900
+
+       78  WS-EXCP-IDX                       VALUE 1.                   00012100
+       78  WS-WHLD-IDX                       VALUE 2.                   00012200
+       78  WS-MATH-IDX                       VALUE 3.                   00012300
+
+       01  WS-DATE-MISMATCH-SW               PIC  X(01) VALUE 'N'.      00012500
+           88  WS-DATE-MISMATCH                          VALUE 'Y'.     00012600
+
+       01  WS-OVERALL-RC                     PIC S9(04) COMP  VALUE 0.  00012800
+
+       01  WS-CURRENT-DATE.                                             00013000
+           05  WS-CURRENT-YY                 PIC  X(02).                00013100
+           05  WS-CURRENT-MM                 PIC  X(02).                00013200
+           05  WS-CURRENT-DD                 PIC  X(02).                00013300
+
+       01  LINE-CNTR                         PIC  9(02)  VALUE ZEROES.  00013500
+       01  PAGE-CNTR                         PIC  9(05)  VALUE ZEROES.  00013600
+
+       01  HDR1-RECORD.                                                 00013800
+           05  HDR1-CC                       PIC  X(01)  VALUE '1'.     00013900
+           05  FILLER                        PIC  X(20)  VALUE          00014000
+               'CAT735 - ASCENDIS'.                                     00014100
+           05  FILLER                        PIC  X(40)  VALUE          00014200
+               ' INTERFACE CONTROL-TOTAL RECONCILIATION'.               00014300
+           05  FILLER                        PIC  X(17)  VALUE SPACES.  00014400
+           05  FILLER                        PIC  X(06)  VALUE          00014500
+               'DATE: '.                                                00014600
+           05  HDR1-DATE-MM                  PIC  X(02).                00014700
+           05  FILLER                        PIC  X(01)  VALUE '/'.     00014800
+           05  HDR1-DATE-DD                  PIC  X(02).                00014900
+           05  FILLER                        PIC  X(01)  VALUE '/'.     00015000
+           05  HDR1-DATE-YY                  PIC  X(02).                00015100
+           05  FILLER                        PIC  X(06)  VALUE SPACES.  00015200
+           05  FILLER                        PIC  X(06)  VALUE          00015300
+               'PAGE: '.                                                00015400
+           05  HDR1-PAGE-NBR                 PIC  ZZZZ9.                00015500
+           05  FILLER                        PIC  X(20)  VALUE SPACES.  00015600
+
+       01  HDR2-RECORD.                                                 00015800
+           05  HDR2-CC                       PIC  X(01)  VALUE ' '.     00015900
+           05  FILLER                        PIC  X(08)  VALUE          00016000
+               'FILE    '.                                              00016100
+           05  FILLER                        PIC  X(04)  VALUE SPACES.  00016200
+           05  FILLER                        PIC  X(08)  VALUE          00016300
+               'PROGRAM '.                                              00016400
+           05  FILLER                        PIC  X(04)  VALUE SPACES.  00016500
+           05  FILLER                        PIC  X(14)  VALUE          00016600
+               'RECORDS READ'.                                          00016700
+           05  FILLER                        PIC  X(04)  VALUE SPACES.  00016800
+           05  FILLER                        PIC  X(14)  VALUE          00016900
+               'TRAILER COUNT'.                                         00017000
+           05  FILLER                        PIC  X(04)  VALUE SPACES.  00017100
+           05  FILLER                        PIC  X(10)  VALUE          00017200
+               'STATUS'.                                                00017300
+           05  FILLER                        PIC  X(46)  VALUE SPACES.  00017400
+
+       01  HDR3-RECORD.                                                 00017600
+           05  HDR3-CC                       PIC  X(01)  VALUE '0'.     00017700
+           05  FILLER                        PIC  X(131) VALUE ALL '-'. 00017800
+
+       01  DTL1-RECORD.                                                 00018000
+           05  DTL1-CC                       PIC  X(01)  VALUE ' '.     00018100
+           05  DTL1-FILE-NAME                PIC  X(08).                00018200
+           05  FILLER                        PIC  X(04)  VALUE SPACES.  00018300
+           05  DTL1-PGM-NAME                 PIC  X(08).                00018400
+           05  FILLER                        PIC  X(04)  VALUE SPACES.  00018500
+           05  DTL1-DTL-CNT                  PIC  ZZZ,ZZZ,ZZ9.          00018600
+           05  FILLER                        PIC  X(05)  VALUE SPACES.  00018700
+           05  DTL1-TRL-CNT                  PIC  ZZZ,ZZZ,ZZ9.          00018800
+           05  FILLER                        PIC  X(05)  VALUE SPACES.  00018900
+           05  DTL1-STATUS                   PIC  X(15).                00019000
+           05  FILLER                        PIC  X(41)  VALUE SPACES.  00019100
+
+       01  TRL1-RECORD.                                                 00019300
+           05  TRL1-CC                       PIC  X(01)  VALUE '0'.     00019400
+           05  TRL1-MESSAGE                  PIC  X(80).                00019500
+           05  FILLER                        PIC  X(51)  VALUE SPACES.  00019600
+
+       01  TRAC-RECORD.                                                 00019800
+           05  TRAC-DETAIL                   PIC  X(132).               00019900
+
+           EJECT                                                        00020100
+      ***************************************************************** 00020200
+       PROCEDURE DIVISION.                                              00020300
+      ***************************************************************** 00020400
+
+           DISPLAY ' ============================================== '.  00020600
+           DISPLAY '   CAT735 - ASCENDIS INTERFACE RECONCILIATION   '.  00020700
+           DISPLAY ' ============================================== '.  00020800
+
+           PERFORM 1000-INITIAL-RTN.                                    00021000
+
+           PERFORM 2000-RECON-EXCP-RTN THRU 2000-EXIT.                  00021200
+           PERFORM 2100-RECON-WHLD-RTN THRU 2100-EXIT.                  00021300
+           PERFORM 2200-RECON-MATH-RTN THRU 2200-EXIT.                  00021400
+
+           PERFORM 4000-CHECK-PROC-DATES-RTN.                           00021600
+
+           PERFORM 5000-WRITE-DETAIL-RTN                                00021800
+              VARYING WS-RECON-IDX FROM 1 BY 1                          00021900
+              UNTIL WS-RECON-IDX > 3.                                   00022000
+
+           PERFORM 5900-WRITE-SUMMARY-RTN.                              00022200
+
+           PERFORM 9000-EOJ-RTN.                                        00022400
+
+           MOVE WS-OVERALL-RC              TO  RETURN-CODE.             00022600
+           STOP RUN.                                                    00022700
+
+           EJECT                                                        00022900
+      *****************                                                 00023000
+       1000-INITIAL-RTN.                                                00023100
+      *****************                                                 00023200
+
+           OPEN OUTPUT  REPORT-FILE.                                    00023400
+
+           MOVE 'CATEXCP'                  TO  WS-RECON-FILE-NAME       00023600
+                                                (WS-EXCP-IDX).          00023700
+           MOVE 'CAT525'                   TO  WS-RECON-PGM-NAME        00023800
+                                                (WS-EXCP-IDX).          00023900
+           MOVE 'CATWHLD'                  TO  WS-RECON-FILE-NAME       00024000
+                                                (WS-WHLD-IDX).          00024100
+           MOVE 'CAT519/810'               TO  WS-RECON-PGM-NAME        00024200
+                                                (WS-WHLD-IDX).          00024300
+           MOVE 'CATMATH'                  TO  WS-RECON-FILE-NAME       00024400
+                                                (WS-MATH-IDX).          00024500
+           MOVE 'MATH ADJ'                 TO  WS-RECON-PGM-NAME        00024600
+                                                (WS-MATH-IDX).          00024700
+
+           ACCEPT WS-CURRENT-DATE FROM DATE.                            00024900
+           MOVE WS-CURRENT-MM              TO  HDR1-DATE-MM.            00025000
+           MOVE WS-CURRENT-DD              TO  HDR1-DATE-DD.            00025100
+           MOVE WS-CURRENT-YY              TO  HDR1-DATE-YY.            00025200
+
+           MOVE 0                          TO  PAGE-CNTR.               00025400
+           PERFORM 1100-WRITE-HEADER-RTN.                               00025500
+
+           EJECT                                                        00025700
+      **********************                                            00025800
+       1100-WRITE-HEADER-RTN.                                           00025900
+      **********************                                            00026000
+
+           ADD 1                           TO  PAGE-CNTR.               00026200
+           MOVE PAGE-CNTR                  TO  HDR1-PAGE-NBR.           00026300
+
+           MOVE HDR1-RECORD                TO  TRAC-DETAIL.             00026500
+           WRITE REPORT-RECORD           FROM  TRAC-RECORD.             00026600
+
+           MOVE HDR2-RECORD                TO  TRAC-DETAIL.             00026800
+           WRITE REPORT-RECORD           FROM  TRAC-RECORD.             00026900
+
+           MOVE HDR3-RECORD                TO  TRAC-DETAIL.             00027100
+           WRITE REPORT-RECORD           FROM  TRAC-RECORD.             00027200
+
+           MOVE 3                          TO  LINE-CNTR.               00027400
+
+           EJECT                                                        00027600
+      *--------------------------------------------------------------*  00027700
+      *   2000/2100/2200: READ EACH INTERFACE FILE END TO END,       *  00027800
+      *   COUNTING DETAIL RECORDS AND CAPTURING THE TRAILER'S OWN    *  00027900
+      *   RECORD COUNT AND PROCESS DATE WHEN THE TRAILER IS REACHED. *  00028000
+      *--------------------------------------------------------------*  00028100
+      *********************                                             00028200
+       2000-RECON-EXCP-RTN.                                             00028300
+      *********************                                             00028400
+
+           OPEN INPUT  IN-EXCP-FILE.                                    00028600
+           IF NOT INEXCP-OK                                             00028700
+              GO TO 2000-EXIT.                                          00028800
+
+           PERFORM UNTIL INEXCP-EOF                                     00029000
+              READ IN-EXCP-FILE                                         00029100
+                 AT END                                                 00029200
+                    SET INEXCP-EOF TO TRUE                              00029300
+                 NOT AT END                                             00029400
+                    IF EXCP-TRL-REC                                     00029500
+                       SET WS-RECON-TRL-FOUND(WS-EXCP-IDX) TO TRUE      00029600
+                       MOVE EXCP-TRL-REC-CNT TO                         00029700
+                            WS-RECON-TRL-CNT(WS-EXCP-IDX)               00029800
+                       MOVE EXCP-TRL-PROC-DATE TO                       00029900
+                            WS-RECON-PROC-DATE(WS-EXCP-IDX)             00030000
+                    ELSE                                                00030100
+                       IF NOT EXCP-HDR-REC                              00030200
+                          ADD 1 TO WS-RECON-DTL-CNT(WS-EXCP-IDX)        00030300
+                       END-IF                                           00030400
+                    END-IF                                              00030500
+              END-READ                                                  00030600
+           END-PERFORM.                                                 00030700
+
+           CLOSE IN-EXCP-FILE.                                          00030900
+
+       2000-EXIT.                                                       00031100
+           EXIT.                                                        00031200
+
+      *********************                                             00031400
+       2100-RECON-WHLD-RTN.                                             00031500
+      *********************                                             00031600
+
+           OPEN INPUT  IN-WHLD-FILE.                                    00031800
+           IF NOT INWHLD-OK                                             00031900
+              GO TO 2100-EXIT.                                          00032000
+
+           PERFORM UNTIL INWHLD-EOF                                     00032200
+              READ IN-WHLD-FILE                                         00032300
+                 AT END                                                 00032400
+                    SET INWHLD-EOF TO TRUE                              00032500
+                 NOT AT END                                             00032600
+                    IF WHLD-TRL-REC                                     00032700
+                       SET WS-RECON-TRL-FOUND(WS-WHLD-IDX) TO TRUE      00032800
+                       MOVE WHLD-TRL-REC-CNT TO                         00032900
+                            WS-RECON-TRL-CNT(WS-WHLD-IDX)               00033000
+                       MOVE WHLD-TRL-PROC-DATE TO                       00033100
+                            WS-RECON-PROC-DATE(WS-WHLD-IDX)             00033200
+                    ELSE                                                00033300
+                       IF NOT WHLD-HDR-REC                              00033400
+                          ADD 1 TO WS-RECON-DTL-CNT(WS-WHLD-IDX)        00033500
+                       END-IF                                           00033600
+                    END-IF                                              00033700
+              END-READ                                                  00033800
+           END-PERFORM.                                                 00033900
+
+           CLOSE IN-WHLD-FILE.                                          00034100
+
+       2100-EXIT.                                                       00034300
+           EXIT.                                                        00034400
+
+      *********************                                             00034600
+       2200-RECON-MATH-RTN.                                             00034700
+      *********************                                             00034800
+
+           OPEN INPUT  IN-MATH-FILE.                                    00035000
+           IF NOT INMATH-OK                                             00035100
+              GO TO 2200-EXIT.                                          00035200
+
+           PERFORM UNTIL INMATH-EOF                                     00035400
+              READ IN-MATH-FILE                                         00035500
+                 AT END                                                 00035600
+                    SET INMATH-EOF TO TRUE                              00035700
+                 NOT AT END                                             00035800
+                    IF MATH-TRL-REC                                     00035900
+                       SET WS-RECON-TRL-FOUND(WS-MATH-IDX) TO TRUE      00036000
+                       MOVE MATH-TRL-REC-CNT TO                         00036100
+                            WS-RECON-TRL-CNT(WS-MATH-IDX)               00036200
+                       MOVE MATH-TRL-PROC-DATE TO                       00036300
+                            WS-RECON-PROC-DATE(WS-MATH-IDX)             00036400
+                    ELSE                                                00036500
+                       IF NOT MATH-HDR-REC                              00036600
+                          ADD 1 TO WS-RECON-DTL-CNT(WS-MATH-IDX)        00036700
+                       END-IF                                           00036800
+                    END-IF                                              00036900
+              END-READ                                                  00037000
+           END-PERFORM.                                                 00037100
+
+           CLOSE IN-MATH-FILE.                                          00037300
+
+       2200-EXIT.                                                       00037500
+           EXIT.                                                        00037600
+
+           EJECT                                                        00037800
+      *--------------------------------------------------------------*  00037900
+      *   4000: A FILE IS IN BALANCE ONLY IF ITS TRAILER WAS FOUND    * 00038000
+      *   AND ITS RECORD COUNT MATCHES THE ACTUAL DETAIL COUNT READ.  * 00038100
+      *   THE THREE TRAILERS SHOULD ALSO ALL CARRY THE SAME PROCESS   * 00038200
+      *   DATE, SINCE THEY ARE PART OF THE SAME NIGHT'S RUN.          * 00038300
+      *--------------------------------------------------------------*  00038400
+      ***************************                                       00038500
+       4000-CHECK-PROC-DATES-RTN.                                       00038600
+      ***************************                                       00038700
+
+           PERFORM VARYING WS-RECON-IDX FROM 1 BY 1                     00038900
+                   UNTIL WS-RECON-IDX > 3                               00039000
+              IF WS-RECON-TRL-FOUND(WS-RECON-IDX)                       00039100
+                 AND WS-RECON-DTL-CNT(WS-RECON-IDX) =                   00039200
+                     WS-RECON-TRL-CNT(WS-RECON-IDX)                     00039300
+                 SET WS-RECON-BALANCED(WS-RECON-IDX) TO TRUE            00039400
+              END-IF                                                    00039500
+           END-PERFORM.                                                 00039600
+
+           IF WS-RECON-TRL-FOUND(WS-EXCP-IDX)                           00039800
+              AND WS-RECON-TRL-FOUND(WS-WHLD-IDX)                       00039900
+              AND WS-RECON-PROC-DATE(WS-EXCP-IDX) NOT =                 00040000
+                  WS-RECON-PROC-DATE(WS-WHLD-IDX)                       00040100
+              SET WS-DATE-MISMATCH TO TRUE                              00040200
+           END-IF.                                                      00040300
+
+           IF WS-RECON-TRL-FOUND(WS-EXCP-IDX)                           00040500
+              AND WS-RECON-TRL-FOUND(WS-MATH-IDX)                       00040600
+              AND WS-RECON-PROC-DATE(WS-EXCP-IDX) NOT =                 00040700
+                  WS-RECON-PROC-DATE(WS-MATH-IDX)                       00040800
+              SET WS-DATE-MISMATCH TO TRUE                              00040900
+           END-IF.                                                      00041000
+
+           EJECT                                                        00041200
+      **********************                                            00041300
+       5000-WRITE-DETAIL-RTN.                                           00041400
+      **********************                                            00041500
+
+           IF LINE-CNTR > 56                                            00041700
+              PERFORM 1100-WRITE-HEADER-RTN                             00041800
+           END-IF.                                                      00041900
+
+           MOVE SPACES                     TO  DTL1-RECORD.             00042100
+           MOVE WS-RECON-FILE-NAME(WS-RECON-IDX) TO  DTL1-FILE-NAME.    00042200
+           MOVE WS-RECON-PGM-NAME(WS-RECON-IDX)  TO  DTL1-PGM-NAME.     00042300
+           MOVE WS-RECON-DTL-CNT(WS-RECON-IDX)   TO  DTL1-DTL-CNT.      00042400
+           MOVE WS-RECON-TRL-CNT(WS-RECON-IDX)   TO  DTL1-TRL-CNT.      00042500
+
+           IF NOT WS-RECON-TRL-FOUND(WS-RECON-IDX)                      00042700
+              MOVE 'NO TRAILER'            TO  DTL1-STATUS              00042800
+              MOVE 8                       TO  WS-OVERALL-RC            00042900
+           ELSE                                                         00043000
+              IF WS-RECON-BALANCED(WS-RECON-IDX)                        00043100
+                 MOVE 'IN BALANCE'         TO  DTL1-STATUS              00043200
+              ELSE                                                      00043300
+                 MOVE 'OUT OF BALANCE'     TO  DTL1-STATUS              00043400
+                 MOVE 8                    TO  WS-OVERALL-RC            00043500
+              END-IF                                                    00043600
+           END-IF.                                                      00043700
+
+           MOVE DTL1-RECORD                TO  TRAC-DETAIL.             00043900
+           WRITE REPORT-RECORD           FROM  TRAC-RECORD.             00044000
+           ADD 1                          TO  LINE-CNTR.                00044100
+
+           EJECT                                                        00044300
+      **********************                                            00044400
+       5900-WRITE-SUMMARY-RTN.                                          00044500
+      **********************                                            00044600
+
+           IF LINE-CNTR > 58                                            00044800
+              PERFORM 1100-WRITE-HEADER-RTN                             00044900
+           END-IF.                                                      00045000
+
+           MOVE HDR3-RECORD                TO  TRAC-DETAIL.             00045200
+           WRITE REPORT-RECORD           FROM  TRAC-RECORD.             00045300
+
+           MOVE SPACES                     TO  TRL1-RECORD.             00045500
+           IF WS-DATE-MISMATCH                                          00045600
+              MOVE 'WARNING - TRAILER DATES DISAGREE ACROSS FILES'      00045700
+                 TO  TRL1-MESSAGE                                       00045800
+              MOVE 8                       TO  WS-OVERALL-RC            00045900
+           ELSE                                                         00046000
+              IF WS-OVERALL-RC = 0                                      00046100
+                 MOVE 'ALL FILES IN BALANCE - PROCESS DATES AGREE'      00046200
+                    TO  TRL1-MESSAGE                                    00046300
+              ELSE                                                      00046400
+                 MOVE 'SEE ABOVE FOR FILE(S) OUT OF BALANCE'            00046500
+                    TO  TRL1-MESSAGE                                    00046600
+              END-IF                                                    00046700
+           END-IF.                                                      00046800
+
+           MOVE TRL1-RECORD                TO  TRAC-DETAIL.             00047000
+           WRITE REPORT-RECORD           FROM  TRAC-RECORD.             00047100
+
+           EJECT                                                        00047300
+      *************                                                     00047400
+       9000-EOJ-RTN.                                                    00047500
+      *************                                                     00047600
+
+           CLOSE  REPORT-FILE.                                          00047800
+
+           DISPLAY ' '.                                                 00048000
+           DISPLAY '**************************'.                        00048100
+           DISPLAY '* END OF CAT735 PROGRAM  *'.                        00048200
+           DISPLAY '**************************'.                        00048300
+           DISPLAY 'CATEXCP  READ/TRAILER = '                           00048400
+                    WS-RECON-DTL-CNT(WS-EXCP-IDX) '/'                   00048500
+                    WS-RECON-TRL-CNT(WS-EXCP-IDX).                      00048600
+           DISPLAY 'CATWHLD  READ/TRAILER = '                           00048700
+                    WS-RECON-DTL-CNT(WS-WHLD-IDX) '/'                   00048800
+                    WS-RECON-TRL-CNT(WS-WHLD-IDX).                      00048900
+           DISPLAY 'CATMATH  READ/TRAILER = '                           00049000
+                    WS-RECON-DTL-CNT(WS-MATH-IDX) '/'                   00049100
+                    WS-RECON-TRL-CNT(WS-MATH-IDX).                      00049200
+           DISPLAY 'CAT735: RETURN CODE = ' WS-OVERALL-RC.              00049300
+           DISPLAY ' '.                                                 00049400
