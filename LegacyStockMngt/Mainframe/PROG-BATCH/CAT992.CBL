@@ -36,6 +36,12 @@ LRM002                                                                  00123000
 LRM002 01  OUT-REC-CLIENT PIC X(133).                                   00124000
 LRM002                                                                  00125000
 008500 WORKING-STORAGE SECTION.                                         00130000
+LRM005     COPY PIIMASK.                                                00001000
+LRM005 01  WS-MASK-SWITCHES.                                            00001000
+LRM005     05  WS-MASK-SSN-EOD-SW       PIC X(01) VALUE 'N'.            00001000
+LRM005         88  WS-MASK-SSN-EOD                  VALUE 'Y'.          00001000
+LRM006     05  WS-MASK-SSN-ALL-SW       PIC X(01) VALUE 'N'.            00001100
+LRM006         88  WS-MASK-SSN-ALL                  VALUE 'Y'.          00001200
 008600 COPY PDXIDCOB.                                                   00140000
        01  WS-ABEND-AREA.                                               00141000
 TCK001     05 ABEND-CODE      PIC S9(4) COMP SYNC VALUE +0.             00142000
@@ -186,6 +192,7 @@ LRM002           MOVE PARM-CLIENT-NBR TO WS-PARM-CLIENT                 00893200
 LRM002     END-IF.                                                      00894000
                                                                         00895000
 022800     PERFORM 1500-LOAD-TABLE     THRU 1500-EXIT.                  00900000
+LRM005     PERFORM 1600-LOAD-MASK-RULES THRU 1600-EXIT.                 00001000
 022500                                                                  00910000
 023000     PERFORM 2000-PROCESS                                         00920000
                  UNTIL END-OF-INPUT.                                    00930000
@@ -220,6 +227,34 @@ TNK003     PERFORM 4000-NOTRANSFER     THRU 4000-EXIT.                  00941000
 043100                                                                  01140000
 043500 1500-EXIT.                                                       01150000
 043600     EXIT.                                                        01160000
+LRM005                                                                  00001000
+LRM005 1600-LOAD-MASK-RULES.                                            00001000
+LRM005                                                                  00001000
+LRM005     SET PIIMASK-X TO 1.                                          00001000
+LRM005     SEARCH PIIMASK-RULE                                          00001000
+LRM005         AT END                                                   00001000
+LRM005             DISPLAY 'CAT992: NO SSN/EOD MASK RULE FOUND - '      00001000
+LRM005                     'MASKING STAYS OFF'                          00001000
+LRM005         WHEN PIIMASK-PROGRAM-ID (PIIMASK-X) = 'CAT992  '         00001000
+LRM005          AND PIIMASK-FIELD-SSN  (PIIMASK-X)                      00001000
+LRM005          AND PIIMASK-COPY-EOD   (PIIMASK-X)                      00001000
+LRM005          AND PIIMASK-RULE-ACTIVE (PIIMASK-X)                     00001000
+LRM005             SET WS-MASK-SSN-EOD TO TRUE                          00001000
+LRM005     END-SEARCH.                                                  00001000
+LRM006     SET PIIMASK-X TO 1.                                          00001300
+LRM006     SEARCH PIIMASK-RULE                                          00001400
+LRM006         AT END                                                   00001500
+LRM006             DISPLAY 'CAT992: NO SSN/ALL MASK RULE FOUND - '      00001600
+LRM006                     'MASKING STAYS OFF'                          00001700
+LRM006         WHEN PIIMASK-PROGRAM-ID (PIIMASK-X) = 'CAT992  '         00001800
+LRM006          AND PIIMASK-FIELD-SSN  (PIIMASK-X)                      00001900
+LRM006          AND PIIMASK-COPY-ALL   (PIIMASK-X)                      00002000
+LRM006          AND PIIMASK-RULE-ACTIVE (PIIMASK-X)                     00002100
+LRM006             SET WS-MASK-SSN-ALL TO TRUE                          00002200
+LRM006     END-SEARCH.                                                  00002300
+LRM005                                                                  00001000
+LRM005 1600-EXIT.                                                       00001000
+LRM005     EXIT.                                                        00001000
 043700/                                                                 01170000
 043800 2000-PROCESS.                                                    01180000
 043900                                                                  01190000
@@ -380,7 +415,7 @@ TNK003     EXIT.                                                        01844500
 TNK003/                                                                 01845000
 053000 WRITE-REPORT.                                                    01850000
 LRM004     IF PARM-MASK-RUN                                             01850126
-LRM004     AND EOD-REPORT                                               01850226
+LRM006     AND (WS-MASK-SSN-ALL OR (EOD-REPORT AND WS-MASK-SSN-EOD))    00001800
 LRM004     AND WS-OUT-SSN-ID1                                           01850326
 LRM004     AND WS-OUT-SSN1-1-3 > SPACES                                 01850426
 LRM004     AND WS-OUT-SSN1-1-3 NOT = '000'                              01850526
@@ -396,7 +431,7 @@ LRM004        END-IF                                                    01852726
 LRM004     END-IF.                                                      01852826
                                                                         01852926
 LRM004     IF PARM-MASK-RUN                                             01853026
-LRM004     AND EOD-REPORT                                               01853126
+LRM006     AND (WS-MASK-SSN-ALL OR (EOD-REPORT AND WS-MASK-SSN-EOD))    00001800
 LRM004     AND WS-OUT-REC(2:1) > SPACES                                 01853226
 LRM004     AND WS-OUT-REC(3:1) > SPACES                                 01853326
 LRM004     AND WS-OUT-REC(4:1) > SPACES                                 01853426
