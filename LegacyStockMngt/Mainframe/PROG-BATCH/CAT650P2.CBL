@@ -1,3 +1,17 @@
+000001* PDX    - CAT650P2 C0363507 08/20/25 09:17:23 TBLAMUR            00001003
+LRM005* SKIP-P2-INPUT-RTN DID NOT REPLICATE THE HOLD-P2-REC PUSHBACK    00001000
+LRM005* USED BY 0100-LOAD-P2-INPUT'S GROUPING LOGIC, SO A RESTART       00001000
+LRM005* TAKEN MID-GROUP COULD MISALIGN THE INPUT REPOSITIONING.         00001000
+LRM005* HOLD-P2-REC IS NOW SAVED TO AND RESTORED FROM THE CHECKPOINT    00001000
+LRM005* ROW SO SKIP-P2-INPUT-RTN RESUMES FROM THE SAME POINT            00001000
+LRM005* 0100-LOAD-P2-INPUT WOULD HAVE.                                  00001000
+LRM004* ADD CHECKPOINT/RESTART SUPPORT.  EVERY CKPT-CHECK-              00001000
+LRM004* INTERVAL INPUT RECORDS READ, THE CURRENT READ/WRITE COUNTS   00000001000
+LRM004* ARE SAVED TO A SMALL VSAM CHECKPOINT FILE.  IF THE JOB       00000001000
+LRM004* ABENDS AND IS RERUN, A CHECKPOINT ROW FOUND FOR CAT650P2     00000001000
+LRM004* AUTOMATICALLY PUTS THE PROGRAM IN RESTART MODE - INPUT IS    00000001000
+LRM004* REPOSITIONED PAST ALREADY-READ RECORDS AND OUTPUT-P2 IS      00000001000
+LRM004* REOPENED IN EXTEND MODE.                                     00000001000
 000001* PDX    - CAT650P2 C0319295 11/21/11 08:12:59 TBLAMUR            00001003
 LRM003* SSR 78938 EXPAND P2 RECORD TO 120 BYTES TO CAUSE BYTE 120 TO    00001200
 LRM003*  TO BE RETAINED IN THE FILE.                                    00001300
@@ -27,6 +41,12 @@ TCK001*** COBOL LE                                                      00001700
 005300     SELECT OUTPUT-P2    ASSIGN TO UT-S-OUTP2                     00070000
                                       FILE STATUS IS OUTPUT-P2-STATUS.  00080000
                                                                         00090000
+LRM004     SELECT CKPT-FILE    ASSIGN TO CKPT650P                       00001000
+LRM004         ORGANIZATION  INDEXED                                    00001000
+LRM004         ACCESS MODE   RANDOM                                     00001000
+LRM004         RECORD KEY    CKPT-KEY                                   00001000
+LRM004         FILE STATUS   CKPT-STAT.                                 00001000
+
 005900 DATA DIVISION.                                                   00100000
 006000 FILE SECTION.                                                    00110000
 006100                                                                  00120000
@@ -42,6 +62,10 @@ TCK001*** COBOL LE                                                      00001700
 006500     BLOCK CONTAINS 0 RECORDS.                                    00220000
 006600 01  OUTPUT-P2-RECORD            PIC X(120).                      00230000
 006701     SKIP3                                                        00240000
+
+LRM004 FD  CKPT-FILE.                                                   00001000
+LRM004 COPY CATCKPT REPLACING ==:CKPT:== BY ==CKPT==.                   00001000
+
 006718/                                                                 00250000
 009800 WORKING-STORAGE SECTION.                                         00260000
 009900                                                                  00270000
@@ -54,6 +78,13 @@ TCK001*** COBOL LE                                                      00001700
        77  SUB-MINUS-1                 PIC S9(03) COMP-3   VALUE +0.    00340000
        77  SUB-TOA                     PIC S9(03) COMP-3   VALUE +0.    00350000
        77  MAX-SUB                     PIC S9(03) COMP-3   VALUE +0.    00360000
+LRM004 77  CKPT-CHECK-INTERVAL         PIC 9(05)  VALUE 01000.          00001000
+LRM004 77  WS-SKIP-CTR                 PIC 9(09)  VALUE ZERO.           00001000
+LRM004 01  CKPT-STAT                   PIC X(02).                       00001000
+LRM004     88  CKPT-OKAY                          VALUE '00'.           00001000
+LRM004     88  CKPT-NOTFND                        VALUE '23'.           00001000
+LRM004 01  WS-RESTART-SW               PIC X(01)  VALUE 'N'.            00001000
+LRM004     88  WS-IS-RESTART                      VALUE 'Y'.            00001000
        01  WORK-AREA.                                                   00370000
            05  INPUT-P2-STATUS            PIC X(02).                    00380000
                88 INPUT-P2-OKAY          VALUE '00'.                    00390000
@@ -117,6 +148,17 @@ TCK001   COPY STUBCPY.                                                  00850000
 035143 PROCEDURE DIVISION.                                              00880000
 035144     COPY  MSGCOBO.                                               00890000
 035153                                                                  00900000
+LRM004     OPEN I-O CKPT-FILE.                                          00001000
+LRM004     MOVE 'CAT650P2' TO CKPT-KEY.                                 00001000
+LRM004     READ CKPT-FILE.                                              00001000
+LRM004     IF CKPT-OKAY                                                 00001000
+LRM004        SET WS-IS-RESTART TO TRUE                                 00001000
+LRM004        DISPLAY 'CAT650P2 : CHECKPOINT FOUND - RESTARTING'        00001000
+LRM004        DISPLAY 'CKPT INPUT-P2-READ    = ' CKPT-IP-COUNT          00001000
+LRM004        DISPLAY 'CKPT OUTPUT-P2-WRITE  = ' CKPT-OP1-COUNT         00001000
+LRM005        MOVE CKPT-HOLD-REC TO HOLD-P2-REC                         00001000
+LRM004     END-IF.                                                      00001000
+
 035154     OPEN INPUT  INPUT-P2.                                        00910000
            DISPLAY 'CAT650P2 : INPUT P2 FILE OPENED FOR INPUT '         00920000
                        ' FILE STATUS = ' INPUT-P2-STATUS.               00930000
@@ -131,7 +173,11 @@ TCK001   COPY STUBCPY.                                                  00850000
 TCK001         CALL  ABEND  USING ABEND-CD                              01020000
            END-IF.                                                      01030000
                                                                         01040000
-035154     OPEN OUTPUT  OUTPUT-P2.                                      01050000
+LRM004     IF WS-IS-RESTART                                             00001000
+LRM004        OPEN EXTEND  OUTPUT-P2                                    00001000
+LRM004     ELSE                                                         00001000
+035154        OPEN OUTPUT  OUTPUT-P2                                    00018100
+LRM004     END-IF.                                                      00001000
            DISPLAY 'CAT650P2 : OUTPUT P2 FILE OPENED FOR INPUT '        01060000
                        ' FILE STATUS = ' OUTPUT-P2-STATUS.              01070000
                                                                         01080000
@@ -145,10 +191,20 @@ TCK001         CALL  ABEND  USING ABEND-CD                              01020000
 TCK001         CALL  ABEND  USING ABEND-CD                              01160000
            END-IF.                                                      01170000
                                                                         01180000
+LRM004     IF WS-IS-RESTART                                             00001000
+LRM004        MOVE CKPT-OP1-COUNT   TO OUTPUT-P2-WRITE                  00001000
+LRM004        PERFORM SKIP-P2-INPUT-RTN                                 00001000
+LRM004     END-IF.                                                      00001000
+
 035297     PERFORM 1000-PROCESS-INPUT                                   01190000
 035298        THRU 1000-PROCESS-INPUT-EXIT                              01200000
 035299        UNTIL INPUT-P2-EOF.                                       01210000
 035300                                                                  01220000
+LRM004     IF CKPT-OKAY                                                 00001000
+LRM004        DELETE CKPT-FILE RECORD                                   00001000
+LRM004     END-IF.                                                      00001000
+LRM004     CLOSE CKPT-FILE.                                             00001000
+
 035302     CLOSE    INPUT-P2,                                           01230000
 035303              OUTPUT-P2.                                          01240000
 035304                                                                  01250000
@@ -201,11 +257,53 @@ TCKTMP*    DISPLAY 'CAT650P2 : **  1000-PROCESS-INPUT. **'.             01420000
               ADD 1 TO SUB                                              01630000
            END-PERFORM.                                                 01640000
                                                                         01650000
+LRM004     IF FUNCTION MOD(INPUT-P2-READ CKPT-CHECK-INTERVAL) = 0       00001000
+LRM004        PERFORM WRITE-P2-CHECKPOINT-RTN                           00001000
+LRM004     END-IF.                                                      00001000
+
            GO TO 1000-PROCESS-INPUT.                                    01660000
                                                                         01670000
        1000-PROCESS-INPUT-EXIT.                                         01680000
            EXIT.                                                        01690000
       /                                                                 01700000
+LRM004 SKIP-P2-INPUT-RTN.                                               00001000
+LRM004     MOVE ZERO TO WS-SKIP-CTR.                                    00001000
+LRM005*    A NON-SPACE HOLD-P2-REC RESTORED FROM THE CHECKPOINT WAS     00001000
+LRM005*    ALREADY COUNTED IN CKPT-IP-COUNT ON THE ABENDED RUN BUT WILL 00001000
+LRM005*    NOT BE PHYSICALLY RE-READ HERE - IT IS REPLAYED OUT OF       00001000
+LRM005*    HOLD-P2-REC BY 0100-LOAD-P2-INPUT INSTEAD, SO COUNT IT NOW   00001000
+LRM005*    WITHOUT AN EXTRA READ TO KEEP THE FILE POSITION IN STEP.     00001000
+LRM005     IF HOLD-P2-REC > SPACES                                      00001000
+LRM005        ADD 1 TO WS-SKIP-CTR                                      00001000
+LRM005     END-IF.                                                      00001000
+LRM004     PERFORM UNTIL WS-SKIP-CTR >= CKPT-IP-COUNT OR INPUT-P2-EOF   00001000
+LRM004        READ INPUT-P2 INTO INPUT-P2-REC                           00001000
+LRM004           AT END SET INPUT-P2-EOF TO TRUE                        00001000
+LRM004        END-READ                                                  00001000
+LRM004        IF NOT INPUT-P2-EOF                                       00001000
+LRM004           IF INPUT-P2-REC (1:5) NOT = DATE-FIELD                 00001000
+LRM004              ADD 1 TO WS-SKIP-CTR                                00001000
+LRM004           END-IF                                                 00001000
+LRM004        END-IF                                                    00001000
+LRM004     END-PERFORM.                                                 00001000
+LRM005     MOVE CKPT-IP-COUNT TO INPUT-P2-READ.                         00001000
+
+LRM004 WRITE-P2-CHECKPOINT-RTN.                                         00001000
+LRM004     MOVE 'CAT650P2'         TO CKPT-KEY.                         00001000
+LRM004     MOVE INPUT-P2-READ      TO CKPT-IP-COUNT.                    00001000
+LRM004     MOVE OUTPUT-P2-WRITE    TO CKPT-OP1-COUNT.                   00001000
+LRM004     MOVE ZERO               TO CKPT-OP2-COUNT.                   00001000
+LRM004     MOVE SPACES             TO CKPT-PREV-KEY.                    00001000
+LRM004     MOVE FUNCTION CURRENT-DATE TO CKPT-TIMESTAMP.                00001000
+LRM005     MOVE HOLD-P2-REC        TO CKPT-HOLD-REC.                    00001000
+LRM004     IF CKPT-OKAY                                                 00001000
+LRM004        REWRITE CKPT-RECORD                                       00001000
+LRM004     ELSE                                                         00001000
+LRM004        WRITE CKPT-RECORD                                         00001000
+LRM004        SET CKPT-OKAY TO TRUE                                     00001000
+LRM004     END-IF.                                                      00001000
+
+      /                                                                 01700000
        0100-LOAD-P2-INPUT.                                              01710000
 TCKTMP*    DISPLAY ' '.                                                 01720000
 TCKTMP*    DISPLAY 'CAT650P2: 0100-LOAD-P2-INPUT.'                      01730000
