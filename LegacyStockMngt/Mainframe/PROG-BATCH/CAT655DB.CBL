@@ -1,3 +1,18 @@
+000001* PDX    - CAT655DB C0363781 09/02/25 11:31:49 TBLAMUR            00001036
+LRM017* THE LRM016 duplicate-insert guard checked an in-memory table    00001000
+LRM017* that starts empty every run, so it never caught the case it     00001000
+LRM017* was written for: A PRIOR RUN ABENDING MID-STREAM AFTER SOME TI  00001000
+LRM017* ROWS WERE ALREADY LOADED INTO CAT660.ACATPEND AND THE JOB       00001000
+LRM017* BEING RERUN FROM THE TOP OF THE SAME INPUT PENDING FILE.        00001000
+LRM017* REPLACED IT WITH A LOOK-UP AGAINST ACATPEND ITSELF SO A KEY     00001000
+LRM017* ALREADY ON FILE FROM AN EARLIER ATTEMPT IS SKIPPED THIS TIME.   00001000
+LRM016* ADD A DUPLICATE-INSERT GUARD.  BEFORE STAGING A TI              00001000
+LRM016* RECORD FOR AN INPUT AT RECORD, THE CLIENT/ACAT CONTROL NBR      00001000
+LRM016* IS CHECKED AGAINST ACATPEND, THE TABLE CAT660 LOADS TI ROWS     00001000
+LRM016* INTO, SO A REPEATED KEY (E.G. A ROW ALREADY LOADED BY AN        00001000
+LRM016* EARLIER, ABENDED ATTEMPT AT THIS SAME RUN) IS SKIPPED RATHER    00001000
+LRM016* THAN WRITTEN AGAIN, SO CAT660 NEVER SEES TWO TI RECORDS FOR     00001000
+LRM016* THE SAME ASSET.                                                 00001000
 000001* PDX    - CAT655DB C0266889 12/01/08 14:07:08 TBLAMUR            00001036
        IDENTIFICATION DIVISION.                                         00090000
        PROGRAM-ID.  CAT655DB.                                           00100000
@@ -58,6 +73,12 @@
            03  WS-CNT-FOUND             PIC 9(07) VALUE 0.              01810328
            03  WS-CNT-NOT               PIC 9(07) VALUE 0.              01810428
                                                                         01812012
+LRM016 01  WS-DUP-CHECK-AREA.                                           00001000
+LRM016     05  WS-DUP-FOUND-SW          PIC X(01) VALUE 'N'.            00001000
+LRM016         88  WS-DUP-FOUND                   VALUE 'Y'.            00001000
+LRM016     05  WS-DUP-KEY               PIC X(18).                      00001000
+LRM017     05  WS-DUP-EXISTS-CNT        PIC S9(09) COMP VALUE ZERO.     00001000
+LRM016     05  WS-CNT-DUP               PIC 9(07) VALUE 0.              00001000
        01  WS-DB2-MESSAGE-AREA.                                         01820000
            05  WS-DB2-MSG-LEN            PIC S9(04) COMP VALUE +960.    01830000
            05  WS-ERROR-MSG              PIC X(80)  OCCURS 12 TIMES     01831000
@@ -101,6 +122,7 @@
            DISPLAY ' TOTAL READ ' WS-CNT-READ.                          04474026
            DISPLAY '    FOUND   ' WS-CNT-FOUND.                         04475026
            DISPLAY '   NOT FND  ' WS-CNT-NOT.                           04476026
+LRM016     DISPLAY '   DUP SKIP ' WS-CNT-DUP.                           00001000
            GOBACK.                                                      04500000
                                                                         04510000
        READ-PENDING-FILE.                                               04511001
@@ -116,6 +138,16 @@
            MOVE FMT-AT-ADP-CL-NO    TO WS-CLIENT (2 :)                  04540116
            ADD   1      TO WS-CNT-READ.                                 04540226
                                                                         04540312
+LRM016     MOVE WS-CLIENT           TO WS-DUP-KEY (1:4).                00001000
+LRM016     MOVE FMT-AT-CONTROL-NUM  TO WS-DUP-KEY (5:14).               00001000
+LRM016     PERFORM CHECK-DUPLICATE-RTN.                                 00001000
+LRM016     IF WS-DUP-FOUND                                              00001000
+LRM016        ADD 1 TO WS-CNT-DUP                                       00001000
+LRM016        DISPLAY '**** DUPLICATE TI SKIPPED - KEY = ' WS-DUP-KEY   00001000
+LRM016        PERFORM READ-PENDING-FILE                                 00001000
+LRM016        GO TO PROCESS-RTN-EXIT                                    00001000
+LRM016     END-IF.                                                      00001000
+                                                                        04540312
            INITIALIZE DCLVTRNFR.                                        04541001
            EXEC SQL                                                     04550001
                SELECT                                                   04560001
@@ -258,6 +290,20 @@ LRM007        PERFORM SET-TI-RECORD-RTN-HST                             05596001
        PROCESS-RTN-EXIT.                                                05790007
            EXIT.                                                        05800001
                                                                         05820000
+LRM016 CHECK-DUPLICATE-RTN.                                             00001000
+LRM016     MOVE 'N' TO WS-DUP-FOUND-SW.                                 00001000
+LRM017     MOVE ZERO TO WS-DUP-EXISTS-CNT.                              00001000
+LRM017     EXEC SQL                                                     00001000
+LRM017        SELECT COUNT(*)                                           00001000
+LRM017          INTO :WS-DUP-EXISTS-CNT                                 00001000
+LRM017          FROM ACATPEND                                           00001000
+LRM017         WHERE CLIENT_NBR       = :WS-CLIENT                      00001000
+LRM017           AND ACAT_CONTROL_NBR = :FMT-AT-CONTROL-NUM             00001000
+LRM017     END-EXEC.                                                    00001000
+LRM017     IF WS-DUP-EXISTS-CNT > 0                                     00001000
+LRM017        SET WS-DUP-FOUND TO TRUE                                  00001000
+LRM017     END-IF.                                                      00001000
+
        SET-TI-RECORD-RTN.                                               05840001
                                                                         05850000
            MOVE SPACES TO FMT-TI-RECORD.                                05860001
