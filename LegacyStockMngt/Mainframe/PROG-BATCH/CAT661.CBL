@@ -1,5 +1,11 @@
-PARM LINK(CAT661  R)                                                            
-*       PDX    - CAT661   C0166376 11/01/01 09:12:05 TBLAMUR                    
+PARM LINK(CAT661  R)
+*       PDX    - CAT661   C0363918 09/10/25 12:38:02 TBTIKUO            00001100
+LRM001* ADD A MACHINE-READABLE EXTRACT MODE.  WHEN THE JOB IS           00001000
+LRM001* RUN WITH PARM(X), EACH PENDING RECORD IS ALSO WRITTEN AS A      00001000
+LRM001* PIPE-DELIMITED LINE TO EXTFLE INSTEAD OF THE PRINTED RPT        00001000
+LRM001* REPORT, SO DOWNSTREAM TOOLS CAN CONSUME THE SAME DATA           00001000
+LRM001* WITHOUT PARSING PRINT-FORMATTED OUTPUT.                         00001000
+*       PDX    - CAT661   C0166376 11/01/01 09:12:05 TBLAMUR
 *       PDX    - CAT661   C0123113 03/23/99 09:31:08 TBELPIN                    
 *       PDX    - CAT661   C0120335 01/23/99 11:36:17 TBELPIN                    
 *                                                                               
@@ -41,9 +47,12 @@ FILE IPENS
    I-CUR-SD     209    8  N HEADING('FUND/ACAT' 'STL DT') +                     
                             MASK('9999/99/99')                                  
 *                                                                               
-FILE PRTFLE PRINTER FB(133 27930)                                               
-*                                                                               
-ACODE                W   4  B VALUE 0                                           
+FILE PRTFLE PRINTER FB(133 27930)
+*
+LRM001 FILE EXTFLE                  FB(200 0)                           00001000
+LRM001    E-KEY                          1 200 A                        00001000
+*
+ACODE                W   4  B VALUE 0 
 DUMPSW               W   1  A VALUE 'D'                                         
 *                                                                               
 PREV-CLT             W   3  N VALUE 0                                           
@@ -99,11 +108,45 @@ BP-PROC-DATE   BPDATES-PARM  +154   8 N MASK('9999/99/99')
 BP-JUL-PROC    BPDATES-PARM  +162   7 A                                         
 BP-PRIOR-DTE   BPDATES-PARM  +257   8 A                                         
 *                                                                               
-*****************                                                               
-CALL-PGM              W   8 A                                                   
-CALL-PARM-NO          W   2 B                                                   
-*                                                                               
-JOB INPUT NULL                                                                  
+*****************
+CALL-PGM              W   8 A
+CALL-PARM-NO          W   2 B
+*
+LRM001* ****************************************************************00001000
+LRM001* - JOB PARM HANDLING (SAME PATTERN AS CAT659) AND THE            00001000
+LRM001* MACHINE-READABLE EXTRACT LINE LAYOUT.  PARM(X) TURNS ON         00001000
+LRM001* EXTRACT MODE; EACH DETAIL RECORD IS THEN ALSO WRITTEN TO        00001000
+LRM001* EXTFLE AS A PIPE-DELIMITED LINE INSTEAD OF PRINTING RPT.        00001000
+LRM001* ****************************************************************00001000
+LRM001 PARM-INFO                W    12 A                               00001000
+LRM001 PARM-LTH    PARM-INFO          2 B                               00001000
+LRM001 PARM-DATA   PARM-INFO   +2    10 A                               00001000
+LRM001 EXTR-SW     PARM-DATA          1 A                               00001000
+*
+LRM001 EXT-LINE                 W   200 A                               00001000
+LRM001 EXT-CLT      EXT-LINE          3 N                               00001000
+LRM001 EXT-DL01     EXT-LINE   +3     1 A VALUE '|'                     00001000
+LRM001 EXT-CNTL-NBR EXT-LINE   +4    14 A                               00001000
+LRM001 EXT-DL02     EXT-LINE  +18     1 A VALUE '|'                     00001000
+LRM001 EXT-DIST-SIDE EXT-LINE +19     1 A                               00001000
+LRM001 EXT-DL03     EXT-LINE  +20     1 A VALUE '|'                     00001000
+LRM001 EXT-ACTION-TYP EXT-LINE +21    1 A                               00001000
+LRM001 EXT-DL04     EXT-LINE  +22     1 A VALUE '|'                     00001000
+LRM001 EXT-REJ-CD   EXT-LINE  +23     3 A                               00001000
+LRM001 EXT-DL05     EXT-LINE  +26     1 A VALUE '|'                     00001000
+LRM001 EXT-CUSIP    EXT-LINE  +27     9 A                               00001000
+LRM001 EXT-DL06     EXT-LINE  +36     1 A VALUE '|'                     00001000
+LRM001 EXT-DESC1    EXT-LINE  +37    29 A                               00001000
+LRM001 EXT-DL07     EXT-LINE  +66     1 A VALUE '|'                     00001000
+LRM001 EXT-ASSET-QTY EXT-LINE +67    13 N 5                             00001000
+LRM001 EXT-DL08     EXT-LINE  +80     1 A VALUE '|'                     00001000
+LRM001 EXT-ASSET-AMT EXT-LINE +81    10 N 2                             00001000
+LRM001 EXT-DL09     EXT-LINE  +91     1 A VALUE '|'                     00001000
+LRM001 EXT-ACAT-SD  EXT-LINE  +92     8 N MASK('9999/99/99')            00001000
+LRM001 EXT-DL10     EXT-LINE +100     1 A VALUE '|'                     00001000
+LRM001 EXT-CUR-SD   EXT-LINE +101     8 N MASK('9999/99/99')            00001000
+*
+JOB INPUT NULL
 BP-PGM-NAME = 'CAT661'                                                          
 BP-REQ-TYPE = 'C'                                                               
 **CALL ZBPDATES USING (BPDATES-PARM)                                            
@@ -111,12 +154,17 @@ CALL-PGM     = 'ZBPDATES'
 CALL-PARM-NO = 1                                                                
 CALL CALLPGM USING (CALL-PGM, CALL-PARM-NO, BPDATES-PARM)                       
 W-CCYYMMDD = BP-PROC-DATE                                                       
-W-PMM = W-XMM                                                                   
-W-PDD = W-XDD                                                                   
-W-PYY = W-XYY                                                                   
-STOP                                                                            
-*                                                                               
-JOB INPUT IPENS                                                                 
+W-PMM = W-XMM
+W-PDD = W-XDD
+W-PYY = W-XYY
+LRM001 PARM-LTH = 10                                                    00001000
+LRM001 CALL EZTPX01  USING(PARM-REGISTER PARM-INFO)                     00001000
+LRM001 IF  PARM-LTH = 1                                                 00001000
+LRM001     DISPLAY '**  JOB PARM(EXTR-SW) = '  EXTR-SW                  00001000
+LRM001 END-IF                                                           00001000
+STOP
+*
+JOB INPUT IPENS
 *                                                                               
 IF  I-HDR-LIT = 'DATE='                                                         
     GOTO JOB                                                                    
@@ -160,13 +208,28 @@ IF I-ACTION-TYP = 'A'
    P-STAT-DESC = 'ACCEPTED BY FUND'                                             
 END-IF                                                                          
 *                                                                               
-W-CNTL-NBR                                                                      
-W-FUND-CTL    = I-CNTL-NBR                                                      
-W-ASSET-SEQ   = I-ASSET-SEQ                                                     
-*                                                                               
-PRINT RPT                                                                       
-*                                                                               
-0100-GETB1. PROC                                                                
+W-CNTL-NBR
+W-FUND-CTL    = I-CNTL-NBR
+W-ASSET-SEQ   = I-ASSET-SEQ
+*
+LRM001 IF  EXTR-SW = 'X'                                                00001000
+LRM001     EXT-CLT        = I-CLT                                       00001000
+LRM001     EXT-CNTL-NBR   = I-CNTL-NBR                                  00001000
+LRM001     EXT-DIST-SIDE  = I-DIST-SIDE                                 00001000
+LRM001     EXT-ACTION-TYP = I-ACTION-TYP                                00001000
+LRM001     EXT-REJ-CD     = I-REJ-CD                                    00001000
+LRM001     EXT-CUSIP      = I-CUSIP                                     00001000
+LRM001     EXT-DESC1      = I-DESC1                                     00001000
+LRM001     EXT-ASSET-QTY  = I-ASSET-QTY                                 00001000
+LRM001     EXT-ASSET-AMT  = I-ASSET-AMT                                 00001000
+LRM001     EXT-ACAT-SD    = I-ACAT-SD                                   00001000
+LRM001     EXT-CUR-SD     = I-CUR-SD                                    00001000
+LRM001     PUT EXTFLE FROM EXT-LINE                                     00001000
+LRM001 ELSE                                                             00001000
+    PRINT RPT                                                           00023800
+LRM001 END-IF                                                           00001000
+*
+0100-GETB1. PROC
 B1-BRK-NO = I-CLT                                                               
 B1-REC-CODE = '010'                                                             
 *CALL ZGETB1V USING(B1-BROKER)                                                  
