@@ -0,0 +1,431 @@
+000001* PDX    - CAT733   C0365425 11/25/25 14:55:25 TBTARYB            00001000
+000001* CREATED FOR SSR 108775.  BATCH EXTRACT OF THE PENDING TRANSFER  00001000
+000001* POPULATION BEHIND THE ACAT21DB ONLINE PENDING-TRANSFER          00001000
+000001* INQUIRY.  READS A CONTROL CARD FOR AN OPTIONAL BRANCH,          00001000
+000001* ACCOUNT, AND STATUS RANGE, QUERIES VTRNFR WITH THE SAME         00001000
+000001* FULL-TRANSFER/NON-STANDARD-TRANSFER STATUS LOGIC ACAT21DB       00001000
+000001* USES (PER ET0002, NON-STANDARD TRANSFERS SHOW ALL STATUSES),    00001000
+000001* AND WRITES ONE FLAT EXTRACT RECORD PER PENDING TRANSFER SO      00001000
+000001* COMPLIANCE CAN PULL THE FULL POPULATION FOR A PERIODIC          00001000
+000001* REVIEW WITHOUT PAGING THROUGH THE ONLINE SCREEN.                00001000
+       IDENTIFICATION DIVISION.                                         00002000
+       PROGRAM-ID.  CAT733.                                             00002100
+       DATE-WRITTEN.  AUG 2026.                                         00002200
+      *---------------------------------------------------------------* 00002300
+      *                         REMARKS                               * 00002400
+      * NEW BATCH-EXTRACT PROGRAM - RUNS THE SAME QUERY THAT DRIVES   * 00002500
+      * THE ACAT21DB PENDING-TRANSFER INQUIRY (INCLUDING THE ET0002   * 00002600
+      * FULL-VS-NON-STANDARD TRANSFER STATUS LOGIC) OVER AN OPTIONAL  * 00002700
+      * BRANCH/ACCOUNT/STATUS RANGE SUPPLIED ON A CONTROL CARD, AND   * 00002800
+      * WRITES THE RESULT TO A FLAT EXTRACT FILE FOR OFF-LINE REVIEW. * 00002900
+      *---------------------------------------------------------------* 00003000
+      ***************************************************************** 00003100
+           EJECT                                                        00003200
+      ***************************************************************** 00003300
+       ENVIRONMENT DIVISION.                                            00003400
+      ***************************************************************** 00003500
+       INPUT-OUTPUT SECTION.                                            00003600
+       FILE-CONTROL.                                                    00003700
+           SELECT CONTROL-CARD-FILE    ASSIGN  TO  CTLCARD.             00003800
+           SELECT EXTRACT-FILE         ASSIGN  TO  PNDEXTR.             00003900
+           SELECT REPORT-FILE          ASSIGN  TO  RPTPI.               00004000
+
+      ***************************************************************** 00004200
+       DATA DIVISION.                                                   00004300
+      ***************************************************************** 00004400
+
+       FILE SECTION.                                                    00004600
+
+       FD  CONTROL-CARD-FILE                                            00004800
+           RECORDING MODE F                                             00004900
+           BLOCK CONTAINS 0 RECORDS                                     00005000
+           LABEL RECORDS ARE STANDARD                                   00005100
+           RECORD CONTAINS 80 CHARACTERS.                               00005200
+
+       01  CONTROL-CARD-RECORD              PIC  X(80).                 00005400
+
+       FD  EXTRACT-FILE                                                 00005600
+           RECORDING MODE F                                             00005700
+           BLOCK CONTAINS 0 RECORDS                                     00005800
+           LABEL RECORDS ARE STANDARD                                   00005900
+           RECORD CONTAINS 100 CHARACTERS.                              00006000
+
+       01  EXTRACT-RECORD.                                              00006200
+           05  EXTR-CLIENT                  PIC  X(04).                 00006300
+           05  EXTR-ACAT-CNTL                PIC  X(14).                00006400
+           05  EXTR-BRANCH                  PIC  X(03).                 00006500
+           05  EXTR-ACCOUNT                 PIC  X(05).                 00006600
+           05  EXTR-TFR-TYPE                PIC  X(03).                 00006700
+           05  EXTR-DSTBN-SIDE              PIC  X(01).                 00006800
+           05  EXTR-STTS-CD                 PIC  X(03).                 00006900
+           05  EXTR-DAYS-STTS               PIC S9(05).                 00007000
+           05  EXTR-RCV-CUST-NM             PIC  X(35).                 00007100
+           05  EXTR-PRCS-DT                 PIC  X(10).                 00007200
+           05  FILLER                       PIC  X(14)  VALUE SPACES.   00007300
+
+       FD  REPORT-FILE                                                  00007500
+           RECORDING MODE F                                             00007600
+           BLOCK CONTAINS 0 RECORDS                                     00007700
+           LABEL RECORDS ARE STANDARD                                   00007800
+           RECORD CONTAINS 132 CHARACTERS.                              00007900
+
+       01  REPORT-RECORD                    PIC  X(132).                00008100
+
+           EJECT                                                        00008300
+      ***************************************************************** 00008400
+       WORKING-STORAGE SECTION.                                         00008500
+      ***************************************************************** 00008600
+
+       77  ABEND-CODE               COMP    PIC S9(04)  VALUE +999.     00008800
+
+       01  WS-CURRENT-DATE.                                             00009000
+           05  WS-CURRENT-YY                PIC  X(02).                 00009100
+           05  WS-CURRENT-MM                PIC  X(02).                 00009200
+           05  WS-CURRENT-DD                PIC  X(02).                 00009300
+
+       01  WS-EOF-SW                        PIC  X(01)  VALUE 'N'.      00009500
+           88  WS-CARD-EOF                              VALUE 'Y'.      00009600
+
+      *----------------------------------------------------------------*00009800
+      *   OPTIONAL CONTROL-CARD SELECTION RANGE.  A BLANK ENDPOINT     *00009900
+      *   MEANS NO LOWER OR UPPER BOUND ON THAT FIELD, SO A BLANK      *00010000
+      *   RANGE IS DEFAULTED TO A WIDE-OPEN VALUE AND THE CURSOR CAN   *00010100
+      *   ALWAYS USE A PLAIN BETWEEN (SAME TECHNIQUE AS THE OPTIONAL   *00010200
+      *   ORDER-DATE RANGE ADDED TO ACAT20DB).                         *00010300
+      *----------------------------------------------------------------*00010400
+       01  WS-CONTROL-CARD.                                             00010500
+           05  WS-CARD-BR-FR                PIC  X(03).                 00010600
+           05  WS-CARD-BR-TO                PIC  X(03).                 00010700
+           05  WS-CARD-AC-FR                PIC  X(05).                 00010800
+           05  WS-CARD-AC-TO                PIC  X(05).                 00010900
+           05  WS-CARD-STAT-FR              PIC  X(03).                 00011000
+           05  WS-CARD-STAT-TO              PIC  X(03).                 00011100
+           05  FILLER                       PIC  X(61).                 00011200
+
+       01  WS-RANGE-AREA.                                               00011400
+           05  WS-BR-FR-EFF                 PIC  X(03).                 00011500
+           05  WS-BR-TO-EFF                 PIC  X(03).                 00011600
+           05  WS-AC-FR-EFF                 PIC  X(05).                 00011700
+           05  WS-AC-TO-EFF                 PIC  X(05).                 00011800
+           05  WS-STAT-FR-EFF               PIC  X(03).                 00011900
+           05  WS-STAT-TO-EFF               PIC  X(03).                 00012000
+
+       01  WS-EXTR-CNT                      PIC  9(07)  VALUE ZERO.     00012200
+
+       01  LINE-CNTR                        PIC  9(02)  VALUE ZEROES.   00012400
+       01  PAGE-CNTR                        PIC  9(05)  VALUE ZEROES.   00012500
+
+       01  HDR1-RECORD.                                                 00012700
+           05  HDR1-CC                      PIC  X(01)  VALUE '1'.      00012800
+           05  FILLER                       PIC  X(20)  VALUE           00012900
+               'CAT733 - ACATS'.                                        00013000
+           05  FILLER                       PIC  X(40)  VALUE           00013100
+               'PENDING TRANSFER EXTRACT CONTROL REPORT'.               00013200
+           05  FILLER                       PIC  X(20)  VALUE SPACES.   00013300
+           05  FILLER                       PIC  X(06)  VALUE           00013400
+               'DATE: '.                                                00013500
+           05  HDR1-DATE-MM                 PIC  X(02).                 00013600
+           05  FILLER                       PIC  X(01)  VALUE '/'.      00013700
+           05  HDR1-DATE-DD                 PIC  X(02).                 00013800
+           05  FILLER                       PIC  X(01)  VALUE '/'.      00013900
+           05  HDR1-DATE-YY                 PIC  X(02).                 00014000
+           05  FILLER                       PIC  X(06)  VALUE SPACES.   00014100
+           05  FILLER                       PIC  X(06)  VALUE           00014200
+               'PAGE: '.                                                00014300
+           05  HDR1-PAGE-NBR                PIC  ZZZZ9.                 00014400
+           05  FILLER                       PIC  X(20)  VALUE SPACES.   00014500
+
+       01  HDR2-RECORD.                                                 00014700
+           05  HDR2-CC                      PIC  X(01)  VALUE '0'.      00014800
+           05  FILLER                       PIC  X(20)  VALUE           00014900
+               'SELECTION CRITERIA -'.                                  00015000
+           05  FILLER                       PIC  X(111) VALUE SPACES.   00015100
+
+       01  HDR3-RECORD.                                                 00015300
+           05  HDR3-CC                      PIC  X(01)  VALUE ' '.      00015400
+           05  FILLER                       PIC  X(09)  VALUE           00015500
+               'BRANCH: '.                                              00015600
+           05  HDR3-BR-FR                   PIC  X(03).                 00015700
+           05  FILLER                       PIC  X(04)  VALUE ' TO '.   00015800
+           05  HDR3-BR-TO                   PIC  X(03).                 00015900
+           05  FILLER                       PIC  X(06)  VALUE SPACES.   00016000
+           05  FILLER                       PIC  X(10)  VALUE           00016100
+               'ACCOUNT: '.                                             00016200
+           05  HDR3-AC-FR                   PIC  X(05).                 00016300
+           05  FILLER                       PIC  X(04)  VALUE ' TO '.   00016400
+           05  HDR3-AC-TO                   PIC  X(05).                 00016500
+           05  FILLER                       PIC  X(06)  VALUE SPACES.   00016600
+           05  FILLER                       PIC  X(09)  VALUE           00016700
+               'STATUS: '.                                              00016800
+           05  HDR3-STAT-FR                 PIC  X(03).                 00016900
+           05  FILLER                       PIC  X(04)  VALUE ' TO '.   00017000
+           05  HDR3-STAT-TO                 PIC  X(03).                 00017100
+           05  FILLER                       PIC  X(57)  VALUE SPACES.   00017200
+
+       01  TRL1-RECORD.                                                 00017400
+           05  TRL1-CC                      PIC  X(01)  VALUE '0'.      00017500
+           05  FILLER                       PIC  X(34)  VALUE           00017600
+               'TOTAL PENDING TRANSFERS WRITTEN = '.                    00017700
+           05  TRL1-EXTR-CNT                PIC  ZZZ,ZZ9.               00017800
+           05  FILLER                       PIC  X(90)  VALUE SPACES.   00017900
+
+       01  TRAC-RECORD.                                                 00018100
+           05  TRAC-DETAIL                  PIC  X(132).                00018200
+
+           EJECT                                                        00018400
+           COPY BPDATESC.                                               00018500
+
+           EJECT                                                        00018700
+           COPY STUBCPY.                                                00018800
+
+           EJECT                                                        00019000
+      *DB2 COMMUNICATION AREA                                           00019100
+           EXEC SQL                                                     00019200
+              INCLUDE SQLCA                                             00019300
+           END-EXEC.                                                    00019400
+
+           EXEC SQL                                                     00019600
+              INCLUDE VTRNFR                                            00019700
+           END-EXEC.                                                    00019800
+
+           EJECT                                                        00020000
+      ***************************************************************** 00020100
+       PROCEDURE DIVISION.                                              00020200
+      ***************************************************************** 00020300
+
+           DISPLAY ' ============================================== '.  00020500
+           DISPLAY '   CAT733 - ACATS PENDING TRANSFER EXTRACT      '.  00020600
+           DISPLAY ' ============================================== '.  00020700
+
+           COPY MSGCOBO.                                                00020900
+
+           PERFORM 1000-INITIAL-RTN.                                    00021100
+
+           PERFORM 2000-LOAD-EXTRACT-RTN.                               00021300
+
+           PERFORM 3900-WRITE-TRAILER-RTN.                              00021500
+
+           PERFORM 9000-EOJ-RTN.                                        00021700
+
+           STOP RUN.                                                    00021900
+
+           EJECT                                                        00022100
+      *****************                                                 00022200
+       1000-INITIAL-RTN.                                                00022300
+      *****************                                                 00022400
+
+           OPEN INPUT  CONTROL-CARD-FILE.                               00022600
+           OPEN OUTPUT EXTRACT-FILE.                                    00022700
+           OPEN OUTPUT REPORT-FILE.                                     00022800
+
+           MOVE 'CAT733'                  TO  BPDATES-CALLING-PGM.      00023000
+           MOVE 'C'                       TO  BPDATES-REQ-TYPE.         00023100
+           MOVE '  '                      TO  BPDATES-CALENDAR-TYPE.    00023200
+           CALL  BPDATES               USING  BPDATES-PARAMETERS.       00023300
+
+           IF BPD-VALID-RETURN                                          00023500
+              CONTINUE                                                  00023600
+           ELSE                                                         00023700
+              DISPLAY ' '                                               00023800
+              DISPLAY '*******************************'                 00023900
+              DISPLAY '* BPDATES INVALID-RETURN = ' BPDATES-RETURN-CODE 00024000
+                      ' *'                                              00024100
+              DISPLAY '* PROGRAM CAT733 IS ABENDING  *'                 00024200
+              DISPLAY '*******************************'                 00024300
+              DISPLAY ' '                                               00024400
+              CALL  ABEND              USING  ABEND-CODE                00024500
+           END-IF.                                                      00024600
+
+           ACCEPT WS-CURRENT-DATE FROM DATE.                            00024800
+           MOVE WS-CURRENT-MM              TO  HDR1-DATE-MM.            00024900
+           MOVE WS-CURRENT-DD              TO  HDR1-DATE-DD.            00025000
+           MOVE WS-CURRENT-YY              TO  HDR1-DATE-YY.            00025100
+
+           PERFORM 1050-READ-CONTROL-CARD-RTN.                          00025300
+           PERFORM 1100-SET-RANGE-RTN.                                  00025400
+
+           MOVE 0                          TO  PAGE-CNTR.               00025600
+           PERFORM 1200-WRITE-HEADER-RTN.                               00025700
+
+           EJECT                                                        00025900
+      ****************************                                      00026000
+       1050-READ-CONTROL-CARD-RTN.                                      00026100
+      ****************************                                      00026200
+
+           MOVE SPACES                     TO  WS-CONTROL-CARD.         00026400
+           READ CONTROL-CARD-FILE INTO WS-CONTROL-CARD                  00026500
+              AT END                                                    00026600
+                 SET WS-CARD-EOF TO TRUE                                00026700
+           END-READ.                                                    00026800
+
+           EJECT                                                        00027000
+      *--------------------------------------------------------------*  00027100
+      *   1100-SET-RANGE-RTN: A BLANK CONTROL-CARD ENDPOINT MEANS NO  * 00027200
+      *   LOWER OR UPPER BOUND, SO IT IS DEFAULTED TO A WIDE-OPEN     * 00027300
+      *   VALUE AND THE CURSOR BELOW CAN ALWAYS USE A PLAIN BETWEEN.  * 00027400
+      *--------------------------------------------------------------*  00027500
+       1100-SET-RANGE-RTN.                                              00027600
+
+           IF WS-CARD-BR-FR = SPACES OR LOW-VALUES                      00027800
+              MOVE '000'                   TO  WS-BR-FR-EFF             00027900
+           ELSE                                                         00028000
+              MOVE WS-CARD-BR-FR           TO  WS-BR-FR-EFF             00028100
+           END-IF.                                                      00028200
+           IF WS-CARD-BR-TO = SPACES OR LOW-VALUES                      00028300
+              MOVE '999'                   TO  WS-BR-TO-EFF             00028400
+           ELSE                                                         00028500
+              MOVE WS-CARD-BR-TO           TO  WS-BR-TO-EFF             00028600
+           END-IF.                                                      00028700
+
+           IF WS-CARD-AC-FR = SPACES OR LOW-VALUES                      00028900
+              MOVE '00000'                 TO  WS-AC-FR-EFF             00029000
+           ELSE                                                         00029100
+              MOVE WS-CARD-AC-FR           TO  WS-AC-FR-EFF             00029200
+           END-IF.                                                      00029300
+           IF WS-CARD-AC-TO = SPACES OR LOW-VALUES                      00029400
+              MOVE '99999'                 TO  WS-AC-TO-EFF             00029500
+           ELSE                                                         00029600
+              MOVE WS-CARD-AC-TO           TO  WS-AC-TO-EFF             00029700
+           END-IF.                                                      00029800
+
+           IF WS-CARD-STAT-FR = SPACES OR LOW-VALUES                    00030000
+              MOVE '000'                   TO  WS-STAT-FR-EFF           00030100
+           ELSE                                                         00030200
+              MOVE WS-CARD-STAT-FR         TO  WS-STAT-FR-EFF           00030300
+           END-IF.                                                      00030400
+           IF WS-CARD-STAT-TO = SPACES OR LOW-VALUES                    00030500
+              MOVE '999'                   TO  WS-STAT-TO-EFF           00030600
+           ELSE                                                         00030700
+              MOVE WS-CARD-STAT-TO         TO  WS-STAT-TO-EFF           00030800
+           END-IF.                                                      00030900
+
+           EJECT                                                        00031100
+      ***********************                                           00031200
+       1200-WRITE-HEADER-RTN.                                           00031300
+      ***********************                                           00031400
+
+           ADD 1                           TO  PAGE-CNTR.               00031600
+           MOVE PAGE-CNTR                  TO  HDR1-PAGE-NBR.           00031700
+
+           MOVE HDR1-RECORD                TO  TRAC-DETAIL.             00031900
+           WRITE REPORT-RECORD           FROM  TRAC-RECORD.             00032000
+
+           MOVE HDR2-RECORD                TO  TRAC-DETAIL.             00032200
+           WRITE REPORT-RECORD           FROM  TRAC-RECORD.             00032300
+
+           MOVE WS-BR-FR-EFF               TO  HDR3-BR-FR.              00032500
+           MOVE WS-BR-TO-EFF               TO  HDR3-BR-TO.              00032600
+           MOVE WS-AC-FR-EFF               TO  HDR3-AC-FR.              00032700
+           MOVE WS-AC-TO-EFF               TO  HDR3-AC-TO.              00032800
+           MOVE WS-STAT-FR-EFF             TO  HDR3-STAT-FR.            00032900
+           MOVE WS-STAT-TO-EFF             TO  HDR3-STAT-TO.            00033000
+           MOVE HDR3-RECORD                TO  TRAC-DETAIL.             00033100
+           WRITE REPORT-RECORD           FROM  TRAC-RECORD.             00033200
+
+           MOVE 3                          TO  LINE-CNTR.               00033400
+
+           EJECT                                                        00033600
+      *--------------------------------------------------------------*  00033700
+      *   2000-LOAD-EXTRACT-RTN: SAME FULL-TRANSFER/NON-STANDARD-    *  00033800
+      *   TRANSFER STATUS LOGIC AS THE ACAT21DB TFRCSR CURSOR (SEE    * 00033900
+      *   ET0002 THERE) - FULL TRANSFERS ARE RESTRICTED TO STATUSES   * 00034000
+      *   100 THRU 310 EXCEPT 140, NON-STANDARD TRANSFERS SHOW ALL    * 00034100
+      *   STATUSES - NARROWED HERE BY THE CONTROL-CARD BRANCH,        * 00034200
+      *   ACCOUNT, AND STATUS RANGE.                                  * 00034300
+      *--------------------------------------------------------------*  00034400
+      ***********************                                           00034500
+       2000-LOAD-EXTRACT-RTN.                                           00034600
+      ***********************                                           00034700
+
+           EXEC SQL                                                     00034900
+              DECLARE PNDXCSR CURSOR FOR                                00035000
+                 SELECT                                                 00035100
+                    CLIENT_NBR                                          00035200
+                   ,ACAT_CONTROL_NBR                                    00035300
+                   ,BRANCH_CD                                           00035400
+                   ,ACCT_CD                                             00035500
+                   ,TRNFR_TYPE_CD                                       00035600
+                   ,DSTBN_SIDE_CD                                       00035700
+                   ,STTS_CD                                             00035800
+                   ,DAYS_STTS_QTY                                       00035900
+                   ,RCV_CUST_NM                                         00036000
+                   ,PRCS_DT                                             00036100
+                 FROM                                                   00036200
+                    VTRNFR                                              00036300
+                 WHERE                                                  00036400
+                    (BRANCH_CD BETWEEN :WS-BR-FR-EFF AND :WS-BR-TO-EFF) 00036500
+                    AND (ACCT_CD BETWEEN :WS-AC-FR-EFF                  00036600
+                                     AND :WS-AC-TO-EFF)                 00036700
+                    AND (STTS_CD BETWEEN :WS-STAT-FR-EFF                00036800
+                                     AND :WS-STAT-TO-EFF)               00036900
+                    AND ( (TRNFR_TYPE_CD = 'FUL'                        00037000
+                           AND STTS_CD IN                               00037100
+                              ('100', '110', '120', '130', '200',       00037200
+                               '210', '220', '230', '240', '300',       00037300
+                               '310')                                   00037400
+                           AND STTS_CD NOT = '140')                     00037500
+                       OR (TRNFR_TYPE_CD IN                             00037600
+                              ('PTR', 'PTD', 'RCR', 'PTF', 'MFC',       00037700
+                               'RCL', 'FRV', '   ')) )                  00037800
+                 ORDER BY                                               00037900
+                    CLIENT_NBR                                          00038000
+                   ,BRANCH_CD                                           00038100
+                   ,ACCT_CD                                             00038200
+                   ,ACAT_CONTROL_NBR                                    00038300
+                 FOR READ ONLY WITH UR                                  00038400
+           END-EXEC.                                                    00038500
+           EXEC SQL                                                     00038600
+              OPEN PNDXCSR                                              00038700
+           END-EXEC.                                                    00038800
+           PERFORM 2010-FETCH-EXTRACT-RTN                               00038900
+              UNTIL SQLCODE NOT = 0.                                    00039000
+           EXEC SQL                                                     00039100
+              CLOSE PNDXCSR                                             00039200
+           END-EXEC.                                                    00039300
+
+       2010-FETCH-EXTRACT-RTN.                                          00039500
+           EXEC SQL                                                     00039600
+              FETCH PNDXCSR                                             00039700
+                 INTO :EXTR-CLIENT, :EXTR-ACAT-CNTL, :EXTR-BRANCH,      00039800
+                      :EXTR-ACCOUNT, :EXTR-TFR-TYPE, :EXTR-DSTBN-SIDE,  00039900
+                      :EXTR-STTS-CD, :EXTR-DAYS-STTS,                   00040000
+                      :EXTR-RCV-CUST-NM, :EXTR-PRCS-DT                  00040100
+           END-EXEC.                                                    00040200
+           IF SQLCODE = 0                                               00040300
+              PERFORM 2020-WRITE-EXTRACT-RTN                            00040400
+           END-IF.                                                      00040500
+
+       2020-WRITE-EXTRACT-RTN.                                          00040700
+           WRITE EXTRACT-RECORD.                                        00040800
+           ADD 1 TO WS-EXTR-CNT.                                        00040900
+
+           EJECT                                                        00041100
+      ***********************                                           00041200
+       3900-WRITE-TRAILER-RTN.                                          00041300
+      ***********************                                           00041400
+
+           IF LINE-CNTR > 56                                            00041600
+              PERFORM 1200-WRITE-HEADER-RTN                             00041700
+           END-IF.                                                      00041800
+
+           MOVE SPACES                     TO  TRL1-RECORD.             00042000
+           MOVE '0'                        TO  TRL1-CC.                 00042100
+           MOVE WS-EXTR-CNT                TO  TRL1-EXTR-CNT.           00042200
+
+           MOVE TRL1-RECORD                TO  TRAC-DETAIL.             00042400
+           WRITE REPORT-RECORD           FROM  TRAC-RECORD.             00042500
+
+           EJECT                                                        00042700
+      *************                                                     00042800
+       9000-EOJ-RTN.                                                    00042900
+      *************                                                     00043000
+
+           CLOSE  CONTROL-CARD-FILE.                                    00043200
+           CLOSE  EXTRACT-FILE.                                         00043300
+           CLOSE  REPORT-FILE.                                          00043400
+           DISPLAY ' '.                                                 00043500
+           DISPLAY '**************************'.                        00043600
+           DISPLAY '* END OF CAT733 PROGRAM  *'.                        00043700
+           DISPLAY '**************************'.                        00043800
+           DISPLAY 'TOTAL PENDING TRANSFERS EXTRACTED = ' WS-EXTR-CNT.  00043900
+           DISPLAY ' '.                                                 00044000
