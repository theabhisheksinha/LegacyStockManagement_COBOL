@@ -1,3 +1,4 @@
+000001* PDX    - CAT788SP C0366932 02/09/26 07:12:48 TBLAMUR            00001000
 000001* PDX    - CAT788SP C0353123 03/24/14 14:03:33 TBLAMUR            00001000
 LRM005* SSR 96502 CBRS004.13 RECOMPILE FOR COPYBOOK ACATTAXO CHANGE.            
 000001* PDX    - CAT788SP C0325136 04/09/12 16:32:56 TBLAMUR            00001000
@@ -66,6 +67,10 @@ LRM001* IN CLIENT 10) WHICH IS CBRS NBR A04S.
            05  SUB                       PIC 9(04) VALUE 0.             CAT788  
            05  W-INFILE-CNT              PIC 9(07) VALUE 0.             CAT788  
            05  W-OUTFILE-CNT             PIC 9(07) VALUE 0.             CAT788  
+LRM006     05  WS-HDR-OUT-CNT            PIC 9(07) VALUE 0.             00001000
+LRM006     05  WS-BROKER-HDR-OUT-CNT     PIC 9(07) VALUE 0.             00001000
+LRM006     05  WS-BROKER-TRL-OUT-CNT     PIC 9(07) VALUE 0.             00001000
+LRM006     05  WS-DETAIL-OUT-CNT         PIC 9(07) VALUE 0.             00001000
            05  END-OF-INFILE-IND         PIC X(01).                     CAT788  
                88  END-OF-INFILE                   VALUE 'Y'.           CAT788  
            05  WS-CLT-IN-THIS-STREAM-SW  PIC X(01).                     CAT788  
@@ -117,7 +122,23 @@ LRM002     05  PARM-CLIENT-NBR          PIC X(03).
                     W-INFILE-CNT                                        CAT788  
                    ' (BZZZ.SIAC3607.NDMS / BQQQ.SIAQ4607.NDMS)'.        CAT788  
            DISPLAY 'CAT788SP: EXTRACT OUTPUT FILE CNT = '               CAT788  
-                    W-OUTFILE-CNT                                       CAT788  
+                    W-OUTFILE-CNT.                                      CAT788  
+LRM006* - CONTROL TOTALS BY OUTPUT RECORD TYPE, WITH A                  00001000
+LRM006* BALANCING CHECK AGAINST THE OVERALL EXTRACT OUTPUT COUNT.       00001000
+LRM006     DISPLAY 'CAT788SP: HEADER RECORDS WRITTEN   = '              00001000
+LRM006              WS-HDR-OUT-CNT                                      00001000
+LRM006     DISPLAY 'CAT788SP: BROKER HDR RECS WRITTEN  = '              00001000
+LRM006              WS-BROKER-HDR-OUT-CNT                               00001000
+LRM006     DISPLAY 'CAT788SP: DETAIL RECORDS WRITTEN   = '              00001000
+LRM006              WS-DETAIL-OUT-CNT                                   00001000
+LRM006     DISPLAY 'CAT788SP: BROKER TRL RECS WRITTEN  = '              00001000
+LRM006              WS-BROKER-TRL-OUT-CNT                               00001000
+LRM006     IF (WS-HDR-OUT-CNT + WS-BROKER-HDR-OUT-CNT +                 00001000
+LRM006         WS-DETAIL-OUT-CNT + WS-BROKER-TRL-OUT-CNT)               00001000
+LRM006        NOT = W-OUTFILE-CNT                                       00001000
+LRM006        DISPLAY 'CAT788SP: ** WARNING - CONTROL TOTALS OUT'       00001000
+LRM006                'OF BALANCE WITH EXTRACT OUTPUT FILE CNT **'      00001000
+LRM006     END-IF                                                       00001000
            DISPLAY ' '.                                                 CAT788  
            DISPLAY '** CAT788SP COMPLETED SUCCESSFULLY **'.             CAT788  
            GOBACK.                                                      CAT788  
@@ -178,6 +199,7 @@ LRM002     05  PARM-CLIENT-NBR          PIC X(03).
                                LARGE-RECORD-OUT(1: W-REC-LEN-IN)        CAT788  
               WRITE LARGE-RECORD-OUT                                    CAT788  
               ADD 1 TO W-OUTFILE-CNT                                    CAT788  
+LRM006        ADD 1 TO WS-HDR-OUT-CNT                                   00001000
            END-IF.                                                      CAT788  
       *                                                                 CAT788  
        EJECT                                                            CAT788  
@@ -199,6 +221,7 @@ LRM002     05  PARM-CLIENT-NBR          PIC X(03).
                                LARGE-RECORD-OUT(1: W-REC-LEN-IN)        CAT788  
               WRITE LARGE-RECORD-OUT                                    CAT788  
               ADD 1 TO W-OUTFILE-CNT                                    CAT788  
+LRM006     ADD 1 TO WS-BROKER-HDR-OUT-CNT                               00001000
               PERFORM 6000-READ-INFILE                                  CAT788  
            END-IF.                                                              
                                                                                 
@@ -223,6 +246,11 @@ LRM001        IF WS-WRITE-DETAIL-SW = 'Y'
                                LARGE-RECORD-OUT(1: W-REC-LEN-IN)        CAT788  
                  WRITE LARGE-RECORD-OUT                                 CAT788  
                  ADD 1 TO W-OUTFILE-CNT                                 CAT788  
+LRM006        IF NSCC-BROKER-TRAILER                                    00001000
+LRM006           ADD 1 TO WS-BROKER-TRL-OUT-CNT                         00001000
+LRM006        ELSE                                                      00001000
+LRM006           ADD 1 TO WS-DETAIL-OUT-CNT                             00001000
+LRM006        END-IF                                                    00001000
 LRM001        END-IF                                                            
               PERFORM 6000-READ-INFILE                                  CAT788  
            END-PERFORM.                                                         
