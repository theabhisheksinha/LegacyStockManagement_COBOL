@@ -1,3 +1,4 @@
+000001* PDX    - CAT766   C0366384 01/14/26 12:44:56 TBLAMUR            00000900
 000001* PDX    - CAT766   C0285901 10/12/09 12:47:50 TBLAMUR            00001049
        IDENTIFICATION DIVISION.                                         00030000
        PROGRAM-ID.  CAT766.                                             00040000
@@ -18,6 +19,7 @@
        FILE-CONTROL.                                                    00574000
                                                                         00575000
            SELECT PENDING-FILE                  ASSIGN  TO  ACATPEND.   00576048
+LRM001 SELECT MSD-MATCH-FILE  ASSIGN  TO  MSDMTCH.                      00001000
                                                                         00577000
       ***************************************************************** 00578000
        DATA DIVISION.                                                   00579000
@@ -29,6 +31,34 @@
            RECORDING MODE IS V                                          00630000
            BLOCK CONTAINS 0 RECORDS.                                    00640000
        COPY ACATRCVR  REPLACING ==:FMT:== BY ==PEND==.                  00650004
+LRM001                                                                  00001000
+LRM002* MM-TRANS-TYPE-CD/MM-ISO-CRNCY-CD/MM-ASSET-AMT DID NOT SERVE     00001000
+LRM002* THE FUZZY-MATCH PURPOSE THIS FILE WAS ADDED FOR - THEY ARE      00001000
+LRM002* TRANSACTION FIELDS, NOT IDENTITY FIELDS.  REPLACED THEM WITH    00001000
+LRM002* RCV-SS-PRIM-NBR/RCV-SS-SCNDY-NBR (SSN, ALSO USED AS THE TIN     00001000
+LRM002* ELSEWHERE IN THIS SHOP, E.G. CAT655DB'S FMT-ACT-TIN-NUMBER)     00001000
+LRM002* FROM DCLVTRNFR, ADDING THEM TO THE NSCC_TI_CRSR SELECT LIST.    00001000
+LRM002* NO PHONE COLUMN EXISTS ON VTRNFR OR VASSET ANYWHERE ELSE IN     00001000
+LRM002* THIS CODEBASE, SO NONE IS CARRIED HERE.                         00001000
+LRM001* ADD SUPPLEMENTAL MSD FUZZY-MATCH EXTRACT WITH                   00001000
+LRM001* AMOUNT/CURRENCY/TRANS-TYPE MATCH FIELDS ALREADY FETCHED         00001000
+LRM001* FROM VASSET BUT NOT PREVIOUSLY WRITTEN TO ANY OUTPUT FILE.      00001000
+LRM001 FD  MSD-MATCH-FILE                                               00001000
+LRM001     RECORDING MODE IS F                                          00001000
+LRM001     BLOCK CONTAINS 0 RECORDS.                                    00001000
+LRM001 01  MSD-MATCH-RECORD.                                            00001000
+LRM001     05  MM-CLIENT-NBR          PIC X(04).                        00001000
+LRM001     05  FILLER                 PIC X(01).                        00001000
+LRM001     05  MM-ACAT-CONTROL-NBR     PIC X(14).                       00001000
+LRM001     05  FILLER                 PIC X(01).                        00001000
+LRM001     05  MM-ASSET-SEQ-NBR        PIC 9(05).                       00001000
+LRM001     05  FILLER                 PIC X(01).                        00001000
+LRM001     05  MM-SECURITY-ADP-NBR     PIC X(09).                       00001000
+LRM001     05  FILLER                 PIC X(01).                        00001000
+LRM002     05  MM-SSN-PRIM-NBR         PIC X(09).                       00001000
+LRM002     05  FILLER                 PIC X(01).                        00001000
+LRM002     05  MM-SSN-SCNDY-NBR        PIC X(09).                       00001000
+LRM001     05  FILLER                 PIC X(20).                        00001000
                                                                         00660000
            EJECT                                                        00670000
       ******************************************************************00680000
@@ -47,6 +77,7 @@
        77  WS-TOTAL-TI-REC-CNTR  COMP-3  PIC  9(09)  VALUE ZEROES.      00820000
        77  WS-TOTAL-AT-REC-CNTR  COMP-3  PIC  9(09)  VALUE ZEROES.      00830000
        77  PENDFILE-REC-CNTR     COMP-3  PIC  9(09)  VALUE ZEROES.      00950000
+LRM001 77  WS-MSD-MATCH-CNTR   COMP-3  PIC  9(09)  VALUE ZEROES.        00001000
                                                                         00960000
            COPY BPDATESC.                                               00970011
            COPY STUBCPY.                                                01010000
@@ -91,7 +122,9 @@
                     ACCT_RCV_NBR,                                       02390000
                     STTS_CD,                                            02420000
                     TRNFR_TYPE_CD,                                      02440000
-                    STTLM_DT                                            02530032
+                    STTLM_DT,                                           02530032
+LRM002              RCV_SS_PRIM_NBR,                                    00001000
+LRM002              RCV_SS_SCNDY_NBR                                    00001000
                  FROM VTRNFR                                            02580000
                  WHERE DSTBN_SIDE_CD  = 'R'                             02581001
                     AND  TRNFR_TYPE_CD IN ('FUL', 'PTR', 'PTD', 'RCR')  02582043
@@ -175,6 +208,8 @@
                     ,:DCLVTRNFR.TRNFR-TYPE-CD                           04780000
                     ,:DCLVTRNFR.STTLM-DT                                04870000
                     ,:DCLVTRNFR.CRT-TMSTP                               04880032
+LRM002              ,:DCLVTRNFR.RCV-SS-PRIM-NBR                         00001000
+LRM002              ,:DCLVTRNFR.RCV-SS-SCNDY-NBR                        00001000
                 END-EXEC                                                04920000
                                                                         05210000
               EVALUATE SQLCODE                                          05220000
@@ -224,6 +259,7 @@
                                                                         06550000
            WRITE PEND-TI-RECORD FROM  FMT-TI-RECORD                     06630002
            ADD 1    TO  PENDFILE-REC-CNTR.                              06640002
+LRM001 PERFORM WRITE-MSD-MATCH-RECORD                                   00001000
            EJECT                                                        07093000
       ******************                                                07094000
        FETCH-AT-RECORDS.                                                07095000
@@ -330,6 +366,22 @@ LRM**************** END-IF                                              07555045
            ADD 1    TO  PENDFILE-REC-CNTR.                              08896000
                                                                         08897000
            EXIT.                                                        11969900
+LRM001                                                                  00001000
+LRM001* EXTRA MSD FUZZY-MATCH FIELDS - CURRENCY/AMOUNT/                 00001000
+LRM001* TRANS-TYPE - SO CAT766A CAN FUZZY-MATCH ON MORE THAN            00001000
+LRM001* JUST THE ISIN/DESCRIPTION FIELDS.                               00001000
+LRM001 WRITE-MSD-MATCH-RECORD.                                          00001000
+LRM001     MOVE SPACES TO MSD-MATCH-RECORD                              00001000
+LRM001     MOVE CLIENT-NBR OF DCLVTRNFR TO MM-CLIENT-NBR                00001000
+LRM001     MOVE ACAT-CONTROL-NBR OF DCLVTRNFR                           00001000
+LRM001                               TO MM-ACAT-CONTROL-NBR             00001000
+LRM001     MOVE ASSET-SEQ-NBR OF DCLVASSET TO MM-ASSET-SEQ-NBR          00001000
+LRM001     MOVE SECURITY-ADP-NBR OF DCLVASSET                           00001000
+LRM001                               TO MM-SECURITY-ADP-NBR             00001000
+LRM002     MOVE RCV-SS-PRIM-NBR OF DCLVTRNFR TO MM-SSN-PRIM-NBR         00001000
+LRM002     MOVE RCV-SS-SCNDY-NBR OF DCLVTRNFR TO MM-SSN-SCNDY-NBR       00001000
+LRM001     WRITE MSD-MATCH-RECORD                                       00001000
+LRM001     ADD 1 TO WS-MSD-MATCH-CNTR.                                  00001000
                                                                         11970100
       *******************                                               11970200
        SQL-ERROR-ROUTINE.                                               11970300
@@ -365,6 +417,7 @@ LRM**************** END-IF                                              07555045
       *****************                                                 12120000
                                                                         12130000
            OPEN OUTPUT  PENDING-FILE                                    12140000
+LRM001 OPEN OUTPUT  MSD-MATCH-FILE                                      00001000
                                                                         12150000
            MOVE  'CAT766'                     TO BPDATES-CALLING-PGM.   12180003
            MOVE  'C'                          TO BPDATES-REQ-TYPE.      12190000
@@ -389,6 +442,7 @@ LRM******* DISPLAY 'WS DB2 SELECT/CREATION DATE' WS-CRT-DATE-TODAY.     12380045
       ****************                                                  14230000
                                                                         14231000
            CLOSE  PENDING-FILE                                          14232000
+LRM001 CLOSE  MSD-MATCH-FILE                                            00001000
                                                                         14233000
            DISPLAY ' '                                                  14234000
            DISPLAY '   DB2 INPUT TOTALS'                                14235000
@@ -397,6 +451,7 @@ LRM******* DISPLAY 'WS DB2 SELECT/CREATION DATE' WS-CRT-DATE-TODAY.     12380045
            DISPLAY 'NUMBER OF AT RECORDS: ' WS-TOTAL-AT-REC-CNTR        14238000
            DISPLAY ' '                                                  14340000
            DISPLAY 'PEND FILE RECORDS   : ' PENDFILE-REC-CNTR           14350000
+LRM001 DISPLAY 'MSD MATCH FILE RECORDS: ' WS-MSD-MATCH-CNTR             00001000
                                                                         14360000
            DISPLAY ' '                                                  14370000
            DISPLAY '***************************'                        14380000
