@@ -1,3 +1,8 @@
+000001* PDX    - CAT685   C0364192 09/23/25 14:52:28 TBLAMUR            00001000
+LRM003* ADD AN AUDIT EXTRACT FOR FRV RESCIND BLOCKS.  EACH              00001000
+LRM003* VRSDBLK INSERT ATTEMPT (INCLUDING A DUPLICATE-KEY SKIP) IS      00001000
+LRM003* NOW ALSO WRITTEN TO FRVAUDIT SO OPS CAN TIE A RECEIVER-SIDE     00001000
+LRM003* FRV BLOCK BACK TO THE ASSET/CLIENT THAT CAUSED IT.              00001000
 000001* PDX    - CAT685   C0348882 12/06/13 06:48:10 TBCHKOP            00001000
 CSG001* SSR 91356 MOVE SPACES TO BPDATES-CALENDAR-TYPE.                         
 000001* PDX    - CAT685   C0272055 10/22/08 15:01:58 TBLAMUR            00001000
@@ -25,7 +30,8 @@ LRM002* SSR 60125 RECOMPILE FOR EXPANSION TO ACATPEND
        INPUT-OUTPUT SECTION.                                                    
        FILE-CONTROL.                                                            
                                                                                 
-LRM001     SELECT PEND-FILE                     ASSIGN  TO  IPEND.              
+LRM001     SELECT PEND-FILE                     ASSIGN  TO  IPEND.
+LRM003     SELECT FRV-AUDIT-FILE                 ASSIGN  TO  FRVAUDIT.  00001000
                                                                                 
       *****************************************************************         
        DATA DIVISION.                                                           
@@ -38,11 +44,36 @@ LRM001 FD  PEND-FILE
 LRM001     RECORDING MODE V                                                     
 LRM001     BLOCK CONTAINS 0 RECORDS.                                            
 LRM001                                                                          
-LRM001     COPY ACATPEND  REPLACING ==:FMT:== BY ==PEND==.                      
-                                                                                
-           EJECT                                                                
-      ******************************************************************        
-       WORKING-STORAGE SECTION.                                                 
+LRM001     COPY ACATPEND  REPLACING ==:FMT:== BY ==PEND==.
+
+LRM003 FD  FRV-AUDIT-FILE                                               00001000
+LRM003     RECORDING MODE IS F                                          00001000
+LRM003     LABEL RECORDS STANDARD                                       00001000
+LRM003     BLOCK CONTAINS 0 RECORDS                                     00001000
+LRM003     RECORD CONTAINS 100 CHARACTERS.                              00001000
+LRM003 01  FRV-AUDIT-RECORD.                                            00001000
+LRM003     05  AUD-CLIENT              PIC X(04).                       00001000
+LRM003     05  FILLER                  PIC X(01).                       00001000
+LRM003     05  AUD-BRANCH              PIC X(03).                       00001000
+LRM003     05  FILLER                  PIC X(01).                       00001000
+LRM003     05  AUD-ACCT                PIC X(05).                       00001000
+LRM003     05  FILLER                  PIC X(01).                       00001000
+LRM003     05  AUD-CUSIP               PIC X(09).                       00001000
+LRM003     05  FILLER                  PIC X(01).                       00001000
+LRM003     05  AUD-RCV-NBR             PIC X(04).                       00001000
+LRM003     05  FILLER                  PIC X(01).                       00001000
+LRM003     05  AUD-DLVR-NBR            PIC X(04).                       00001000
+LRM003     05  FILLER                  PIC X(01).                       00001000
+LRM003     05  AUD-EXPIRE-DT           PIC X(10).                       00001000
+LRM003     05  FILLER                  PIC X(01).                       00001000
+LRM003     05  AUD-ACTION              PIC X(08).                       00001000
+LRM003     05  FILLER                  PIC X(01).                       00001000
+LRM003     05  AUD-TIMESTAMP           PIC X(26).                       00001000
+LRM003     05  FILLER                  PIC X(19).                       00001000
+
+           EJECT
+      ******************************************************************
+       WORKING-STORAGE SECTION.
       ******************************************************************        
                                                                                 
        01  ABEND-CODE               COMP    PIC S9(04)  VALUE +9999.            
@@ -259,8 +290,12 @@ LRM001     EVALUATE SQLCODE
 LRM001        WHEN +0                                                           
 LRM001           ADD  +1  TO  WS-COMMIT-CTR                                     
 LRM001                        CAGE-VRSDBLK-INSERTED                             
+LRM003           MOVE 'INSERTED' TO AUD-ACTION                          00001000
+LRM003           PERFORM WRITE-FRV-AUDIT-RTN                            00001000
 LRM001        WHEN -803                                                         
 LRM001           CONTINUE                                                       
+LRM003           MOVE 'DUP SKIP' TO AUD-ACTION                          00001000
+LRM003           PERFORM WRITE-FRV-AUDIT-RTN                            00001000
 LRM001        WHEN OTHER                                                        
 LRM001           DISPLAY 'PROBLEM WITH VRSDBLK INSERT '                         
 LRM001           DISPLAY 'SQLCODE = ' SQLCODE                                   
@@ -270,9 +305,21 @@ LRM001           DISPLAY '* PROGRAM IS ABENDING! *'
 LRM001           DISPLAY '************************'                             
 LRM001           MOVE +1500    TO ABEND-CODE                                    
 LRM001           CALL ABEND        USING  ABEND-CODE                            
-LRM001     END-EVALUATE.                                                        
-LRM001     EJECT                                                                
-LRM001 DB2-COMMIT.                                                              
+LRM001     END-EVALUATE.
+LRM001     EJECT
+
+LRM003 WRITE-FRV-AUDIT-RTN.                                             00001000
+LRM003     MOVE DB-CLIENT-NBR      TO AUD-CLIENT.                       00001000
+LRM003     MOVE DB-BRANCH-CD       TO AUD-BRANCH.                       00001000
+LRM003     MOVE DB-ACCT-CD         TO AUD-ACCT.                         00001000
+LRM003     MOVE DB-CUSIP           TO AUD-CUSIP.                        00001000
+LRM003     MOVE DB-RCV-NBR         TO AUD-RCV-NBR.                      00001000
+LRM003     MOVE DB-DLVR-NBR        TO AUD-DLVR-NBR.                     00001000
+LRM003     MOVE W-DB2-PD180-DATE   TO AUD-EXPIRE-DT.                    00001000
+LRM003     MOVE WS-TMSTMP          TO AUD-TIMESTAMP.                    00001000
+LRM003     WRITE FRV-AUDIT-RECORD.                                      00001000
+
+LRM001 DB2-COMMIT.
 LRM001     EXEC SQL                                                             
 LRM001          COMMIT                                                          
 LRM001     END-EXEC.                                                            
@@ -310,8 +357,9 @@ LRM001     END-IF.
        INITIAL-ROUTINE.                                                         
       *****************                                                         
                                                                                 
-LRM001     OPEN INPUT   PEND-FILE.                                              
-LRM001     READ PEND-FILE                                                       
+LRM001     OPEN INPUT   PEND-FILE.
+LRM003     OPEN OUTPUT  FRV-AUDIT-FILE.                                 00001000
+LRM001     READ PEND-FILE
 LRM001       AT END                                                             
 LRM001          SET EOF-PEND TO TRUE                                            
 LRM001       NOT AT END                                                         
@@ -390,7 +438,8 @@ LRM001        CALL ABEND        USING  ABEND-CODE
        ENDJOB-ROUTINE.                                                          
       ****************                                                          
                                                                                 
-LRM001     CLOSE  PEND-FILE.                                                    
+LRM001     CLOSE  PEND-FILE.
+LRM003     CLOSE  FRV-AUDIT-FILE.                                       00001000
                                                                                 
 LRM001     DISPLAY 'PEND FILE RECS READ      ' PEND-RECS-READ                   
 LRM001     DISPLAY 'RESCIND BLOCK ROWS ISRT  ' CAGE-VRSDBLK-INSERTED            
