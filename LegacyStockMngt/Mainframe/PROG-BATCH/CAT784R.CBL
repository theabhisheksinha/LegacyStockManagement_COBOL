@@ -1,3 +1,8 @@
+000001* PDX    - CAT784R  C0366795 02/04/26 15:05:35 TBLAMUR            00001000
+000001* LRM008 SSR 104822 SINGLE CONSOLIDATED REPORT RUN - ONE PASS             
+000001* NOW PRINTS BOTH THE MISSING-TLE AND EDIT-ERROR SECTIONS.                
+000001* LRM007 SSR 104821 ADD SECTION-FILTERED RE-PASS OF TAXLOT-FILE           
+000001* SO THE CONSOLIDATED RUN CAN PRINT EACH SECTION SEPARATELY.              
 000001* PDX    - CAT784R  C0353123 03/24/14 13:59:56 TBLAMUR            00001000
 000001* LRM006 SSR 96502 RECOMPILE FOR CBRS004.13 COPYBOOK CHANGE.              
 000001* PDX    - CAT784R  C0325133 06/25/12 07:54:25 TBLAMUR            00001000
@@ -74,9 +79,13 @@
        77  ACAT-HDR-SW                      PIC X(01)  VALUE ' '.               
            88  ACAT-HDR                                VALUE 'Y'.               
                                                                                 
-       77  ACAT-EOF-SW                      PIC X(01)  VALUE ' '.               
-           88  ACAT-EOF                                VALUE 'Y'.               
-                                                                                
+       77  ACAT-EOF-SW                      PIC X(01)  VALUE ' '.
+           88  ACAT-EOF                                VALUE 'Y'.
+
+LRM007 77  WS-SECTION-FILTER-SW             PIC X(01)  VALUE ' '.       00001000
+LRM007     88  WS-SECTION-MISSING-ONLY                 VALUE 'M'.       00001000
+LRM007     88  WS-SECTION-MISMATCH-ONLY                VALUE 'Q'.       00001000
+
        77  ADR-ACCT-TEST                    PIC X(02)  VALUE '  '.              
            88  ADR-IRA                                 VALUE '03' '04'          
                                                              '05'.              
@@ -95,6 +104,8 @@
            05  ACAT-DTL-RECS            PIC 9(7)   COMP-3  VALUE ZERO.          
            05  ACAT-ACPT-RECS           PIC 9(7)   COMP-3  VALUE ZERO.          
            05  ACAT-REJ-RECS            PIC 9(7)   COMP-3  VALUE ZERO.          
+LRM008     05  WS-QTY-MISMATCH-CNT     PIC 9(7)   COMP-3  VALUE ZERO.   00001000
+LRM008     05  WS-MISSING-DTL-CNT      PIC 9(7)   COMP-3  VALUE ZERO.   00001000
                                                                                 
            EJECT                                                                
        COPY ACATTAXA  REPLACING ==:TAXA:== BY ==TAXA==.                         
@@ -118,8 +129,8 @@
                                                                                 
        01  HDR2.                                                                
            05  FILLER                  PIC X(57) VALUE SPACES.                  
-           05  FILLER                  PIC X(60) VALUE                          
-               'TAX LOT ERROR REPORT '.                                         
+LRM008     05  H2-RPT-TITLE            PIC X(60) VALUE                  00001000
+LRM008         'TAX LOT ERROR REPORT '.                                 00001000
            05  FILLER                  PIC X(5)  VALUE 'DATE '.                 
            05  H2-PROC-DATE.                                                    
                10  H2-MM               PIC X(2).                                
@@ -215,6 +226,7 @@ LRM002     '                             ACAT QTY'.
 LRM002         10  PARM-STREAM              PIC X.                              
                10  PARM-REPORT-VERSION      PIC X(5).                           
                    88  PARM-ERROR-RUN                 VALUE 'ERROR'.            
+LRM008             88  PARM-CONSOLIDATED-RUN          VALUE 'BOTH '.    00001000
                                                                                 
            EJECT                                                                
        PROCEDURE DIVISION USING PARM-AREA.                                      
@@ -224,13 +236,35 @@ DJ0001     DISPLAY 'CAT784R - ACATS TAX LOT ERROR REPORT'.
            COPY MSGCOBO.                                                        
            DISPLAY ' '.                                                         
                                                                                 
-           PERFORM  100-HOUSEKEEPING                                            
-           PERFORM  200-INIT-B1-LOOP.                                           
-           PERFORM  300-PRINT-REPORT THRU                                       
-                    300-PRINT-REPORT-EXIT                                       
-               UNTIL ACAT-EOF.                                                  
-                                                                                
-           PERFORM  900-ENDJOB-ROUTINE                                          
+           PERFORM  100-HOUSEKEEPING
+           PERFORM  200-INIT-B1-LOOP.
+
+LRM007* - SINGLE CONSOLIDATED REPORT RUN.  THE MISSING-DETAIL AND       00001000
+LRM007* QTY-MISMATCH EXCEPTIONS ARE PRINTED AS TWO SEPARATE SECTIONS,   00001000
+LRM007* EACH WITH ITS OWN TITLE AND CLIENT HEADERS, RATHER THAN         00001000
+LRM007* INTERLEAVED IN INPUT-FILE ORDER - TAXLOT-FILE IS READ ONCE      00001000
+LRM007* PER SECTION, WITH WS-SECTION-FILTER-SW TELLING 300-PRINT-       00001000
+LRM007* REPORT WHICH EXCEPTION TYPE TO SKIP ON THAT PASS.               00001000
+LRM007     IF PARM-CONSOLIDATED-RUN                                     00001000
+LRM007        MOVE 'MISSING TLE DETAILS REPORT' TO H2-RPT-TITLE         00001000
+LRM007        MOVE 'M'                     TO WS-SECTION-FILTER-SW      00001000
+LRM007        PERFORM  300-PRINT-REPORT THRU                            00001000
+LRM007                 300-PRINT-REPORT-EXIT                            00001000
+LRM007            UNTIL ACAT-EOF                                        00001000
+LRM007        PERFORM  350-START-SECTION-2 THRU                         00001000
+LRM007                 350-START-SECTION-2-EXIT                         00001000
+LRM007        MOVE 'TLE EDIT ERROR REPORT'    TO H2-RPT-TITLE           00001000
+LRM007        MOVE 'Q'                     TO WS-SECTION-FILTER-SW      00001000
+LRM007        PERFORM  300-PRINT-REPORT THRU                            00001000
+LRM007                 300-PRINT-REPORT-EXIT                            00001000
+LRM007            UNTIL ACAT-EOF                                        00001000
+LRM007     ELSE                                                         00001000
+              PERFORM  300-PRINT-REPORT THRU
+                       300-PRINT-REPORT-EXIT
+                  UNTIL ACAT-EOF
+LRM007     END-IF.                                                      00001000
+
+           PERFORM  900-ENDJOB-ROUTINE
               THRU  900-ENDJOB-ROUTINE-EXIT.                                    
                                                                                 
            GOBACK.                                                              
@@ -255,6 +289,24 @@ DJ0001     DISPLAY 'CAT784R - ACATS TAX LOT ERROR REPORT'.
                                                                                 
            OPEN INPUT  TAXLOT-FILE.                                             
            OPEN OUTPUT REPORT-FILE.                                             
+LRM008* - SINGLE CONSOLIDATED REPORT RUN.  WHEN THE PARM                00001000
+LRM008* REQUESTS A CONSOLIDATED RUN, ONE PASS OF THIS PROGRAM           00001000
+LRM008* REPORTS BOTH THE QTY-MISMATCH AND MISSING-DETAIL                00001000
+LRM008* EXCEPTIONS, SO THE JOB NO LONGER HAS TO INVOKE                  00001000
+LRM008* CAT784R TWICE WITH DIFFERENT PARMS TO SEE BOTH TOTALS.          00001000
+LRM007* THE CONSOLIDATED-RUN TITLE IS NOW SET IN MAINLINE, ONCE PER     00001000
+LRM007* SECTION, SINCE THE TWO EXCEPTION TYPES PRINT AS SEPARATE        00001000
+LRM007* SECTIONS EACH WITH THEIR OWN TITLE - ONLY THE TWO-RUN (NON-     00001000
+LRM007* CONSOLIDATED) TITLE IS STILL DECIDED HERE.                      00001000
+LRM007     IF NOT PARM-CONSOLIDATED-RUN                                 00001000
+LRM008        IF PARM-ERROR-RUN                                         00001000
+LRM008           MOVE 'TLE EDIT ERROR REPORT'                           00001000
+LRM008                                  TO H2-RPT-TITLE                 00001000
+LRM008        ELSE                                                      00001000
+LRM008           MOVE 'MISSING TLE DETAILS REPORT'                      00001000
+LRM008                                  TO H2-RPT-TITLE                 00001000
+LRM008        END-IF                                                    00001000
+LRM008     END-IF.                                                      00001000
                                                                                 
       ***************                                                           
        200-INIT-B1-LOOP.                                                        
@@ -283,11 +335,24 @@ DJ0001     DISPLAY 'CAT784R - ACATS TAX LOT ERROR REPORT'.
                 GO TO 300-PRINT-REPORT-EXIT                                     
            END-READ.                                                            
                                                                                 
-           IF TAXLOT-RECORD(1 : 1) NOT = 'A'                                    
-              GO TO 300-PRINT-REPORT                                            
-           END-IF.                                                              
-                                                                                
-           IF ACAT-FIRST-TIME                                                   
+           IF TAXLOT-RECORD(1 : 1) NOT = 'A'
+              GO TO 300-PRINT-REPORT
+           END-IF.
+
+LRM007* ON A CONSOLIDATED RUN'S SECTIONED PASSES, SKIP THE RECORD IF    00001000
+LRM007* IT DOESN'T BELONG TO THE EXCEPTION TYPE THIS PASS IS PRINTING - 00001000
+LRM007* WS-SECTION-FILTER-SW IS LEFT BLANK (NO SKIPPING) ON A TWO-RUN   00001000
+LRM007* (NON-CONSOLIDATED) INVOCATION.                                  00001000
+LRM007     IF WS-SECTION-MISSING-ONLY                                   00001000
+LRM007        AND TAXA-CALC-QUANTITY NOT = ZEROS                        00001000
+LRM007        GO TO 300-PRINT-REPORT                                    00001000
+LRM007     END-IF.                                                      00001000
+LRM007     IF WS-SECTION-MISMATCH-ONLY                                  00001000
+LRM007        AND TAXA-CALC-QUANTITY = ZEROS                            00001000
+LRM007        GO TO 300-PRINT-REPORT                                    00001000
+LRM007     END-IF.                                                      00001000
+
+           IF ACAT-FIRST-TIME
              MOVE 'N' TO ACAT-FIRST-TIME-SW.                                    
                                                                                 
            IF TAXA-ADP-CL-NO-X = SAVE-CLIENT                                    
@@ -301,9 +366,24 @@ DJ0001     DISPLAY 'CAT784R - ACATS TAX LOT ERROR REPORT'.
            PERFORM 700-REPORTING THRU                                           
                    700-REPORTING-EXIT.                                          
                                                                                 
-       300-PRINT-REPORT-EXIT. EXIT.                                             
-                                                                                
-           EJECT                                                                
+       300-PRINT-REPORT-EXIT. EXIT.
+
+           EJECT
+      *****************                                                 00001000
+LRM007 350-START-SECTION-2.                                             00001000
+      *****************                                                 00001000
+LRM007* REWINDS TAXLOT-FILE AND CLEARS THE CLIENT-BREAK KEY SO THE      00001000
+LRM007* SECOND PASS OF A CONSOLIDATED RUN RE-READS EVERY RECORD FROM    00001000
+LRM007* THE TOP AND PRINTS A FRESH SET OF CLIENT HEADERS UNDER THE      00001000
+LRM007* SECOND SECTION'S TITLE, INSTEAD OF PICKING UP WHERE THE FIRST   00001000
+LRM007* PASS'S CLIENT BREAK LOGIC LEFT OFF.                             00001000
+LRM007     CLOSE TAXLOT-FILE.                                           00001000
+LRM007     OPEN INPUT TAXLOT-FILE.                                      00001000
+LRM007     MOVE ' '    TO ACAT-EOF-SW.                                  00001000
+LRM007     MOVE SPACES TO SAVE-CLIENT.                                  00001000
+LRM007 350-START-SECTION-2-EXIT. EXIT.                                  00001000
+
+           EJECT
        700-REPORTING.                                                           
            IF LINECNT > 55                                                      
              PERFORM 750-HEADERS THRU                                           
@@ -318,9 +398,11 @@ DJ0001     MOVE TAXA-ADP-SEC-NO                TO DL1-SEC-NO
            MOVE TAXA-ASSET-SEQ-NO-9            TO DL1-ASSET-SEQ-NBR             
            IF TAXA-CALC-QUANTITY NOT = ZEROS                                    
               MOVE 'TLE DETAIL QTY NOT = '     TO DL1-ERROR-QTY-MSG             
+LRM008              ADD 1 TO WS-QTY-MISMATCH-CNT                        00001000
               MOVE TAXA-CALC-QUANTITY          TO DL1-ERROR-QUANTITY            
            ELSE                                                                 
               MOVE 'MISSING TLE DETAILS'       TO DL1-ERROR-MSG                 
+LRM008              ADD 1 TO WS-MISSING-DTL-CNT                         00001000
            END-IF.                                                              
                                                                                 
            MOVE DETAIL-LINE-1                  TO PRINT-AREA.                   
@@ -417,6 +499,8 @@ LRM002     END-IF.
            DISPLAY 'ACAT RCDS BYPASSED        '     ACAT-BYP-RECS.              
            DISPLAY 'ACAT RCDS REJECTED        '     ACAT-REJ-RECS.              
            DISPLAY 'ACAT RCDS ACCEPTED        '     ACAT-ACPT-RECS.             
+LRM008     DISPLAY 'TLE QTY MISMATCH EXCEPTIONS  '  WS-QTY-MISMATCH-CNT.00001000
+LRM008     DISPLAY 'TLE MISSING DTL EXCEPTIONS   '  WS-MISSING-DTL-CNT. 00001000
                                                                                 
            CLOSE REPORT-FILE.                                                   
                                                                                 
