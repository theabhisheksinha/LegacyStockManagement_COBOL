@@ -0,0 +1,235 @@
+000001* PDX    - CAT918CV C0368028 04/08/26 15:08:32 TBTIKUO            00001000
+000001* CREATED FOR SSR 112784.  GENERAL-PURPOSE, PARAMETER-DRIVEN FUND-00001000
+000001* REGISTRATION CONVERSION UTILITY, GENERALIZED OUT OF CAT918'S    00001000
+000001* CONVERT-MFREG PARAGRAPH.  CALLED WITH A SOURCE-LAYOUT CODE      00001000
+000001* THAT SELECTS THE FIELD-BY-FIELD MAPPING RULES TO APPLY; THE     00001000
+000001* ONLY LAYOUT KNOWN TODAY IS 'AMFR' (THE OLD-SYSTEM AMFRREC       00001000
+000001* LAYOUT CAT918 CONVERTS).  A FUTURE FIRM CONVERSION OR           00001000
+000001* LEGACY-FORMAT MIGRATION ADDS A NEW WHEN BRANCH AND SOURCE       00001000
+000001* RECORD REDEFINITION HERE INSTEAD OF A NEW ONE-OFF PROGRAM.      00001000
+000002* CORRECTED CV918-SRC-AMFR/CV918-OUT-RECORD SO THE COPIED         00001000
+000002* AMFRREC/NSCCMTRN 01-LEVELS ARE THE ACTUAL LINKAGE PARAMETERS    00001000
+000002* (MFRR-RECORD/NSCCOTRN-RECORD) INSTEAD OF BEING NESTED UNDER AN  00001000
+000002* EXTRA WRAPPER 01 THAT A COPYBOOK'S OWN 01 CAN NEVER SUBORDINATE 00001000
+000002* TO.  A FUTURE SECOND LAYOUT REDEFINES MFRR-RECORD DIRECTLY.     00001000
+       IDENTIFICATION DIVISION.                                         00001900
+       PROGRAM-ID.  CAT918CV.                                           00002000
+      *---------------------------------------------------------------* 00002100
+      *                         REMARKS                               * 00002200
+      * REUSABLE FUND-REGISTRATION CONVERSION UTILITY.  CALLING       * 00002300
+      * PROGRAM SUPPLIES THE SOURCE RECORD (IN ITS NATIVE LAYOUT),    * 00002400
+      * THE OLD CLEARING NUMBER AND PROCESSING DATE ALREADY IN HAND,  * 00002500
+      * A SOURCE-LAYOUT CODE, AND AN OUTPUT NSCC FUND-REGISTRATION    * 00002600
+      * (NSCCOTRN-FR-MFR) RECORD TO BE BUILT.                         * 00002700
+      *---------------------------------------------------------------* 00002800
+       ENVIRONMENT DIVISION.                                            00002900
+       DATA DIVISION.                                                   00003000
+       WORKING-STORAGE SECTION.                                         00003100
+       COPY PDXIDCOB.                                                   00003200
+
+       01  W-NUM-4-A                   PIC X(4).                        00003400
+       01  W-NUM-4-N REDEFINES W-NUM-4-A PIC 9(4).                      00003500
+       01  W-CTL-NO.                                                    00003600
+           05  W-CTL-NO-CCYY           PIC X(4).                        00003700
+           05  W-CTL-NO-DDD            PIC X(3).                        00003800
+           05  W-CTL-NO-SEQ            PIC X(7).                        00003900
+
+       LINKAGE SECTION.                                                 00004100
+       01  CV918-PARM.                                                  00004200
+           05  CV918-SRC-LAYOUT        PIC X(04).                       00004300
+               88  CV918-SRC-IS-AMFR           VALUE 'AMFR'.            00004400
+           05  CV918-CLR-NO            PIC 9(04).                       00004500
+           05  CV918-PROC-DATE         PIC X(08).                       00004600
+           05  CV918-RETURN-CODE       PIC S9(04) COMP SYNC.            00004700
+               88  CV918-OKAY                  VALUE 0.                 00004800
+               88  CV918-UNSUPPORTED-LAYOUT    VALUE 8.                 00004900
+
+000002     COPY AMFRREC.                                                00005400
+
+000002     COPY NSCCMTRN REPLACING ==:NSCCMTRN:== BY ==NSCCOTRN==.      00005700
+
+000002 PROCEDURE DIVISION USING CV918-PARM                              00005900
+000002                           MFRR-RECORD                            00006000
+000002                           NSCCOTRN-RECORD.                       00006100
+      *                         ===========                             00006200
+
+           SET CV918-OKAY TO TRUE.                                      00006400
+           EVALUATE TRUE                                                00006500
+               WHEN CV918-SRC-IS-AMFR                                   00006600
+                   PERFORM CONVERT-AMFR-TO-MFREG                        00006700
+                       THRU CONVERT-AMFR-TO-MFREG-EXIT                  00006800
+               WHEN OTHER                                               00006900
+                   SET CV918-UNSUPPORTED-LAYOUT TO TRUE                 00007000
+           END-EVALUATE.                                                00007100
+
+           GOBACK.                                                      00007300
+
+       CONVERT-AMFR-TO-MFREG.                                           00007500
+
+           INITIALIZE  NSCCOTRN-RECORD.                                 00007700
+           MOVE 'M'  TO  NSCCOTRN-REC-TYPE.                             00007800
+           SET  NSCCOTRN-FUND-REG-OUTPUT TO TRUE                        00007900
+           SET  NSCCOTRN-FR-P0-LEN       TO TRUE                        00008000
+           IF    MFRR-PAYABLE-LINE-IND > '0'                            00008100
+              SET  NSCCOTRN-FR-P1-LEN       TO TRUE.                    00008200
+           MOVE NSCCOTRN-REC-LEN   TO NSCCOTRN-FR-REC-LEN.              00008300
+           MOVE MFRR-CONTROL-NUMBER (9 :4)   TO W-NUM-4-A               00008400
+           MOVE W-NUM-4-N   TO NSCCOTRN-ASSET-SEQ-NBR                   00008500
+                               NSCCOTRN-FR-ASSET-SEQ-NBR.               00008600
+           SET     NSCCOTRN-PHYSICAL-SEQ-DEFAULT TO TRUE                00008700
+           SET     NSCCOTRN-LOGICAL-SEQ-DEFAULT   TO TRUE               00008800
+           MOVE '01'  TO NSCCOTRN-FR-PHSCL-SEQ-NBR                      00008900
+           MOVE '01'  TO NSCCOTRN-FR-LGCL-SEQ-NBR                       00009000
+           MOVE 'A'  TO NSCCOTRN-FR-TRAN-TYPE                           00009100
+           SET NSCCOTRN-ORIGINAL-RECEIVER  TO TRUE                      00009200
+           MOVE MFRR-CONTROL-NUMBER (1 : 3) TO  W-CTL-NO-DDD.           00009300
+           MOVE '1999'   TO W-CTL-NO-CCYY.                              00009400
+           IF  W-CTL-NO-DDD > '200'                                     00009500
+            AND W-CTL-NO-DDD < '400'                                    00009600
+             MOVE '1998'  TO W-CTL-NO-CCYY.                             00009700
+
+           MOVE MFRR-CONTROL-NUMBER (4 : 5) TO  W-CTL-NO-SEQ(3 : 5)     00009900
+           MOVE '00'                 TO  W-CTL-NO-SEQ(1 : 2)            00010000
+           MOVE  W-CTL-NO            TO  NSCCOTRN-ACAT-CTL-NBR.         00010100
+           MOVE CV918-PROC-DATE      TO NSCCOTRN-PROC-DATE.             00010200
+           MOVE '01'       TO  NSCCOTRN-CYCLE.                          00010300
+           MOVE CV918-CLR-NO  TO NSCCOTRN-DIST-PARTICIPANT              00010400
+           SET   NSCCOTRN-ACCEPTED TO TRUE                              00010500
+           SET  NSCCOTRN-SETTLE-PREP TO TRUE                            00010600
+           MOVE 1            TO NSCCOTRN-DAYS-IN-STATUS                 00010700
+           SET  NSCCOTRN-PARTICIPANT-REG TO TRUE.                       00010800
+           SET  NSCCOTRN-REC-TYPE-IS-FR  TO TRUE.                       00010900
+           MOVE  MFRR-CUST-ACCT                                         00011000
+                      TO NSCCOTRN-FR-FND-CUS-ACCT-NBR                   00011100
+           MOVE  W-CTL-NO                                               00011200
+                         TO NSCCOTRN-FR-ACAT-CTL-NBR.                   00011300
+           MOVE 'FUL'                                                   00011400
+                         TO NSCCOTRN-FR-TFR-TYPE.                       00011500
+           IF  NSCCOTRN-FR-ACAT-CTL-NBR(5 : 3) > '400'                  00011600
+             MOVE 'RCR'                                                 00011700
+                         TO NSCCOTRN-FR-TFR-TYPE.                       00011800
+           MOVE  MFRR-RECEIVE-BROKER                                    00011900
+                         TO NSCCOTRN-FR-RCV-NBR                         00012000
+                            NSCCOTRN-FR-SUB-PART-NBR.                   00012100
+           MOVE  MFRR-DELIVER-BROKER                                    00012200
+                         TO NSCCOTRN-FR-DEL-NBR                         00012300
+           MOVE '  '     TO NSCCOTRN-FR-SEC-CNTRY-CD                    00012400
+           MOVE  MFRR-FUND-CUSIP TO NSCCOTRN-FR-SEC-ID                  00012500
+           MOVE  MFRR-TRANSACTION-TYPE                                  00012600
+                         TO NSCCOTRN-FR-MF-TRAN-TYPE.                   00012700
+           MOVE  MFRR-FRACTION-IND                                      00012800
+                         TO NSCCOTRN-FR-FRAC-IND                        00012900
+           MOVE  MFRR-NRA-TAX                                           00013000
+                   TO NSCCOTRN-FR-NRA-TAX-PCT.                          00013100
+           MOVE  MFRR-FUND-ACCT-IND                                     00013200
+                      TO NSCCOTRN-FR-FND-ACCT-IND                       00013300
+           IF    MFRR-FUND-ACCT-IND = '4'                               00013400
+             MOVE '0' TO NSCCOTRN-FR-FND-ACCT-IND.                      00013500
+           IF    MFRR-FUND-ACCT-IND = '5'                               00013600
+             MOVE '1' TO NSCCOTRN-FR-FND-ACCT-IND.                      00013700
+           IF    MFRR-FUND-ACCT-IND = '6'                               00013800
+             MOVE '2' TO NSCCOTRN-FR-FND-ACCT-IND.                      00013900
+           IF    MFRR-FUND-ACCT-IND = '7'                               00014000
+             MOVE '3' TO NSCCOTRN-FR-FND-ACCT-IND.                      00014100
+           MOVE  MFRR-BP-SHARE-IND                                      00014200
+                 TO NSCCOTRN-FR-BOOK-SHR-IND.                           00014300
+           MOVE  MFRR-ACCT-NA-LINE-1                                    00014400
+                      TO NSCCOTRN-FR-CUS-NA-LINE1                       00014500
+           MOVE  MFRR-ACCT-NA-LINE-2                                    00014600
+                      TO NSCCOTRN-FR-CUS-NA-LINE2                       00014700
+           MOVE  MFRR-ACCT-NA-LINE-3                                    00014800
+                      TO NSCCOTRN-FR-CUS-NA-LINE3                       00014900
+           MOVE  MFRR-ACCT-NA-LINE-4                                    00015000
+                      TO NSCCOTRN-FR-CUS-NA-LINE4                       00015100
+           MOVE  MFRR-ACCT-NA-LINE-5                                    00015200
+                      TO NSCCOTRN-FR-CUS-NA-LINE5                       00015300
+           MOVE  MFRR-ACCT-NA-LINE-6                                    00015400
+                      TO NSCCOTRN-FR-CUS-NA-LINE6                       00015500
+           MOVE  MFRR-RELATED-TRADE-IND                                 00015600
+                      TO NSCCOTRN-FR-RLT-TRADE-IND                      00015700
+           MOVE  MFRR-RELATED-ACCT                                      00015800
+                      TO NSCCOTRN-FR-RLT-ACCT-NBR                       00015900
+           MOVE ' '  TO NSCCOTRN-FR-RLT-ACCT-NBR-IND                    00016000
+           IF  NSCCOTRN-FR-RLT-ACCT-NBR NOT = SPACES                    00016100
+            MOVE '1'                                                    00016200
+                                TO NSCCOTRN-FR-RLT-ACCT-NBR-IND.        00016300
+           MOVE  MFRR-EXECUTE-BROKER                                    00016400
+                      TO NSCCOTRN-FR-EXEC-BRKR                          00016500
+           MOVE  MFRR-SOCIAL-CODE                                       00016600
+                      TO NSCCOTRN-FR-SOCIAL-CD                          00016700
+           MOVE  MFRR-NAV-ACCT-IND                                      00016800
+                      TO NSCCOTRN-FR-NAV-ACCT-IND                       00016900
+           MOVE  MFRR-MARGIN-ACCT-IND                                   00017000
+                      TO NSCCOTRN-FR-MRGN-ACCT-IND                      00017100
+           MOVE  MFRR-DIVIDEND-CODE                                     00017200
+                      TO NSCCOTRN-FR-DIV-CD                             00017300
+           MOVE  MFRR-SS-NO-IND                                         00017400
+                      TO NSCCOTRN-FR-SSN-IND                            00017500
+           MOVE  MFRR-SS-NO                                             00017600
+                      TO NSCCOTRN-FR-SSN-NBR                            00017700
+           MOVE  MFRR-WITHHOLD-IND                                      00017800
+                      TO NSCCOTRN-FR-WTHOLDNG-IND                       00017900
+           MOVE  MFRR-ACCT-LINE-IND                                     00018000
+                      TO NSCCOTRN-FR-CUS-NAME-END-LN                    00018100
+           MOVE  MFRR-CUST-ZIP                                          00018200
+                      TO NSCCOTRN-FR-CUS-ZIP-5                          00018300
+           MOVE  MFRR-PI-DELIVERY-IND                                   00018400
+                      TO NSCCOTRN-FR-PI-DEL-IND                         00018500
+           MOVE  MFRR-PAYABLE-INFO-IND                                  00018600
+                      TO NSCCOTRN-FR-PAY-INFO-IND                       00018700
+           MOVE  MFRR-NETWORK-CONTROL-IND                               00018800
+                      TO NSCCOTRN-FR-NTWK-CTL-IND                       00018900
+           MOVE  MFRR-CHECK-PRIV-IND                                    00019000
+                      TO NSCCOTRN-FR-CHK-WRTNG-PRVG-IND                 00019100
+           MOVE  MFRR-PRE-AUTH-CHECK-IND                                00019200
+                      TO NSCCOTRN-FR-PAC-IND                            00019300
+           MOVE  MFRR-AUTO-CLEAR-IND                                    00019400
+                      TO NSCCOTRN-FR-ACH-IND                            00019500
+           MOVE  MFRR-SYSTEMATIC-WITH-IND                               00019600
+                      TO NSCCOTRN-FR-SWP-IND                            00019700
+           MOVE  MFRR-ABA-ROUTING-NO                                    00019800
+                      TO NSCCOTRN-FR-ABA-ROUTE-NBR                      00019900
+           MOVE  MFRR-ROA-LOI-VALUE                                     00020000
+                      TO NSCCOTRN-FR-ROL-LOI-VAL                        00020100
+           MOVE  MFRR-LOI-NO-DATE                                       00020200
+                      TO NSCCOTRN-FR-LOI-NBR-DT                         00020300
+           MOVE  MFRR-STATE-OF-SALE                                     00020400
+                      TO NSCCOTRN-FR-STATE-CD                           00020500
+           MOVE  MFRR-COUNTRY-OF-ORIGIN                                 00020600
+                      TO NSCCOTRN-FR-CNTRY-CD                           00020700
+           MOVE  MFRR-AE-NAME                                           00020800
+                      TO NSCCOTRN-FR-ACCT-REP-NAME                      00020900
+           MOVE  MFRR-AE-NUMBER                                         00021000
+                      TO NSCCOTRN-FR-ACCT-REP-NBR                       00021100
+           MOVE  MFRR-BRANCH-ID-NO                                      00021200
+                      TO NSCCOTRN-FR-BRNCH-ID-NBR                       00021300
+           MOVE  MFRR-MEMO-FIELD                                        00021400
+                      TO NSCCOTRN-FR-MEMO-FLD                           00021500
+           MOVE  MFRR-PAYABLE-ACCT                                      00021600
+                        TO NSCCOTRN-FR-PAY-ACT-NBR     (1)              00021700
+           MOVE  MFRR-PAYABLE-ZIP                                       00021800
+                        TO NSCCOTRN-FR-PAY-ZIP-5       (1)              00021900
+           IF    MFRR-PAYABLE-LINE-IND > '0'                            00022000
+                       MOVE '01'  TO NSCCOTRN-FR-NBR-OF-PAY             00022100
+               MOVE  MFRR-PAYABLE-LINE-IND                              00022200
+                        TO NSCCOTRN-FR-PAY-NAM-ENDLNE  (1)              00022300
+               MOVE  MFRR-PAYEE-NA-LINE-1                               00022400
+                        TO NSCCOTRN-FR-PAY-NA-LINE1    (1)              00022500
+               MOVE  MFRR-PAYEE-NA-LINE-2                               00022600
+                        TO NSCCOTRN-FR-PAY-NA-LINE2    (1)              00022700
+               MOVE  MFRR-PAYEE-NA-LINE-3                               00022800
+                        TO NSCCOTRN-FR-PAY-NA-LINE3    (1)              00022900
+               MOVE  MFRR-PAYEE-NA-LINE-4                               00023000
+                        TO NSCCOTRN-FR-PAY-NA-LINE4    (1)              00023100
+               MOVE  MFRR-PAYEE-NA-LINE-5                               00023200
+                        TO NSCCOTRN-FR-PAY-NA-LINE5    (1)              00023300
+               MOVE  MFRR-PAYEE-NA-LINE-6                               00023400
+                        TO NSCCOTRN-FR-PAY-NA-LINE6    (1)              00023500
+               MOVE  MFRR-PAYABLE-ADDR-OPT                              00023600
+                        TO NSCCOTRN-FR-PAY-ADDR-OPT    (1).             00023700
+           MOVE SPACE   TO NSCCOTRN-FR-PAY-SEC-CHKDGT  (1)              00023800
+                           NSCCOTRN-FR-PAY-ALT-IND     (1)              00023900
+           CONTINUE.                                                    00024000
+
+       CONVERT-AMFR-TO-MFREG-EXIT.                                      00024200
+           EXIT.                                                        00024300
