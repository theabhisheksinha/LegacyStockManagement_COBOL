@@ -1,3 +1,6 @@
+000001* PDX    - CAT715   C0364603 10/14/25 08:13:07 TBLAMUR            00001000
+LRM001* ADD NO-MATCH EXCEPTION REPORT FOR VTRNHSTY DLVY TIFS            00001000
+LRM001* THAT HAVE NO CAGE-TAGGED ASSET FOUND ON VASTHSTY.               00001000
 000001* PDX    - CAT715   C0210469 09/30/04 16:40:06 TBLAMUR            00001000
        IDENTIFICATION DIVISION.                                         CAT714  
        PROGRAM-ID.  CAT715.                                             CAT714  
@@ -13,14 +16,27 @@
        ENVIRONMENT DIVISION.                                            CAT714  
        INPUT-OUTPUT SECTION.                                            CAT714  
        FILE-CONTROL.                                                    CAT714  
-           SELECT CAGE-TAG-INDEX                ASSIGN  TO  CAGETAG.            
-       DATA DIVISION.                                                   CAT714  
-       FILE SECTION.                                                            
-                                                                                
-       FD  CAGE-TAG-INDEX                                                       
-           RECORDING MODE IS F                                                  
-           BLOCK CONTAINS 0 RECORDS.                                            
-       01  CAGE-TAG-RECORD               PIC X(50).                             
+           SELECT CAGE-TAG-INDEX                ASSIGN  TO  CAGETAG.
+LRM001     SELECT NOMATCH-FILE                  ASSIGN  TO  CAGENOMA.   00001000
+       DATA DIVISION.                                                   CAT714
+       FILE SECTION.
+
+       FD  CAGE-TAG-INDEX
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  CAGE-TAG-RECORD               PIC X(50).
+LRM001 FD  NOMATCH-FILE                                                 00001000
+LRM001     RECORDING MODE IS F                                          00001000
+LRM001     LABEL RECORDS STANDARD                                       00001000
+LRM001     BLOCK CONTAINS 0 RECORDS                                     00001000
+LRM001     RECORD CONTAINS 60 CHARACTERS.                               00001000
+LRM001 01  NOMATCH-RECORD.                                              00001000
+LRM001     05  NM-CLIENT               PIC X(04).                       00001000
+LRM001     05  FILLER                  PIC X(01).                       00001000
+LRM001     05  NM-ACAT-CNTL-NBR        PIC X(14).                       00001000
+LRM001     05  FILLER                  PIC X(01).                       00001000
+LRM001     05  NM-MESSAGE              PIC X(30).                       00001000
+LRM001     05  FILLER                  PIC X(10).                       00001000
       ******************************************************************CAT714  
        WORKING-STORAGE SECTION.                                         CAT714  
       ******************************************************************CAT714  
@@ -36,8 +52,11 @@
       ***<=== COBOL LE                                                  CAT714  
       /                                                                 CAT714  
            COPY ACATCGIX.                                                       
-       01  WS-VTRNHSTY-ROWS-READ        PIC 9(09) COMP-3 VALUE ZERO.            
-       01  WS-RECS-WRITTEN              PIC 9(09) COMP-3 VALUE ZERO.            
+       01  WS-VTRNHSTY-ROWS-READ        PIC 9(09) COMP-3 VALUE ZERO.
+       01  WS-RECS-WRITTEN              PIC 9(09) COMP-3 VALUE ZERO.
+LRM001 01  WS-NOMATCH-COUNT             PIC 9(09) COMP-3 VALUE ZERO.    00001000
+LRM001 01  WS-CAGE-FOUND-SW             PIC X(01) VALUE 'N'.            00001000
+LRM001     88  WS-CAGE-FOUND                       VALUE 'Y'.           00001000
       /                                                                 CAT714  
       ******************************************************************CAT714  
       * DB2 COMMAREA                                                   *CAT714  
@@ -133,8 +152,9 @@
                                                                         CAT714  
            GOBACK.                                                      CAT714  
                                                                         CAT714  
-       1000-INITIAL-RTN.                                                CAT714  
-           OPEN OUTPUT CAGE-TAG-INDEX.                                          
+       1000-INITIAL-RTN.                                                CAT714
+           OPEN OUTPUT CAGE-TAG-INDEX.
+LRM001     OPEN OUTPUT NOMATCH-FILE.                                    00001000
            MOVE ' '                 TO CAGE-TAG-RECORD.                         
            MOVE 'H'                 TO CP2-REQUEST-CODE.                        
            MOVE 'CAT715'            TO CP2-PROGRAM-ID.                          
@@ -204,8 +224,9 @@
                                                                         CAT714  
        2000-EXIT. EXIT.                                                 CAT714  
       /                                                                 CAT714  
-       4000-SELECT-ASSETS.                                              CAT714  
-           EXEC SQL OPEN VASTHSTY_CURSOR END-EXEC                       CAT714  
+       4000-SELECT-ASSETS.                                              CAT714
+LRM001     MOVE 'N' TO WS-CAGE-FOUND-SW.                                00001000
+           EXEC SQL OPEN VASTHSTY_CURSOR END-EXEC                       CAT714
                                                                         CAT714  
            MOVE SQLCODE      TO W-DB2-SQLCODE                           CAT714  
            MOVE SQLCODE      TO W-TFR-SQLCODE                           CAT714  
@@ -234,9 +255,10 @@
               MOVE SQLCODE      TO W-DB2-SQLCODE                        CAT714  
               MOVE SQLCODE      TO W-TFR-SQLCODE                        CAT714  
               EVALUATE SQLCODE                                          CAT714  
-                  WHEN +0                                               CAT714  
-                     WRITE CAGE-TAG-RECORD FROM ACAT-CAGE-TAG-INDEX-REC CAT714  
-                     ADD 1 TO WS-RECS-WRITTEN                                   
+                  WHEN +0                                               CAT714
+                     WRITE CAGE-TAG-RECORD FROM ACAT-CAGE-TAG-INDEX-REC CAT714
+                     ADD 1 TO WS-RECS-WRITTEN
+LRM001               SET WS-CAGE-FOUND TO TRUE                          00001000
                   WHEN +100                                             CAT714  
                      CONTINUE                                           CAT714  
                   WHEN OTHER                                            CAT714  
@@ -258,10 +280,18 @@
            ELSE                                                         CAT714  
                DISPLAY ' VASTHSTY_CURSOR CLOSE ERROR '                  CAT714  
                        ' SQLCODE = ' W-DB2-SQLCODE                      CAT714  
-               PERFORM  8500-SQL-ERROR THRU 8500-EXIT                   CAT714  
-           END-IF.                                                      CAT714  
-                                                                        CAT714  
-       4000-EXIT. EXIT.                                                 CAT714  
+               PERFORM  8500-SQL-ERROR THRU 8500-EXIT                   CAT714
+           END-IF.                                                      CAT714
+                                                                        CAT714
+LRM001     IF  NOT WS-CAGE-FOUND                                        00001000
+LRM001         MOVE CLIENT-NBR OF DCLVTRNHSTY       TO NM-CLIENT        00001000
+LRM001         MOVE ACAT-CONTROL-NBR OF DCLVTRNHSTY  TO NM-ACAT-CNTL-NBR00001000
+LRM001         MOVE 'NO CAGE TAG MATCH ON VASTHSTY' TO NM-MESSAGE       00001000
+LRM001         WRITE NOMATCH-RECORD                                     00001000
+LRM001         ADD 1 TO WS-NOMATCH-COUNT                                00001000
+LRM001     END-IF.                                                      00001000
+                                                                        CAT714
+       4000-EXIT. EXIT.                                                 CAT714
                                                                         CAT714  
       /                                                                 CAT714  
        8500-SQL-ERROR.                                                  CAT714  
@@ -282,9 +312,11 @@
                                                                         CAT714  
        8500-EXIT. EXIT.                                                 CAT714  
       /                                                                 CAT714  
-       9000-CLOSE-ROUTINE.                                              CAT714  
-           DISPLAY 'VTRNHSTY ROWS READ      ' WS-VTRNHSTY-ROWS-READ.            
-           DISPLAY 'CAGE INDEX RECS WRITTEN ' WS-RECS-WRITTEN.                  
-           CLOSE CAGE-TAG-INDEX.                                                
-                                                                        CAT714  
+       9000-CLOSE-ROUTINE.                                              CAT714
+           DISPLAY 'VTRNHSTY ROWS READ      ' WS-VTRNHSTY-ROWS-READ.
+           DISPLAY 'CAGE INDEX RECS WRITTEN ' WS-RECS-WRITTEN.
+LRM001     DISPLAY 'NO-MATCH RECS WRITTEN   ' WS-NOMATCH-COUNT.         00001000
+           CLOSE CAGE-TAG-INDEX.
+LRM001     CLOSE NOMATCH-FILE.                                          00001000
+                                                                        CAT714
        9000-EXIT. EXIT.                                                 CAT714  
