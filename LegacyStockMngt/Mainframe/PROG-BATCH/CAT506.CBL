@@ -1,3 +1,16 @@
+000001* PDX    - CAT506   C0362411 06/23/25 10:21:40 TBDOJUN            00001000
+LRM002* W-DET-CNT-X AND W-ACATTRAN-CNT-X ARE GROUP ITEMS, SO MOVING     00001000
+LRM002* THEM DIRECTLY INTO THE NUMERIC SIACT-EXPECTED-VAL/SIACT-        00001000
+LRM002* ACTUAL-VAL FIELDS FOLLOWED ALPHANUMERIC MOVE RULES (LEFT-       00001000
+LRM002* JUSTIFY, TRUNCATE/PAD ON THE RIGHT) AND CORRUPTED THE LOW-      00001000
+LRM002* ORDER DIGIT OF EVERY COUNT WRITTEN TO SIACTRND.  ADDED A        00001000
+LRM002* NUMERIC REDEFINES OF W-DET-CNT-X AND MOVE THE ACTUAL NUMERIC    00001000
+LRM002* ELEMENTARY FIELDS INSTEAD.                                      00001000
+000001* PDX    - CAT506   C0362411 06/23/25 10:21:39 TBDOJUN            00001000
+LRM001* APPEND EACH RUN'S SIAC CONFIRM/SUBMIT COUNT VARIANCE TO         00001000
+LRM001* THE SHARED SIACTRND HISTORY FILE (SEE CATSIACT COPYBOOK) SO     00001000
+LRM001* THE NEW CATSIACD DASHBOARD CAN TREND VARIANCES ACROSS           00001000
+LRM001* CAT505/CAT506/CAT507 OVER THE LAST 30 DAYS.                     00001000
 000001* PDX    - CAT506   C0271319 10/06/08 09:43:15 TBDOJUN            00001000
 000001* DJ0001 SSR#60943 FIX S0C7. BYPASS COMMAS                        00001000
 000001* PDX    - CAT506   C0267765 09/08/08 08:49:58 TBDOJUN            00001000
@@ -24,16 +37,24 @@
            SELECT INCONF           ASSIGN       TO INCONF                       
                                    FILE STATUS  IS INCONF-STAT.                 
                                                                                 
-           SELECT INTRAN           ASSIGN       TO INTRAN                       
-                                   FILE STATUS  IS INTRAN-STAT.                 
-      /                                                                         
-       DATA DIVISION.                                                           
-       FILE SECTION.                                                            
-       FD  INCONF                                                               
-           RECORDING MODE IS F                                                  
-           BLOCK CONTAINS 0 RECORDS.                                            
-                                                                                
-       01  INCONF-RECORD              PIC X(133).                               
+           SELECT INTRAN           ASSIGN       TO INTRAN
+                                   FILE STATUS  IS INTRAN-STAT.
+LRM001     SELECT SIAC-TREND-FILE  ASSIGN       TO SIACTRND             00001000
+LRM001                             FILE STATUS  IS SIACT-STAT.          00001000
+      /
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INCONF
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+
+       01  INCONF-RECORD              PIC X(133).
+
+LRM001 FD  SIAC-TREND-FILE                                              00001000
+LRM001     RECORDING MODE IS F                                          00001000
+LRM001     BLOCK CONTAINS 0 RECORDS.                                    00001000
+LRM001                                                                  00001000
+LRM001     COPY CATSIACT REPLACING ==:CATSIACT:== BY ==SIACT==.         00001000
                                                                                 
        FD  INTRAN                                                               
            RECORDING MODE IS V                                                  
@@ -72,8 +93,11 @@ DJ0001         07  W-ACATTRAN-CNT        PIC  9(010) VALUE 0.
                                                                                 
 DJ0001     05  W-SUB                     PIC  9(003) COMP-3 VALUE 0.            
            05  W-DET-IDX                 PIC  9(003) COMP-3 VALUE 0.            
-DJ0001     05  W-DET-CNT-X.                                                     
-               07  W-DET-BYTE            PIC X OCCURS 10 TIMES.                 
+DJ0001     05  W-DET-CNT-X.
+               07  W-DET-BYTE            PIC X OCCURS 10 TIMES.
+LRM002     05  W-DET-CNT-N REDEFINES W-DET-CNT-X PIC 9(010).            00001000
+LRM001     05  SIACT-STAT                PIC  X(002).                   00001000
+LRM001     05  WS-SYS-DATE               PIC  9(006) VALUE 0.           00001000
                                                                                 
        01  FILLER                        PIC X(008) VALUE 'W-HDR   '.           
        01  W-TRAN-HDR-REC.                                                      
@@ -200,20 +224,24 @@ DJ0001         07  W-CONF-DET-BYTE       PIC X OCCURS 10 TIMES.
                CALL ABEND USING ABEND-CODE                                      
            END-IF.                                                              
                                                                                 
-           OPEN INPUT INTRAN.                                                   
-           DISPLAY 'CAT506: INTRAN  OPENED FOR INPUT.  STATUS = '               
-                                               INTRAN-STAT.                     
-           IF  INTRAN-OKAY                                                      
-               CONTINUE                                                         
-           ELSE                                                                 
-               DISPLAY 'CAT506: ERROR OPENING INTRAN'                           
-               DISPLAY 'CAT506: OPEN STATUS = ' INTRAN-STAT                     
-               DISPLAY 'CAT506: U3002 - ABENDING ON BAD FILE STATUS'            
-               MOVE +3002    TO ABEND-CODE                                      
-               CALL ABEND USING ABEND-CODE                                      
-           END-IF.                                                              
-                                                                                
-           DISPLAY ' '.                                                         
+           OPEN INPUT INTRAN.
+           DISPLAY 'CAT506: INTRAN  OPENED FOR INPUT.  STATUS = '
+                                               INTRAN-STAT.
+           IF  INTRAN-OKAY
+               CONTINUE
+           ELSE
+               DISPLAY 'CAT506: ERROR OPENING INTRAN'
+               DISPLAY 'CAT506: OPEN STATUS = ' INTRAN-STAT
+               DISPLAY 'CAT506: U3002 - ABENDING ON BAD FILE STATUS'
+               MOVE +3002    TO ABEND-CODE
+               CALL ABEND USING ABEND-CODE
+           END-IF.
+
+LRM001     OPEN OUTPUT SIAC-TREND-FILE.                                 00001000
+LRM001     DISPLAY 'CAT506: SIACTRND OPENED. STATUS = ' SIACT-STAT.     00001000
+LRM001     ACCEPT WS-SYS-DATE FROM DATE.                                00001000
+
+           DISPLAY ' '.
                                                                                 
        1000-EXIT.                                                               
            EXIT.                                                                
@@ -404,19 +432,43 @@ DJ0001              ' < CONFIRM DETAIL COUNT(' W-DET-CNT-X '). NOT OKAY'
                      WHEN OTHER                                                 
                               DISPLAY 'CYCLE NUMBER NOT 1 - 5'                  
                  END-EVALUATE                                                   
-              END-IF                                                            
-           END-IF.                                                              
-                                                                                
-       7000-EXIT.                                                               
-           EXIT.                                                                
-      /                                                                         
-       9000-EOJ.                                                                
-           MOVE '9000-EOJ                    ' TO W-ROUTINE-1.                  
-           DISPLAY ' '.                                                         
-           CLOSE INCONF                                                         
-           DISPLAY 'CAT506: INCONF   CLOSED. STATUS = ' INCONF-STAT.            
-           CLOSE INTRAN                                                         
-           DISPLAY 'CAT506: INTRAN   CLOSED. STATUS = ' INTRAN-STAT.            
+              END-IF
+           END-IF.
+
+LRM001     PERFORM 7500-WRITE-SIAC-TREND THRU 7500-EXIT.                00001000
+
+       7000-EXIT.
+           EXIT.
+      /
+LRM001 7500-WRITE-SIAC-TREND.                                           00001000
+LRM001     MOVE SPACES               TO SIACT-RECORD.                   00001000
+LRM001     MOVE 'Z'                 TO SIACT-CLEARING-NBR(1:1).         00001000
+LRM001     MOVE W-CONF-7-STREAM-IND TO SIACT-CLEARING-NBR(2:1).         00001000
+LRM001     MOVE W-CONF-7-CYCLE-NO    TO SIACT-CYCLE-NO.                 00001000
+LRM001     MOVE WS-SYS-DATE          TO SIACT-PROC-DATE.                00001000
+LRM001     MOVE 'CAT506'             TO SIACT-PGM-NAME.                 00001000
+LRM001     SET SIACT-COUNT-METRIC    TO TRUE.                           00001000
+LRM002     MOVE W-DET-CNT-N          TO SIACT-EXPECTED-VAL.             00001000
+LRM002     MOVE W-ACATTRAN-CNT       TO SIACT-ACTUAL-VAL.               00001000
+LRM001     COMPUTE SIACT-VARIANCE-VAL =                                 00001000
+LRM001         SIACT-ACTUAL-VAL - SIACT-EXPECTED-VAL.                   00001000
+LRM001     MOVE SPACE                TO SIACT-EXCEPTION-IND.            00001000
+LRM001     IF W-ACATTRAN-CNT-X NOT = W-DET-CNT-X                        00001000
+LRM001         SET SIACT-EXCEPTION-YES TO TRUE                          00001000
+LRM001     END-IF.                                                      00001000
+LRM001     WRITE SIACT-RECORD.                                          00001000
+LRM001 7500-EXIT.                                                       00001000
+LRM001     EXIT.                                                        00001000
+      /
+       9000-EOJ.
+           MOVE '9000-EOJ                    ' TO W-ROUTINE-1.
+           DISPLAY ' '.
+           CLOSE INCONF
+           DISPLAY 'CAT506: INCONF   CLOSED. STATUS = ' INCONF-STAT.
+           CLOSE INTRAN
+           DISPLAY 'CAT506: INTRAN   CLOSED. STATUS = ' INTRAN-STAT.
+LRM001     CLOSE SIAC-TREND-FILE                                        00001000
+LRM001     DISPLAY 'CAT506: SIACTRND CLOSED. STATUS = ' SIACT-STAT.     00001000
            DISPLAY 'CAT506: INCONF   REC-CNT = ' W-INCONF-CNT                   
            DISPLAY 'CAT506: INTRAN   REC-CNT = ' W-INTRAN-CNT                   
 DJ0001     DISPLAY 'CAT506: CONFIRM  DET-CNT = ' W-DET-CNT-X                    
