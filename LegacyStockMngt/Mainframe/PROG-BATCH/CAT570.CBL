@@ -1,3 +1,7 @@
+000001* PDX    - CAT570   C0362959 07/22/25 14:49:31 TBLAMUR            00001000
+LRM001* ADD A DROP/KEEP REPORT SO OPERATIONS CAN SEE, RECORD            00001000
+LRM001* BY RECORD, WHICH N/A PURGE RECORDS WERE DROPPED (MATCHED AN     00001000
+LRM001* ACTIVE TRANSFER) VERSUS KEPT (PASSED THRU TO NAOUTPUT).         00001000
 000001* PDX    - CAT570   C0256957 11/13/07 10:29:01 TBLAMUR            00001000
        IDENTIFICATION DIVISION.                                         CAT820DB
        PROGRAM-ID.  CAT570.                                             CAT820DB
@@ -17,8 +21,9 @@
        FILE-CONTROL.                                                    CAT820DB
                                                                         CAT820DB
            SELECT NAINPUT-FILE       ASSIGN TO NAINPUT.                 CAT820DB
-           SELECT NAOUTPUT-FILE      ASSIGN TO NAOUTPUT.                        
-                                                                        CAT820DB
+           SELECT NAOUTPUT-FILE      ASSIGN TO NAOUTPUT.
+LRM001     SELECT DROPKEEP-FILE      ASSIGN TO DROPKEEP.                00001000
+
        DATA DIVISION.                                                   CAT820DB
        FILE SECTION.                                                    CAT820DB
        FD NAINPUT-FILE                                                  CAT820DB
@@ -32,6 +37,12 @@
            LABEL RECORDS ARE STANDARD                                   CAT820DB
            BLOCK CONTAINS 0 RECORDS.                                    00210001
        01 NAOUTPUT-REC                           PIC X(80).             CAT820DB
+
+LRM001 FD DROPKEEP-FILE                                                 00001000
+LRM001     RECORDING MODE IS F                                          00001000
+LRM001     LABEL RECORDS ARE STANDARD                                   00001000
+LRM001     BLOCK CONTAINS 0 RECORDS.                                    00001000
+LRM001 01 DROPKEEP-REC                           PIC X(80).             00001000
       ****************************************************************  CAT820DB
            EJECT                                                        CAT820DB
        WORKING-STORAGE SECTION.                                         CAT820DB
@@ -52,6 +63,19 @@
            05  TOT-RECS-OUT-CTR        PIC 9(7) COMP-3 VALUE ZERO.      CAT820DB
            05  ABEND-CD                PIC 9(4) COMP SYNC VALUE 0.      CAT820DB
            05  DUMP-SW                 PIC X(1) VALUE 'D'.              CAT820DB
+LRM001     05  DK-LINE.                                                 00001000
+LRM001         10  DK-ACTION           PIC  X(004).                     00001000
+LRM001             88 DK-ACTION-DROP   VALUE 'DROP'.                    00001000
+LRM001             88 DK-ACTION-KEEP   VALUE 'KEEP'.                    00001000
+LRM001         10  FILLER              PIC  X(001) VALUE SPACES.        00001000
+LRM001         10  DK-CLIENT-NBR       PIC  X(004).                     00001000
+LRM001         10  FILLER              PIC  X(001) VALUE SPACES.        00001000
+LRM001         10  DK-BRANCH           PIC  X(003).                     00001000
+LRM001         10  FILLER              PIC  X(001) VALUE '-'.           00001000
+LRM001         10  DK-ACCT             PIC  X(005).                     00001000
+LRM001         10  FILLER              PIC  X(001) VALUE SPACES.        00001000
+LRM001         10  DK-STATUS           PIC  X(003).                     00001000
+LRM001         10  FILLER              PIC  X(057) VALUE SPACES.        00001000
                                                                                 
            COPY STUBCPY.                                                        
                                                                         CAT820DB
@@ -106,12 +130,14 @@
                                                                         CAT820DB
            OPEN INPUT  NAINPUT-FILE.                                    CAT820DB
            OPEN OUTPUT NAOUTPUT-FILE.                                   CAT820DB
-                                                                                
+LRM001     OPEN OUTPUT DROPKEEP-FILE.                                   00001000
+
            PERFORM 1000-READ-NNA-RTN THRU 1000-EXIT                             
                UNTIL EOF-NAINPUT.                                               
                                                                                 
            CLOSE NAINPUT-FILE.                                          CAT820DB
            CLOSE NAOUTPUT-FILE.                                         CAT820DB
+LRM001     CLOSE DROPKEEP-FILE.                                         00001000
            DISPLAY 'RECORDS READ ' TOT-RECS-IN-CTR                              
            DISPLAY 'RECORDS DROP ' TOT-RECS-MATCHED                             
            DISPLAY 'RECORDS OUT  ' TOT-RECS-OUT-CTR                             
@@ -126,12 +152,12 @@
                 ADD +1 TO TOT-RECS-IN-CTR                                       
            END-READ.                                                            
                                                                                 
-           IF NADEL-CLT-BR-ACCT = LOW-VALUES                                    
-               DISPLAY ' FOUND HEADER RECORD ON INPUT FILE'                     
-               DISPLAY NADEL-RECORD                                             
-               WRITE NAOUTPUT-REC  FROM  NADEL-RECORD                           
-               ADD 1  TO  TOT-RECS-OUT-CTR                                      
-           ELSE                                                                 
+           IF NADEL-CLT-BR-ACCT = LOW-VALUES
+               DISPLAY ' FOUND HEADER RECORD ON INPUT FILE'
+               DISPLAY NADEL-RECORD
+               WRITE NAOUTPUT-REC  FROM  NADEL-RECORD
+               ADD 1  TO  TOT-RECS-OUT-CTR
+           ELSE
                PERFORM 2000-PROCESS-NAINPUT-RTN THRU 2000-EXIT          CAT820DB
            END-IF.                                                              
        1000-EXIT. EXIT.                                                         
@@ -161,13 +187,27 @@
                                                                         CAT820DB
            EVALUATE SQLCODE                                             CAT820DB
               WHEN +100                                                 CAT820DB
-                 WRITE NAOUTPUT-REC  FROM  NADEL-RECORD                         
-                 ADD 1  TO  TOT-RECS-OUT-CTR                                    
+                 WRITE NAOUTPUT-REC  FROM  NADEL-RECORD
+                 ADD 1  TO  TOT-RECS-OUT-CTR
+LRM001           SET DK-ACTION-KEEP     TO TRUE                         00001000
+LRM001           MOVE WS-CLIENT-NBR     TO DK-CLIENT-NBR                00001000
+LRM001           MOVE NADEL-BR          TO DK-BRANCH                    00001000
+LRM001           MOVE NADEL-ACCT        TO DK-ACCT                      00001000
+LRM001           MOVE SPACES            TO DK-STATUS                    00001000
+LRM001           MOVE DK-LINE           TO DROPKEEP-REC                 00001000
+LRM001           WRITE DROPKEEP-REC                                     00001000
               WHEN +0                                                   CAT820DB
                  ADD 1  TO  TOT-RECS-MATCHED                            CAT820DB
                  DISPLAY 'FOUND ACTIVE TRANSFER FOR '                   CAT820DB
                      WS-CLIENT-NBR ' '  NADEL-BR '-' NADEL-ACCT         CAT820DB
-                       ' ' ACAT-CONTROL-NBR  ' STATUS ' STTS-CD                 
+                       ' ' ACAT-CONTROL-NBR  ' STATUS ' STTS-CD
+LRM001           SET DK-ACTION-DROP     TO TRUE                         00001000
+LRM001           MOVE WS-CLIENT-NBR     TO DK-CLIENT-NBR                00001000
+LRM001           MOVE NADEL-BR          TO DK-BRANCH                    00001000
+LRM001           MOVE NADEL-ACCT        TO DK-ACCT                      00001000
+LRM001           MOVE STTS-CD           TO DK-STATUS                    00001000
+LRM001           MOVE DK-LINE           TO DROPKEEP-REC                 00001000
+LRM001           WRITE DROPKEEP-REC                                     00001000
               WHEN OTHER                                                CAT820DB
                     MOVE 2200 TO ABEND-CD                               CAT820DB
                     PERFORM 8500-SQL-ERROR THRU 8500-EXIT               CAT820DB
