@@ -0,0 +1,510 @@
+000001* PDX    - CAT732   C0365288 11/17/25 13:48:12 TBTIKUO            00001000
+000001* CREATED FOR SSR 108564.  CONSOLIDATED ACATS TRANSFER REJECT     00001000
+000001* REASON REPORT.  QUERIES VTRNFR THE SAME WAY THE ONLINE          00001000
+000001* REJECT-REVIEW SCREENS DO (ACAT06DB/ACAT07DB FOR INCOMING        00001000
+000001* CONTRA-BROKER/SYSTEM REJECTS, ACAT15DB/ACAT16DB FOR             00001000
+000001* OUTGOING) AND REPORTS, PER CLIENT AND REJECT REASON CODE,       00001000
+000001* THE FOUR COUNTS SIDE BY SIDE SO OPERATIONS CAN SEE AT A         00001000
+000001* GLANCE WHETHER TODAY'S REJECT VOLUME IS MOSTLY THE FIRM'S       00001000
+000001* OWN SYSTEM OR THE CONTRA BROKERS', ON EITHER SIDE OF THE        00001000
+000001* TRANSFER.                                                       00001000
+       IDENTIFICATION DIVISION.                                         00002000
+       PROGRAM-ID.  CAT732.                                             00002100
+       DATE-WRITTEN.  AUG 2026.                                         00002200
+      *---------------------------------------------------------------* 00002300
+      *                         REMARKS                               * 00002400
+      * NEW REPORT PROGRAM - CONSOLIDATES THE REJECT-REASON QUERIES   * 00002500
+      * BEHIND THE ACAT06DB/ACAT07DB (INCOMING) AND ACAT15DB/ACAT16DB * 00002600
+      * (OUTGOING) ONLINE INQUIRY SCREENS INTO ONE BATCH REPORT,      * 00002700
+      * BROKEN DOWN BY CLIENT AND REJECT REASON CODE, SHOWING THE     * 00002800
+      * CONTRA-BROKER AND SYSTEM REJECT COUNTS SIDE BY SIDE FOR BOTH  * 00002900
+      * INCOMING AND OUTGOING TRANSFERS.                              * 00003000
+      *---------------------------------------------------------------* 00003100
+      ***************************************************************** 00003200
+           EJECT                                                        00003300
+      ***************************************************************** 00003400
+       ENVIRONMENT DIVISION.                                            00003500
+      ***************************************************************** 00003600
+       INPUT-OUTPUT SECTION.                                            00003700
+       FILE-CONTROL.                                                    00003800
+           SELECT REPORT-FILE          ASSIGN  TO  RPTPI.               00003900
+
+      ***************************************************************** 00004100
+       DATA DIVISION.                                                   00004200
+      ***************************************************************** 00004300
+
+       FILE SECTION.                                                    00004500
+
+       FD  REPORT-FILE                                                  00004700
+           RECORDING MODE F                                             00004800
+           BLOCK CONTAINS 0 RECORDS                                     00004900
+           LABEL RECORDS ARE STANDARD                                   00005000
+           RECORD CONTAINS 132 CHARACTERS.                              00005100
+
+       01  REPORT-RECORD                    PIC  X(132).                00005300
+
+           EJECT                                                        00005500
+      ***************************************************************** 00005600
+       WORKING-STORAGE SECTION.                                         00005700
+      ***************************************************************** 00005800
+
+       77  ABEND-CODE               COMP    PIC S9(04)  VALUE +999.     00006000
+
+       01  WS-CURRENT-DATE.                                             00006200
+           05  WS-CURRENT-YY                PIC  X(02).                 00006300
+           05  WS-CURRENT-MM                PIC  X(02).                 00006400
+           05  WS-CURRENT-DD                PIC  X(02).                 00006500
+
+       01  WS-SOURCE-SW                     PIC  X(01)  VALUE SPACE.    00006700
+           88  WS-SRC-CONTRA-IN                         VALUE '1'.      00006800
+           88  WS-SRC-SYSTEM-IN                         VALUE '2'.      00006900
+           88  WS-SRC-CONTRA-OUT                        VALUE '3'.      00007000
+           88  WS-SRC-SYSTEM-OUT                        VALUE '4'.      00007100
+
+       01  WS-FETCH-AREA.                                               00007300
+           05  WS-FETCH-CLIENT              PIC  X(04).                 00007400
+           05  WS-FETCH-CODE                PIC  X(02).                 00007500
+           05  WS-FETCH-COUNT               PIC S9(09) COMP.            00007600
+
+       01  WS-RJCT-MAX-ENTRIES              PIC  9(04)  VALUE 2000.     00007800
+       01  WS-RJCT-CNT                      PIC  9(04)  VALUE ZERO.     00007900
+       01  WS-RJCT-FOUND-SW                 PIC  X(01)  VALUE 'N'.      00008000
+           88  WS-RJCT-FOUND                            VALUE 'Y'.      00008100
+
+       01  WS-RJCT-TABLE.                                               00008300
+           05  WS-RJCT-ENTRY OCCURS 1 TO 2000 TIMES                     00008400
+                   DEPENDING ON WS-RJCT-CNT                             00008500
+                   INDEXED BY WS-RJCT-IDX.                              00008600
+               10  WS-RJCT-CLIENT           PIC  X(04).                 00008700
+               10  WS-RJCT-CODE             PIC  X(02).                 00008800
+               10  WS-RJCT-CONTRA-IN        PIC  9(07)  VALUE ZERO.     00008900
+               10  WS-RJCT-SYSTEM-IN        PIC  9(07)  VALUE ZERO.     00009000
+               10  WS-RJCT-CONTRA-OUT       PIC  9(07)  VALUE ZERO.     00009100
+               10  WS-RJCT-SYSTEM-OUT       PIC  9(07)  VALUE ZERO.     00009200
+
+       01  WS-GT-CONTRA-IN                  PIC  9(09)  VALUE ZERO.     00009400
+       01  WS-GT-SYSTEM-IN                  PIC  9(09)  VALUE ZERO.     00009500
+       01  WS-GT-CONTRA-OUT                 PIC  9(09)  VALUE ZERO.     00009600
+       01  WS-GT-SYSTEM-OUT                 PIC  9(09)  VALUE ZERO.     00009700
+
+       01  LINE-CNTR                        PIC  9(02)  VALUE ZEROES.   00009900
+       01  PAGE-CNTR                        PIC  9(05)  VALUE ZEROES.   00010000
+
+       01  HDR1-RECORD.                                                 00010200
+           05  HDR1-CC                      PIC  X(01)  VALUE '1'.      00010300
+           05  FILLER                       PIC  X(20)  VALUE           00010400
+               'CAT732 - ACATS'.                                        00010500
+           05  FILLER                       PIC  X(40)  VALUE           00010600
+               'TRANSFER REJECT REASON RECONCILIATION'.                 00010700
+           05  FILLER                       PIC  X(23)  VALUE SPACES.   00010800
+           05  FILLER                       PIC  X(06)  VALUE           00010900
+               'DATE: '.                                                00011000
+           05  HDR1-DATE-MM                 PIC  X(02).                 00011100
+           05  FILLER                       PIC  X(01)  VALUE '/'.      00011200
+           05  HDR1-DATE-DD                 PIC  X(02).                 00011300
+           05  FILLER                       PIC  X(01)  VALUE '/'.      00011400
+           05  HDR1-DATE-YY                 PIC  X(02).                 00011500
+           05  FILLER                       PIC  X(06)  VALUE SPACES.   00011600
+           05  FILLER                       PIC  X(06)  VALUE           00011700
+               'PAGE: '.                                                00011800
+           05  HDR1-PAGE-NBR                PIC  ZZZZ9.                 00011900
+           05  FILLER                       PIC  X(20)  VALUE SPACES.   00012000
+
+       01  HDR2-RECORD.                                                 00012200
+           05  HDR2-CC                      PIC  X(01)  VALUE ' '.      00012300
+           05  FILLER                       PIC  X(06)  VALUE 'CLIENT'. 00012400
+           05  FILLER                       PIC  X(04)  VALUE SPACES.   00012500
+           05  FILLER                       PIC  X(04)  VALUE 'CODE'.   00012600
+           05  FILLER                       PIC  X(05)  VALUE SPACES.   00012700
+           05  FILLER                       PIC  X(10)  VALUE           00012800
+               'CONTRA-IN '.                                            00012900
+           05  FILLER                       PIC  X(04)  VALUE SPACES.   00013000
+           05  FILLER                       PIC  X(10)  VALUE           00013100
+               'SYSTEM-IN '.                                            00013200
+           05  FILLER                       PIC  X(04)  VALUE SPACES.   00013300
+           05  FILLER                       PIC  X(11)  VALUE           00013400
+               'CONTRA-OUT '.                                           00013500
+           05  FILLER                       PIC  X(04)  VALUE SPACES.   00013600
+           05  FILLER                       PIC  X(11)  VALUE           00013700
+               'SYSTEM-OUT '.                                           00013800
+           05  FILLER                       PIC  X(58)  VALUE SPACES.   00013900
+
+       01  HDR3-RECORD.                                                 00014100
+           05  HDR3-CC                      PIC  X(01)  VALUE '0'.      00014200
+           05  FILLER                       PIC  X(131) VALUE ALL '-'.  00014300
+
+       01  DTL1-RECORD.                                                 00014500
+           05  DTL1-CC                      PIC  X(01)  VALUE ' '.      00014600
+           05  FILLER                       PIC  X(01)  VALUE SPACES.   00014700
+           05  DTL1-CLIENT                  PIC  X(04).                 00014800
+           05  FILLER                       PIC  X(05)  VALUE SPACES.   00014900
+           05  DTL1-CODE                    PIC  X(02).                 00015000
+           05  FILLER                       PIC  X(06)  VALUE SPACES.   00015100
+           05  DTL1-CONTRA-IN               PIC  ZZZ,ZZ9.               00015200
+           05  FILLER                       PIC  X(04)  VALUE SPACES.   00015300
+           05  DTL1-SYSTEM-IN               PIC  ZZZ,ZZ9.               00015400
+           05  FILLER                       PIC  X(05)  VALUE SPACES.   00015500
+           05  DTL1-CONTRA-OUT              PIC  ZZZ,ZZ9.               00015600
+           05  FILLER                       PIC  X(05)  VALUE SPACES.   00015700
+           05  DTL1-SYSTEM-OUT              PIC  ZZZ,ZZ9.               00015800
+           05  FILLER                       PIC  X(76)  VALUE SPACES.   00015900
+
+       01  TRL1-RECORD.                                                 00016100
+           05  TRL1-CC                      PIC  X(01)  VALUE '0'.      00016200
+           05  FILLER                       PIC  X(10)  VALUE           00016300
+               'TOTALS    '.                                            00016400
+           05  FILLER                       PIC  X(07)  VALUE SPACES.   00016500
+           05  TRL1-CONTRA-IN               PIC  ZZZ,ZZ9.               00016600
+           05  FILLER                       PIC  X(04)  VALUE SPACES.   00016700
+           05  TRL1-SYSTEM-IN               PIC  ZZZ,ZZ9.               00016800
+           05  FILLER                       PIC  X(05)  VALUE SPACES.   00016900
+           05  TRL1-CONTRA-OUT              PIC  ZZZ,ZZ9.               00017000
+           05  FILLER                       PIC  X(05)  VALUE SPACES.   00017100
+           05  TRL1-SYSTEM-OUT              PIC  ZZZ,ZZ9.               00017200
+           05  FILLER                       PIC  X(76)  VALUE SPACES.   00017300
+
+       01  TRAC-RECORD.                                                 00017500
+           05  TRAC-DETAIL                  PIC  X(132).                00017600
+
+           EJECT                                                        00017800
+           COPY BPDATESC.                                               00017900
+
+           EJECT                                                        00018100
+           COPY STUBCPY.                                                00018200
+
+           EJECT                                                        00018400
+      *DB2 COMMUNICATION AREA                                           00018500
+           EXEC SQL                                                     00018600
+              INCLUDE SQLCA                                             00018700
+           END-EXEC.                                                    00018800
+
+           EXEC SQL                                                     00019000
+              INCLUDE VTRNFR                                            00019100
+           END-EXEC.                                                    00019200
+
+           EJECT                                                        00019400
+      ***************************************************************** 00019500
+       PROCEDURE DIVISION.                                              00019600
+      ***************************************************************** 00019700
+
+           DISPLAY ' ============================================== '.  00019900
+           DISPLAY '   CAT732 - ACATS REJECT REASON RECONCILIATION  '.  00020000
+           DISPLAY ' ============================================== '.  00020100
+
+           COPY MSGCOBO.                                                00020300
+
+           PERFORM 1000-INITIAL-RTN.                                    00020500
+
+           PERFORM 2000-LOAD-CONTRA-IN-RTN.                             00020700
+           PERFORM 2100-LOAD-SYSTEM-IN-RTN.                             00020800
+           PERFORM 2200-LOAD-CONTRA-OUT-RTN.                            00020900
+           PERFORM 2300-LOAD-SYSTEM-OUT-RTN.                            00021000
+
+           PERFORM 3000-WRITE-DETAIL-RTN                                00021200
+              VARYING WS-RJCT-IDX FROM 1 BY 1                           00021300
+              UNTIL WS-RJCT-IDX > WS-RJCT-CNT.                          00021400
+
+           PERFORM 3900-WRITE-TRAILER-RTN.                              00021600
+
+           PERFORM 9000-EOJ-RTN.                                        00021800
+
+           STOP RUN.                                                    00022000
+
+           EJECT                                                        00022200
+      *****************                                                 00022300
+       1000-INITIAL-RTN.                                                00022400
+      *****************                                                 00022500
+
+           OPEN OUTPUT REPORT-FILE.                                     00022700
+
+           MOVE 'CAT732'                  TO  BPDATES-CALLING-PGM.      00022900
+           MOVE 'C'                       TO  BPDATES-REQ-TYPE.         00023000
+           MOVE '  '                      TO  BPDATES-CALENDAR-TYPE.    00023100
+           CALL  BPDATES               USING  BPDATES-PARAMETERS.       00023200
+
+           IF BPD-VALID-RETURN                                          00023400
+              CONTINUE                                                  00023500
+           ELSE                                                         00023600
+              DISPLAY ' '                                               00023700
+              DISPLAY '*******************************'                 00023800
+              DISPLAY '* BPDATES INVALID-RETURN = ' BPDATES-RETURN-CODE 00023900
+                      ' *'                                              00024000
+              DISPLAY '* PROGRAM CAT732 IS ABENDING  *'                 00024100
+              DISPLAY '*******************************'                 00024200
+              DISPLAY ' '                                               00024300
+              CALL  ABEND              USING  ABEND-CODE                00024400
+           END-IF.                                                      00024500
+
+           ACCEPT WS-CURRENT-DATE FROM DATE.                            00024700
+           MOVE WS-CURRENT-MM              TO  HDR1-DATE-MM.            00024800
+           MOVE WS-CURRENT-DD              TO  HDR1-DATE-DD.            00024900
+           MOVE WS-CURRENT-YY              TO  HDR1-DATE-YY.            00025000
+
+           MOVE 0                          TO  PAGE-CNTR.               00025200
+           PERFORM 1100-WRITE-HEADER-RTN.                               00025300
+
+           EJECT                                                        00025500
+      **********************                                            00025600
+       1100-WRITE-HEADER-RTN.                                           00025700
+      **********************                                            00025800
+
+           ADD 1                           TO  PAGE-CNTR.               00026000
+           MOVE PAGE-CNTR                  TO  HDR1-PAGE-NBR.           00026100
+
+           MOVE HDR1-RECORD                TO  TRAC-DETAIL.             00026300
+           WRITE REPORT-RECORD           FROM  TRAC-RECORD.             00026400
+
+           MOVE HDR2-RECORD                TO  TRAC-DETAIL.             00026600
+           WRITE REPORT-RECORD           FROM  TRAC-RECORD.             00026700
+
+           MOVE HDR3-RECORD                TO  TRAC-DETAIL.             00026900
+           WRITE REPORT-RECORD           FROM  TRAC-RECORD.             00027000
+
+           MOVE 3                          TO  LINE-CNTR.               00027200
+
+           EJECT                                                        00027400
+      *--------------------------------------------------------------*  00027500
+      *   2000/2100/2200/2300: LOAD THE PER-CLIENT/PER-REASON-CODE   *  00027600
+      *   REJECT COUNTS FROM VTRNFR, ONE CURSOR PER COMBINATION OF   *  00027700
+      *   TRANSFER DIRECTION (DSTBN-SIDE-CD) AND REJECT SOURCE       *  00027800
+      *   (CONTRA BROKER VS. FIRM SYSTEM), MATCHING THE SAME WHERE   *  00027900
+      *   CLAUSES ALREADY USED ON THE ONLINE REJECT-REVIEW SCREENS.  *  00028000
+      *--------------------------------------------------------------*  00028100
+      *********************************                                 00028200
+       2000-LOAD-CONTRA-IN-RTN.                                         00028300
+      *********************************                                 00028400
+
+           SET WS-SRC-CONTRA-IN TO TRUE.                                00028600
+           EXEC SQL                                                     00028700
+              DECLARE CIRJCSR CURSOR FOR                                00028800
+                 SELECT CLIENT_NBR, TRNFR_TYPE_RJCT_CD, COUNT(*)        00028900
+                 FROM VTRNFR                                            00029000
+                 WHERE DSTBN_SIDE_CD = 'R'                              00029100
+                   AND TRNFR_TYPE_RJCT_CD BETWEEN '01' AND '09'         00029200
+                 GROUP BY CLIENT_NBR, TRNFR_TYPE_RJCT_CD                00029300
+                 ORDER BY CLIENT_NBR, TRNFR_TYPE_RJCT_CD                00029400
+           END-EXEC.                                                    00029500
+           EXEC SQL                                                     00029600
+              OPEN CIRJCSR                                              00029700
+           END-EXEC.                                                    00029800
+           PERFORM 2010-FETCH-CONTRA-IN-RTN                             00029900
+              UNTIL SQLCODE NOT = 0.                                    00030000
+           EXEC SQL                                                     00030100
+              CLOSE CIRJCSR                                             00030200
+           END-EXEC.                                                    00030300
+
+       2010-FETCH-CONTRA-IN-RTN.                                        00030500
+           EXEC SQL                                                     00030600
+              FETCH CIRJCSR                                             00030700
+                 INTO :WS-FETCH-CLIENT, :WS-FETCH-CODE, :WS-FETCH-COUNT 00030800
+           END-EXEC.                                                    00030900
+           IF SQLCODE = 0                                               00031000
+              PERFORM 5000-ACCUM-RJCT-RTN THRU 5000-ACCUM-RJCT-RTN-EXIT 00031100
+           END-IF.                                                      00031200
+
+      *********************************                                 00031400
+       2100-LOAD-SYSTEM-IN-RTN.                                         00031500
+      *********************************                                 00031600
+
+           SET WS-SRC-SYSTEM-IN TO TRUE.                                00031800
+           EXEC SQL                                                     00031900
+              DECLARE SYRJCSR CURSOR FOR                                00032000
+                 SELECT CLIENT_NBR, TRNFR_TYPE_RJCT_CD, COUNT(*)        00032100
+                 FROM VTRNFR                                            00032200
+                 WHERE DSTBN_SIDE_CD = 'R'                              00032300
+                   AND TRNFR_TYPE_RJCT_CD BETWEEN '21' AND '26'         00032400
+                 GROUP BY CLIENT_NBR, TRNFR_TYPE_RJCT_CD                00032500
+                 ORDER BY CLIENT_NBR, TRNFR_TYPE_RJCT_CD                00032600
+           END-EXEC.                                                    00032700
+           EXEC SQL                                                     00032800
+              OPEN SYRJCSR                                              00032900
+           END-EXEC.                                                    00033000
+           PERFORM 2110-FETCH-SYSTEM-IN-RTN                             00033100
+              UNTIL SQLCODE NOT = 0.                                    00033200
+           EXEC SQL                                                     00033300
+              CLOSE SYRJCSR                                             00033400
+           END-EXEC.                                                    00033500
+
+       2110-FETCH-SYSTEM-IN-RTN.                                        00033700
+           EXEC SQL                                                     00033800
+              FETCH SYRJCSR                                             00033900
+                 INTO :WS-FETCH-CLIENT, :WS-FETCH-CODE, :WS-FETCH-COUNT 00034000
+           END-EXEC.                                                    00034100
+           IF SQLCODE = 0                                               00034200
+              PERFORM 5000-ACCUM-RJCT-RTN THRU 5000-ACCUM-RJCT-RTN-EXIT 00034300
+           END-IF.                                                      00034400
+
+      *********************************                                 00034600
+       2200-LOAD-CONTRA-OUT-RTN.                                        00034700
+      *********************************                                 00034800
+
+           SET WS-SRC-CONTRA-OUT TO TRUE.                               00035000
+           EXEC SQL                                                     00035100
+              DECLARE CORJCSR CURSOR FOR                                00035200
+                 SELECT CLIENT_NBR, TRNFR_TYPE_RJCT_CD, COUNT(*)        00035300
+                 FROM VTRNFR                                            00035400
+                 WHERE DSTBN_SIDE_CD = 'D'                              00035500
+                   AND TRNFR_TYPE_RJCT_CD BETWEEN '01' AND '09'         00035600
+                 GROUP BY CLIENT_NBR, TRNFR_TYPE_RJCT_CD                00035700
+                 ORDER BY CLIENT_NBR, TRNFR_TYPE_RJCT_CD                00035800
+           END-EXEC.                                                    00035900
+           EXEC SQL                                                     00036000
+              OPEN CORJCSR                                              00036100
+           END-EXEC.                                                    00036200
+           PERFORM 2210-FETCH-CONTRA-OUT-RTN                            00036300
+              UNTIL SQLCODE NOT = 0.                                    00036400
+           EXEC SQL                                                     00036500
+              CLOSE CORJCSR                                             00036600
+           END-EXEC.                                                    00036700
+
+       2210-FETCH-CONTRA-OUT-RTN.                                       00036900
+           EXEC SQL                                                     00037000
+              FETCH CORJCSR                                             00037100
+                 INTO :WS-FETCH-CLIENT, :WS-FETCH-CODE, :WS-FETCH-COUNT 00037200
+           END-EXEC.                                                    00037300
+           IF SQLCODE = 0                                               00037400
+              PERFORM 5000-ACCUM-RJCT-RTN THRU 5000-ACCUM-RJCT-RTN-EXIT 00037500
+           END-IF.                                                      00037600
+
+      *********************************                                 00037800
+       2300-LOAD-SYSTEM-OUT-RTN.                                        00037900
+      *********************************                                 00038000
+
+           SET WS-SRC-SYSTEM-OUT TO TRUE.                               00038200
+           EXEC SQL                                                     00038300
+              DECLARE SORJCSR CURSOR FOR                                00038400
+                 SELECT CLIENT_NBR, TRNFR_TYPE_RJCT_CD, COUNT(*)        00038500
+                 FROM VTRNFR                                            00038600
+                 WHERE DSTBN_SIDE_CD = 'D'                              00038700
+                   AND TRNFR_TYPE_RJCT_CD BETWEEN '21' AND '27'         00038800
+                 GROUP BY CLIENT_NBR, TRNFR_TYPE_RJCT_CD                00038900
+                 ORDER BY CLIENT_NBR, TRNFR_TYPE_RJCT_CD                00039000
+           END-EXEC.                                                    00039100
+           EXEC SQL                                                     00039200
+              OPEN SORJCSR                                              00039300
+           END-EXEC.                                                    00039400
+           PERFORM 2310-FETCH-SYSTEM-OUT-RTN                            00039500
+              UNTIL SQLCODE NOT = 0.                                    00039600
+           EXEC SQL                                                     00039700
+              CLOSE SORJCSR                                             00039800
+           END-EXEC.                                                    00039900
+
+       2310-FETCH-SYSTEM-OUT-RTN.                                       00040100
+           EXEC SQL                                                     00040200
+              FETCH SORJCSR                                             00040300
+                 INTO :WS-FETCH-CLIENT, :WS-FETCH-CODE, :WS-FETCH-COUNT 00040400
+           END-EXEC.                                                    00040500
+           IF SQLCODE = 0                                               00040600
+              PERFORM 5000-ACCUM-RJCT-RTN THRU 5000-ACCUM-RJCT-RTN-EXIT 00040700
+           END-IF.                                                      00040800
+
+           EJECT                                                        00041000
+      *--------------------------------------------------------------*  00041100
+      *   5000-ACCUM-RJCT-RTN: FIND (OR ADD) THE TABLE ENTRY FOR THE  * 00041200
+      *   CLIENT/REASON-CODE JUST FETCHED, THEN POST THE COUNT INTO  *  00041300
+      *   THE COLUMN FOR WHICHEVER SOURCE IS CURRENTLY BEING LOADED.  * 00041400
+      *--------------------------------------------------------------*  00041500
+      ***********************                                           00041600
+       5000-ACCUM-RJCT-RTN.                                             00041700
+      ***********************                                           00041800
+
+           MOVE 'N' TO WS-RJCT-FOUND-SW.                                00042000
+           PERFORM VARYING WS-RJCT-IDX FROM 1 BY 1                      00042100
+              UNTIL WS-RJCT-IDX > WS-RJCT-CNT OR WS-RJCT-FOUND          00042200
+              IF WS-RJCT-CLIENT (WS-RJCT-IDX) = WS-FETCH-CLIENT         00042300
+                 AND WS-RJCT-CODE (WS-RJCT-IDX) = WS-FETCH-CODE         00042400
+                 SET WS-RJCT-FOUND TO TRUE                              00042500
+              END-IF                                                    00042600
+           END-PERFORM.                                                 00042700
+
+           IF NOT WS-RJCT-FOUND                                         00042900
+              IF WS-RJCT-CNT < WS-RJCT-MAX-ENTRIES                      00043000
+                 ADD 1 TO WS-RJCT-CNT                                   00043100
+                 SET WS-RJCT-IDX TO WS-RJCT-CNT                         00043200
+                 MOVE WS-FETCH-CLIENT TO WS-RJCT-CLIENT (WS-RJCT-IDX)   00043300
+                 MOVE WS-FETCH-CODE   TO WS-RJCT-CODE   (WS-RJCT-IDX)   00043400
+              ELSE                                                      00043500
+                 DISPLAY '**** REJECT TABLE FULL - ENTRY SKIPPED ****'  00043600
+                 GO TO 5000-ACCUM-RJCT-RTN-EXIT                         00043700
+              END-IF                                                    00043800
+           END-IF.                                                      00043900
+
+           EVALUATE TRUE                                                00044100
+              WHEN WS-SRC-CONTRA-IN                                     00044200
+                 MOVE WS-FETCH-COUNT TO WS-RJCT-CONTRA-IN (WS-RJCT-IDX) 00044300
+                 ADD  WS-FETCH-COUNT TO WS-GT-CONTRA-IN                 00044400
+              WHEN WS-SRC-SYSTEM-IN                                     00044500
+                 MOVE WS-FETCH-COUNT TO WS-RJCT-SYSTEM-IN (WS-RJCT-IDX) 00044600
+                 ADD  WS-FETCH-COUNT TO WS-GT-SYSTEM-IN                 00044700
+              WHEN WS-SRC-CONTRA-OUT                                    00044800
+                 MOVE WS-FETCH-COUNT TO WS-RJCT-CONTRA-OUT(WS-RJCT-IDX) 00044900
+                 ADD  WS-FETCH-COUNT TO WS-GT-CONTRA-OUT                00045000
+              WHEN WS-SRC-SYSTEM-OUT                                    00045100
+                 MOVE WS-FETCH-COUNT TO WS-RJCT-SYSTEM-OUT(WS-RJCT-IDX) 00045200
+                 ADD  WS-FETCH-COUNT TO WS-GT-SYSTEM-OUT                00045300
+           END-EVALUATE.                                                00045400
+
+       5000-ACCUM-RJCT-RTN-EXIT.                                        00045600
+           EXIT.                                                        00045700
+
+           EJECT                                                        00045900
+      **********************                                            00046000
+       3000-WRITE-DETAIL-RTN.                                           00046100
+      **********************                                            00046200
+
+           IF LINE-CNTR > 56                                            00046400
+              PERFORM 1100-WRITE-HEADER-RTN                             00046500
+           END-IF.                                                      00046600
+
+           MOVE SPACES                     TO  DTL1-RECORD.             00046800
+           MOVE WS-RJCT-CLIENT (WS-RJCT-IDX)     TO  DTL1-CLIENT.       00046900
+           MOVE WS-RJCT-CODE   (WS-RJCT-IDX)     TO  DTL1-CODE.         00047000
+           MOVE WS-RJCT-CONTRA-IN (WS-RJCT-IDX)  TO  DTL1-CONTRA-IN.    00047100
+           MOVE WS-RJCT-SYSTEM-IN (WS-RJCT-IDX)  TO  DTL1-SYSTEM-IN.    00047200
+           MOVE WS-RJCT-CONTRA-OUT(WS-RJCT-IDX)  TO  DTL1-CONTRA-OUT.   00047300
+           MOVE WS-RJCT-SYSTEM-OUT(WS-RJCT-IDX)  TO  DTL1-SYSTEM-OUT.   00047400
+
+           MOVE DTL1-RECORD                TO  TRAC-DETAIL.             00047600
+           WRITE REPORT-RECORD           FROM  TRAC-RECORD.             00047700
+           ADD 1                          TO  LINE-CNTR.                00047800
+
+           EJECT                                                        00048000
+      ***********************                                           00048100
+       3900-WRITE-TRAILER-RTN.                                          00048200
+      ***********************                                           00048300
+
+           IF LINE-CNTR > 56                                            00048500
+              PERFORM 1100-WRITE-HEADER-RTN                             00048600
+           END-IF.                                                      00048700
+
+           MOVE SPACES                     TO  TRL1-RECORD.             00048900
+           MOVE WS-GT-CONTRA-IN             TO  TRL1-CONTRA-IN.         00049000
+           MOVE WS-GT-SYSTEM-IN             TO  TRL1-SYSTEM-IN.         00049100
+           MOVE WS-GT-CONTRA-OUT            TO  TRL1-CONTRA-OUT.        00049200
+           MOVE WS-GT-SYSTEM-OUT            TO  TRL1-SYSTEM-OUT.        00049300
+
+           MOVE HDR3-RECORD                TO  TRAC-DETAIL.             00049500
+           WRITE REPORT-RECORD           FROM  TRAC-RECORD.             00049600
+
+           MOVE TRL1-RECORD                TO  TRAC-DETAIL.             00049800
+           WRITE REPORT-RECORD           FROM  TRAC-RECORD.             00049900
+
+           EJECT                                                        00050100
+      *************                                                     00050200
+       9000-EOJ-RTN.                                                    00050300
+      *************                                                     00050400
+
+           CLOSE  REPORT-FILE.                                          00050600
+           DISPLAY ' '.                                                 00050700
+           DISPLAY '**************************'.                        00050800
+           DISPLAY '* END OF CAT732 PROGRAM  *'.                        00050900
+           DISPLAY '**************************'.                        00051000
+           DISPLAY 'TOTAL CONTRA-BROKER REJECTS - INCOMING = '          00051100
+                    WS-GT-CONTRA-IN.                                    00051200
+           DISPLAY 'TOTAL SYSTEM REJECTS         - INCOMING = '         00051300
+                    WS-GT-SYSTEM-IN.                                    00051400
+           DISPLAY 'TOTAL CONTRA-BROKER REJECTS - OUTGOING = '          00051500
+                    WS-GT-CONTRA-OUT.                                   00051600
+           DISPLAY 'TOTAL SYSTEM REJECTS         - OUTGOING = '         00051700
+                    WS-GT-SYSTEM-OUT.                                   00051800
+           DISPLAY ' '.                                                 00051900
