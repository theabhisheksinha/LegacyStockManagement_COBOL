@@ -1,3 +1,4 @@
+000001* PDX    - CAT502CV C0362137 06/10/25 08:07:13 TBLAMUR            00001000
 000001* PDX    - CAT502CV C0291033 02/23/10 08:09:10 TBLAMUR            00001000
        IDENTIFICATION DIVISION.                                                 
        PROGRAM-ID.  CAT502CV.                                                   
@@ -34,6 +35,7 @@
                                   RECORD KEY   IS  OPTCHNG-KEY                  
                                   FILE STATUS  IS  OPTCHNG-FILE-STATUS          
                                                    OPTCHNG-VSAM-CODE.           
+LRM001     SELECT  NOMATCH-FILE          ASSIGN TO NOMATCH.             00001000
                                                                                 
        DATA DIVISION.                                                           
        FILE SECTION.                                                            
@@ -68,6 +70,23 @@
            05  OPTCHNG-DETAIL               PIC  X(108).                        
            05  OPTCHNG-FILLER               PIC  X(156).                        
       /                                                                         
+LRM001* ****************************************************************00001000
+LRM001* NO-MATCH EXCEPTION LOG - RECORDS EACH OPTION SYMBOL LOOKUP      00001000
+LRM001* THAT COULD NOT BE RESOLVED/APPLIED, WITH A REASON CODE.         00001000
+LRM001* ****************************************************************00001000
+LRM001 FD  NOMATCH-FILE                                                 00001000
+LRM001     RECORDING MODE IS F                                          00001000
+LRM001     BLOCK CONTAINS 0 RECORDS.                                    00001000
+LRM001 01  NOMATCH-RECORD.                                              00001000
+LRM001     05  NM-ADP-SEC-NO          PIC  X(07).                       00001000
+LRM001     05  FILLER                 PIC  X(01).                       00001000
+LRM001     05  NM-REASON-CODE         PIC  X(04).                       00001000
+LRM001     05  FILLER                 PIC  X(01).                       00001000
+LRM001     05  NM-REASON-TEXT         PIC  X(40).                       00001000
+LRM001     05  FILLER                 PIC  X(01).                       00001000
+LRM001     05  NM-DETAIL              PIC  X(12).                       00001000
+LRM001     05  FILLER                 PIC  X(14).                       00001000
+      /                                                                         
        WORKING-STORAGE SECTION.                                                 
            COPY PDXIDCOB.                                                       
                                                                                 
@@ -75,12 +94,16 @@
            05  W-PGM-NAME                PIC  X(008) VALUE 'CAT502CV'.          
        01  WF-AREA.                                                             
            05  WK-ADP-NBR                PIC X(07).                             
+LRM001 01  WS-NM-REASON-CD            PIC X(04).                        00001000
+LRM001 01  WS-NM-REASON-TXT           PIC X(40).                        00001000
+LRM002 01  WS-NM-DETAIL               PIC X(12).                        00001000
        01  WS-NSCC-REC-LEN-IN          PIC 9(05) VALUE ZERO.                    
        01  WS-NSCC-REC-LEN-OUT         PIC 9(05) VALUE ZERO.                    
        01  WS-NSCC-EOF-SW              PIC X     VALUE 'N'.                     
            88  NSCC-EOF                          VALUE 'Y'.                     
        01  W-STATS-AREA.                                                        
            05  WS-MSD-FND-CNT            PIC  9(009) COMP-3 VALUE 0.            
+LRM001     05  WS-NOMATCH-CNTR           PIC  9(009) COMP-3 VALUE 0.    00001000
            05  WS-NSCC-READ              PIC  9(009) COMP-3 VALUE 0.            
            05  WS-NSCC-UPDATED           PIC  9(009) COMP-3 VALUE 0.            
            05  WS-NSCC-WRITTEN           PIC  9(009) COMP-3 VALUE 0.            
@@ -203,7 +226,8 @@
                                                                                 
            CLOSE NSCC-FILE-IN                                                   
            CLOSE NSCC-FILE-OUT                                                  
-           CLOSE BOP75-OPTCHNG.                                                 
+           CLOSE BOP75-OPTCHNG                                                  
+LRM001     CLOSE NOMATCH-FILE.                                          00001000
                                                                                 
            IF OPTCHNG-FILE-STATUS = '00'                                        
               DISPLAY '*** CAT502CV - CLOSED OPTCHNG VSAM FILE... '             
@@ -221,6 +245,7 @@
                                                                                 
            OPEN  INPUT  NSCC-FILE-IN                                            
            OPEN  OUTPUT NSCC-FILE-OUT                                           
+LRM001     OPEN  OUTPUT NOMATCH-FILE                                    00001000
                                                                                 
            OPEN  INPUT  BOP75-OPTCHNG                                           
                                                                                 
@@ -268,21 +293,37 @@ LRM********** CALL  ABEND        USING ABEND-CODE
                    DISPLAY '#BYPASS SEC=' WK-ADP-NBR                            
                        ' GETMSD-RETURN-CODE='  GETMSD-RETURN-CODE               
                       ' FROM NEW ADP SEC ' OPT-NEW-ADP-SEC-NO                   
+LRM001                 MOVE 'MSDF' TO WS-NM-REASON-CD                   00001000
+LRM001     MOVE 'GETMSD RETURN NOT VALID' TO WS-NM-REASON-TXT           00001000
+LRM002                 MOVE OPT-NEW-ADP-SEC-NO TO WS-NM-DETAIL          00001000
+LRM001                 PERFORM WRITE-NOMATCH-RECORD                     00001000
                    GO TO 2000-WRITE-NSCC-REC                                    
                  END-IF                                                         
               ELSE                                                              
                  DISPLAY  'STRANGE CONDITION WHERE OPT NEW MISSING'             
                         ' IN OPT RECORD FOR ' WK-ADP-NBR                        
                         ' OPT-NEW-ADT=' OPT-NEW-ADP-SEC-NO                      
+LRM001                 MOVE 'NEWM' TO WS-NM-REASON-CD                   00001000
+LRM001     MOVE 'OPTCHNG FOUND, NEW ADP MISSING' TO WS-NM-REASON-TXT    00001000
+LRM002                 MOVE OPT-NEW-ADP-SEC-NO TO WS-NM-DETAIL          00001000
+LRM001                 PERFORM WRITE-NOMATCH-RECORD                     00001000
                  GO TO 2000-WRITE-NSCC-REC                                      
            ELSE                                                                 
            IF OPTCHNG-FILE-STATUS = '23'                                        
               DISPLAY '#BYPASS SEC=' WK-ADP-NBR                                 
                    ' OPTCHNG NOT FOUND'                                         
+LRM001                 MOVE 'OPNF' TO WS-NM-REASON-CD                   00001000
+LRM001     MOVE 'OPTCHNG RECORD NOT FOUND' TO WS-NM-REASON-TXT          00001000
+LRM002                 MOVE WK-ADP-NBR         TO WS-NM-DETAIL          00001000
+LRM001                 PERFORM WRITE-NOMATCH-RECORD                     00001000
                  GO TO 2000-WRITE-NSCC-REC                                      
            ELSE                                                                 
               DISPLAY '#BYPASS SEC=' WK-ADP-NBR                                 
               ' BAD READ OPTCHNG FILE STTS = '  OPTCHNG-FILE-STATUS             
+LRM001                 MOVE 'BADR' TO WS-NM-REASON-CD                   00001000
+LRM001     MOVE 'BAD READ ON OPTCHNG FILE' TO WS-NM-REASON-TXT          00001000
+LRM002                 MOVE WK-ADP-NBR         TO WS-NM-DETAIL          00001000
+LRM001                 PERFORM WRITE-NOMATCH-RECORD                     00001000
                  GO TO 2000-WRITE-NSCC-REC                                      
            END-IF.                                                              
                                                                                 
@@ -297,6 +338,10 @@ LRM********** CALL  ABEND        USING ABEND-CODE
               DISPLAY 'MSD OPTION SYMBOL MISSING '                              
                       ' FOR ' OPT-NEW-ADP-SEC-NO                                
                       ' STARTED WITH ' WK-ADP-NBR                               
+LRM001                 MOVE 'SYMM' TO WS-NM-REASON-CD                   00001000
+LRM001     MOVE 'MSD OPTION SYMBOL MISSING' TO WS-NM-REASON-TXT         00001000
+LRM002                 MOVE OPT-NEW-ADP-SEC-NO TO WS-NM-DETAIL          00001000
+LRM001                 PERFORM WRITE-NOMATCH-RECORD                     00001000
               GO TO 2000-WRITE-NSCC-REC                                         
            END-IF.                                                              
                                                                                 
@@ -323,6 +368,16 @@ LRM********** CALL  ABEND        USING ABEND-CODE
                 KEY IS OPTCHNG-KEY                                              
            END-READ.                                                            
                                                                                 
+      /                                                                         
+      /                                                                         
+LRM001 WRITE-NOMATCH-RECORD.                                            00001000
+LRM001     MOVE SPACES              TO NOMATCH-RECORD                   00001000
+LRM001     MOVE WK-ADP-NBR          TO NM-ADP-SEC-NO                    00001000
+LRM001     MOVE WS-NM-REASON-CD     TO NM-REASON-CODE                   00001000
+LRM001     MOVE WS-NM-REASON-TXT    TO NM-REASON-TEXT                   00001000
+LRM002     MOVE WS-NM-DETAIL        TO NM-DETAIL                        00001000
+LRM001     WRITE NOMATCH-RECORD                                         00001000
+LRM001     ADD 1 TO WS-NOMATCH-CNTR.                                    00001000
       /                                                                         
        5400-GETMSDC.                                                            
                                                                                 
@@ -344,5 +399,6 @@ LRM********** CALL  ABEND        USING ABEND-CODE
            DISPLAY 'CAT502CV: NSCC RECORDS READ    ' WS-NSCC-READ               
            DISPLAY 'CAT502CV: MSD FOUND            ' WS-MSD-FND-CNT             
            DISPLAY 'CAT502CV: NSCC RECORDS UPDATED ' WS-NSCC-UPDATED            
-           DISPLAY 'CAT502CV: NSCC RECORDS WRITTEN ' WS-NSCC-WRITTEN.           
+           DISPLAY 'CAT502CV: NSCC RECORDS WRITTEN ' WS-NSCC-WRITTEN            
+LRM001     DISPLAY 'CAT502CV: NO-MATCH EXCEPTIONS  ' WS-NOMATCH-CNTR.   00001000
        8900-EXIT. EXIT.                                                         
