@@ -8,6 +8,9 @@
 000900* TIF CLIENT 63 QA RECORDS INTO T STREAM AS CLIENT 166.          *00002300
 001100* READ EXISTING QA,T STREAM FILES AND EXTRACT/COPY/MERGE.        *00002400
 001200* USE PARM TO OBTAIN FROM/TO CLIENT NUMBERS.                     *00002500
+LRM001* ALSO WRITES AN AUDIT LOG OF EVERY RECORD REMAPPED SO A          00001000
+LRM001* CLIENT 166 T-STREAM RECORD CAN BE TRACED BACK TO ITS            00001000
+LRM001* ORIGINAL CLIENT 63 QA SOURCE RECORD.                            00001000
 004300******************************************************************00002600
 004400     EJECT                                                        00002700
 004500 ENVIRONMENT DIVISION.                                            00002800
@@ -24,6 +27,8 @@
 005300     SELECT OUTPUT-P2    ASSIGN TO UT-S-OUTP2                     00009000
                                       FILE STATUS IS OUTPUT-P2-STATUS.  00010000
                                                                         00020000
+LRM001     SELECT AUDIT-LOG    ASSIGN TO UT-S-BKAUDIT                   00001000
+LRM001                               FILE STATUS IS AUDIT-LOG-STATUS.   00001000
 005900 DATA DIVISION.                                                   00030000
 006000 FILE SECTION.                                                    00040000
 006100                                                                  00050000
@@ -45,6 +50,11 @@
 006500     BLOCK CONTAINS 0 RECORDS.                                    00150000
 006600 01  OUTPUT-P2-RECORD            PIC X(120).                      00160000
 006701     SKIP3                                                        00170000
+LRM001 FD  AUDIT-LOG                                                    00001000
+LRM001     RECORDING MODE IS F                                          00001000
+LRM001     LABEL RECORDS ARE STANDARD                                   00001000
+LRM001     BLOCK CONTAINS 0 RECORDS.                                    00001000
+LRM001 01  AUDIT-LOG-RECORD            PIC X(080).                      00001000
 006718/                                                                 00180000
 009800 WORKING-STORAGE SECTION.                                         00190000
 009900                                                                  00200000
@@ -64,6 +74,8 @@
                88 INPUT-P2-FROM-EOF       VALUE 'Y'.                    00360000
            05  INPUT-P2-ORIG-SW           PIC X(01) VALUE SPACE.        00361000
                88 INPUT-P2-ORIG-EOF       VALUE 'Y'.                    00362000
+LRM001     05  AUDIT-LOG-STATUS           PIC X(02).                    00001000
+LRM001         88 AUDIT-LOG-OKAY          VALUE '00'.                   00001000
            05  DUMP-SW                    PIC X(01) VALUE 'D'.          00460000
            05  ABEND-CD                   PIC S9(04) COMP SYNC VALUE 0. 00470000
            05  DATE-RECORD.                                             00510000
@@ -74,6 +86,16 @@
                10  TRAILER-REC-COUNT      PIC 9(11).                    00560000
                10  FILLER                 PIC X(101).                   00561000
                                                                         00570000
+LRM001     05  AUDIT-LOG-LINE.                                          00001000
+LRM001         10  AL-SOURCE-FILE         PIC X(08) VALUE 'INP2FROM'.   00001000
+LRM001         10  FILLER                 PIC X(01) VALUE SPACE.        00001000
+LRM001         10  AL-ORIG-CLIENT         PIC X(03).                    00001000
+LRM001         10  FILLER                 PIC X(01) VALUE SPACE.        00001000
+LRM001         10  AL-NEW-CLIENT          PIC X(03).                    00001000
+LRM001         10  FILLER                 PIC X(01) VALUE SPACE.        00001000
+LRM001         10  AL-ORIG-KEY            PIC X(30).                    00001000
+LRM001         10  FILLER                 PIC X(33) VALUE SPACES.       00001000
+                                                                        00570000
          COPY STUBCPY.                                                  00780000
 00085 /                                                                 00790000
       /                                                                 00790100
@@ -133,6 +155,20 @@
                CALL  ABEND  USING ABEND-CD                              00980700
            END-IF.                                                      00980800
                                                                         00980900
+LRM001     OPEN OUTPUT  AUDIT-LOG.                                      00001000
+LRM001     DISPLAY 'CAT901BK : AUDIT LOG FILE OPENED FOR OUTPUT '       00001000
+LRM001                 ' FILE STATUS = ' AUDIT-LOG-STATUS.              00001000
+LRM001                                                                  00001000
+LRM001     IF  AUDIT-LOG-OKAY                                           00001000
+LRM001         CONTINUE                                                 00001000
+LRM001     ELSE                                                         00001000
+LRM001         MOVE 3003               TO  ABEND-CD                     00001000
+LRM001         DISPLAY ' '                                              00001000
+LRM001         DISPLAY 'CAT901BK: U3003 - DD BKAUDIT  OPEN ERR, '       00001000
+LRM001                 ' FILE STATUS = ' AUDIT-LOG-STATUS               00001000
+LRM001         CALL  ABEND  USING ABEND-CD                              00001000
+LRM001     END-IF.                                                      00001000
+LRM001                                                                  00001000
 ******** READ 1ST RECORD (DATE HEADER) ON ORIGINAL FILE AND WRITE OUT.  00981000
            READ INPUT-P2-ORIG                                           00981100
                AT END                                                   00981200
@@ -154,6 +190,7 @@
 035302     CLOSE    INPUT-P2-FROM                                       01160000
 035302              INPUT-P2-ORIG                                       01161000
 035303              OUTPUT-P2.                                          01170000
+LRM001     CLOSE    AUDIT-LOG.                                          00001000
 035304                                                                  01180000
            DISPLAY '   '.                                               01190000
            DISPLAY ' ************************************************'  01200000
@@ -178,9 +215,14 @@
                                                                         01401000
            IF NOT INPUT-P2-FROM-EOF                                     01410000
            AND INPUT-P2-RECORD-FROM(4 : 3) = PARM-FROM-CLIENT           01420000
+LRM001        MOVE SPACES                    TO AUDIT-LOG-LINE          00001000
+LRM001        MOVE PARM-FROM-CLIENT          TO AL-ORIG-CLIENT          00001000
+LRM001        MOVE PARM-TO-CLIENT            TO AL-NEW-CLIENT           00001000
+LRM001        MOVE INPUT-P2-RECORD-FROM(1 : 30) TO AL-ORIG-KEY          00001000
               MOVE PARM-TO-CLIENT TO INPUT-P2-RECORD-FROM(4 : 3)        01450000
               WRITE OUTPUT-P2-RECORD FROM  INPUT-P2-RECORD-FROM         01460000
               ADD +1 TO OUTPUT-P2-WRITE                                 01470000
+LRM001        WRITE AUDIT-LOG-RECORD FROM  AUDIT-LOG-LINE               00001000
            END-IF.                                                      01480000
                                                                         01600000
        1000-PROCESS-FROM-INPUT-EXIT.                                    01610000
