@@ -7,6 +7,10 @@
 000013*   CLIENT 6. THE NSCC RECORDS ARE MATCHED VIA CNTL NBR, SEQ NBR  00001603
 000013*   AND THE STATUS-TDY IS UPDATED ON THE OUTPUT RECORD.           00001703
 000015*=======================================================*         00001803
+LRM001* ADD A JOINT EXCEPTIONS REPORT SO FUND/SERV OPS CAN              00001000
+LRM001* CHASE B204 PENDING MUTUAL-FUND ACTIVITY THAT COULD NOT BE       00001000
+LRM001* MATCHED TO AN NSCC FUNDSERV CONFIRMATION AND NSCC FUNDSERV      00001000
+LRM001* CONFIRMATIONS THAT NEVER MATCHED A B204 PENDING RECORD.         00001000
 000016                                                                  00001903
 000017 ENVIRONMENT DIVISION.                                            00002003
 000018 INPUT-OUTPUT SECTION.                                            00002103
@@ -17,6 +21,7 @@
 000090                                                                  00003300
 000080     SELECT INFILE               ASSIGN TO INFILE.                00003400
 000090                                                                  00003500
+LRM001     SELECT  MFRECON-EXCPT-FILE  ASSIGN TO MFRXCPT.               00001000
 000100 DATA DIVISION.                                                   00003600
 000200 FILE SECTION.                                                    00003700
 000300                                                                  00003800
@@ -46,12 +51,20 @@
                                                                         00019000
        01  DUMMY-LARGE-RECORD         PIC X(4000).                      00019105
                                                                         00019200
+LRM001 FD  MFRECON-EXCPT-FILE                                           00001000
+LRM001     RECORDING MODE IS F                                          00001000
+LRM001     BLOCK CONTAINS 0 RECORDS                                     00001000
+LRM001     RECORD CONTAINS 80 CHARACTERS.                               00001000
+LRM001                                                                  00001000
+LRM001 01  MFRXCPT-RECORD                 PIC X(80).                    00001000
+LRM001                                                                  00001000
 002900 WORKING-STORAGE SECTION.                                         00020000
 002910 01  GENERAL-WORK-AREA.                                           00030000
 002911                                                                  00040000
 002912     05  ABEND-CODE                  PIC S9(4)   COMP SYNC.       00050000
 002913     05  DUMP-SW                     PIC X       VALUE 'D'.       00060000
 002912     05  SUB                         PIC S9(4)   COMP VALUE +0.   00070003
+LRM001     05  SUB1                        PIC S9(4)   COMP VALUE +0.   00001000
 002912     05  WS-MMDDYY                   PIC X(6)  VALUE ' '.         00080000
            05  W-REC-LEN-IN                PIC 9(005) VALUE 0.          00090005
 002934                                                                  00130000
@@ -107,7 +120,19 @@
                07  WS-NSCCF-CTRL-NBR          PIC X(14).                00272403
                07  WS-NSCCF-SEQ-NBR           PIC X(04).                00272509
                07  WS-NSCCF-ACTION-TYP        PIC X.                    00272603
+LRM001         07  WS-NSCCF-MATCHED-SW        PIC X VALUE 'N'.          00001000
+LRM001             88  WS-NSCCF-MATCHED           VALUE 'Y'.            00001000
                                                                         00272703
+
+LRM001 01  MFRXCPT-LINE.                                                00001000
+LRM001     05  MFRXCPT-TYPE               PIC X(20).                    00001000
+LRM001     05  FILLER                     PIC X(01) VALUE SPACES.       00001000
+LRM001     05  MFRXCPT-CTRL-NBR           PIC X(15).                    00001000
+LRM001     05  FILLER                     PIC X(01) VALUE SPACES.       00001000
+LRM001     05  MFRXCPT-SEQ-NBR            PIC X(04).                    00001000
+LRM001     05  FILLER                     PIC X(01) VALUE SPACES.       00001000
+LRM001     05  MFRXCPT-CLIENT             PIC 9(03).                    00001000
+LRM001     05  FILLER                     PIC X(19) VALUE SPACES.       00001000
 005940     COPY STUBCPY.                                                00272803
 005960     COPY BPDATESC.                                               00273000
 005990                                                                  00276000
@@ -124,10 +149,14 @@
            OPEN INPUT INFILE.                                           00341002
            OPEN INPUT MFB204-TRAN-IN.                                   00342002
            OPEN OUTPUT MFB204-TRAN-OUT.                                 00343002
+LRM001     OPEN OUTPUT MFRECON-EXCPT-FILE.                              00001000
                                                                         00344002
 007420     PERFORM LOAD-FUNDSERV-TABLE-RTN                              00350002
 007420     PERFORM PROCESS-MFB204-RECORDS                               00360003
 002936         UNTIL END-OF-MFB204I-FILE.                               00370007
+LRM001     PERFORM WRITE-UNMATCHED-NSCCF-RTN                            00001000
+LRM001         VARYING SUB1 FROM 1 BY 1 UNTIL SUB1 > SUB.               00001000
+LRM001     CLOSE MFRECON-EXCPT-FILE.                                    00001000
 007900     GOBACK.                                                      00460000
                                                                         00470002
        LOAD-FUNDSERV-TABLE-RTN.                                         00480002
@@ -175,13 +204,32 @@
                  SEARCH WS-NSCCF-ENTRY                                  00771003
                     AT END                                              00772013
                        MOVE ' ' TO B204E-MF-STATUS-TDY                  00773013
+LRM001                 PERFORM WRITE-UNMATCHED-B204-RTN                 00001000
                     WHEN B204E-ACAT-CONTROL(1:14) =                     00780003
                                    WS-NSCCF-CTRL-NBR (NSCCF-INDEX)      00781003
                      AND B204E-ASSET-SEQ =                              00790003
                                    WS-NSCCF-SEQ-NBR (NSCCF-INDEX)       00800003
                         MOVE WS-NSCCF-ACTION-TYP (NSCCF-INDEX) TO       00810003
                                    B204E-MF-STATUS-TDY                  00820003
+LRM001                 SET WS-NSCCF-MATCHED (NSCCF-INDEX) TO TRUE       00001000
                  END-SEARCH                                             00830003
               END-IF                                                    00840003
               WRITE MFB204-TRAN-REC-OUT FROM B204E-RECORD               00850003
            END-IF.                                                      00860003
+
+LRM001 WRITE-UNMATCHED-B204-RTN.                                        00001000
+LRM001     MOVE SPACES                  TO MFRXCPT-LINE.                00001000
+LRM001     MOVE 'B204 NO NSCC MATCH'    TO MFRXCPT-TYPE.                00001000
+LRM001     MOVE B204E-ACAT-CONTROL      TO MFRXCPT-CTRL-NBR.            00001000
+LRM001     MOVE B204E-ASSET-SEQ         TO MFRXCPT-SEQ-NBR.             00001000
+LRM001     MOVE B204E-CLIENT            TO MFRXCPT-CLIENT.              00001000
+LRM001     WRITE MFRXCPT-RECORD         FROM MFRXCPT-LINE.              00001000
+
+LRM001 WRITE-UNMATCHED-NSCCF-RTN.                                       00001000
+LRM001     IF NOT WS-NSCCF-MATCHED (SUB1)                               00001000
+LRM001        MOVE SPACES               TO MFRXCPT-LINE                 00001000
+LRM001        MOVE 'NSCC NO B204 MATCH' TO MFRXCPT-TYPE                 00001000
+LRM001        MOVE WS-NSCCF-CTRL-NBR (SUB1) TO MFRXCPT-CTRL-NBR         00001000
+LRM001        MOVE WS-NSCCF-SEQ-NBR (SUB1)  TO MFRXCPT-SEQ-NBR          00001000
+LRM001        WRITE MFRXCPT-RECORD      FROM MFRXCPT-LINE               00001000
+LRM001     END-IF.                                                      00001000
