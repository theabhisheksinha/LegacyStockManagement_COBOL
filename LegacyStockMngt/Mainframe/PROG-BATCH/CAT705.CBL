@@ -1,3 +1,9 @@
+000001* PDX    - CAT705   C0364329 10/01/25 15:59:41 TBLAMUR            00001000
+LRM001* ADD PARAMETER-TABLE-DRIVEN CLEARING NUMBER SUPPORT.             00001000
+LRM001* PARM-BROKER-NBR ALONE ONLY ALLOWED ONE CLEARING NUMBER PER      00001000
+LRM001* RUN; PARM-CLEARING-TBL NOW LETS THE JCL PASS UP TO 10           00001000
+LRM001* ADDITIONAL CLEARING NUMBERS SO ONE RUN CAN ACCEPT SEVERAL,      00001000
+LRM001* WITHOUT REQUIRING A SEPARATE STEP PER CLEARING NUMBER.          00001000
 000001* PDX    - CAT705   C0203711 01/07/05 14:17:07 TBLAMUR            00001000
       ***************************************************************** CAT710  
        IDENTIFICATION DIVISION.                                         CAT710  
@@ -79,8 +85,11 @@
            05  WS-BROKER-NBR             PIC X(04)  VALUE SPACES.               
            05  WS-ADP-CLIENT             PIC X(04)  VALUE SPACES.               
            05  WS-CLNT-NO                PIC S9(3)  COMP-3 VALUE +0.            
-           05  END-OF-ACATPOSN-SW        PIC X(01) VALUE 'N'.                   
-               88  END-OF-ACATPOSN       VALUE 'Y'.                             
+           05  END-OF-ACATPOSN-SW        PIC X(01) VALUE 'N'.
+               88  END-OF-ACATPOSN       VALUE 'Y'.
+LRM001     05  WS-CLEARING-MATCH-SW      PIC X(01) VALUE 'N'.           00001000
+LRM001         88  WS-CLEARING-MATCH               VALUE 'Y'.           00001000
+LRM001     05  WS-CLR-SUB                PIC S9(02) COMP-3 VALUE ZERO.  00001000
        01  W-ABEND-AREA.                                                        
            05  ABEND-CODE                PIC S9(04) COMP SYNC.                  
                                                                         CAT710  
@@ -128,7 +137,10 @@
                88  L-BYP-DATECHK                     VALUE '1'.                 
            05  L-BYP-FILECHK-SW         PIC  X(001).                            
                88  L-BYP-FILECHK                     VALUE '1'.                 
-           05  PARM-BROKER-NBR          PIC  X(04).                             
+           05  PARM-BROKER-NBR          PIC  X(04).
+LRM001     05  PARM-CLEARING-CNT        PIC  9(02).                     00001000
+LRM001     05  PARM-CLEARING-TBL OCCURS 10 TIMES                        00001000
+LRM001                                  PIC  X(04).                     00001000
       /                                                                 CAT710  
        PROCEDURE DIVISION USING PARM-AREA.                              CAT710  
        0000-MAIN-ROUTINE.                                               CAT710  
@@ -207,23 +219,24 @@
                GO 2000-EXIT                                             CAT710  
            END-IF.                                                      CAT710  
                                                                         CAT710  
-           IF W-NSCC-DIST-PARTICIPANT NOT = WS-BROKER-NBR               CAT710  
-              MOVE W-NSCC-DIST-PARTICIPANT TO WS-BROKER-NBR             CAT710  
-                                                                        CAT710  
-              SET SUB  TO  +1                                           CAT710  
-              SEARCH WS-CLIENT-TABLE-ENTRY                              CAT710  
-                 VARYING SUB                                            CAT710  
-                AT END                                                  CAT710  
-                   MOVE '0000'                      TO WS-ADP-CLIENT    CAT710  
-                   DISPLAY 'NEW-BRK=' WS-BROKER-NBR                     CAT710  
-                          ' BAD BROKER NUMBER FROM NSCC -'              CAT710  
-                          ' NOT FOUND IN B1 -'                          CAT710  
-                          ' CLT=' WS-ADP-CLIENT                         CAT710  
-               WHEN                                                     CAT710  
-                   WS-BROKER-NBR = WS-TBL-BROKER-NBR (SUB)              CAT710  
-                 AND                                                            
-                   WS-BROKER-NBR = PARM-BROKER-NBR                              
-                   MOVE WS-TBL-ADP-CLIENT-NBR (SUB) TO WS-ADP-CLIENT    CAT710  
+           IF W-NSCC-DIST-PARTICIPANT NOT = WS-BROKER-NBR               CAT710
+              MOVE W-NSCC-DIST-PARTICIPANT TO WS-BROKER-NBR             CAT710
+LRM001        PERFORM CHECK-CLEARING-NBR-RTN                            00001000
+                                                                        CAT710
+              SET SUB  TO  +1                                           CAT710
+              SEARCH WS-CLIENT-TABLE-ENTRY                              CAT710
+                 VARYING SUB                                            CAT710
+                AT END                                                  CAT710
+                   MOVE '0000'                      TO WS-ADP-CLIENT    CAT710
+                   DISPLAY 'NEW-BRK=' WS-BROKER-NBR                     CAT710
+                          ' BAD BROKER NUMBER FROM NSCC -'              CAT710
+                          ' NOT FOUND IN B1 -'                          CAT710
+                          ' CLT=' WS-ADP-CLIENT                         CAT710
+               WHEN                                                     CAT710
+                   WS-BROKER-NBR = WS-TBL-BROKER-NBR (SUB)              CAT710
+                 AND
+LRM001             WS-CLEARING-MATCH                                    00001000
+                   MOVE WS-TBL-ADP-CLIENT-NBR (SUB) TO WS-ADP-CLIENT    CAT710
                    DISPLAY 'NEW-BRK=' WS-BROKER-NBR                     CAT710  
                           ' CLT=' WS-TBL-ADP-CLIENT-NBR(SUB)            CAT710  
               END-SEARCH                                                CAT710  
@@ -232,10 +245,33 @@
                PERFORM 4000-PROCESS-RTN  THRU 4000-EXIT                 CAT710  
            END-IF.                                                      CAT710  
                                                                         CAT710  
-       2000-EXIT.                                                       CAT710  
-           EXIT.                                                        CAT710  
-      /                                                                 CAT710  
-       3000-READ-ACATPOSN.                                              CAT710  
+       2000-EXIT.                                                       CAT710
+           EXIT.                                                        CAT710
+      /                                                                 CAT710
+LRM001 CHECK-CLEARING-NBR-RTN.                                          00001000
+LRM001     MOVE 'N' TO WS-CLEARING-MATCH-SW.                            00001000
+LRM001     IF  WS-BROKER-NBR = PARM-BROKER-NBR                          00001000
+LRM001         SET WS-CLEARING-MATCH TO TRUE                            00001000
+LRM001     END-IF.                                                      00001000
+LRM002     IF  PARM-CLEARING-CNT > 10                                   00001000
+LRM002         DISPLAY 'CAT705 - PARM-CLEARING-CNT ' PARM-CLEARING-CNT  00001000
+LRM002                 ' EXCEEDS PARM-CLEARING-TBL SIZE OF 10'          00001000
+LRM002         DISPLAY 'CAT705 ABENDS'                                  00001000
+LRM002         MOVE +4000 TO ABEND-CODE                                 00001000
+LRM002         PERFORM 8000-ABEND-ROUTINE THRU 8000-EXIT                00001000
+LRM002     END-IF.                                                      00001000
+LRM001     IF  NOT WS-CLEARING-MATCH                                    00001000
+LRM001     AND PARM-CLEARING-CNT > 0                                    00001000
+LRM001         PERFORM VARYING WS-CLR-SUB FROM 1 BY 1                   00001000
+LRM001            UNTIL WS-CLR-SUB > PARM-CLEARING-CNT                  00001000
+LRM001               OR WS-CLEARING-MATCH                               00001000
+LRM001            IF WS-BROKER-NBR = PARM-CLEARING-TBL (WS-CLR-SUB)     00001000
+LRM001               SET WS-CLEARING-MATCH TO TRUE                      00001000
+LRM001            END-IF                                                00001000
+LRM001         END-PERFORM                                              00001000
+LRM001     END-IF.                                                      00001000
+      /                                                                 CAT710
+       3000-READ-ACATPOSN.                                              CAT710
                                                                         CAT710  
            READ NSCC-POSITION-FILE-IN                                   CAT710  
                 AT END                                                  CAT710  
