@@ -1,3 +1,7 @@
+000001* PDX    - CAT751   C0365973 12/24/25 09:23:17 TBLAMUR            00000901
+LRM002* ADD EXCEPTION REPORT OF MARGIN-CALC ASSET                       00001000
+LRM002* OMISSIONS, SO OPERATIONS CAN SEE WHICH                          00001000
+LRM002* AUTO-DELETE ASSETS WERE DROPPED FROM ACATMRGN.                  00001000
 000001* PDX    - CAT751   C0272055 10/22/08 11:58:22 TBLAMUR            00001000
 LRM001* SSR 60125 RECOMPILE FOR EXPANSION TO ACATPEND                   00001101
 000001* PDX    - CAT751   C0211125 12/23/04 15:07:46 TBLAMUR            00001200
@@ -23,6 +27,7 @@ LRM001* SSR 60125 RECOMPILE FOR EXPANSION TO ACATPEND                   00001101
                                                                         00120000
            SELECT PENDING-FILE                  ASSIGN  TO  IPEND.      00130000
            SELECT PENDING-FILE-OUT              ASSIGN  TO  OPEND.      00140000
+LRM002     SELECT OMIT-FILE                    ASSIGN  TO  OMITRPT.     00001000
                                                                         00150000
       ***************************************************************** 00160000
        DATA DIVISION.                                                   00170000
@@ -45,6 +50,21 @@ LRM001* SSR 60125 RECOMPILE FOR EXPANSION TO ACATPEND                   00001101
            BLOCK CONTAINS 0 RECORDS.                                    00340000
        COPY ACATPEND  REPLACING ==:FMT:== BY ==OPEND==.                 00350000
        01  PEND-REC-OUT           PIC X(1000).                          00360000
+                                                                        00360100
+LRM002 FD  OMIT-FILE                                                    00001000
+LRM002     RECORDING MODE IS F                                          00001000
+LRM002     LABEL RECORDS STANDARD                                       00001000
+LRM002     BLOCK CONTAINS 0 RECORDS                                     00001000
+LRM002     RECORD CONTAINS 60 CHARACTERS.                               00001000
+LRM002 01  OMIT-RECORD.                                                 00001000
+LRM002     05  OM-CLIENT-NBR            PIC X(04).                      00001000
+LRM002     05  FILLER                   PIC X(01).                      00001000
+LRM002     05  OM-ACAT-CNTL-NBR         PIC X(14).                      00001000
+LRM002     05  FILLER                   PIC X(01).                      00001000
+LRM002     05  OM-ASSET-SEQ-NBR         PIC 9(05).                      00001000
+LRM002     05  FILLER                   PIC X(01).                      00001000
+LRM002     05  OM-MESSAGE               PIC X(30).                      00001000
+LRM002     05  FILLER                   PIC X(04).                      00001000
                                                                         00370000
            EJECT                                                        00380000
       ******************************************************************00390000
@@ -57,6 +77,7 @@ LRM001* SSR 60125 RECOMPILE FOR EXPANSION TO ACATPEND                   00001101
        77  WS-TOTAL-AT-SELECT    COMP-3  PIC  9(09)  VALUE ZEROES.      00460000
        77  PENDFILE-REC-READ     COMP-3  PIC  9(09)  VALUE ZEROES.      00470000
        77  PENDFILE-REC-DROP     COMP-3  PIC  9(09)  VALUE ZEROES.      00480000
+LRM002 77  WS-OMIT-RPT-CNT     COMP-3  PIC  9(09)  VALUE ZEROES.        00001000
        77  PENDFILE-REC-WRITTEN  COMP-3  PIC  9(09)  VALUE ZEROES.      00490000
                                                                         00500000
        01  WS-PEND-REC-LEN-IN            PIC 9(05) VALUE ZERO.          00510000
@@ -155,6 +176,7 @@ LRM001* SSR 60125 RECOMPILE FOR EXPANSION TO ACATPEND                   00001101
                PERFORM 150-SELECT-VINITAST-RTN                          01450000
                IF SQLCODE = +0                                          01460000
                   ADD 1 TO PENDFILE-REC-DROP                            01470000
+LRM002        PERFORM 350-WRITE-OMIT-RECORD                             00001000
                ELSE                                                     01480000
                   PERFORM 300-WRITE-PEND-RECORD                         01490000
                END-IF                                                   01500000
@@ -214,6 +236,15 @@ LRM001* SSR 60125 RECOMPILE FOR EXPANSION TO ACATPEND                   00001101
               MOVE PEND-REC-IN TO PEND-REC-OUT                          02130000
               WRITE PEND-REC-OUT                                        02140000
               ADD 1 TO PENDFILE-REC-WRITTEN.                            02150000
+                                                                        02151000
+LRM002 350-WRITE-OMIT-RECORD.                                           00001000
+LRM002     MOVE CLIENT-NBR       OF DCLVTRNFR   TO OM-CLIENT-NBR.       00001000
+LRM002     MOVE ACAT-CONTROL-NBR OF DCLVTRNFR   TO OM-ACAT-CNTL-NBR.    00001000
+LRM002     MOVE ASSET-SEQ-NBR    OF DCLVINITAST TO OM-ASSET-SEQ-NBR.    00001000
+LRM002     MOVE 'AUTO-DELETE ASSET OMITTED FROM ACATMRGN'               00001000
+LRM002                                          TO OM-MESSAGE.          00001000
+LRM002     WRITE OMIT-RECORD.                                           00001000
+LRM002     ADD 1 TO WS-OMIT-RPT-CNT.                                    00001000
            EJECT                                                        02160000
       *******************                                               02170000
        800-SQL-ERROR-ROUTINE.                                           02180000
@@ -252,6 +283,7 @@ LRM001* SSR 60125 RECOMPILE FOR EXPANSION TO ACATPEND                   00001101
            PERFORM 200-READ-PENDFILE-RTN.                               02510000
                                                                         02520000
            OPEN OUTPUT  PENDING-FILE-OUT                                02530000
+LRM002     OPEN OUTPUT  OMIT-FILE                                       00001000
                                                                         02540000
            MOVE SPACES TO B1-TABLE.                                     02550000
 180500     PERFORM  VARYING B1-SUB  FROM 1 BY 1                         02560000
@@ -281,12 +313,14 @@ LRM001* SSR 60125 RECOMPILE FOR EXPANSION TO ACATPEND                   00001101
                                                                         02800000
            CLOSE  PENDING-FILE                                          02810000
            CLOSE  PENDING-FILE-OUT.                                     02820000
+LRM002     CLOSE  OMIT-FILE.                                            00001000
                                                                         02830000
            DISPLAY ' '                                                  02840000
            DISPLAY 'PEND FILE RECS READ   : ' PENDFILE-REC-READ         02850000
            DISPLAY 'DB2 TI SELECTS ISSUED : ' WS-TOTAL-TI-SELECT        02860000
            DISPLAY 'DB2 AT SELECTS ISSUED : ' WS-TOTAL-AT-SELECT        02870000
            DISPLAY 'PEND FILE RECS DROP   : ' PENDFILE-REC-DROP         02880000
+LRM002     DISPLAY 'OMIT EXCEPTION RECS   : ' WS-OMIT-RPT-CNT           00001000
            DISPLAY 'PEND FILE WRITTEN     : ' PENDFILE-REC-WRITTEN.     02890000
            DISPLAY ' '                                                  02900000
            DISPLAY '*************************'                          02910000
