@@ -0,0 +1,288 @@
+000001* PDX    - CATSIACD C0368713 05/12/26 11:43:37 TBYOHON            00001000
+000001* CREATED FOR SSR 113839.  CONSOLIDATED SIAC CONFIRMATION-TIMING  00001000
+000001* DASHBOARD. READS THE SIACTRND HISTORY FILE (30-DAY GDG          00001000
+000001* CONCATENATION AT THE JCL LEVEL) THAT CAT505/CAT506/CAT507       00001000
+000001* EACH APPEND TO EVERY RUN, AND PRODUCES A SINGLE REPORT          00001000
+000001* BROKEN OUT BY CLEARING NUMBER, CYCLE AND SOURCE PROGRAM SO      00001000
+000001* TIMING/COUNT VARIANCES CAN BE TRENDED OVER TIME INSTEAD OF      00001000
+000001* ONLY BEING VISIBLE ONE RUN AT A TIME IN THE JOBLOG.             00001000
+       IDENTIFICATION DIVISION.                                         00001800
+       PROGRAM-ID.  CATSIACD.                                           00001900
+       DATE-WRITTEN.  AUG 2026.                                         00002000
+      ***************************************************************** 00002100
+      * CATSIACD - SIAC CONFIRMATION-TIMING/COUNT TREND DASHBOARD      *00002200
+      *          READS THE ACCUMULATED SIACTRND HISTORY (CAT505,      * 00002300
+      *          CAT506 AND CAT507 EACH APPEND ONE RECORD PER RUN)    * 00002400
+      *          AND SUMMARIZES VARIANCES BY CLEARING NBR/CYCLE/PGM.  * 00002500
+      *                                                               * 00002600
+      * INPUT  - SIACTRND  - LAST 30 DAYS OF SIAC TREND HISTORY       * 00002700
+      * OUTPUT - RPTPI     - SUMMARY TREND REPORT                     * 00002800
+      ***************************************************************** 00002900
+      * 05/12/26 CREATED FOR SSR 113839                              *  00003000
+      * 08/09/26 LRM008 ADDED SIACT-PROC-DATE TO THE TREND-TABLE KEY *  00003050
+      *          SO THE REPORT BREAKS EACH CLEARING/CYCLE/PGM/METRIC *  00003060
+      *          COMBINATION OUT BY DAY INSTEAD OF ONE FLATTENED     *  00003070
+      *          AVERAGE OVER THE WHOLE 30-DAY WINDOW - A WIDENING   *  00003080
+      *          TREND IS NOW VISIBLE ACROSS THE DAILY ROWS.         *  00003090
+      ***************************************************************** 00003100
+      /                                                                 00003200
+       ENVIRONMENT DIVISION.                                            00003300
+       INPUT-OUTPUT SECTION.                                            00003400
+       FILE-CONTROL.                                                    00003500
+
+           SELECT SIAC-TREND-FILE  ASSIGN       TO SIACTRND             00003700
+                                   FILE STATUS  IS SIACT-STAT.          00003800
+           SELECT REPORT-FILE      ASSIGN       TO RPTPI                00003900
+                                   FILE STATUS  IS RPT-STAT.            00004000
+      /                                                                 00004100
+       DATA DIVISION.                                                   00004200
+       FILE SECTION.                                                    00004300
+       FD  SIAC-TREND-FILE                                              00004400
+           RECORDING MODE IS F                                          00004500
+           BLOCK CONTAINS 0 RECORDS.                                    00004600
+
+           COPY CATSIACT REPLACING ==:CATSIACT:== BY ==SIACT==.         00004800
+
+       FD  REPORT-FILE                                                  00005000
+           RECORDING MODE IS F                                          00005100
+           BLOCK CONTAINS 0 RECORDS                                     00005200
+           RECORD CONTAINS 133 CHARACTERS.                              00005300
+
+       01  REPORT-RECORD              PIC X(133).                       00005500
+      /                                                                 00005600
+       WORKING-STORAGE SECTION.                                         00005700
+
+       01  W-FIELDS.                                                    00005900
+           05  END-OF-SIACT-SW           PIC  X(001) VALUE '0'.         00006000
+               88 END-OF-SIACT                       VALUE '1'.         00006100
+           05  SIACT-STAT                PIC  X(002).                   00006200
+               88 SIACT-OKAY             VALUE '00' THRU '09', '97'.    00006300
+               88 SIACT-END-OF-FILE      VALUE '10'.                    00006400
+           05  RPT-STAT                  PIC  X(002).                   00006500
+               88 RPT-OKAY               VALUE '00'.                    00006600
+           05  W-SYS-DATE                PIC  9(006) VALUE 0.           00006700
+           05  W-IN-CNT                  PIC  9(007) VALUE 0.           00006800
+           05  W-LINE-CNTR               PIC  9(003) VALUE 0.           00006900
+           05  T1-SUB                    PIC  9(004) VALUE 0.           00007000
+           05  T1-MAX                    PIC  9(004) VALUE 0.           00007100
+
+       01  TREND-TABLE.                                                 00007300
+      *LRM008 T-PROC-DATE JOINED THE KEY SO EACH CALENDAR DAY GETS ITS  00007310
+      *LRM008 OWN ROW INSTEAD OF ONE ENTRY FLATTENING THE WHOLE 30-DAY  00007320
+      *LRM008 WINDOW - THAT IS WHAT MAKES A GRADUALLY WIDENING VARIANCE 00007330
+      *LRM008 VISIBLE INSTEAD OF AVERAGED AWAY.  OCCURS RAISED FROM 200 00007340
+      *LRM008 TO 2000 SINCE DAILY GRANULARITY MULTIPLIES THE ENTRY      00007350
+      *LRM008 COUNT BY UP TO 30 OVER THE SAME CLEARING/CYCLE/PGM/METRIC 00007360
+      *LRM008 COMBINATIONS THE TABLE PREVIOUSLY HELD.                   00007370
+           05  TREND-ENTRY OCCURS 2000 TIMES                            00007400
+                           INDEXED BY T1-IDX.                           00007500
+               10  T-CLEARING-NBR        PIC  X(04).                    00007600
+               10  T-CYCLE-NO            PIC  X(01).                    00007700
+               10  T-PGM-NAME            PIC  X(08).                    00007800
+               10  T-METRIC-TYPE         PIC  X(01).                    00007850
+LRM008         10  T-PROC-DATE           PIC  X(08).                    00007870
+               10  T-RUN-CNT             PIC S9(07) VALUE ZERO.         00008000
+               10  T-EXCEPTION-CNT       PIC S9(07) VALUE ZERO.         00008100
+               10  T-VARIANCE-TOTAL      PIC S9(09) VALUE ZERO.         00008200
+               10  T-VARIANCE-MAX        PIC S9(09) VALUE ZERO.         00008300
+
+       01  DTL-LINE.                                                    00008500
+           05  DTL-CLEARING-NBR          PIC  X(04).                    00008600
+           05  FILLER                    PIC  X(02) VALUE SPACES.       00008700
+           05  DTL-CYCLE-NO              PIC  X(01).                    00008800
+           05  FILLER                    PIC  X(02) VALUE SPACES.       00008900
+           05  DTL-PGM-NAME              PIC  X(08).                    00009000
+           05  FILLER                    PIC  X(02) VALUE SPACES.       00009100
+           05  DTL-METRIC-TYPE           PIC  X(01).                    00009200
+           05  FILLER                    PIC  X(02) VALUE SPACES.       00009300
+LRM008     05  DTL-PROC-DATE             PIC  X(08).                    00009320
+LRM008     05  FILLER                    PIC  X(02) VALUE SPACES.       00009340
+           05  DTL-RUN-CNT               PIC  ZZZ,ZZ9.                  00009400
+           05  FILLER                    PIC  X(02) VALUE SPACES.       00009500
+           05  DTL-EXCEPTION-CNT         PIC  ZZZ,ZZ9.                  00009600
+           05  FILLER                    PIC  X(02) VALUE SPACES.       00009700
+           05  DTL-AVG-VARIANCE          PIC  -ZZZ,ZZ9.                 00009800
+           05  FILLER                    PIC  X(02) VALUE SPACES.       00009900
+           05  DTL-MAX-VARIANCE          PIC  -ZZZ,ZZ9.                 00010000
+LRM008     05  FILLER                    PIC  X(50) VALUE SPACES.       00010100
+
+       01  HDR1-LINE.                                                   00010300
+           05  FILLER                    PIC  X(49) VALUE               00010400
+               'CATSIACD - SIAC CONFIRMATION TIMING/COUNT TREND'.       00010500
+           05  FILLER                    PIC  X(84) VALUE SPACES.       00010600
+
+       01  HDR2-LINE.                                                   00010800
+           05  FILLER                    PIC  X(04) VALUE 'CLR '.       00010900
+           05  FILLER                    PIC  X(06) VALUE 'CYCLE '.     00011000
+           05  FILLER                    PIC  X(08) VALUE 'PGM     '.   00011100
+           05  FILLER                    PIC  X(04) VALUE 'TYP '.       00011200
+LRM008     05  FILLER                    PIC  X(10) VALUE 'PROC-DATE '. 00011250
+           05  FILLER                    PIC  X(09) VALUE 'RUN-CNT  '.  00011300
+           05  FILLER                    PIC  X(09) VALUE 'EXC-CNT  '.  00011400
+           05  FILLER                    PIC  X(09) VALUE 'AVG-VAR  '.  00011500
+           05  FILLER                    PIC  X(09) VALUE 'MAX-VAR  '.  00011600
+LRM008     05  FILLER                    PIC  X(65) VALUE SPACES.       00011700
+
+       01  TOT-LINE.                                                    00011900
+           05  FILLER                    PIC  X(31) VALUE               00012000
+               'TOTAL SIACTRND RECORDS READ = '.                        00012100
+           05  TOT-IN-CNT                PIC  ZZZ,ZZ9.                  00012200
+           05  FILLER                    PIC  X(095) VALUE SPACES.      00012300
+
+       PROCEDURE DIVISION.                                              00012500
+      *                                                                 00012600
+       0000-MAIN SECTION.                                               00012700
+           DISPLAY 'CATSIACD - SIAC CONFIRMATION TIMING/COUNT TREND'    00012800
+                   ' DASHBOARD'                                         00012900
+           DISPLAY ' '.                                                 00013000
+
+           PERFORM 1000-INIT           THRU 1000-EXIT.                  00013200
+           PERFORM 2000-PROCESS        THRU 2000-EXIT                   00013300
+                    UNTIL END-OF-SIACT.                                 00013400
+           PERFORM 8000-WRITE-REPORT   THRU 8000-EXIT.                  00013500
+           PERFORM 9000-CLOSE-ROUTINE  THRU 9000-EXIT.                  00013600
+
+           GOBACK.                                                      00013800
+      /                                                                 00013900
+       1000-INIT SECTION.                                               00014000
+
+           ACCEPT W-SYS-DATE FROM DATE.                                 00014200
+           MOVE ZERO             TO T1-MAX.                             00014300
+           MOVE SPACES           TO TREND-TABLE.                        00014400
+
+           OPEN INPUT  SIAC-TREND-FILE.                                 00014600
+           DISPLAY 'CATSIACD: SIACTRND OPENED. STATUS = ' SIACT-STAT.   00014700
+           IF  SIACT-OKAY                                               00014800
+               CONTINUE                                                 00014900
+           ELSE                                                         00015000
+               DISPLAY 'CATSIACD: ERROR OPENING SIACTRND'               00015100
+               DISPLAY 'CATSIACD: OPEN STATUS = ' SIACT-STAT            00015200
+               DISPLAY 'CATSIACD: NO HISTORY AVAILABLE - EMPTY REPORT'  00015300
+               SET END-OF-SIACT TO TRUE                                 00015400
+           END-IF.                                                      00015500
+
+           OPEN OUTPUT REPORT-FILE.                                     00015700
+           DISPLAY 'CATSIACD: RPTPI    OPENED. STATUS = ' RPT-STAT.     00015800
+
+       1000-EXIT.                                                       00016000
+           EXIT.                                                        00016100
+      /                                                                 00016200
+       2000-PROCESS.                                                    00016300
+
+           READ SIAC-TREND-FILE                                         00016500
+                AT END                                                  00016600
+                   SET END-OF-SIACT TO TRUE                             00016700
+                   GO TO 2000-EXIT                                      00016800
+           END-READ.                                                    00016900
+
+           ADD 1 TO W-IN-CNT.                                           00017100
+
+           PERFORM 3000-FIND-OR-ADD-ENTRY THRU 3000-EXIT.               00017300
+
+           ADD 1                 TO T-RUN-CNT(T1-IDX).                  00017500
+           ADD SIACT-VARIANCE-VAL                                       00017600
+                                 TO T-VARIANCE-TOTAL(T1-IDX).           00017700
+           IF FUNCTION ABS(SIACT-VARIANCE-VAL) >                        00017800
+                                 T-VARIANCE-MAX(T1-IDX)                 00017900
+               MOVE FUNCTION ABS(SIACT-VARIANCE-VAL)                    00018000
+                                 TO T-VARIANCE-MAX(T1-IDX)              00018100
+           END-IF.                                                      00018200
+           IF SIACT-EXCEPTION-YES                                       00018300
+               ADD 1             TO T-EXCEPTION-CNT(T1-IDX)             00018400
+           END-IF.                                                      00018500
+
+       2000-EXIT.                                                       00018700
+           EXIT.                                                        00018800
+      /                                                                 00018900
+       3000-FIND-OR-ADD-ENTRY.                                          00019000
+
+           SET T1-IDX            TO 1.                                  00019200
+           SEARCH TREND-ENTRY                                           00019300
+               AT END                                                   00019400
+                   PERFORM 3500-ADD-NEW-ENTRY THRU 3500-EXIT            00019500
+               WHEN T-CLEARING-NBR(T1-IDX) = SIACT-CLEARING-NBR         00019600
+                AND T-CYCLE-NO(T1-IDX)     = SIACT-CYCLE-NO             00019700
+                AND T-PGM-NAME(T1-IDX)     = SIACT-PGM-NAME             00019800
+                AND T-METRIC-TYPE(T1-IDX)  = SIACT-METRIC-TYPE          00019900
+LRM008          AND T-PROC-DATE(T1-IDX)    = SIACT-PROC-DATE            00019950
+                   CONTINUE                                             00020000
+           END-SEARCH.                                                  00020100
+
+       3000-EXIT.                                                       00020300
+           EXIT.                                                        00020400
+      /                                                                 00020500
+       3500-ADD-NEW-ENTRY.                                              00020600
+
+LRM008     IF T1-MAX >= 2000                                            00020800
+               DISPLAY 'CATSIACD: TREND-TABLE FULL - RECORD DROPPED'    00020900
+               GO TO 3500-EXIT                                          00021000
+           END-IF.                                                      00021100
+
+           ADD 1                  TO T1-MAX.                            00021300
+           SET T1-IDX             TO T1-MAX.                            00021400
+           MOVE SIACT-CLEARING-NBR TO T-CLEARING-NBR(T1-IDX).           00021500
+           MOVE SIACT-CYCLE-NO     TO T-CYCLE-NO(T1-IDX).               00021600
+           MOVE SIACT-PGM-NAME     TO T-PGM-NAME(T1-IDX).               00021700
+           MOVE SIACT-METRIC-TYPE  TO T-METRIC-TYPE(T1-IDX).            00021800
+LRM008     MOVE SIACT-PROC-DATE    TO T-PROC-DATE(T1-IDX).              00021850
+
+       3500-EXIT.                                                       00022000
+           EXIT.                                                        00022100
+      /                                                                 00022200
+       8000-WRITE-REPORT.                                               00022300
+
+           MOVE SPACES            TO REPORT-RECORD.                     00022500
+           MOVE HDR1-LINE          TO REPORT-RECORD.                    00022600
+           WRITE REPORT-RECORD.                                         00022700
+           MOVE SPACES            TO REPORT-RECORD.                     00022800
+           MOVE HDR2-LINE          TO REPORT-RECORD.                    00022900
+           WRITE REPORT-RECORD.                                         00023000
+           MOVE 2                 TO W-LINE-CNTR.                       00023100
+
+           PERFORM VARYING T1-SUB FROM 1 BY 1 UNTIL T1-SUB > T1-MAX     00023300
+               MOVE SPACES            TO DTL-LINE                       00023400
+               MOVE T-CLEARING-NBR(T1-SUB)  TO DTL-CLEARING-NBR         00023500
+               MOVE T-CYCLE-NO(T1-SUB)      TO DTL-CYCLE-NO             00023600
+               MOVE T-PGM-NAME(T1-SUB)      TO DTL-PGM-NAME             00023700
+               MOVE T-METRIC-TYPE(T1-SUB)   TO DTL-METRIC-TYPE          00023800
+LRM008         MOVE T-PROC-DATE(T1-SUB)     TO DTL-PROC-DATE            00023850
+               MOVE T-RUN-CNT(T1-SUB)       TO DTL-RUN-CNT              00023900
+               MOVE T-EXCEPTION-CNT(T1-SUB) TO DTL-EXCEPTION-CNT        00024000
+               IF T-RUN-CNT(T1-SUB) > 0                                 00024100
+                   COMPUTE DTL-AVG-VARIANCE =                           00024200
+                       T-VARIANCE-TOTAL(T1-SUB) / T-RUN-CNT(T1-SUB)     00024300
+               ELSE                                                     00024400
+                   MOVE 0             TO DTL-AVG-VARIANCE               00024500
+               END-IF                                                   00024600
+               MOVE T-VARIANCE-MAX(T1-SUB) TO DTL-MAX-VARIANCE          00024700
+               MOVE SPACES            TO REPORT-RECORD                  00024800
+               MOVE DTL-LINE          TO REPORT-RECORD                  00024900
+               WRITE REPORT-RECORD                                      00025000
+               ADD 1                  TO W-LINE-CNTR                    00025100
+           END-PERFORM.                                                 00025200
+
+           MOVE SPACES            TO REPORT-RECORD.                     00025400
+           WRITE REPORT-RECORD.                                         00025500
+           MOVE SPACES            TO REPORT-RECORD.                     00025600
+           MOVE TOT-LINE           TO REPORT-RECORD.                    00025700
+           MOVE W-IN-CNT           TO TOT-IN-CNT.                       00025800
+           MOVE TOT-LINE           TO REPORT-RECORD.                    00025900
+           WRITE REPORT-RECORD.                                         00026000
+
+       8000-EXIT.                                                       00026200
+           EXIT.                                                        00026300
+      /                                                                 00026400
+       9000-CLOSE-ROUTINE SECTION.                                      00026500
+
+           IF SIACT-OKAY OR SIACT-END-OF-FILE                           00026700
+               CLOSE SIAC-TREND-FILE                                    00026800
+           END-IF.                                                      00026900
+           CLOSE REPORT-FILE.                                           00027000
+           DISPLAY ' '.                                                 00027100
+           DISPLAY 'CATSIACD: RECORDS READ  = ' W-IN-CNT.               00027200
+           DISPLAY 'CATSIACD: TABLE ENTRIES  = ' T1-MAX.                00027300
+           DISPLAY 'CATSIACD: PROGRAM ENDED SUCCESSFULLY'.              00027400
+
+       9000-EXIT.                                                       00027600
+           EXIT.                                                        00027700
+      *################################################################ 00027800
