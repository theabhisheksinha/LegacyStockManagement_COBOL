@@ -1,29 +1,103 @@
-PARM LINK(CAT820CV R)                                                           
-*       PDX    - CAT820CV C0296621 08/27/10 08:58:28 TBLAMUR                    
-*                                                                               
-*   THIS PROGRAM CONVERTS CAT820.RET(0) FILE FROM 631 TO 644 BYTES              
-*                                                                               
-FILE FILEA VB(631 27998)                                                        
-   IRET-PREFIX    1   25  A                                                     
-   IRET-SUFFIX    26  200 A                                                     
-   IRET-SUFFIX2  226  200 A                                                     
-   IRET-SUFFIX3  426  206 A                                                     
-FILE FILE2 VB(644 27998)                                                        
-   ORET-PREFIX    1   25  A                                                     
-   ORET-FILLER    26  13  A                                                     
-   ORET-SUFFIX    39  200 A                                                     
-   ORET-SUFFIX2  239  200 A                                                     
-   ORET-SUFFIX3  439  206 A                                                     
-*                                                                               
-*---------------------- PROCEDURE SECTION --------------------------*           
-JOB INPUT(FILEA) FINISH(EOJ-PROC)                                               
-***********************************                                             
- ORET-PREFIX = IRET-PREFIX                                                      
- ORET-FILLER = ' '                                                              
- ORET-SUFFIX = IRET-SUFFIX                                                      
- ORET-SUFFIX2 = IRET-SUFFIX2                                                    
- ORET-SUFFIX3 = IRET-SUFFIX3                                                    
- PUT FILE2                                                                      
- EOJ-PROC. PROC                                                                 
- STOP EXECUTE                                                                   
- END-PROC                                                                       
+PARM LINK(CAT820CV R)
+*       PDX    - CAT820CV C0370494 08/06/26 09:45:00 TBLAMUR            00001100
+*       PDX    - CAT820CV C0296621 08/27/10 08:58:28 TBLAMUR
+*
+*   THIS PROGRAM CONVERTS CAT820.RET(0) FILE FROM 631 TO 644 BYTES
+*
+*LRM003 THE MAP-ENTRY TABLE BELOW NOW DRIVES THE ACTUAL FIELD COPY -
+*LRM003 0200-COPY-SEGMENTS LOOPS THE TABLE AND MOVES EACH SEGMENT BY
+*LRM003 ITS OWN MAP-SRC-OFF/MAP-SRC-LEN/MAP-DST-OFF ENTRY, SO A FUTURE
+*LRM003 LAYOUT CHANGE IS MADE BY CHANGING 0050-LOAD-MAP'S VALUES, NOT
+*LRM003 BY EDITING THE COPY LOGIC.  THE PER-SEGMENT IRET-xxxx/ORET-xxxx
+*LRM003 NAMED FIELDS THAT USED TO BE MOVED ONE AT A TIME ARE GONE - THE
+*LRM003 RAW WHOLE-RECORD FIELDS BELOW ARE THE ONLY COPY SOURCE/TARGET
+*LRM003 NOW, AND THE MAP TABLE IS THE SINGLE PLACE THE SEGMENT LAYOUT
+*LRM003 IS RECORDED.
+FILE FILEA VB(631 27998)
+   IRET-RAW-RECORD    1   631 A
+FILE FILE2 VB(644 27998)
+   ORET-RAW-RECORD    1   644 A
+   ORET-FILLER        26  13  A
+*
+*LRM003 LAYOUT-MAP CONTROL TABLE - OCCURS-4 TABLE OF SEGMENT
+*LRM003 DEFINITIONS.  0050-LOAD-MAP POPULATES ONE ROW PER MOVED
+*LRM003 SEGMENT; 0200-COPY-SEGMENTS THEN DRIVES THE FIELD-BY-FIELD
+*LRM003 COPY FROM THIS TABLE.
+W-VALIDATED-SW         W     1 A VALUE 'N'                              00003500
+MAP-ENTRY              W     4     OCCURS 4                             00003510
+  MAP-NAME             W     8 A                                        00003520
+  MAP-SRC-OFF          W     4 N                                        00003530
+  MAP-SRC-LEN          W     4 N                                        00003540
+  MAP-DST-OFF          W     4 N                                        00003550
+W-MAP-IDX              W     2 N                                        00003560
+W-MAP-TOTAL-LEN        W     4 N                                        00004800
+*
+*---------------------- PROCEDURE SECTION --------------------------*
+JOB INPUT(FILEA) FINISH(EOJ-PROC)
+***********************************
+ IF W-VALIDATED-SW = 'N'                                                00005300
+     PERFORM 0050-LOAD-MAP                                              00005310
+     PERFORM 0100-VALIDATE-MAP                                          00005400
+     W-VALIDATED-SW = 'Y'                                               00005500
+ END-IF                                                                 00005600
+ ORET-FILLER = ' '
+ PERFORM 0200-COPY-SEGMENTS                                             00005610
+ PUT FILE2
+ EOJ-PROC. PROC
+ STOP EXECUTE
+ END-PROC
+*
+*LRM003 LOADS THE MAP-ENTRY TABLE ONE TIME AT JOB START.  THIS IS THE
+*LRM003 ONLY PLACE THE SEGMENT NAMES/OFFSETS/LENGTHS ARE SPELLED OUT -
+*LRM003 0100-VALIDATE-MAP AND 0200-COPY-SEGMENTS BOTH WORK PURELY OFF
+*LRM003 THE TABLE VALUES SET HERE.
+0050-LOAD-MAP. PROC                                                     00005700
+ MAP-NAME    (1) = 'PREFIX'                                             00005710
+ MAP-SRC-OFF (1) = 1                                                    00005720
+ MAP-SRC-LEN (1) = 25                                                   00005730
+ MAP-DST-OFF (1) = 1                                                    00005740
+ MAP-NAME    (2) = 'SUFFIX'                                             00005750
+ MAP-SRC-OFF (2) = 26                                                   00005760
+ MAP-SRC-LEN (2) = 200                                                  00005770
+ MAP-DST-OFF (2) = 39                                                   00005780
+ MAP-NAME    (3) = 'SUFFIX2'                                            00005790
+ MAP-SRC-OFF (3) = 226                                                  00005800
+ MAP-SRC-LEN (3) = 200                                                  00005810
+ MAP-DST-OFF (3) = 239                                                  00005820
+ MAP-NAME    (4) = 'SUFFIX3'                                            00005830
+ MAP-SRC-OFF (4) = 426                                                  00005840
+ MAP-SRC-LEN (4) = 206                                                  00005850
+ MAP-DST-OFF (4) = 439                                                  00005860
+ END-PROC
+*
+*LRM003 COPIES EACH SEGMENT FROM IRET-RAW-RECORD TO ORET-RAW-RECORD
+*LRM003 USING THE OFFSET/LENGTH THE MAP-ENTRY TABLE CARRIES FOR IT -
+*LRM003 THIS REPLACES THE FORMER ORET-xxxx = IRET-xxxx HARDCODED MOVES.
+0200-COPY-SEGMENTS. PROC                                                00005870
+ FOR W-MAP-IDX = 1 TO 4                                                 00005880
+     ORET-RAW-RECORD (MAP-DST-OFF (W-MAP-IDX), MAP-SRC-LEN (W-MAP-IDX)) 00005890
+         = IRET-RAW-RECORD (MAP-SRC-OFF (W-MAP-IDX),                    00005900
+                             MAP-SRC-LEN (W-MAP-IDX))                   00005910
+ END-FOR                                                                00005920
+ END-PROC
+*
+*LRM001 VALIDATES THE LAYOUT-MAP TABLE AGAINST THE ACTUAL FILEA RECORD  00006700
+*LRM001 LENGTH ONE TIME AT JOB START, SO A LAYOUT CHANGE THAT UPDATES   00006800
+*LRM001 THE FILE FIELDS BUT FORGETS THE TABLE (OR VICE VERSA) IS        00006900
+*LRM001 CAUGHT INSTEAD OF SILENTLY TRUNCATING OR MISALIGNING OUTPUT.    00007000
+*LRM003 REWRITTEN TO LOOP THE MAP-ENTRY TABLE INSTEAD OF REFERENCING
+*LRM003 FOUR SEPARATELY-NAMED MAP1..MAP4 GROUPS.
+0100-VALIDATE-MAP. PROC                                                 00007100
+ W-MAP-TOTAL-LEN = 0                                                    00007110
+ FOR W-MAP-IDX = 1 TO 4                                                 00007120
+     DISPLAY 'CAT820CV: LAYOUT MAP - ' MAP-NAME (W-MAP-IDX) +           00007200
+             ' SRC-OFF=' MAP-SRC-OFF (W-MAP-IDX) +                      00007210
+             ' LEN=' MAP-SRC-LEN (W-MAP-IDX) +                          00007220
+             ' DST-OFF=' MAP-DST-OFF (W-MAP-IDX)                        00007300
+     W-MAP-TOTAL-LEN = W-MAP-TOTAL-LEN + MAP-SRC-LEN (W-MAP-IDX)        00008000
+ END-FOR                                                                00008010
+ IF W-MAP-TOTAL-LEN NE 631                                              00008200
+     DISPLAY '*** CAT820CV LAYOUT MAP OUT OF SYNC WITH FILEA - TOTAL='  00008300
+             W-MAP-TOTAL-LEN ' EXPECTED 631'                            00008400
+ END-IF                                                                 00008500
+ END-PROC
