@@ -1,3 +1,23 @@
+000001* PDX    - CAT820MG C0367069 02/17/26 08:19:02 TBLAMUR            00001000
+LRM011* WRITE-DROPPED-FEE-RTN CLEARED DROPFEE-RECORD (AND WITH IT       00001000
+LRM011* DROPFEE-REASON) AFTER EACH CALLER HAD ALREADY MOVED ITS DROP    00001000
+LRM011* REASON IN, SO EVERY DROPPED-FEE LINE WAS GOING OUT WITH A       00001000
+LRM011* BLANK REASON.  CALLERS NOW SET WS-DROPFEE-REASON, AND THE       00001000
+LRM011* ROUTINE MOVES IT INTO DROPFEE-REASON AFTER THE CLEAR.           00001000
+000001* PDX    - CAT820MG C0367069 02/17/26 08:19:01 TBLAMUR            00001000
+LRM008* ADD A DROPPED-FEE REPORT.  WRITES ONE LINE TO DROPFEE           00001000
+LRM008* FOR EVERY RETAIN-FILE-IN RECORD THIS PROGRAM DROPS, WITH THE    00001000
+LRM008* CLIENT, CONTROL NUMBER, AND WHICH OF THE THREE EXISTING DROP    00001000
+LRM008* REASONS APPLIED (MATCHED TODAY'S TFRS FEE FILE, NO VTRNFR       00001000
+LRM008* ROW FOUND, OR VTRNFR STATUS 140/600) SO OPS CAN SEE RECORD-     00001000
+LRM008* BY-RECORD WHY A RETAINED FEE WAS DROPPED, NOT JUST THE          00001000
+LRM008* AGGREGATE COUNT ALREADY REPORTED ON FEE-RECON-FILE.             00001000
+000001* PDX    - CAT820MG C0367069 02/17/26 08:19:01 TBLAMUR            00001000
+LRM009* ADD DAILY FEE-FLAG RECONCILIATION REPORTING.  CAT820MG          00001000
+LRM009* APPENDS ITS RETAINED-FEE DROP/WRITTEN COUNTS TO THE SHARED      00001000
+LRM009* FEE-RECON-FILE (ALREADY WRITTEN TO BY CAT620 EARLIER IN THE     00001000
+LRM009* SAME DAY'S CYCLE) SO OPS CAN RECONCILE THE TWO PROGRAMS'        00001000
+LRM009* FEE-FLAG COUNTS ON ONE REPORT.                                  00001000
 000001* PDX    - CAT820MG C0302248 10/05/10 09:36:28 TBLAMUR            00001000
 000001* LRM002 - SSR 72170 DUPILCATE FEES.  CHANGED TO DB2 PROGRAM              
 000001*    TO SELECT ACAT STATUS FROM VTRNFR, DROP FROM RETAIN FILE             
@@ -22,7 +42,10 @@
                                                                                 
            SELECT TFRS-FEE-FILE         ASSIGN TFRSFLI.                         
            SELECT RETAIN-FILE-IN        ASSIGN FEEOLD.                          
-           SELECT RETAIN-FILE-OUT       ASSIGN FEENEW.                          
+           SELECT RETAIN-FILE-OUT       ASSIGN FEENEW.
+LRM009     SELECT FEE-RECON-FILE       ASSIGN FEERECN                   00001000
+LRM009                                 FILE STATUS IS FEERECN-STAT.     00001000
+LRM008     SELECT DROPPED-FEE-FILE     ASSIGN  TO  DROPFEE.             00001000
                                                                                 
        DATA DIVISION.                                                           
        FILE SECTION.                                                            
@@ -54,10 +77,29 @@ LRM007 01  RET-P2-REC                  PIC X(640).
            RECORDING MODE IS V                                                  
            LABEL RECORDS STANDARD                                               
            BLOCK CONTAINS 0 RECORDS.                                            
-LRM007 01  RET-P2-REC-OUT              PIC X(640).                              
-       01  RET-TACT-REC-OUT            PIC X(426).                              
-                                                                                
-      ****************************************************************          
+LRM007 01  RET-P2-REC-OUT              PIC X(640).
+       01  RET-TACT-REC-OUT            PIC X(426).
+
+LRM009 FD  FEE-RECON-FILE                                               00001000
+LRM009     RECORDING MODE IS F                                          00001000
+LRM009     LABEL RECORDS STANDARD                                       00001000
+LRM009     BLOCK CONTAINS 0 RECORDS.                                    00001000
+LRM009     COPY CATFEERC REPLACING ==:FEERC:== BY ==FEERECN==.          00001000
+
+LRM008 FD  DROPPED-FEE-FILE                                             00001000
+LRM008     RECORDING MODE IS F                                          00001000
+LRM008     LABEL RECORDS STANDARD                                       00001000
+LRM008     BLOCK CONTAINS 0 RECORDS                                     00001000
+LRM008     RECORD CONTAINS 80 CHARACTERS.                               00001000
+LRM008 01  DROPFEE-RECORD.                                              00001000
+LRM008     05  DROPFEE-CLIENT          PIC X(04).                       00001000
+LRM008     05  FILLER                  PIC X(01).                       00001000
+LRM008     05  DROPFEE-CONTROL-NBR     PIC X(14).                       00001000
+LRM008     05  FILLER                  PIC X(01).                       00001000
+LRM008     05  DROPFEE-REASON          PIC X(40).                       00001000
+LRM008     05  FILLER                  PIC X(20).                       00001000
+
+      ****************************************************************
            EJECT                                                                
        WORKING-STORAGE SECTION.                                                 
        77  FILLER                      PIC X(31) VALUE                          
@@ -87,7 +129,11 @@ TCK001***  05  DUMP-SW                 PIC X VALUE 'D'.
        01  RETAIN-CLIENT-ACAT      PIC X(17)  VALUE SPACES.                     
        01  WS-CLIENT               PIC X(04).                                   
        01  WS-CONTROL-NBR          PIC X(14).                                   
-       01  W-DB2-SQLCODE           PIC ---9.                                    
+       01  W-DB2-SQLCODE           PIC ---9.
+LRM009 01  FEERECN-STAT            PIC X(002).                          00001000
+LRM009 01  WS-SYS-DATE             PIC 9(006).                          00001000
+LRM008 01  WS-DROPFEE-CNT          PIC 9(007) COMP-3 VALUE 0.           00001000
+LRM011 01  WS-DROPFEE-REASON       PIC X(040) VALUE SPACES.             00001000
                                                                                 
 TCK001     COPY STUBCPY.                                                        
                                                                                 
@@ -124,11 +170,25 @@ TCK001     COPY STUBCPY.
            DISPLAY 'RETAIN RECORDS READ    ' RET-RECS-READ                      
            DISPLAY 'CUR FEE RECORDS READ   ' TFRS-RECS-READ                     
            DISPLAY 'RETAIN RECORDS DROPPED ' RET-RECS-DROPPED                   
-           DISPLAY 'RETAIN RECORDS WRITTEN ' RET-RECS-WRITTEN                   
-                                                                                
-           CLOSE TFRS-FEE-FILE.                                                 
-           CLOSE RETAIN-FILE-IN.                                                
-           CLOSE RETAIN-FILE-OUT.                                               
+           DISPLAY 'RETAIN RECORDS WRITTEN ' RET-RECS-WRITTEN
+LRM008     DISPLAY 'DROPPED FEE REPORT RECS' WS-DROPFEE-CNT             00001000
+
+LRM009     ACCEPT WS-SYS-DATE       FROM DATE.                          00001000
+LRM009     MOVE SPACES              TO FEERECN-RECORD.                  00001000
+LRM009     MOVE 'CAT820MG'          TO FEERECN-PGM-NAME.                00001000
+LRM009     MOVE WS-SYS-DATE         TO FEERECN-PROC-DATE.               00001000
+LRM009     MOVE 'RET DROPPED'       TO FEERECN-M1-LABEL.                00001000
+LRM009     MOVE RET-RECS-DROPPED    TO FEERECN-M1-VALUE.                00001000
+LRM009     MOVE 'RET WRITTEN'       TO FEERECN-M2-LABEL.                00001000
+LRM009     MOVE RET-RECS-WRITTEN    TO FEERECN-M2-VALUE.                00001000
+LRM009     MOVE 'RET READ   '       TO FEERECN-M3-LABEL.                00001000
+LRM009     MOVE RET-RECS-READ       TO FEERECN-M3-VALUE.                00001000
+LRM009     WRITE FEERECN-RECORD.                                        00001000
+LRM009     CLOSE FEE-RECON-FILE.                                        00001000
+           CLOSE TFRS-FEE-FILE.
+           CLOSE RETAIN-FILE-IN.
+           CLOSE RETAIN-FILE-OUT.
+LRM008     CLOSE DROPPED-FEE-FILE.                                      00001000
                                                                                 
            GOBACK.                                                              
            EJECT                                                                
@@ -136,7 +196,10 @@ TCK001     COPY STUBCPY.
                                                                                 
            OPEN INPUT TFRS-FEE-FILE.                                            
            OPEN INPUT RETAIN-FILE-IN.                                           
-           OPEN OUTPUT RETAIN-FILE-OUT.                                         
+           OPEN OUTPUT RETAIN-FILE-OUT.
+LRM009     OPEN EXTEND FEE-RECON-FILE.                                  00001000
+LRM009     DISPLAY 'FEE-RECON-FILE OPEN STAT ' FEERECN-STAT.            00001000
+LRM008     OPEN OUTPUT DROPPED-FEE-FILE.                                00001000
                                                                                 
            PERFORM 0500-READ-TFRS-FEE.                                          
            PERFORM 0600-READ-RETAIN-FILE                                        
@@ -165,10 +228,12 @@ TCK001     COPY STUBCPY.
     ***** WHEN MATCHING TFRS FEE, SKIP THE RETAIN RECORDS.                      
            PERFORM UNTIL RET-FILE-EOF-SW = 'Y'                                  
                    OR RETAIN-CLIENT-ACAT NOT = TFRS-CLIENT-ACAT                 
-TEST         DISPLAY 'DROPPING ' RETAIN-CLIENT-ACAT                             
-             ADD 1 TO RET-RECS-DROPPED                                          
-             PERFORM 0600-READ-RETAIN-FILE                                      
-                THRU 0600-READ-EXIT                                             
+TEST         DISPLAY 'DROPPING ' RETAIN-CLIENT-ACAT
+             ADD 1 TO RET-RECS-DROPPED
+LRM011       MOVE 'MATCHED TODAYS TFRS FEE FILE' TO WS-DROPFEE-REASON   00001000
+LRM008       PERFORM WRITE-DROPPED-FEE-RTN                              00001000
+             PERFORM 0600-READ-RETAIN-FILE
+                THRU 0600-READ-EXIT
            END-PERFORM.                                                         
                                                                                 
     ***** WHEN NO MATCHING RETAIN FEE, READ FORWARD THRU TFRS RECORDS.          
@@ -222,25 +287,41 @@ LRM002            WITH UR
 LRM002     END-EXEC.                                                            
 LRM002                                                                          
 LRM002     EVALUATE SQLCODE                                                     
-LRM002           WHEN +100                                                      
-LRM002              DISPLAY 'DROPPING ' RETAIN-CLIENT-ACAT ' ' STTS-CD          
-LRM002              ADD 1 TO RET-RECS-DROPPED                                   
-LRM002              GO TO 0600-READ-RETAIN-FILE                                 
-LRM002           WHEN +0                                                        
-LRM002              IF STTS-CD = '140' OR '600'                                 
-LRM002                DISPLAY 'DROPPING ' RETAIN-CLIENT-ACAT ' ' STTS-CD        
-LRM002                ADD 1 TO RET-RECS-DROPPED                                 
-LRM002                GO TO 0600-READ-RETAIN-FILE                               
-LRM002              END-IF                                                      
+LRM002           WHEN +100
+LRM002              DISPLAY 'DROPPING ' RETAIN-CLIENT-ACAT ' ' STTS-CD
+LRM002              ADD 1 TO RET-RECS-DROPPED
+LRM011              MOVE 'NO VTRNFR ROW FOUND' TO WS-DROPFEE-REASON     00001000
+LRM008              PERFORM WRITE-DROPPED-FEE-RTN                       00001000
+LRM002              GO TO 0600-READ-RETAIN-FILE
+LRM002           WHEN +0
+LRM002              IF STTS-CD = '140' OR '600'
+LRM002                DISPLAY 'DROPPING ' RETAIN-CLIENT-ACAT ' ' STTS-CD
+LRM002                ADD 1 TO RET-RECS-DROPPED
+LRM011                MOVE 'VTRNFR STTS-CD ' TO WS-DROPFEE-REASON       00001000
+LRM011                MOVE STTS-CD TO WS-DROPFEE-REASON(16:3)           00001000
+LRM008                PERFORM WRITE-DROPPED-FEE-RTN                     00001000
+LRM002                GO TO 0600-READ-RETAIN-FILE
+LRM002              END-IF
 LRM002           WHEN OTHER                                                     
 LRM002              MOVE 2500 TO ABORT-CODE                                     
 LRM002              PERFORM SQL-ERROR-ROUTINE                                   
 LRM002     END-EVALUATE.                                                        
 LRM002                                                                          
-LRM002 0600-READ-EXIT. EXIT.                                                    
-                                                                                
-      *******************                                                       
-       SQL-ERROR-ROUTINE.                                                       
+LRM002 0600-READ-EXIT. EXIT.
+
+      *******************
+LRM008 WRITE-DROPPED-FEE-RTN.                                           00001000
+      *******************
+LRM008     MOVE SPACES              TO DROPFEE-RECORD.                  00001000
+LRM010     MOVE '0'                 TO DROPFEE-CLIENT(1 : 1).           00001000
+LRM010     MOVE RET-COM-CLIENT      TO DROPFEE-CLIENT(2 : 3).           00001000
+LRM008     MOVE RET-COM-CONTROL     TO DROPFEE-CONTROL-NBR.             00001000
+LRM011     MOVE WS-DROPFEE-REASON   TO DROPFEE-REASON.                  00001000
+LRM008     WRITE DROPFEE-RECORD.                                        00001000
+LRM008     ADD 1 TO WS-DROPFEE-CNT.                                     00001000
+
+      *******************
+       SQL-ERROR-ROUTINE.
       *******************                                                       
                                                                                 
            MOVE SQLCODE TO  W-DB2-SQLCODE                                       
