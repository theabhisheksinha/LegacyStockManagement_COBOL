@@ -1,5 +1,9 @@
+000001* PDX    - CAT512   C0362685 07/09/25 12:35:05 TBLAMUR            00001000
+LRM001* ADD A RECORD-COUNT RECONCILIATION CONTROL REPORT SO             00001000
+LRM001* OPERATIONS CAN CONFIRM THE SPLIT EXTRACT'S INPUT/OUTPUT         00001000
+LRM001* COUNTS RECONCILE WITHOUT HAVING TO SCRAPE THE JOBLOG.           00001000
 000001* PDX    - CAT512   C0255520 10/15/07 10:23:04 TBLAMUR            00001000
-       IDENTIFICATION DIVISION.                                         CAT511  
+       IDENTIFICATION DIVISION.                                         CAT511
        PROGRAM-ID.  CAT512.                                             CAT511  
       ***************************************************************** CAT511  
       * CAT512 - SPLIT MRO FILES BY CLEARING NUMBER (PARM).           * CAT511  
@@ -18,9 +22,11 @@
                                                                         CAT511  
            SELECT INFILE           ASSIGN       TO INFILE               CAT511  
                                    FILE STATUS  IS INFILE-STAT.         CAT511  
-           SELECT OUTFILE          ASSIGN       TO OUTFILE              CAT511  
-                                   FILE STATUS  IS OUTFILE-STAT.        CAT511  
-      /                                                                 CAT511  
+           SELECT OUTFILE          ASSIGN       TO OUTFILE              CAT511
+                                   FILE STATUS  IS OUTFILE-STAT.        CAT511
+LRM001     SELECT CONTROL-RPT-FILE ASSIGN       TO CTLRPT               00001000
+LRM001                             FILE STATUS  IS CTLRPT-STAT.         00001000
+      /                                                                 CAT511
        DATA DIVISION.                                                   CAT511  
        FILE SECTION.                                                    CAT511  
        FD  INFILE                                                       CAT511  
@@ -42,10 +48,16 @@
               DEPENDING ON W-REC-LEN-OUT                                CAT511  
            BLOCK CONTAINS 0 RECORDS.                                    CAT511  
                                                                         CAT511  
-       01  LONG-RECORD-OUT               PIC X(4000).                           
-           COPY NSCCMEXT REPLACING ==:NSCCMEXT:== BY ==OUTFILE==.       CAT511  
-                                                                        CAT511  
-      /                                                                 CAT511  
+       01  LONG-RECORD-OUT               PIC X(4000).
+           COPY NSCCMEXT REPLACING ==:NSCCMEXT:== BY ==OUTFILE==.       CAT511
+
+LRM001 FD  CONTROL-RPT-FILE                                             00001000
+LRM001     RECORDING MODE IS F                                          00001000
+LRM001     BLOCK CONTAINS 0 RECORDS                                     00001000
+LRM001     RECORD CONTAINS 80 CHARACTERS.                               00001000
+LRM001                                                                  00001000
+LRM001 01  CTLRPT-RECORD                 PIC X(80).                     00001000
+      /                                                                 CAT511
        WORKING-STORAGE SECTION.                                         CAT511  
        COPY PDXIDCOB.                                                   CAT511  
                                                                         CAT511  
@@ -70,8 +82,12 @@
            05  W-OUTFILE-CNT             PIC  9(011) COMP-3 VALUE 0.    CAT511  
            05  FILLER                    PIC  X(008) VALUE 'RECLENIN'.          
            05  W-REC-LEN-IN              PIC  9(005) COMP-3 VALUE 0.            
-           05  FILLER                    PIC  X(008) VALUE 'RECLENOT'.          
-           05  W-REC-LEN-OUT             PIC  9(005) COMP-3 VALUE 0.            
+           05  FILLER                    PIC  X(008) VALUE 'RECLENOT'.
+           05  W-REC-LEN-OUT             PIC  9(005) COMP-3 VALUE 0.
+LRM001     05  CTLRPT-STAT               PIC  X(002).                   00001000
+LRM001         88 CTLRPT-OKAY            VALUE '00'.                    00001000
+LRM001     05  W-BROKER-MATCH-SW         PIC  X(001) VALUE 'N'.         00001000
+LRM001         88 W-BROKER-MATCHED       VALUE 'Y'.                     00001000
                                                                         CAT511  
 DJ0002***===> COBOL LE                                                          
 DJ0002 01  W-ABEND-AREA.                                                        
@@ -79,7 +95,19 @@ DJ0002     05  ABEND-CODE                PIC S9(04) COMP SYNC.
 DJ0002 01  FILLER                        PIC  X(08) VALUE 'STUBCPY '.           
 DJ0002     COPY STUBCPY.                                                        
 DJ0002***<=== COBOL LE                                                          
-       01  FILLER                        PIC X(008) VALUE 'END-O-WS'.   CAT511  
+LRM001 01  CTLRPT-LINE.                                                 00001000
+LRM001     05  FILLER                    PIC  X(018) VALUE              00001000
+LRM001         'CAT512 CONTROL - '.                                     00001000
+LRM001     05  CTLRPT-BROKER-NBR         PIC  X(004).                   00001000
+LRM001     05  FILLER                    PIC  X(011) VALUE              00001000
+LRM001         '  IN-CNT = '.                                           00001000
+LRM001     05  CTLRPT-IN-CNT             PIC  ZZZ,ZZZ,ZZ9.              00001000
+LRM001     05  FILLER                    PIC  X(012) VALUE              00001000
+LRM001         '  OUT-CNT = '.                                          00001000
+LRM001     05  CTLRPT-OUT-CNT            PIC  ZZZ,ZZZ,ZZ9.              00001000
+LRM001     05  FILLER                    PIC  X(001) VALUE SPACES.      00001000
+LRM001     05  CTLRPT-STATUS             PIC  X(012).                   00001000
+       01  FILLER                        PIC X(008) VALUE 'END-O-WS'.   CAT511
       /                                                                 CAT511  
       ***************************************************************** CAT511  
       *    LINKAGE SECTION                                            * CAT511  
@@ -140,10 +168,14 @@ DJ0002***<=== COBOL LE
                             '.  INPUT-CNT = ' W-OUTFILE-CNT             CAT511  
                DISPLAY 'CAT512: U3002 - ABENDING ON BAD FILE STATUS'    CAT511  
                MOVE +3002    TO ABEND-CODE                              CAT511  
-               CALL ABEND USING ABEND-CODE                              CAT511  
-           END-IF.                                                      CAT511  
-                                                                        CAT511  
-       1000-EXIT.                                                       CAT511  
+               CALL ABEND USING ABEND-CODE                              CAT511
+           END-IF.                                                      CAT511
+
+LRM001     OPEN OUTPUT CONTROL-RPT-FILE.                                00001000
+LRM001     DISPLAY 'CAT512: CTLRPT   OPENED FOR OUTPUT. STATUS = '      00001000
+LRM001                                         CTLRPT-STAT.             00001000
+
+       1000-EXIT.                                                       CAT511
            EXIT.                                                        CAT511  
       /                                                                 CAT511  
        2100-PROCESS-RTN.                                                CAT511  
@@ -167,12 +199,14 @@ DJ0002***<=== COBOL LE
                 OR (NSCCMHDR-REC-TYPE = 'H'                                     
                 AND NSCCMHDR-BROKER-CLR-NBR = L-BROKER-NBR).            CAT511  
                                                                                 
-           IF  END-OF-INFILE                                            CAT511  
-               GO TO 2100-EXIT                                          CAT511  
-           END-IF.                                                      CAT511  
-                                                                        CAT511  
-           PERFORM UNTIL END-OF-INFILE                                  CAT511  
-             OR NSCCMHDR-REC-TYPE = 'T'                                         
+           IF  END-OF-INFILE                                            CAT511
+               GO TO 2100-EXIT                                          CAT511
+           END-IF.                                                      CAT511
+
+LRM001     SET W-BROKER-MATCHED TO TRUE.                                00001000
+
+           PERFORM UNTIL END-OF-INFILE                                  CAT511
+             OR NSCCMHDR-REC-TYPE = 'T'
                 MOVE W-REC-LEN-IN TO W-REC-LEN-OUT                              
                 MOVE INFILE-RECORD (1 : W-REC-LEN-IN) TO                        
                      OUTFILE-RECORD (1 : W-REC-LEN-OUT)                         
@@ -225,18 +259,35 @@ DJ0002***<=== COBOL LE
        3000-EXIT.                                                       CAT511  
            EXIT.                                                        CAT511  
       /                                                                 CAT511  
-       9000-CLOSE-ROUTINE SECTION.                                      CAT511  
-                                                                        CAT511  
-           CLOSE INFILE                                                 CAT511  
-           CLOSE OUTFILE                                                CAT511  
-           DISPLAY 'CAT512: OUTFILE  CLOSED. STATUS = '                 CAT511  
-                                             OUTFILE-STAT.              CAT511  
-           DISPLAY 'CAT512: INFILE     INPUT  COUNT = '                 CAT511  
-                                                   W-INFILE-CNT         CAT511  
-           DISPLAY 'CAT512: OUTFILE    OUTPUT COUNT = '                 CAT511  
-                                                   W-OUTFILE-CNT        CAT511  
-           DISPLAY ' '.                                                 CAT511  
-           DISPLAY 'CAT512: PROGRAM ENDED SUCCESSFULLY'.                CAT511  
+       9000-CLOSE-ROUTINE SECTION.                                      CAT511
+
+LRM001     MOVE SPACES               TO CTLRPT-LINE.                    00001000
+LRM001     MOVE L-BROKER-NBR         TO CTLRPT-BROKER-NBR.              00001000
+LRM001     MOVE W-INFILE-CNT         TO CTLRPT-IN-CNT.                  00001000
+LRM001     MOVE W-OUTFILE-CNT        TO CTLRPT-OUT-CNT.                 00001000
+LRM001     IF W-BROKER-MATCHED                                          00001000
+LRM001         IF W-OUTFILE-CNT > 0                                     00001000
+LRM001             MOVE 'RECONCILED'  TO CTLRPT-STATUS                  00001000
+LRM001         ELSE                                                     00001000
+LRM001             MOVE 'NO EXTRACT' TO CTLRPT-STATUS                   00001000
+LRM001         END-IF                                                   00001000
+LRM001     ELSE                                                         00001000
+LRM001         MOVE 'NO BRKR MTCH' TO CTLRPT-STATUS                     00001000
+LRM001     END-IF.                                                      00001000
+LRM001     MOVE CTLRPT-LINE          TO CTLRPT-RECORD.                  00001000
+LRM001     WRITE CTLRPT-RECORD.                                         00001000
+LRM001     CLOSE CONTROL-RPT-FILE.                                      00001000
+
+           CLOSE INFILE                                                 CAT511
+           CLOSE OUTFILE                                                CAT511
+           DISPLAY 'CAT512: OUTFILE  CLOSED. STATUS = '                 CAT511
+                                             OUTFILE-STAT.              CAT511
+           DISPLAY 'CAT512: INFILE     INPUT  COUNT = '                 CAT511
+                                                   W-INFILE-CNT         CAT511
+           DISPLAY 'CAT512: OUTFILE    OUTPUT COUNT = '                 CAT511
+                                                   W-OUTFILE-CNT        CAT511
+           DISPLAY ' '.                                                 CAT511
+           DISPLAY 'CAT512: PROGRAM ENDED SUCCESSFULLY'.                CAT511
                                                                         CAT511  
        9000-EXIT.                                                       CAT511  
            EXIT.                                                        CAT511  
