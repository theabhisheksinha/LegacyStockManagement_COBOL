@@ -11,17 +11,26 @@
       ***************************************                           00061429
       *  VER    DATE    PGR  DESCRIPTION                                00061529
       *  ===  ========  ===  ========================================== 00062029
-      *  002  05/19/00  SV   Validate CACT-T500-TRANS-CODE.                     
-      *                      Set return code to 08 for any errors.              
-      *---------------------------------------------------------------          
-      *  001  12/06/99  SV   Original Code.                                     
-      ****************************************************************          
+      *  003  08/08/26  LRM  Log every rejected CACT-T500-TRANS-CODE,   00002300
+      *                      with its Activity Table key fields, to     00002400
+      *                      CACTREJ instead of just setting RC 08.     00002500
+      *---------------------------------------------------------------
+      *  002  05/19/00  SV   Validate CACT-T500-TRANS-CODE.
+      *                      Set return code to 08 for any errors.
+      *---------------------------------------------------------------
+      *  001  12/06/99  SV   Original Code.
+      ****************************************************************
        ENVIRONMENT DIVISION.                                            00220004
                                                                         00270004
        INPUT-OUTPUT SECTION.                                            00280004
        FILE-CONTROL.                                                    00290004
            SELECT CACT-INP-FILE  ASSIGN TO CACTIN                       00820011
                                  FILE STATUS IS WS-CACT-INP-FILE-STTS.  00830012
+      *003 REJECTED-TRANS-CODE LOG - ONE RECORD PER REJECTED            00003800
+      *003 CACT-T500-TRANS-CODE, SO THE UPSTREAM FEED SENDING BAD       00003900
+      *003 TRANSACTION CODES CAN BE IDENTIFIED FROM MORE THAN JUST RC 0800004000
+003        SELECT CACT-REJ-FILE  ASSIGN TO CACTREJ                      00004100
+003                              FILE STATUS IS WS-CACT-REJ-FILE-STTS.  00004200
                                                                                 
        DATA DIVISION.                                                           
        FILE SECTION.                                                    01130004
@@ -31,6 +40,16 @@
       *  ACTIVITY FILE                                                  00310011
       *                                                                 00320011
        01  CACT-INP-REC            PIC X(80).                                   
+
+003    FD  CACT-REJ-FILE                                                00005300
+003        BLOCK CONTAINS 0 RECORDS.                                    00005400
+      *003                                                              00005500
+      *003  REJECTED TRANSACTION-CODE LOG                               00005600
+      *003                                                              00005700
+003    01  CACT-REJ-REC.                                                00005800
+003        05  CACT-REJ-ACT-TYPE-DESC      PIC X(11).                   00005900
+003        05  CACT-REJ-DBCR-IND           PIC X(01).                   00006000
+003        05  CACT-REJ-TRANS-CODE         PIC X(03).                   00006100
                                                                                 
        WORKING-STORAGE SECTION.                                                 
                                                                                 
@@ -41,9 +60,11 @@
 002            10  WS-ERR-CONST                PIC 9(4) COMP VALUE 8.           
                10  WS-FATAL-CONST              PIC 9(4) COMP VALUE 16.          
            05  WS-FILE-STTS-GRP.                                        04333011
-               10  WS-CACT-INP-FILE-STTS       PIC XX.                          
-                   88  CACT-INP-SUCC           VALUE "00".                      
-                   88  CACT-INP-EOF            VALUE "10".                      
+               10  WS-CACT-INP-FILE-STTS       PIC XX.
+                   88  CACT-INP-SUCC           VALUE "00".
+                   88  CACT-INP-EOF            VALUE "10".
+003            10  WS-CACT-REJ-FILE-STTS       PIC XX.                  00007500
+003                88  CACT-REJ-SUCC           VALUE "00".              00007600
            05  WS-NUMERIC-GRP.                                                  
                10  WS-CACT-CUR-CNT             PIC 9(4) COMP.                   
                10  WS-CACT-MAX-CNT             PIC 9(4) COMP.                   
@@ -106,13 +127,22 @@
 002        SET NO-ERR-OCCURRED TO TRUE                                          
            INITIALIZE WS-NUMERIC-GRP                                            
                                                                                 
-           OPEN INPUT CACT-INP-FILE                                             
-           IF NOT CACT-INP-SUCC                                                 
-               DISPLAY "FATAL: CATGACT"                                         
-               DISPLAY "Opening Activity Input File Failed."                    
-               DISPLAY "File Status = " WS-CACT-INP-FILE-STTS                   
-               MOVE WS-FATAL-CONST TO RETURN-CODE                               
-               GOBACK                                                           
+           OPEN INPUT CACT-INP-FILE
+           IF NOT CACT-INP-SUCC
+               DISPLAY "FATAL: CATGACT"
+               DISPLAY "Opening Activity Input File Failed."
+               DISPLAY "File Status = " WS-CACT-INP-FILE-STTS
+               MOVE WS-FATAL-CONST TO RETURN-CODE
+               GOBACK
+003        END-IF                                                       00014600
+
+003        OPEN OUTPUT CACT-REJ-FILE                                    00014800
+003        IF NOT CACT-REJ-SUCC                                         00014900
+003            DISPLAY "FATAL: CATGACT"                                 00015000
+003            DISPLAY "Opening Reject Log File Failed."                00015100
+003            DISPLAY "File Status = " WS-CACT-REJ-FILE-STTS           00015200
+003            MOVE WS-FATAL-CONST TO RETURN-CODE                       00015300
+003            GOBACK                                                   00015400
            END-IF                                                               
                                                                         04541010
            COMPUTE WS-CACT-MAX-CNT =                                            
@@ -214,6 +244,13 @@
                                " found on Activity Table."                      
                        DISPLAY SPACE                                            
                        SET ERR-OCCURRED TO TRUE                                 
+003                    MOVE LK-SIS-153-ACT-TYPE-DESC                    00025600
+003                                  TO CACT-REJ-ACT-TYPE-DESC          00025700
+003                    MOVE LK-SIS-153-DBCR-IND                         00025800
+003                                  TO CACT-REJ-DBCR-IND               00025900
+003                    MOVE T-T500-TRANS-CODE                           00026000
+003                                  TO CACT-REJ-TRANS-CODE             00026100
+003                    WRITE CACT-REJ-REC                               00026200
                    END-IF                                                       
 002   *END MOD 002                                                              
                    MOVE CACT-T500-TRANS-CODE (CACT-TBL-IDX)                     
