@@ -1,3 +1,4 @@
+000001* PDX    - CAT761P  C0366247 01/06/26 11:37:43 TBLAMUR            00001000
 000001* PDX    - CAT761P  C0305860 12/29/10 08:44:54 TBLAMUR            00001000
 000001* PDX    - CAT761P  C0302984 10/22/10 11:05:38 TBLAMUR            00001000
        IDENTIFICATION DIVISION.                                         00590000
@@ -49,6 +50,15 @@
        01  W-ACATACTF-CNT           PIC  9(009) COMP-3 VALUE 0.         04850025
        01  WS-TI-DELETED            PIC  9(009) COMP-3 VALUE 0.         04850025
        01  WS-TI-NOT-DELETED        PIC  9(009) COMP-3 VALUE 0.         04850025
+LRM001 01  WS-RETENTION-DAYS        PIC  9(003)          VALUE 090.
+      *LRM002 CAT761P HAS NO PARM-AREA OF ITS OWN AND DOES NOT USE
+      *LRM002 THIS VALUE TO SELECT OR FILTER ANY ROW - VTRNFRAU ROWS
+      *LRM002 ARE PRE-SELECTED BY CAT761A BEFORE THIS PROGRAM RUNS.
+      *LRM002 IT IS CARRIED HERE SOLELY TO ECHO THE WINDOW ON THE
+      *LRM002 JOB LOG AND IS NOT KEPT IN SYNC WITH CAT761AS
+      *LRM002 LS-RETENTION-DAYS PARM OVERRIDE.  IF CAT761A IS RUN
+      *LRM002 WITH A NON-DEFAULT WINDOW, THIS DISPLAY WILL NOT
+      *LRM002 REFLECT IT.
                                                                         04860012
            COPY ACATACTF REPLACING ==:ACATACTF:== BY ==ACATACTF==.      01310025
                                                                                 
@@ -90,6 +100,8 @@
       ***************************************************************** 10870000
            DISPLAY 'CAT761P - READS CAT761A DELETES ROW IN VTRNFRAU'.   10880000
            DISPLAY 'THIS IS PROGRAM MAY BE RESTARTED'.                  10910000
+LRM001     DISPLAY 'CAT761P: RETENTION WINDOW = ' WS-RETENTION-DAYS
+LRM001             ' DAYS (INFO - ROWS PRE-SELECTED BY CAT761A)'
                                                                         10920000
            COPY MSGCOBO.                                                10930000
                                                                         10940000
@@ -215,8 +227,9 @@
       ****************                                                  31310000
                                                                         31320000
            DISPLAY 'ACATACTF RECORDS READ ' W-ACATACTF-CNT.             29220025
-           DISPLAY 'TI ROWS DELETED     ' WS-TI-DELETED                         
-           DISPLAY 'TI NOT DELETED      ' WS-TI-NOT-DELETED                     
+           DISPLAY 'TI ROWS DELETED     ' WS-TI-DELETED
+           DISPLAY 'TI NOT DELETED      ' WS-TI-NOT-DELETED
+LRM001     DISPLAY 'AUDIT RETENTION WINDOW (DAYS) ' WS-RETENTION-DAYS
            CLOSE ACATACTF                                               31380025
            DISPLAY 'CAT761P: ACATACTF CLOSED. STATUS = '                31390025
                                              ACATACTF-FILE-STATUS.      31400025
