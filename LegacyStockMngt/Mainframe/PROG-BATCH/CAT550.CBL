@@ -1,5 +1,9 @@
+000001* PDX    - CAT550   C0362822 07/14/25 13:42:18 TBDOJUN            00001000
+LRM001* WRITE A PRE-DELETE CHANGE-HISTORY RECORD FOR EVERY              00001000
+LRM001* VCLNTPRO ROW DELETED SO A DROPPED CLIENT PROFILE CAN BE         00001000
+LRM001* RECONSTRUCTED/AUDITED AFTER THE FACT.                           00001000
 000001* PDX    - CAT550   C0151178 12/18/00 08:39:04 TBDOJUN            00001000
-      * DJ     COBOL LE                                                 CAT550  
+      * DJ     COBOL LE                                                 CAT550
 000001* PDX    - CAT550   C0117779 11/20/98 14:00:40 TBDOJUN            CAT550  
 000001* PDX    - CAT550   C0109316 11/02/98 10:39:21 TBDOJUN            CAT550  
        ID DIVISION.                                                     CAT550  
@@ -19,9 +23,29 @@
       *    DELETE THE CLIENT PROFILE.                                *  CAT550  
       *                                                              *  CAT550  
       ****************************************************************  CAT550  
-       ENVIRONMENT DIVISION.                                            CAT550  
-       DATA DIVISION.                                                   CAT550  
-       WORKING-STORAGE SECTION.                                         CAT550  
+       ENVIRONMENT DIVISION.                                            CAT550
+LRM001 INPUT-OUTPUT SECTION.                                            00001000
+LRM001 FILE-CONTROL.                                                    00001000
+LRM001     SELECT CLIENT-HIST-FILE ASSIGN       TO CLNTHIST             00001000
+LRM001                             FILE STATUS  IS HIST-STAT.           00001000
+       DATA DIVISION.                                                   CAT550
+LRM001 FILE SECTION.                                                    00001000
+LRM001 FD  CLIENT-HIST-FILE                                             00001000
+LRM001     RECORDING MODE IS F                                          00001000
+LRM001     BLOCK CONTAINS 0 RECORDS                                     00001000
+LRM001     RECORD CONTAINS 80 CHARACTERS.                               00001000
+LRM001                                                                  00001000
+LRM001 01  HIST-RECORD.                                                 00001000
+LRM001     05  HIST-CLIENT-NBR         PIC  X(04).                      00001000
+LRM001     05  HIST-ACTION-CD          PIC  X(01).                      00001000
+LRM001         88  HIST-ACTION-DELETE  VALUE 'D'.                       00001000
+LRM001     05  HIST-CLI-NAME           PIC  X(26).                      00001000
+LRM001     05  HIST-STREAM-CD          PIC  X(01).                      00001000
+LRM001     05  HIST-BROKER-CLR-NBR     PIC  X(04).                      00001000
+LRM001     05  HIST-RCV-STD-TRNFR-QTY  PIC S9(09).                      00001000
+LRM001     05  HIST-RCV-NSTD-TRNFR-QTY PIC S9(09).                      00001000
+LRM001     05  HIST-TMSTP              PIC  X(026).                     00001000
+       WORKING-STORAGE SECTION.                                         CAT550
            COPY PDXIDCOB.                                               CAT550  
                                                                         CAT550  
        01  FILLER                       PIC X(08) VALUE 'WORKAREA'.     CAT550  
@@ -37,9 +61,12 @@
                10 LD-PRIOR-PROC-DATE-MM  PIC  X(02).                    CAT550  
                10 LD-PRIOR-PROC-DATE-DD  PIC  X(02).                    CAT550  
                10 LD-PRIOR-PROC-DATE-YY  PIC  X(02).                    CAT550  
-           05  W-SYS-DATE                PIC  9(006) VALUE 0.           CAT550  
-           05  W-SYS-TIME                PIC  9(008) VALUE 0.           CAT550  
-      /                                                                 CAT550  
+           05  W-SYS-DATE                PIC  9(006) VALUE 0.           CAT550
+           05  W-SYS-TIME                PIC  9(008) VALUE 0.           CAT550
+LRM001     05  HIST-STAT                 PIC  X(002).                   00001000
+LRM002     05  WS-HIST-STAGED-SW         PIC  X(001) VALUE 'N'.         00001000
+LRM002         88  WS-HIST-STAGED        VALUE 'Y'.                     00001000
+      /                                                                 CAT550
        01  B1-TABLE-AREA.                                               CAT550  
            03  B1-TABLE OCCURS 500 TIMES.                               CAT550  
                05  B1-ADP-CL-NO             PIC 9(04).                  CAT550  
@@ -130,9 +157,13 @@ DJ0002***<=== COBOL LE                                                  CAT550
                       '  LD-PROC-DATE= ' LD-PROC-DATE.                  CAT550  
            DISPLAY 'CAT550: PRIOR-PROC-DATE= ' BPD-PRIOR-PROC-DATE      CAT550  
                       '  LD-PRIOR-PROC-DATE= ' LD-PRIOR-PROC-DATE.      CAT550  
-           DISPLAY ' '.                                                 CAT550  
-           MOVE ' ' TO B1-TABLE-AREA.                                   CAT550  
-       1000-EXIT. EXIT.                                                 CAT550  
+           DISPLAY ' '.                                                 CAT550
+           MOVE ' ' TO B1-TABLE-AREA.                                   CAT550
+
+LRM001     OPEN OUTPUT CLIENT-HIST-FILE.                                00001000
+LRM001     DISPLAY 'CAT550: CLNTHIST OPENED. STATUS = ' HIST-STAT.      00001000
+
+       1000-EXIT. EXIT.                                                 CAT550
       /                                                                 CAT550  
        1500-LOAD-B1 SECTION.                                            CAT550  
            DISPLAY 'CAT550: 1500-LOAD-B1'.                              CAT550  
@@ -312,20 +343,27 @@ DJ0002***<=== COBOL LE                                                  CAT550
       /                                                                 CAT550  
        6000-DELETE       SECTION.                                       CAT550  
                                                                         CAT550  
-           MOVE B1-ADP-CL-NO (B1-SUB) TO CLIENT-NBR.                    CAT550  
-                                                                        CAT550  
-           EXEC SQL                                                     CAT550  
-                   DELETE FROM VCLNTPRO                                 CAT550  
-                   WHERE  CLIENT_NBR     = :CLIENT-NBR                  CAT550  
-           END-EXEC.                                                    CAT550  
-                                                                        CAT550  
-           IF  SQLCODE  =  +0                                           CAT550  
-               DISPLAY 'DELETED CLT ' CLIENT-NBR                        CAT550  
-                           ' ' B1-CLI-NAME(B1-SUB)                      CAT550  
-                       ' BRK=' B1-BKR-CLR-NO(B1-SUB)                    CAT550  
-                       ' STA=' B1-STATUS(B1-SUB)                        CAT550  
-                      ' ACAT=' B1-ACAT-STATUS(B1-SUB)                   CAT550  
-           ELSE                                                         CAT550  
+           MOVE B1-ADP-CL-NO (B1-SUB) TO CLIENT-NBR.                    CAT550
+
+LRM002     PERFORM 6500-WRITE-HISTORY THRU 6500-EXIT.                   00001000
+
+           EXEC SQL                                                     CAT550
+                   DELETE FROM VCLNTPRO                                 CAT550
+                   WHERE  CLIENT_NBR     = :CLIENT-NBR                  CAT550
+           END-EXEC.                                                    CAT550
+                                                                        CAT550
+           IF  SQLCODE  =  +0                                           CAT550
+               DISPLAY 'DELETED CLT ' CLIENT-NBR                        CAT550
+                           ' ' B1-CLI-NAME(B1-SUB)                      CAT550
+                       ' BRK=' B1-BKR-CLR-NO(B1-SUB)                    CAT550
+                       ' STA=' B1-STATUS(B1-SUB)                        CAT550
+                      ' ACAT=' B1-ACAT-STATUS(B1-SUB)                   CAT550
+LRM002         IF  WS-HIST-STAGED                                       00001000
+LRM002             SET HIST-ACTION-DELETE     TO TRUE                   00001000
+LRM002             MOVE FUNCTION CURRENT-DATE TO HIST-TMSTP             00001000
+LRM002             WRITE HIST-RECORD                                    00001000
+LRM002         END-IF                                                   00001000
+           ELSE                                                         CAT550
                DISPLAY '        CLT ' CLIENT-NBR                        CAT550  
                            ' ' B1-CLI-NAME(B1-SUB)                      CAT550  
                        ' BRK=' B1-BKR-CLR-NO(B1-SUB)                    CAT550  
@@ -339,9 +377,40 @@ DJ0002***<=== COBOL LE                                                  CAT550
                END-IF                                                   CAT550  
            END-IF.                                                      CAT550  
                                                                         CAT550  
-       6000-EXIT. EXIT.                                                 CAT550  
-      /                                                                 CAT550  
-       8000-SQL-ERROR SECTION.                                          CAT550  
+       6000-EXIT. EXIT.                                                 CAT550
+      /                                                                 CAT550
+LRM001 6500-WRITE-HISTORY       SECTION.                                00001000
+LRM001                                                                  00001000
+LRM001     MOVE SPACES              TO HIST-RECORD.                     00001000
+LRM002     MOVE 'N'                     TO WS-HIST-STAGED-SW.           00001000
+LRM001     EXEC SQL                                                     00001000
+LRM001             SELECT CLIENT_NBR, STREAM_CD, BROKER_CLR_NBR,        00001000
+LRM001                    RCV_STD_TRNFR_QTY, RCV_NSTD_TRNFR_QTY         00001000
+LRM001               INTO :CLIENT-NBR, :STREAM-CD, :BROKER-CLR-NBR,     00001000
+LRM001                    :RCV-STD-TRNFR-QTY, :RCV-NSTD-TRNFR-QTY       00001000
+LRM001               FROM VCLNTPRO                                      00001000
+LRM001              WHERE CLIENT_NBR = :CLIENT-NBR                      00001000
+LRM001     END-EXEC.                                                    00001000
+LRM002* THIS PARAGRAPH ONLY STAGES THE PRIOR ROW INTO HIST-RECORD -     00001000
+LRM002* THE ACTUAL WRITE HAPPENS IN 6000-DELETE AFTER THE DELETE        00001000
+LRM002* ITSELF COMES BACK SQLCODE +0, SO A FAILED DELETE NEVER LEAVES   00001000
+LRM002* BEHIND A FALSE "DELETED" HISTORY RECORD.                        00001000
+LRM001     IF  SQLCODE = +0                                             00001000
+LRM001         MOVE CLIENT-NBR          TO HIST-CLIENT-NBR              00001000
+LRM001         MOVE B1-CLI-NAME(B1-SUB) TO HIST-CLI-NAME                00001000
+LRM001         MOVE STREAM-CD           TO HIST-STREAM-CD               00001000
+LRM001         MOVE BROKER-CLR-NBR      TO HIST-BROKER-CLR-NBR          00001000
+LRM001         MOVE RCV-STD-TRNFR-QTY   TO HIST-RCV-STD-TRNFR-QTY       00001000
+LRM001         MOVE RCV-NSTD-TRNFR-QTY  TO HIST-RCV-NSTD-TRNFR-QTY      00001000
+LRM002         MOVE 'Y'                 TO WS-HIST-STAGED-SW            00001000
+LRM001     ELSE                                                         00001000
+LRM001         DISPLAY 'CAT550: PRE-DELETE HISTORY SELECT FAILED FOR '  00001000
+LRM001                 'CLT ' CLIENT-NBR ' SQLCODE=' SQLCODE            00001000
+LRM001     END-IF.                                                      00001000
+LRM001                                                                  00001000
+LRM001 6500-EXIT. EXIT.                                                 00001000
+      /                                                                 CAT550
+       8000-SQL-ERROR SECTION.                                          CAT550
                                                                         CAT550  
            CALL DSNTIAR USING SQLCA W-DB2-MESSAGE-AREA                  CAT550  
                                     W-DB2-MESSAGE-LEN.                  CAT550  
@@ -354,9 +423,12 @@ DJ0002***<=== COBOL LE                                                  CAT550
                                                                         CAT550  
        8000-EXIT. EXIT.                                                 CAT550  
       /                                                                 CAT550  
-       9000-RETURN SECTION.                                             CAT550  
-                                                                        CAT550  
-           DISPLAY ' '.                                                 CAT550  
+       9000-RETURN SECTION.                                             CAT550
+
+LRM001     CLOSE CLIENT-HIST-FILE.                                      00001000
+LRM001     DISPLAY 'CAT550: CLNTHIST CLOSED. STATUS = ' HIST-STAT.      00001000
+
+           DISPLAY ' '.                                                 CAT550
                                                                         CAT550  
            DISPLAY 'CAT550: PROGRAM ENDED SUCCESSFULLY'.                CAT550  
                                                                         CAT550  
