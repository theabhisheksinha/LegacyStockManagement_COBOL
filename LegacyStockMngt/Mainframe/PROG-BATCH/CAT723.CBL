@@ -1,3 +1,7 @@
+000001* PDX    - CAT723   C0364877 10/27/25 10:27:33 TBLAMUR            00001000
+LRM003* ADD PRE-DELETE RECOVERY EXTRACT OF INITIAL TIF/AST              00001000
+LRM003* ROWS DELETED BY 5000-DELETE-INIT-RECORD-RTN, SO A               00001000
+LRM003* MISTAKENLY-DELETED ROW CAN BE MANUALLY RECOVERED.               00001000
 000001* PDX    - CAT723   C0295620 06/07/10 09:44:38 TBLAMUR            00001000
       * LRM002 SSR 62889 WITHHOLD MATURING OR CALLED BONDS; QUALIFY             
       *  CLIENT NUMBER > 0000 TO NOT DELETE AUDIT ROWS "W###'                   
@@ -26,16 +30,34 @@ LRM   * ADDED FUNCTION TO DROP ASSETS WITHHELD FROM INITIAL ASSET TBL;  CAT723
       ***************************************************************** CAT723  
        ENVIRONMENT DIVISION.                                            CAT723  
       ***************************************************************** CAT723  
-       INPUT-OUTPUT SECTION.                                            CAT723  
-       FILE-CONTROL.                                                    CAT723  
-                                                                        CAT723  
-      ***************************************************************** CAT723  
-       DATA DIVISION.                                                   CAT723  
-      ***************************************************************** CAT723  
-                                                                        CAT723  
-           EJECT                                                        CAT723  
-      ******************************************************************CAT723  
-       WORKING-STORAGE SECTION.                                         CAT723  
+       INPUT-OUTPUT SECTION.                                            CAT723
+       FILE-CONTROL.                                                    CAT723
+LRM003     SELECT PRE-DELETE-FILE               ASSIGN  TO  RECEXT.     00001000
+
+      ***************************************************************** CAT723
+       DATA DIVISION.                                                   CAT723
+      ***************************************************************** CAT723
+       FILE SECTION.                                                    00004900
+LRM003 FD  PRE-DELETE-FILE                                              00001000
+LRM003     RECORDING MODE IS F                                          00001000
+LRM003     LABEL RECORDS STANDARD                                       00001000
+LRM003     BLOCK CONTAINS 0 RECORDS                                     00001000
+LRM003     RECORD CONTAINS 80 CHARACTERS.                               00001000
+LRM003 01  PRE-DELETE-RECORD.                                           00001000
+LRM003     05  PD-CLIENT               PIC X(04).                       00001000
+LRM003     05  FILLER                  PIC X(01).                       00001000
+LRM003     05  PD-ACAT-CNTL-NBR        PIC X(14).                       00001000
+LRM003     05  FILLER                  PIC X(01).                       00001000
+LRM003     05  PD-TABLE                PIC X(08).                       00001000
+LRM003     05  FILLER                  PIC X(01).                       00001000
+LRM003     05  PD-PRGM-NM              PIC X(08).                       00001000
+LRM003     05  FILLER                  PIC X(01).                       00001000
+LRM003     05  PD-UPDT-TMSTMP          PIC X(26).                       00001000
+LRM003     05  FILLER                  PIC X(16).                       00001000
+
+           EJECT                                                        CAT723
+      ******************************************************************CAT723
+       WORKING-STORAGE SECTION.                                         CAT723
       ******************************************************************CAT723  
                                                                         CAT723  
 DJ0001     COPY PDXIDCOB.                                               CAT723  
@@ -55,9 +77,10 @@ DJ0001***<=== COBOL LE                                                  CAT723
        77  WS-ACTIVE-TI-FOUND    COMP-3  PIC 9(09)  VALUE ZEROES.       CAT723  
        77  WS-TI-DELETES         COMP-3  PIC 9(09)  VALUE ZEROES.       CAT723  
                                                                         CAT723  
-       77  WS-TOTAL-AT-REC-CNTR  COMP-3  PIC 9(09)  VALUE ZEROES.       CAT723  
-       77  WS-ACTIVE-AT-FOUND    COMP-3  PIC 9(09)  VALUE ZEROES.       CAT723  
-       77  WS-AT-DELETES         COMP-3  PIC 9(09)  VALUE ZEROES.       CAT723  
+       77  WS-TOTAL-AT-REC-CNTR  COMP-3  PIC 9(09)  VALUE ZEROES.       CAT723
+       77  WS-ACTIVE-AT-FOUND    COMP-3  PIC 9(09)  VALUE ZEROES.       CAT723
+       77  WS-AT-DELETES         COMP-3  PIC 9(09)  VALUE ZEROES.       CAT723
+LRM003 77  WS-PRE-DELETE-CNTR    COMP-3  PIC 9(09)  VALUE ZEROES.       00001000
                                                                         CAT723  
        77  WS-TBLE-PROCESS-IND           PIC X      VALUE SPACES.       CAT723  
            88  PROCESS-VINITRNF                     VALUE 'T'.          CAT723  
@@ -124,14 +147,16 @@ LRM001           AND NOT SUBSTR(ACAT_CONTROL_NBR,1,2) = 'XX'            CAT723
                                                                         CAT723  
            EJECT                                                        CAT723  
        PROCEDURE DIVISION.                                              CAT723  
-           DISPLAY 'CAT723 - DELETE OLD INITIAL TIF AND ASSETS DB ROWS'.CAT723  
-           DISPLAY ' '.                                                 CAT723  
-           COPY MSGCOBO.                                                CAT723  
-                                                                        CAT723  
-           PERFORM 2000-INITIAL-TRANSFERS-RTN.                          CAT723  
-           PERFORM 3000-INITIAL-ASSETS-RTN.                             CAT723  
-                                                                        CAT723  
-           PERFORM ENDJOB-ROUTINE.                                      CAT723  
+           DISPLAY 'CAT723 - DELETE OLD INITIAL TIF AND ASSETS DB ROWS'.CAT723
+           DISPLAY ' '.                                                 CAT723
+           COPY MSGCOBO.                                                CAT723
+                                                                        CAT723
+LRM003     OPEN OUTPUT PRE-DELETE-FILE.                                 00001000
+           PERFORM 2000-INITIAL-TRANSFERS-RTN.                          CAT723
+           PERFORM 3000-INITIAL-ASSETS-RTN.                             CAT723
+LRM003     CLOSE  PRE-DELETE-FILE.                                      00001000
+                                                                        CAT723
+           PERFORM ENDJOB-ROUTINE.                                      CAT723
                                                                         CAT723  
            GOBACK.                                                      CAT723  
                                                                         CAT723  
@@ -276,34 +301,40 @@ ET0001              DISPLAY 'ASSETS WITHHELD DELETED FROM ACTIAST'      CAT723
            MOVE +0 TO SQLCODE.                                          CAT723  
                                                                         CAT723  
            EJECT                                                        CAT723  
-       5000-DELETE-INIT-RECORD-RTN.                                     CAT723  
-           IF PROCESS-VINITRNF                                          CAT723  
-ET0001**      DISPLAY 'DEL VINITRNF '                                   CAT723  
-ET0001        DISPLAY 'DEL ACTITRF  '                                   CAT723  
-TEST                 CLIENT-NBR OF DCLVTRNFR                            CAT723  
-TEST             ' ' ACAT-CONTROL-NBR OF DCLVTRNFR                      CAT723  
-TEST             ' ' PRGM-NM    OF DCLVTRNFR                            CAT723  
-TEST             ' ' UPDT-TMSTP OF DCLVTRNFR (1 : 10)                   CAT723  
-              EXEC SQL                                                  CAT723  
-ET0001**         DELETE FROM VINITRNF                                   CAT723  
-ET0001           DELETE FROM ACTITRF                                    CAT723  
-              WHERE                                                     CAT723  
-                 (CLIENT_NBR    =                                       CAT723  
-                     :DCLVTRNFR.CLIENT-NBR   AND                        CAT723  
-                  ACAT_CONTROL_NBR      =                               CAT723  
-                     :DCLVTRNFR.ACAT-CONTROL-NBR                        CAT723  
-                 )                                                      CAT723  
-              END-EXEC                                                  CAT723  
-           ELSE                                                         CAT723  
-ET0001**      DISPLAY 'DEL VINITAST '                                   CAT723  
-ET0001        DISPLAY 'DEL ACTIAST  '                                   CAT723  
-TEST                 CLIENT-NBR OF DCLVTRNFR                            CAT723  
-TEST             ' ' ACAT-CONTROL-NBR OF DCLVTRNFR                      CAT723  
-TEST             ' ' PRGM-NM    OF DCLVTRNFR                            CAT723  
-TEST             ' ' UPDT-TMSTP OF DCLVTRNFR (1 : 10)                   CAT723  
-              EXEC SQL                                                  CAT723  
-ET0001**         DELETE FROM VINITAST                                   CAT723  
-ET0001           DELETE FROM ACTIAST                                    CAT723  
+       5000-DELETE-INIT-RECORD-RTN.                                     CAT723
+           IF PROCESS-VINITRNF                                          CAT723
+ET0001**      DISPLAY 'DEL VINITRNF '                                   CAT723
+ET0001        DISPLAY 'DEL ACTITRF  '                                   CAT723
+TEST                 CLIENT-NBR OF DCLVTRNFR                            CAT723
+TEST             ' ' ACAT-CONTROL-NBR OF DCLVTRNFR                      CAT723
+TEST             ' ' PRGM-NM    OF DCLVTRNFR                            CAT723
+TEST             ' ' UPDT-TMSTP OF DCLVTRNFR (1 : 10)                   CAT723
+LRM003        MOVE 'ACTITRF ' TO PD-TABLE                               00001000
+LRM003        PERFORM 5500-WRITE-PRE-DELETE-RTN THRU                    00001000
+LRM003                5500-WRITE-PRE-DELETE-EXIT.                       00001000
+              EXEC SQL                                                  CAT723
+ET0001**         DELETE FROM VINITRNF                                   CAT723
+ET0001           DELETE FROM ACTITRF                                    CAT723
+              WHERE                                                     CAT723
+                 (CLIENT_NBR    =                                       CAT723
+                     :DCLVTRNFR.CLIENT-NBR   AND                        CAT723
+                  ACAT_CONTROL_NBR      =                               CAT723
+                     :DCLVTRNFR.ACAT-CONTROL-NBR                        CAT723
+                 )                                                      CAT723
+              END-EXEC                                                  CAT723
+           ELSE                                                         CAT723
+ET0001**      DISPLAY 'DEL VINITAST '                                   CAT723
+ET0001        DISPLAY 'DEL ACTIAST  '                                   CAT723
+TEST                 CLIENT-NBR OF DCLVTRNFR                            CAT723
+TEST             ' ' ACAT-CONTROL-NBR OF DCLVTRNFR                      CAT723
+TEST             ' ' PRGM-NM    OF DCLVTRNFR                            CAT723
+TEST             ' ' UPDT-TMSTP OF DCLVTRNFR (1 : 10)                   CAT723
+LRM003        MOVE 'ACTIAST ' TO PD-TABLE                               00001000
+LRM003        PERFORM 5500-WRITE-PRE-DELETE-RTN THRU                    00001000
+LRM003                5500-WRITE-PRE-DELETE-EXIT.                       00001000
+              EXEC SQL                                                  CAT723
+ET0001**         DELETE FROM VINITAST                                   CAT723
+ET0001           DELETE FROM ACTIAST                                    CAT723
               WHERE                                                     CAT723  
                  (CLIENT_NBR    =                                       CAT723  
                      :DCLVTRNFR.CLIENT-NBR   AND                        CAT723  
@@ -327,10 +358,20 @@ ET0001           DELETE FROM ACTIAST                                    CAT723
                     MOVE 5000 TO ABEND-CODE                             CAT723  
                     PERFORM SQL-ERROR-ROUTINE                           CAT723  
            END-EVALUATE.                                                CAT723  
-           MOVE +0 TO SQLCODE.                                          CAT723  
-                                                                        CAT723  
-           EJECT                                                        CAT723  
-       SQL-ERROR-ROUTINE.                                               CAT723  
+           MOVE +0 TO SQLCODE.                                          CAT723
+
+           EJECT                                                        CAT723
+LRM003 5500-WRITE-PRE-DELETE-RTN.                                       00001000
+LRM003     MOVE CLIENT-NBR       OF DCLVTRNFR   TO PD-CLIENT.           00001000
+LRM003     MOVE ACAT-CONTROL-NBR OF DCLVTRNFR   TO PD-ACAT-CNTL-NBR.    00001000
+LRM003     MOVE PRGM-NM          OF DCLVTRNFR   TO PD-PRGM-NM.          00001000
+LRM003     MOVE UPDT-TMSTP       OF DCLVTRNFR   TO PD-UPDT-TMSTMP.      00001000
+LRM003     WRITE PRE-DELETE-RECORD.                                     00001000
+LRM003     ADD 1 TO WS-PRE-DELETE-CNTR.                                 00001000
+LRM003 5500-WRITE-PRE-DELETE-EXIT.                                      00001000
+LRM003     EXIT.                                                        00001000
+
+       SQL-ERROR-ROUTINE.                                               CAT723
            DISPLAY 'CAT723 SQL PROBLEM - SQLCODE = ' SQLCODE.           CAT723  
            CALL DSNTIAR               USING  SQLCA                      CAT723  
                                              WS-DB2-MESSAGE-AREA        CAT723  
@@ -365,7 +406,10 @@ ET0001           DELETE FROM ACTIAST                                    CAT723
            DISPLAY ' '                                                  CAT723  
            DISPLAY 'NUMBER OF AT RECORDS: ' WS-TOTAL-AT-REC-CNTR        CAT723  
            DISPLAY 'NUMBER OF AT ACTIVE:  ' WS-ACTIVE-AT-FOUND.         CAT723  
-           DISPLAY 'NUMBER OF AT DELETED: ' WS-AT-DELETES.              CAT723  
+           DISPLAY 'NUMBER OF AT DELETED: ' WS-AT-DELETES.              CAT723
+LRM003     DISPLAY ' '                                                  00001000
+LRM003     DISPLAY 'PRE-DELETE EXTRACT RECS WRITTEN: '                  00001000
+LRM003                                        WS-PRE-DELETE-CNTR        00001000
                                                                         CAT723  
            DISPLAY ' '                                                  CAT723  
            DISPLAY '*************************'                          CAT723  
