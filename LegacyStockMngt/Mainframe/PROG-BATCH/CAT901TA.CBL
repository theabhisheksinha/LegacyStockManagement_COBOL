@@ -7,6 +7,9 @@
 000900* TIF CLIENT 63 QA TACT RECORDS INTO T STREAM AS CLIENT 166.     *00001600
 001100* READ EXISTING QA,T STREAM FILES AND EXTRACT/COPY/MERGE.        *00001700
 001200* USE PARM TO OBTAIN FROM/TO CLIENT NUMBERS.                     *00001800
+LRM001* ALSO WRITES AN AUDIT LOG OF EVERY RECORD REMAPPED SO A          00001000
+LRM001* CLIENT 166 T-STREAM RECORD CAN BE TRACED BACK TO ITS            00001000
+LRM001* ORIGINAL CLIENT 63 QA SOURCE RECORD.                            00001000
 004300******************************************************************00001900
 004400     EJECT                                                        00002000
 004500 ENVIRONMENT DIVISION.                                            00002100
@@ -23,6 +26,8 @@
 005300     SELECT OUTPUT-P2    ASSIGN TO UT-S-OUTTACT                   00005000
                                       FILE STATUS IS OUTPUT-P2-STATUS.  00006000
                                                                         00007000
+LRM001     SELECT AUDIT-LOG    ASSIGN TO UT-S-TAAUDIT                   00001000
+LRM001                               FILE STATUS IS AUDIT-LOG-STATUS.   00001000
 005900 DATA DIVISION.                                                   00008000
 006000 FILE SECTION.                                                    00009000
 006100                                                                  00010000
@@ -47,6 +52,11 @@
 006500     BLOCK CONTAINS 0 RECORDS.                                    00116000
 006600 01  OUTPUT-P2-RECORD            PIC X(8000).                     00117103
 006701     SKIP3                                                        00118000
+LRM001 FD  AUDIT-LOG                                                    00001000
+LRM001     RECORDING MODE IS F                                          00001000
+LRM001     LABEL RECORDS ARE STANDARD                                   00001000
+LRM001     BLOCK CONTAINS 0 RECORDS.                                    00001000
+LRM001 01  AUDIT-LOG-RECORD            PIC X(080).                      00001000
 006718/                                                                 00119000
 009800 WORKING-STORAGE SECTION.                                         00120000
 009900                                                                  00130000
@@ -69,6 +79,8 @@
                88 INPUT-P2-FROM-EOF       VALUE 'Y'.                    00270000
            05  INPUT-P2-ORIG-SW           PIC X(01) VALUE SPACE.        00280000
                88 INPUT-P2-ORIG-EOF       VALUE 'Y'.                    00290000
+LRM001     05  AUDIT-LOG-STATUS           PIC X(02).                    00001000
+LRM001         88 AUDIT-LOG-OKAY          VALUE '00'.                   00001000
            05  DUMP-SW                    PIC X(01) VALUE 'D'.          00300000
            05  ABEND-CD                   PIC S9(04) COMP SYNC VALUE 0. 00310000
            05  DATE-RECORD.                                             00320000
@@ -79,6 +91,15 @@
                10  TRAILER-REC-COUNT      PIC 9(11).                    00370000
                10  FILLER                 PIC X(7900).                  00380011
                                                                         00390000
+LRM001     05  AUDIT-LOG-LINE.                                          00001000
+LRM001         10  AL-SOURCE-FILE         PIC X(08) VALUE 'ITACFROM'.   00001000
+LRM001         10  FILLER                 PIC X(01) VALUE SPACE.        00001000
+LRM001         10  AL-ORIG-CLIENT         PIC X(03).                    00001000
+LRM001         10  FILLER                 PIC X(01) VALUE SPACE.        00001000
+LRM001         10  AL-NEW-CLIENT          PIC X(03).                    00001000
+LRM001         10  FILLER                 PIC X(01) VALUE SPACE.        00001000
+LRM001         10  AL-ORIG-KEY            PIC X(30).                    00001000
+LRM001         10  FILLER                 PIC X(33) VALUE SPACES.       00001000
          COPY STUBCPY.                                                  00400000
 00085 /                                                                 00410000
       /                                                                 00420000
@@ -138,6 +159,20 @@
                CALL  ABEND  USING ABEND-CD                              00960000
            END-IF.                                                      00970000
                                                                         00980000
+LRM001     OPEN OUTPUT  AUDIT-LOG.                                      00001000
+LRM001     DISPLAY 'CAT901TA : AUDIT LOG FILE OPENED FOR OUTPUT '       00001000
+LRM001                 ' FILE STATUS = ' AUDIT-LOG-STATUS.              00001000
+LRM001                                                                  00001000
+LRM001     IF  AUDIT-LOG-OKAY                                           00001000
+LRM001         CONTINUE                                                 00001000
+LRM001     ELSE                                                         00001000
+LRM001         MOVE 3003               TO  ABEND-CD                     00001000
+LRM001         DISPLAY ' '                                              00001000
+LRM001         DISPLAY 'CAT901TA: U3003 - DD TAAUDIT  OPEN ERR, '       00001000
+LRM001                 ' FILE STATUS = ' AUDIT-LOG-STATUS               00001000
+LRM001         CALL  ABEND  USING ABEND-CD                              00001000
+LRM001     END-IF.                                                      00001000
+LRM001                                                                  00001000
 ******** READ 1ST RECORD (DATE HEADER) ON ORIGINAL FILE AND WRITE OUT.  00981000
            READ INPUT-P2-ORIG                                           00981100
                AT END                                                   00981200
@@ -160,6 +195,7 @@
 035302     CLOSE    INPUT-P2-FROM                                       01000000
 035302              INPUT-P2-ORIG                                       01010000
 035303              OUTPUT-P2.                                          01020000
+LRM001     CLOSE    AUDIT-LOG.                                          00001000
 035304                                                                  01030000
            DISPLAY '   '.                                               01040000
            DISPLAY ' ************************************************'  01050000
@@ -184,10 +220,15 @@
                                                                         01240000
            IF NOT INPUT-P2-FROM-EOF                                     01250000
            AND INPUT-P2-RECORD-FROM(17 : 3) = PARM-FROM-CLIENT          01260009
+LRM001        MOVE SPACES                    TO AUDIT-LOG-LINE          00001000
+LRM001        MOVE PARM-FROM-CLIENT          TO AL-ORIG-CLIENT          00001000
+LRM001        MOVE PARM-TO-CLIENT            TO AL-NEW-CLIENT           00001000
+LRM001        MOVE INPUT-P2-RECORD-FROM(1 : 30) TO AL-ORIG-KEY          00001000
               MOVE PARM-TO-CLIENT TO INPUT-P2-RECORD-FROM(17 : 3)       01270009
               MOVE WS-FROM-REC-LEN-IN TO WS-P2-REC-LEN-OUT              01271001
               WRITE OUTPUT-P2-RECORD FROM  INPUT-P2-RECORD-FROM         01280000
               ADD +1 TO OUTPUT-P2-WRITE                                 01290000
+LRM001        WRITE AUDIT-LOG-RECORD FROM  AUDIT-LOG-LINE               00001000
            END-IF.                                                      01300000
                                                                         01310000
        1000-PROCESS-FROM-INPUT-EXIT.                                    01320000
