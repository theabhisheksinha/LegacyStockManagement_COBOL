@@ -29,9 +29,10 @@
                                                                         CAT918  
            COPY NSCCMTRL REPLACING ==:NSCCMTRL:== BY ==NSCCOTRL==.      CAT918  
                                                                         CAT918  
-       FD  MFRGFILE.                                                    CAT918  
-           COPY AMFRREC.                                                CAT918  
-                                                                        CAT918  
+       FD  MFRGFILE.                                                    CAT918
+           COPY AMFRREC.                                                CAT918
+TCK002 01  MFRG-RECORD-AREA        PIC X(3268).                        C00001000
+                                                                        CAT918
        WORKING-STORAGE SECTION.                                         CAT918  
        COPY PDXIDCOB.                                                   CAT918  
                                                                         CAT918  
@@ -111,8 +112,15 @@ TCK001*    05  DUMP-SW                   PIC  X(001) VALUE 'D'.         CAT918
               10 W-N-WN OCCURS 20 TIMES INDEXED BY IWNWN PIC X.         CAT918  
            05  W-NEXT-CYCLE.                                            CAT918  
                07  W-NEXT-CYCLE-N        PIC  9(004) VALUE 0.           CAT918  
-           COPY BPDATESC.                                               CAT918  
-TCK001     COPY STUBCPY.                                                CAT918  
+           COPY BPDATESC.                                               CAT918
+TCK001     COPY STUBCPY.                                                CAT918
+TCK002 01  CV918-PARM.                                                  00001000
+TCK002     05  CV918-SRC-LAYOUT        PIC X(04).                       00001000
+TCK002     05  CV918-CLR-NO            PIC 9(04).                       00001000
+TCK002     05  CV918-PROC-DATE         PIC X(08).                       00001000
+TCK002     05  CV918-RETURN-CODE       PIC S9(04) COMP SYNC.            00001000
+TCK002         88  CV918-OKAY                  VALUE 0.                C00001000
+TCK002         88  CV918-UNSUPPORTED-LAYOUT    VALUE 8.                C00001000
        LINKAGE SECTION.                                                 CAT918  
        01  L-JCL-PARMS.                                                 CAT918  
            05  PARMLENGTH                PIC S9(004) COMP SYNC.         CAT918  
@@ -152,10 +160,23 @@ TCK001     CALL  BPDATES  USING BPDATES-PARAMETERS.                     CAT918
                           OR  MFRR-RECEIVE-BROKER NOT = SAVE-CLR-NO     CAT918  
                  PERFORM CONVERT-TRAILER                                CAT918  
             CONTINUE.                                                   CAT918  
-       2000-PROCESS.                                                    CAT918  
-                                                                        CAT918  
-           PERFORM CONVERT-MFREG                                        CAT918  
-           PERFORM 3000-READ-INPUT.                                     CAT918  
+       2000-PROCESS.                                                    CAT918
+                                                                        CAT918
+TCK002     MOVE 'AMFR'          TO CV918-SRC-LAYOUT                    C00001000
+TCK002     MOVE SAVE-CLR-NO     TO CV918-CLR-NO                        C00001000
+TCK002     MOVE BPD-PROC-DATE   TO CV918-PROC-DATE                     C00001000
+TCK002     CALL 'CAT918CV' USING CV918-PARM                            C00001000
+TCK002                           MFRG-RECORD-AREA                      C00001000
+TCK002                           NSCCOTRN-RECORD                       C00001000
+TCK002     IF  CV918-OKAY                                               00001000
+TCK002         CONTINUE                                                C00001000
+TCK002     ELSE                                                        C00001000
+TCK002         MOVE 3004           TO  ABEND-CD                        C00001000
+TCK002         DISPLAY ' '                                             C00001000
+TCK002         DISPLAY 'CAT918: U3004 - CAT918CV UNSUPPORTED LAYOUT'    00001000
+TCK002         CALL  ABEND  USING ABEND-CD                             C00001000
+TCK002     END-IF                                                      C00001000
+           PERFORM 3000-READ-INPUT.                                     CAT918
            IF   NSCCOTRN-FR-P0-LEN                                      CAT918  
              WRITE                                                      CAT918  
                  NSCCOTRN-FR-MFR-RECORD0  FROM NSCCOTRN-RECORD          CAT918  
@@ -208,214 +229,6 @@ TCK001     CALL  BPDATES  USING BPDATES-PARAMETERS.                     CAT918
            WRITE NSCCOTRL-RECORD.                                       CAT918  
                                                                         CAT918  
                                                                         CAT918  
-       CONVERT-MFREG.                                                   CAT918  
-                                                                        CAT918  
-           INITIALIZE  NSCCOTRN-RECORD.                                 CAT918  
-           MOVE 'M'  TO  NSCCOTRN-REC-TYPE.                             CAT918  
-           SET  NSCCOTRN-FUND-REG-OUTPUT TO TRUE                        CAT918  
-           SET  NSCCOTRN-FR-P0-LEN       TO TRUE                        CAT918  
-           IF    MFRR-PAYABLE-LINE-IND > '0'                            CAT918  
-              SET  NSCCOTRN-FR-P1-LEN       TO TRUE.                    CAT918  
-           MOVE NSCCOTRN-REC-LEN   TO NSCCOTRN-FR-REC-LEN.              CAT918  
-           MOVE MFRR-CONTROL-NUMBER (9 :4)   TO W-NUM-4-A               CAT918  
-           MOVE W-NUM-4-N   TO NSCCOTRN-ASSET-SEQ-NBR                   CAT918  
-                               NSCCOTRN-FR-ASSET-SEQ-NBR.               CAT918  
-           SET     NSCCOTRN-PHYSICAL-SEQ-DEFAULT TO TRUE                CAT918  
-           SET     NSCCOTRN-LOGICAL-SEQ-DEFAULT   TO TRUE               CAT918  
-           MOVE '01'  TO NSCCOTRN-FR-PHSCL-SEQ-NBR                      CAT918  
-           MOVE '01'  TO NSCCOTRN-FR-LGCL-SEQ-NBR                       CAT918  
-           MOVE 'A'  TO NSCCOTRN-FR-TRAN-TYPE                           CAT918  
-           SET NSCCOTRN-ORIGINAL-RECEIVER  TO TRUE                      CAT918  
-           MOVE MFRR-CONTROL-NUMBER (1 : 3) TO  W-CTL-NO-DDD.           CAT918  
-           MOVE '1999'   TO W-CTL-NO-CCYY.                                      
-           IF  W-CTL-NO-DDD > '200'                                             
-            AND W-CTL-NO-DDD < '400'                                            
-             MOVE '1998'  TO W-CTL-NO-CCYY.                                     
-                                                                                
-           MOVE MFRR-CONTROL-NUMBER (4 : 5) TO  W-CTL-NO-SEQ(3 : 5)     CAT918  
-           MOVE '00'                 TO  W-CTL-NO-SEQ(1 : 2)            CAT918  
-           MOVE  W-CTL-NO            TO  NSCCOTRN-ACAT-CTL-NBR.         CAT918  
-           MOVE BPD-PROC-DATE        TO NSCCOTRN-PROC-DATE.             CAT918  
-           MOVE '01'       TO  NSCCOTRN-CYCLE.                          CAT918  
-           MOVE SAVE-CLR-NO   TO NSCCOTRN-DIST-PARTICIPANT              CAT918  
-           SET   NSCCOTRN-ACCEPTED TO TRUE                              CAT918  
-           SET  NSCCOTRN-SETTLE-PREP TO TRUE                            CAT918  
-           MOVE 1            TO NSCCOTRN-DAYS-IN-STATUS                 CAT918  
-           SET  NSCCOTRN-PARTICIPANT-REG TO TRUE.                       CAT918  
-           SET  NSCCOTRN-REC-TYPE-IS-FR  TO TRUE.                       CAT918  
-           MOVE  MFRR-CUST-ACCT                                         CAT918  
-                      TO NSCCOTRN-FR-FND-CUS-ACCT-NBR                   CAT918  
-           MOVE  W-CTL-NO                                               CAT918  
-                         TO NSCCOTRN-FR-ACAT-CTL-NBR.                   CAT918  
-           MOVE 'FUL'                                                   CAT918  
-                         TO NSCCOTRN-FR-TFR-TYPE.                       CAT918  
-           IF  NSCCOTRN-FR-ACAT-CTL-NBR(5 : 3) > '400'                  CAT918  
-             MOVE 'RCR'                                                 CAT918  
-                         TO NSCCOTRN-FR-TFR-TYPE.                       CAT918  
-           MOVE  MFRR-RECEIVE-BROKER                                    CAT918  
-                         TO NSCCOTRN-FR-RCV-NBR                         CAT918  
-                            NSCCOTRN-FR-SUB-PART-NBR.                   CAT918  
-           MOVE  MFRR-DELIVER-BROKER                                    CAT918  
-                         TO NSCCOTRN-FR-DEL-NBR                         CAT918  
-           MOVE '  '     TO NSCCOTRN-FR-SEC-CNTRY-CD                    CAT918  
-      ******                NSCCOTRN-FR-PAY-SEC-CNTRY-CD(1)             CAT918  
-           MOVE  MFRR-FUND-CUSIP TO NSCCOTRN-FR-SEC-ID                  CAT918  
-      ******                        NSCCOTRN-FR-PAY-SEC-ISS-ID  (1)     CAT918  
-           MOVE  MFRR-TRANSACTION-TYPE                                  CAT918  
-                         TO NSCCOTRN-FR-MF-TRAN-TYPE.                   CAT918  
-           MOVE  MFRR-FRACTION-IND                                      CAT918  
-                         TO NSCCOTRN-FR-FRAC-IND                        CAT918  
-           MOVE  MFRR-NRA-TAX                                           CAT918  
-                   TO NSCCOTRN-FR-NRA-TAX-PCT.                          CAT918  
-           MOVE  MFRR-FUND-ACCT-IND                                     CAT918  
-                      TO NSCCOTRN-FR-FND-ACCT-IND                       CAT918  
-           IF    MFRR-FUND-ACCT-IND = '4'                               CAT918  
-             MOVE '0' TO NSCCOTRN-FR-FND-ACCT-IND.                      CAT918  
-           IF    MFRR-FUND-ACCT-IND = '5'                               CAT918  
-             MOVE '1' TO NSCCOTRN-FR-FND-ACCT-IND.                      CAT918  
-           IF    MFRR-FUND-ACCT-IND = '6'                               CAT918  
-             MOVE '2' TO NSCCOTRN-FR-FND-ACCT-IND.                      CAT918  
-           IF    MFRR-FUND-ACCT-IND = '7'                               CAT918  
-             MOVE '3' TO NSCCOTRN-FR-FND-ACCT-IND.                      CAT918  
-           MOVE  MFRR-BP-SHARE-IND                                      CAT918  
-                 TO NSCCOTRN-FR-BOOK-SHR-IND.                           CAT918  
-           MOVE  MFRR-ACCT-NA-LINE-1                                    CAT918  
-                      TO NSCCOTRN-FR-CUS-NA-LINE1                       CAT918  
-           MOVE  MFRR-ACCT-NA-LINE-2                                    CAT918  
-                      TO NSCCOTRN-FR-CUS-NA-LINE2                       CAT918  
-           MOVE  MFRR-ACCT-NA-LINE-3                                    CAT918  
-                      TO NSCCOTRN-FR-CUS-NA-LINE3                       CAT918  
-           MOVE  MFRR-ACCT-NA-LINE-4                                    CAT918  
-                      TO NSCCOTRN-FR-CUS-NA-LINE4                       CAT918  
-           MOVE  MFRR-ACCT-NA-LINE-5                                    CAT918  
-                      TO NSCCOTRN-FR-CUS-NA-LINE5                       CAT918  
-           MOVE  MFRR-ACCT-NA-LINE-6                                    CAT918  
-                      TO NSCCOTRN-FR-CUS-NA-LINE6                       CAT918  
-           MOVE  MFRR-RELATED-TRADE-IND                                 CAT918  
-                      TO NSCCOTRN-FR-RLT-TRADE-IND                      CAT918  
-           MOVE  MFRR-RELATED-ACCT                                      CAT918  
-                      TO NSCCOTRN-FR-RLT-ACCT-NBR                       CAT918  
-           MOVE ' '  TO NSCCOTRN-FR-RLT-ACCT-NBR-IND                    CAT918  
-           IF  NSCCOTRN-FR-RLT-ACCT-NBR NOT = SPACES                    CAT918  
-            MOVE '1'                                                    CAT918  
-                                TO NSCCOTRN-FR-RLT-ACCT-NBR-IND.        CAT918  
-           MOVE  MFRR-EXECUTE-BROKER                                    CAT918  
-                      TO NSCCOTRN-FR-EXEC-BRKR                          CAT918  
-           MOVE  MFRR-SOCIAL-CODE                                       CAT918  
-                      TO NSCCOTRN-FR-SOCIAL-CD                          CAT918  
-           MOVE  MFRR-NAV-ACCT-IND                                      CAT918  
-                      TO NSCCOTRN-FR-NAV-ACCT-IND                       CAT918  
-           MOVE  MFRR-MARGIN-ACCT-IND                                   CAT918  
-                      TO NSCCOTRN-FR-MRGN-ACCT-IND                      CAT918  
-           MOVE  MFRR-DIVIDEND-CODE                                     CAT918  
-                      TO NSCCOTRN-FR-DIV-CD                             CAT918  
-           MOVE  MFRR-SS-NO-IND                                         CAT918  
-                      TO NSCCOTRN-FR-SSN-IND                            CAT918  
-           MOVE  MFRR-SS-NO                                             CAT918  
-                      TO NSCCOTRN-FR-SSN-NBR                            CAT918  
-           MOVE  MFRR-WITHHOLD-IND                                      CAT918  
-                      TO NSCCOTRN-FR-WTHOLDNG-IND                       CAT918  
-           MOVE  MFRR-ACCT-LINE-IND                                     CAT918  
-                      TO NSCCOTRN-FR-CUS-NAME-END-LN                    CAT918  
-           MOVE  MFRR-CUST-ZIP                                          CAT918  
-                      TO NSCCOTRN-FR-CUS-ZIP-5                          CAT918  
-           MOVE  MFRR-PI-DELIVERY-IND                                   CAT918  
-                      TO NSCCOTRN-FR-PI-DEL-IND                         CAT918  
-           MOVE  MFRR-PAYABLE-INFO-IND                                  CAT918  
-                      TO NSCCOTRN-FR-PAY-INFO-IND                       CAT918  
-           MOVE  MFRR-NETWORK-CONTROL-IND                               CAT918  
-                      TO NSCCOTRN-FR-NTWK-CTL-IND                       CAT918  
-           MOVE  MFRR-CHECK-PRIV-IND                                    CAT918  
-                      TO NSCCOTRN-FR-CHK-WRTNG-PRVG-IND                 CAT918  
-           MOVE  MFRR-PRE-AUTH-CHECK-IND                                CAT918  
-                      TO NSCCOTRN-FR-PAC-IND                            CAT918  
-           MOVE  MFRR-AUTO-CLEAR-IND                                    CAT918  
-                      TO NSCCOTRN-FR-ACH-IND                            CAT918  
-           MOVE  MFRR-SYSTEMATIC-WITH-IND                               CAT918  
-                      TO NSCCOTRN-FR-SWP-IND                            CAT918  
-           MOVE  MFRR-ABA-ROUTING-NO                                    CAT918  
-                      TO NSCCOTRN-FR-ABA-ROUTE-NBR                      CAT918  
-           MOVE  MFRR-ROA-LOI-VALUE                                     CAT918  
-                      TO NSCCOTRN-FR-ROL-LOI-VAL                        CAT918  
-           MOVE  MFRR-LOI-NO-DATE                                       CAT918  
-                      TO NSCCOTRN-FR-LOI-NBR-DT                         CAT918  
-      **** MOVE  MFRR-ROA-LOI-IND                                       CAT918  
-      **** MOVE  MFRR-SYMBOL                                            CAT918  
-      **** MOVE  MFRR-LAST-ACTION                                       CAT918  
-      **** MOVE  MFRR-HOUSE-REG                                         CAT918  
-      **** MOVE  MFRR-HOUSE-ACCT                                        CAT918  
-      **** MOVE  MFRR-NAME-IND                                          CAT918  
-      ***  MOVE  MFRR-CUST-ACCT-IND                                     CAT918  
-                                                                        CAT918  
-      ****            TO NSCCOTRN-FR-BOOK-SHR-IND                       CAT918  
-      ****            TO NSCCOTRN-FR-ATD-ACCR-CD                        CAT918  
-      ****            TO NSCCOTRN-FR-ATD-CASH-CD                        CAT918  
-      ****            TO NSCCOTRN-FR-ATD-RESIDUAL-CD                    CAT918  
-      ****            TO NSCCOTRN-FR-SWP-PAC-EFF-DT                     CAT918  
-      ****            TO NSCCOTRN-FR-CDSC-PAY-CD                        CAT918  
-      ****            TO NSCCOTRN-FR-DSBRS-OPT-CD                       CAT918  
-      ****            TO NSCCOTRN-FR-DSBRS-AMT                          CAT918  
-      ****            TO NSCCOTRN-FR-MNTH-PAY-IND.                      CAT918  
-      ****              TO NSCCOTRN-FR-PAY-JAN-IND                      CAT918  
-      ****              TO NSCCOTRN-FR-PAY-FEB-IND                      CAT918  
-      ****              TO NSCCOTRN-FR-PAY-MAR-IND                      CAT918  
-      ****              TO NSCCOTRN-FR-PAY-APR-IND                      CAT918  
-      ****              TO NSCCOTRN-FR-PAY-MAY-IND                      CAT918  
-      ****              TO NSCCOTRN-FR-PAY-JUN-IND                      CAT918  
-      ****              TO NSCCOTRN-FR-PAY-JUL-IND                      CAT918  
-      ****              TO NSCCOTRN-FR-PAY-AUG-IND                      CAT918  
-      ****              TO NSCCOTRN-FR-PAY-SEP-IND                      CAT918  
-      ****              TO NSCCOTRN-FR-PAY-OCT-IND                      CAT918  
-      ****              TO NSCCOTRN-FR-PAY-NOV-IND                      CAT918  
-      ****              TO NSCCOTRN-FR-PAY-DEC-IND                      CAT918  
-      ****            TO NSCCOTRN-FR-PAY-DT-VAL                         CAT918  
-      ***  MOVE  MFRR-IRA-IND                                           CAT918  
-      ****            TO NSCCOTRN-FR-RETIRE-TAX-CD                      CAT918  
-      ****            TO NSCCOTRN-FR-SHRHLD-BNK-ACT-NBR                 CAT918  
-      ****            TO NSCCOTRN-FR-SHRHLD-BNK-ACT-TYP                 CAT918  
-      ****            TO NSCCOTRN-FR-FIRST-CHK-DT                       CAT918  
-      ****            TO NSCCOTRN-FR-COST-BASIS-CD                      CAT918  
-           MOVE  MFRR-STATE-OF-SALE                                     CAT918  
-                      TO NSCCOTRN-FR-STATE-CD                           CAT918  
-           MOVE  MFRR-COUNTRY-OF-ORIGIN                                 CAT918  
-                      TO NSCCOTRN-FR-CNTRY-CD                           CAT918  
-           MOVE  MFRR-AE-NAME                                           CAT918  
-                      TO NSCCOTRN-FR-ACCT-REP-NAME                      CAT918  
-           MOVE  MFRR-AE-NUMBER                                         CAT918  
-                      TO NSCCOTRN-FR-ACCT-REP-NBR                       CAT918  
-           MOVE  MFRR-BRANCH-ID-NO                                      CAT918  
-                      TO NSCCOTRN-FR-BRNCH-ID-NBR                       CAT918  
-           MOVE  MFRR-MEMO-FIELD                                        CAT918  
-                      TO NSCCOTRN-FR-MEMO-FLD                           CAT918  
-      ****************** NSCCOTRN-FR-PAYABLE-INFO OCCURS 6 TIMES.       CAT918  
-           MOVE  MFRR-PAYABLE-ACCT                                      CAT918  
-                        TO NSCCOTRN-FR-PAY-ACT-NBR     (1)              CAT918  
-      ****              TO NSCCOTRN-FR-PAY-ACT-NBR-IND (1)              CAT918  
-           MOVE  MFRR-PAYABLE-ZIP                                       CAT918  
-                        TO NSCCOTRN-FR-PAY-ZIP-5       (1)              CAT918  
-      ****************  TO NSCCOTRN-FR-PAY-ZIP-4       (1)              CAT918  
-           IF    MFRR-PAYABLE-LINE-IND > '0'                            CAT918  
-                       MOVE '01'  TO NSCCOTRN-FR-NBR-OF-PAY             CAT918  
-               MOVE  MFRR-PAYABLE-LINE-IND                              CAT918  
-                        TO NSCCOTRN-FR-PAY-NAM-ENDLNE  (1)              CAT918  
-               MOVE  MFRR-PAYEE-NA-LINE-1                               CAT918  
-                        TO NSCCOTRN-FR-PAY-NA-LINE1    (1)              CAT918  
-               MOVE  MFRR-PAYEE-NA-LINE-2                               CAT918  
-                        TO NSCCOTRN-FR-PAY-NA-LINE2    (1)              CAT918  
-               MOVE  MFRR-PAYEE-NA-LINE-3                               CAT918  
-                        TO NSCCOTRN-FR-PAY-NA-LINE3    (1)              CAT918  
-               MOVE  MFRR-PAYEE-NA-LINE-4                               CAT918  
-                        TO NSCCOTRN-FR-PAY-NA-LINE4    (1)              CAT918  
-               MOVE  MFRR-PAYEE-NA-LINE-5                               CAT918  
-                        TO NSCCOTRN-FR-PAY-NA-LINE5    (1)              CAT918  
-               MOVE  MFRR-PAYEE-NA-LINE-6                               CAT918  
-                        TO NSCCOTRN-FR-PAY-NA-LINE6    (1)              CAT918  
-               MOVE  MFRR-PAYABLE-ADDR-OPT                              CAT918  
-                        TO NSCCOTRN-FR-PAY-ADDR-OPT    (1).             CAT918  
-           MOVE SPACE   TO NSCCOTRN-FR-PAY-SEC-CHKDGT  (1)              CAT918  
-                           NSCCOTRN-FR-PAY-ALT-IND     (1)              CAT918  
-      ***********       TO NSCCOTRN-FR-PAY-ALT-REASN   (1).             CAT918  
-           CONTINUE.                                                    CAT918  
                                                                         CAT918  
        CLEAN-NAME.                                                      CAT918  
            SET IWNWN TO 1. SET IWNWN DOWN BY 1.                         CAT918  
