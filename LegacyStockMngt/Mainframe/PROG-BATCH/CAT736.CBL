@@ -0,0 +1,581 @@
+000001* PDX    - CAT736   C0365836 12/16/25 08:16:04 TBLISTU            00001000
+000001* CREATED FOR SSR 109408.  BATCH FEEDBACK PROGRAM SO COMPLIANCE   00001000
+000001* CAN RECORD HOW EACH CATOFAC SANCTIONS MATCH WAS RESOLVED.       00001000
+000001* READS A FILE OF DISPOSITION TRANSACTIONS KEYED BY CLIENT        00001000
+000001* NUMBER AND ACAT CONTROL NUMBER, LOOKS UP THE MATCHING           00001000
+000001* CATOFAC RECORD, AND STAMPS THE NEW DISPOSITION FIELDS           00001000
+000001* (CARVED OUT OF CATOFAC'S TRAILING FILLER) WITH THE              00001000
+000001* DISPOSITION CODE, REVIEWER ID, AND A DATE/TIME STAMP SO         00001000
+000001* EVERY HIT HAS AN AUDITABLE RESOLUTION TRAIL INSTEAD OF          00001000
+000001* JUST SITTING ON THE FILE.                                       00001000
+000002* C0367120 08/09/26 TBLISTU - CATOFAC IS THE SAME KIND OF         00001000
+000002* SEQUENTIAL HEADER-RECORD/REDEFINES-DETAIL FILE THAT CAT505,     00001000
+000002* CAT506, AND CAT507 ALREADY WRITE AS SIACT, NOT A KEYED VSAM     00001000
+000002* MASTER - THE ORIGINAL ORGANIZATION INDEXED/RECORD KEY SELECT    00001000
+000002* CLAUSE DID NOT MATCH HOW THE FILE IS ACTUALLY BUILT AND HAD NO  00001000
+000002* HEADER-RECORD SKIP LOGIC.  REWORKED TO OPEN THE FILE SEQUENTIAL 00001000
+000002* AND LOAD THE DISPOSITION TRANSACTIONS INTO A WORKING-STORAGE    00001000
+000002* TABLE FIRST (SAME TABLE-SEARCH IDIOM CAT732 USES), THEN MAKE A  00001000
+000002* SINGLE SEQUENTIAL PASS OVER THE MASTER, SKIPPING THE HEADER     00001000
+000002* RECORD AND REWRITING ANY DETAIL RECORD THAT MATCHES A TABLE     00001000
+000002* ENTRY IN PLACE.  ALSO ADDED A FILE-STATUS CHECK AFTER OPEN I-O, 00001000
+000002* MATCHING THE CHECK CAT735 ALREADY DOES AFTER ITS OWN OPENS.     00001000
+       IDENTIFICATION DIVISION.                                         00002000
+       PROGRAM-ID.  CAT736.                                             00002100
+       AUTHOR.      LARRY MUREY.                                        00002200
+       DATE-WRITTEN.  AUG 2026.                                         00002300
+      *---------------------------------------------------------------* 00002400
+      *                         REMARKS                               * 00002500
+      * NEW BATCH PROGRAM - APPLIES COMPLIANCE DISPOSITION DECISIONS  * 00002600
+      * ('CLEARED' OR 'ESCALATED TO LEGAL HOLD') TO OFAC SANCTIONS    * 00002700
+      * MATCH RECORDS ON THE CATOFAC FILE.  THE OFAC SCREENING        * 00002800
+      * PROCESS THAT ORIGINALLY WRITES CATOFAC MATCH RECORDS IS NOT   * 00002900
+      * PART OF THIS APPLICATION SUBSET; THIS PROGRAM ONLY ADDS THE   * 00003000
+      * DISPOSITION FEEDBACK LOOP ON TOP OF THE EXISTING FILE.        * 00003100
+      * DISPOSITION CODE 'C' RECORDS THE MATCH AS CLEARED, 'E'        * 00003200
+      * RECORDS IT AS ESCALATED TO LEGAL HOLD.  A TRANSACTION THAT    * 00003300
+      * DOES NOT MATCH AN EXISTING CATOFAC RECORD, OR THAT CARRIES AN * 00003400
+      * UNRECOGNIZED DISPOSITION CODE, IS REJECTED AND LISTED ON THE  * 00003500
+      * REPORT RATHER THAN APPLIED.                                   * 00003600
+      *---------------------------------------------------------------* 00003700
+      ***************************************************************** 00003800
+           EJECT                                                        00003900
+      ***************************************************************** 00004000
+       ENVIRONMENT DIVISION.                                            00004100
+      ***************************************************************** 00004200
+       INPUT-OUTPUT SECTION.                                            00004300
+       FILE-CONTROL.                                                    00004400
+           SELECT DISP-TRANS-FILE      ASSIGN  TO  OFACDISP             00004500
+                                       FILE STATUS  IS DISPTRN-STAT.    00004600
+
+           SELECT REPORT-FILE          ASSIGN  TO  RPTPI.               00004800
+
+000002     SELECT OFAC-MASTER-FILE     ASSIGN  TO  CATOFAC              00005000
+000002                 FILE STATUS   IS OFACM-STAT.                     00005400
+
+      ***************************************************************** 00005600
+       DATA DIVISION.                                                   00005700
+      ***************************************************************** 00005800
+
+       FILE SECTION.                                                    00006000
+
+       FD  DISP-TRANS-FILE                                              00006200
+           RECORDING MODE F                                             00006300
+           BLOCK CONTAINS 0 RECORDS                                     00006400
+           LABEL RECORDS ARE STANDARD.                                  00006500
+
+       01  DISP-TRANS-RECORD.                                           00006700
+           05  DTRN-CLIENT-NUM          PIC  X(04).                     00006800
+           05  DTRN-ACAT-CNTL           PIC  X(14).                     00006900
+           05  DTRN-DISP-CD             PIC  X(01).                     00007000
+               88  DTRN-CLEARED                      VALUE 'C'.         00007100
+               88  DTRN-ESCALATED                    VALUE 'E'.         00007200
+           05  DTRN-REVIEWER-ID         PIC  X(08).                     00007300
+           05  FILLER                   PIC  X(23).                     00007400
+
+       FD  REPORT-FILE                                                  00007600
+           RECORDING MODE F                                             00007700
+           BLOCK CONTAINS 0 RECORDS                                     00007800
+           LABEL RECORDS ARE STANDARD                                   00007900
+           RECORD CONTAINS 132 CHARACTERS.                              00008000
+
+       01  REPORT-RECORD                PIC  X(132).                    00008200
+
+       FD  OFAC-MASTER-FILE                                             00008400
+           RECORDING MODE F                                             00008500
+           BLOCK CONTAINS 0 RECORDS                                     00008600
+           LABEL RECORDS ARE STANDARD                                   00008700
+           RECORD CONTAINS 500 CHARACTERS.                              00008800
+           COPY CATOFAC REPLACING ==:CAT:== BY ==OFACM==.               00008900
+
+           EJECT                                                        00009100
+      ***************************************************************** 00009200
+       WORKING-STORAGE SECTION.                                         00009300
+      ***************************************************************** 00009400
+
+       77  ABEND-CODE                   COMP  PIC S9(04)  VALUE +999.   00009600
+
+       01  DISPTRN-STAT                 PIC  X(02)  VALUE SPACES.       00009800
+           88  DISPTRN-OK                          VALUE '00'.          00009900
+           88  DISPTRN-EOF                         VALUE '10'.          00010000
+
+000002 01  OFACM-STAT                   PIC  X(02)  VALUE SPACES.       00010200
+000002     88  OFACM-OK                            VALUE '00'.          00010300
+000002     88  OFACM-EOF                           VALUE '10'.          00010400
+
+       01  WS-EOF-SW                    PIC  X(01)  VALUE 'N'.          00010600
+           88  WS-EOF                              VALUE 'Y'.           00010700
+
+000002 01  WS-MASTER-EOF-SW             PIC  X(01)  VALUE 'N'.          00010750
+000002     88  WS-MASTER-EOF                        VALUE 'Y'.          00010760
+
+000002 01  WS-DISP-MAX-ENTRIES          PIC  9(04)  VALUE 2000.         00010770
+000002 01  WS-DISP-CNT                  PIC  9(04)  VALUE ZERO.         00010780
+000002 01  WS-DISP-FOUND-SW             PIC  X(01)  VALUE 'N'.          00010800
+000002     88  WS-DISP-FOUND                        VALUE 'Y'.          00010810
+
+000002 01  WS-DISP-TABLE.                                               00010820
+000002     05  WS-DISP-ENTRY OCCURS 1 TO 2000 TIMES                     00010830
+000002             DEPENDING ON WS-DISP-CNT                             00010840
+000002             INDEXED BY WS-DISP-TIX.                              00010850
+000002         10  WS-DISP-CLIENT-NUM   PIC  X(04).                     00010860
+000002         10  WS-DISP-ACAT-CNTL    PIC  X(14).                     00010870
+000002         10  WS-DISP-DISP-CD      PIC  X(01).                     00010880
+000002             88  WS-DISP-CLEARED             VALUE 'C'.           00010890
+000002             88  WS-DISP-ESCALATED           VALUE 'E'.           00010900
+000002         10  WS-DISP-REVIEWER-ID  PIC  X(08).                     00010910
+000002         10  WS-DISP-STATUS-CD    PIC  X(01)  VALUE ' '.          00010920
+000002             88  WS-DISP-APPLIED              VALUE 'A'.          00010930
+000002             88  WS-DISP-REJECTED             VALUE 'R'.          00010940
+000002         10  WS-DISP-REJECT-REASON PIC  X(30) VALUE SPACES.       00010950
+
+       01  WS-CURRENT-DATE.                                             00010900
+           05  WS-CURRENT-YY            PIC  X(02).                     00011000
+           05  WS-CURRENT-MM            PIC  X(02).                     00011100
+           05  WS-CURRENT-DD            PIC  X(02).                     00011200
+
+       01  WS-CURRENT-TIME.                                             00011400
+           05  WS-CURRENT-HH            PIC  X(02).                     00011500
+           05  WS-CURRENT-MN            PIC  X(02).                     00011600
+           05  WS-CURRENT-SS            PIC  X(02).                     00011700
+           05  FILLER                   PIC  X(02).                     00011800
+
+       01  WS-CNT-READ                  PIC S9(07) COMP-3  VALUE ZERO.  00012000
+       01  WS-CNT-CLEARED               PIC S9(07) COMP-3  VALUE ZERO.  00012100
+       01  WS-CNT-ESCALATED             PIC S9(07) COMP-3  VALUE ZERO.  00012200
+       01  WS-CNT-REJECTED              PIC S9(07) COMP-3  VALUE ZERO.  00012300
+
+       01  WS-REJECT-REASON             PIC  X(30)  VALUE SPACES.       00012500
+
+       01  LINE-CNTR                    PIC  9(02)  VALUE ZEROES.       00012700
+       01  PAGE-CNTR                    PIC  9(05)  VALUE ZEROES.       00012800
+
+       01  HDR1-RECORD.                                                 00013000
+           05  HDR1-CC                  PIC  X(01)  VALUE '1'.          00013100
+           05  FILLER                   PIC  X(20)  VALUE               00013200
+               'CAT736 - OFAC MATCH '.                                  00013300
+           05  FILLER                   PIC  X(40)  VALUE               00013400
+               'DISPOSITION FEEDBACK'.                                  00013500
+           05  FILLER                   PIC  X(23)  VALUE SPACES.       00013600
+           05  FILLER                   PIC  X(06)  VALUE               00013700
+               'DATE: '.                                                00013800
+           05  HDR1-DATE-MM             PIC  X(02).                     00013900
+           05  FILLER                   PIC  X(01)  VALUE '/'.          00014000
+           05  HDR1-DATE-DD             PIC  X(02).                     00014100
+           05  FILLER                   PIC  X(01)  VALUE '/'.          00014200
+           05  HDR1-DATE-YY             PIC  X(02).                     00014300
+           05  FILLER                   PIC  X(06)  VALUE SPACES.       00014400
+           05  FILLER                   PIC  X(06)  VALUE               00014500
+               'PAGE: '.                                                00014600
+           05  HDR1-PAGE-NBR            PIC  ZZZZ9.                     00014700
+           05  FILLER                   PIC  X(20)  VALUE SPACES.       00014800
+
+       01  HDR2-RECORD.                                                 00015000
+           05  HDR2-CC                  PIC  X(01)  VALUE ' '.          00015100
+           05  FILLER                   PIC  X(04)  VALUE 'CLNT'.       00015200
+           05  FILLER                   PIC  X(04)  VALUE SPACES.       00015300
+           05  FILLER                   PIC  X(14)  VALUE               00015400
+               'ACAT CONTROL #'.                                        00015500
+           05  FILLER                   PIC  X(04)  VALUE SPACES.       00015600
+           05  FILLER                   PIC  X(08)  VALUE               00015700
+               'REVIEWER'.                                              00015800
+           05  FILLER                   PIC  X(04)  VALUE SPACES.       00015900
+           05  FILLER                   PIC  X(30)  VALUE               00016000
+               'DISPOSITION'.                                           00016100
+           05  FILLER                   PIC  X(64)  VALUE SPACES.       00016200
+
+       01  HDR3-RECORD.                                                 00016400
+           05  HDR3-CC                  PIC  X(01)  VALUE '0'.          00016500
+           05  FILLER                   PIC  X(131) VALUE ALL '-'.      00016600
+
+       01  DTL1-RECORD.                                                 00016800
+           05  DTL1-CC                  PIC  X(01)  VALUE ' '.          00016900
+           05  DTL1-CLIENT-NUM          PIC  X(04).                     00017000
+           05  FILLER                   PIC  X(04)  VALUE SPACES.       00017100
+           05  DTL1-ACAT-CNTL           PIC  X(14).                     00017200
+           05  FILLER                   PIC  X(04)  VALUE SPACES.       00017300
+           05  DTL1-REVIEWER-ID         PIC  X(08).                     00017400
+           05  FILLER                   PIC  X(04)  VALUE SPACES.       00017500
+           05  DTL1-DISPOSITION         PIC  X(30).                     00017600
+           05  FILLER                   PIC  X(63)  VALUE SPACES.       00017700
+
+       01  TRL1-RECORD.                                                 00017900
+           05  TRL1-CC                  PIC  X(01)  VALUE '0'.          00018000
+           05  FILLER                   PIC  X(20)  VALUE               00018100
+               'TRANSACTIONS READ  '.                                   00018200
+           05  TRL1-READ                PIC  ZZZ,ZZ9.                   00018300
+           05  FILLER                   PIC  X(96)  VALUE SPACES.       00018400
+
+       01  TRL2-RECORD.                                                 00018600
+           05  TRL2-CC                  PIC  X(01)  VALUE ' '.          00018700
+           05  FILLER                   PIC  X(20)  VALUE               00018800
+               'MATCHES CLEARED    '.                                   00018900
+           05  TRL2-CLEARED             PIC  ZZZ,ZZ9.                   00019000
+           05  FILLER                   PIC  X(96)  VALUE SPACES.       00019100
+
+       01  TRL3-RECORD.                                                 00019300
+           05  TRL3-CC                  PIC  X(01)  VALUE ' '.          00019400
+           05  FILLER                   PIC  X(20)  VALUE               00019500
+               'MATCHES ESCALATED  '.                                   00019600
+           05  TRL3-ESCALATED           PIC  ZZZ,ZZ9.                   00019700
+           05  FILLER                   PIC  X(96)  VALUE SPACES.       00019800
+
+       01  TRL4-RECORD.                                                 00020000
+           05  TRL4-CC                  PIC  X(01)  VALUE ' '.          00020100
+           05  FILLER                   PIC  X(22)  VALUE               00020200
+               'TRANSACTIONS REJECTED'.                                 00020300
+           05  TRL4-REJECTED            PIC  ZZZ,ZZ9.                   00020400
+           05  FILLER                   PIC  X(94)  VALUE SPACES.       00020500
+
+       01  TRAC-RECORD.                                                 00020700
+           05  TRAC-DETAIL              PIC  X(132).                    00020800
+
+           EJECT                                                        00021000
+      ***************************************************************** 00021100
+       PROCEDURE DIVISION.                                              00021200
+      ***************************************************************** 00021300
+
+           DISPLAY ' ============================================== '.  00021500
+           DISPLAY '   CAT736 - OFAC MATCH DISPOSITION FEEDBACK     '.  00021600
+           DISPLAY ' ============================================== '.  00021700
+
+           PERFORM 1000-INITIAL-RTN.                                    00021900
+
+000002     PERFORM 2000-MASTER-PASS-RTN THRU 2000-EXIT                      00022100
+000002        UNTIL WS-MASTER-EOF.                                          00022200
+
+000002     PERFORM 2900-FINALIZE-RTN THRU 2900-EXIT.                        00022300
+
+000002     PERFORM 3000-WRITE-DETAIL-RTN THRU 3000-EXIT.                    00022350
+
+           PERFORM 3900-WRITE-TRAILER-RTN.                              00022400
+
+           PERFORM 9000-EOJ-RTN.                                        00022600
+
+           STOP RUN.                                                    00022800
+
+           EJECT                                                        00023000
+      *****************                                                 00023100
+       1000-INITIAL-RTN.                                                00023200
+      *****************                                                 00023300
+
+           OPEN INPUT   DISP-TRANS-FILE.                                00023500
+           OPEN OUTPUT  REPORT-FILE.                                    00023600
+           OPEN I-O     OFAC-MASTER-FILE.                               00023700
+
+           IF NOT DISPTRN-OK                                            00023900
+              DISPLAY 'CAT736 - OPEN FAILED ON OFACDISP, STATUS = '     00024000
+                       DISPTRN-STAT                                     00024100
+              CALL  ABEND              USING  ABEND-CODE                00024200
+           END-IF.                                                      00024300
+
+000002     IF NOT OFACM-OK                                                  00024310
+000002        DISPLAY 'CAT736 - OPEN FAILED ON CATOFAC, STATUS = '          00024320
+000002                 OFACM-STAT                                          00024330
+000002        CALL  ABEND              USING  ABEND-CODE                   00024340
+000002     END-IF.                                                         00024350
+
+           ACCEPT WS-CURRENT-DATE FROM DATE.                            00024500
+           ACCEPT WS-CURRENT-TIME FROM TIME.                            00024600
+           MOVE WS-CURRENT-MM               TO  HDR1-DATE-MM.           00024700
+           MOVE WS-CURRENT-DD               TO  HDR1-DATE-DD.           00024800
+           MOVE WS-CURRENT-YY                TO  HDR1-DATE-YY.          00024900
+
+           MOVE 0                           TO  PAGE-CNTR.              00025100
+           PERFORM 1100-WRITE-HEADER-RTN.                               00025200
+
+           PERFORM 8000-READ-TRANS-RTN.                                 00025400
+
+000002     PERFORM 1200-LOAD-DISP-TABLE-RTN THRU 1200-EXIT                  00025410
+000002        UNTIL WS-EOF.                                                 00025420
+
+           EJECT                                                        00025600
+000002******************************                                       00025610
+000002 1200-LOAD-DISP-TABLE-RTN.                                            00025620
+000002******************************                                       00025630
+000002                                                                      00025640
+000002     IF WS-DISP-CNT NOT < WS-DISP-MAX-ENTRIES                         00025650
+000002        DISPLAY 'CAT736 - DISPOSITION TRANSACTION COUNT EXCEEDS '     00025660
+000002                 'TABLE SIZE OF ' WS-DISP-MAX-ENTRIES                 00025670
+000002        CALL  ABEND              USING  ABEND-CODE                   00025680
+000002     END-IF.                                                         00025690
+000002                                                                      00025700
+000002     ADD 1                            TO  WS-DISP-CNT.                00025710
+000002     MOVE DTRN-CLIENT-NUM             TO                              00025720
+000002          WS-DISP-CLIENT-NUM (WS-DISP-CNT).                           00025730
+000002     MOVE DTRN-ACAT-CNTL              TO                              00025740
+000002          WS-DISP-ACAT-CNTL (WS-DISP-CNT).                            00025750
+000002     MOVE DTRN-DISP-CD                TO                              00025760
+000002          WS-DISP-DISP-CD (WS-DISP-CNT).                              00025770
+000002     MOVE DTRN-REVIEWER-ID            TO                              00025780
+000002          WS-DISP-REVIEWER-ID (WS-DISP-CNT).                          00025790
+000002     MOVE ' '                         TO                              00025800
+000002          WS-DISP-STATUS-CD (WS-DISP-CNT).                            00025810
+000002     MOVE SPACES                      TO                              00025820
+000002          WS-DISP-REJECT-REASON (WS-DISP-CNT).                        00025830
+000002                                                                      00025840
+000002     IF NOT WS-DISP-CLEARED (WS-DISP-CNT)                             00025850
+000002     AND NOT WS-DISP-ESCALATED (WS-DISP-CNT)                          00025860
+000002        MOVE 'R'                      TO                              00025870
+000002             WS-DISP-STATUS-CD (WS-DISP-CNT)                          00025880
+000002        MOVE 'REJECT - INVALID DISP CODE' TO                          00025890
+000002             WS-DISP-REJECT-REASON (WS-DISP-CNT)                      00025900
+000002     END-IF.                                                         00025910
+000002                                                                      00025920
+000002     PERFORM 8000-READ-TRANS-RTN.                                     00025930
+000002                                                                      00025940
+000002 1200-EXIT.                                                           00025950
+000002     EXIT.                                                           00025960
+000002                                                                      00025970
+           EJECT                                                        00025980
+      **********************                                            00025700
+       1100-WRITE-HEADER-RTN.                                           00025800
+      **********************                                            00025900
+
+           ADD 1                            TO  PAGE-CNTR.              00026100
+           MOVE PAGE-CNTR                   TO  HDR1-PAGE-NBR.          00026200
+
+           MOVE HDR1-RECORD                 TO  TRAC-DETAIL.            00026400
+           WRITE REPORT-RECORD            FROM  TRAC-RECORD.            00026500
+
+           MOVE HDR2-RECORD                 TO  TRAC-DETAIL.            00026700
+           WRITE REPORT-RECORD            FROM  TRAC-RECORD.            00026800
+
+           MOVE HDR3-RECORD                 TO  TRAC-DETAIL.            00027000
+           WRITE REPORT-RECORD            FROM  TRAC-RECORD.            00027100
+
+           MOVE 3                           TO  LINE-CNTR.              00027300
+
+           EJECT                                                        00027500
+000002*--------------------------------------------------------------*  00027600
+000002*   2000-MASTER-PASS-RTN: MAKES A SINGLE SEQUENTIAL PASS OVER   *  00027700
+000002*   THE CATOFAC MASTER, SKIPPING THE LEADING HEADER RECORD, AND *  00027800
+000002*   MATCHES EVERY DETAIL RECORD AGAINST THE DISPOSITION TABLE   *  00027900
+000002*   LOADED BY 1200-LOAD-DISP-TABLE-RTN.  A TRANSACTION THAT     *  00028000
+000002*   DOES NOT MATCH ANY MASTER RECORD IS CAUGHT AFTERWARD BY     *  00028100
+000002*   2900-FINALIZE-RTN INSTEAD OF STOPPING THE WHOLE RUN.        *  00028200
+000002*--------------------------------------------------------------*  00028300
+000002**************************                                        00028400
+000002 2000-MASTER-PASS-RTN.                                             00028500
+000002**************************                                        00028600
+000002                                                                   00028700
+000002     READ OFAC-MASTER-FILE                                        00028800
+000002         AT END                                                   00028900
+000002             SET WS-MASTER-EOF TO TRUE                            00029000
+000002         NOT AT END                                               00029100
+000002             IF NOT OFACM-OFAC-HDR-REC                            00029200
+000002                PERFORM 2100-MATCH-DISP-RTN THRU 2100-EXIT        00029300
+000002             END-IF                                               00029400
+000002     END-READ.                                                    00029500
+000002                                                                   00029600
+000002 2000-EXIT.                                                        00029700
+000002     EXIT.                                                        00029800
+000002                                                                   00029900
+000002****************************                                      00030000
+000002 2100-MATCH-DISP-RTN.                                              00030100
+000002****************************                                      00030200
+000002                                                                   00030300
+000002     MOVE 'N'                         TO  WS-DISP-FOUND-SW.       00030400
+000002     IF WS-DISP-CNT > 0                                           00030500
+000002        PERFORM 2150-SEARCH-DISP-RTN THRU 2150-EXIT               00030600
+000002           VARYING WS-DISP-TIX FROM 1 BY 1                        00030700
+000002           UNTIL WS-DISP-TIX > WS-DISP-CNT OR WS-DISP-FOUND       00030800
+000002     END-IF.                                                      00030900
+000002                                                                   00031000
+000002     IF WS-DISP-FOUND                                             00031100
+000002        IF OFACM-OFAC-CLIENT-NUM NOT =                            00031200
+000002           WS-DISP-CLIENT-NUM (WS-DISP-TIX)                       00031300
+000002           MOVE 'R'                   TO                          00031400
+000002                WS-DISP-STATUS-CD (WS-DISP-TIX)                   00031500
+000002           MOVE 'REJECT - CLIENT NBR MISMATCH' TO                 00031600
+000002                WS-DISP-REJECT-REASON (WS-DISP-TIX)               00031700
+000002        ELSE                                                      00031800
+000002           PERFORM 2200-APPLY-DISPOSITION-RTN THRU 2200-EXIT      00031900
+000002        END-IF                                                    00032000
+000002     END-IF.                                                      00032100
+000002                                                                   00032200
+000002 2100-EXIT.                                                        00032300
+000002     EXIT.                                                        00032400
+000002                                                                   00032500
+000002****************************                                      00032600
+000002 2150-SEARCH-DISP-RTN.                                             00032700
+000002****************************                                      00032800
+000002                                                                   00032900
+000002     IF WS-DISP-STATUS-CD (WS-DISP-TIX) = ' '                     00033000
+000002     AND WS-DISP-ACAT-CNTL (WS-DISP-TIX) = OFACM-OFAC-ACAT-CNTL   00033100
+000002        SET WS-DISP-FOUND TO TRUE                                 00033200
+000002     END-IF.                                                      00033300
+000002                                                                   00033400
+000002 2150-EXIT.                                                        00033500
+000002     EXIT.                                                        00033600
+000002                                                                   00033700
+000002****************************                                      00033800
+000002 2200-APPLY-DISPOSITION-RTN.                                      00033900
+000002****************************                                      00034000
+000002                                                                   00034100
+000002     MOVE WS-DISP-DISP-CD (WS-DISP-TIX)  TO  OFACM-OFAC-DISP-CD.  00034200
+000002     MOVE WS-DISP-REVIEWER-ID (WS-DISP-TIX) TO                    00034300
+000002          OFACM-OFAC-DISP-REVIEWER-ID.                            00034400
+000002     MOVE '20'                          TO                        00034500
+000002          OFACM-OFAC-DISP-DATE(1:2).                              00034600
+000002     MOVE WS-CURRENT-YY                 TO                        00034700
+000002          OFACM-OFAC-DISP-DATE(3:2).                              00034800
+000002     MOVE WS-CURRENT-MM                 TO                        00034900
+000002          OFACM-OFAC-DISP-DATE(5:2).                              00035000
+000002     MOVE WS-CURRENT-DD                 TO                        00035100
+000002          OFACM-OFAC-DISP-DATE(7:2).                              00035200
+000002     MOVE WS-CURRENT-HH                 TO                        00035300
+000002          OFACM-OFAC-DISP-TIME(1:2).                              00035400
+000002     MOVE WS-CURRENT-MN                 TO                        00035500
+000002          OFACM-OFAC-DISP-TIME(3:2).                              00035600
+000002     MOVE WS-CURRENT-SS                 TO                        00035700
+000002          OFACM-OFAC-DISP-TIME(5:2).                              00035800
+000002                                                                   00035900
+000002     REWRITE OFACM-OFAC-RECORD.                                   00036000
+000002                                                                   00036100
+000002     IF OFACM-OK                                                  00036200
+000002        MOVE 'A'                       TO                         00036300
+000002             WS-DISP-STATUS-CD (WS-DISP-TIX)                      00036400
+000002        IF WS-DISP-CLEARED (WS-DISP-TIX)                          00036500
+000002           ADD 1                       TO  WS-CNT-CLEARED         00036600
+000002           MOVE 'CLEARED'              TO                         00036700
+000002                WS-DISP-REJECT-REASON (WS-DISP-TIX)               00036800
+000002        ELSE                                                      00036900
+000002           ADD 1                       TO  WS-CNT-ESCALATED       00037000
+000002           MOVE 'ESCALATED TO LEGAL HOLD' TO                      00037100
+000002                WS-DISP-REJECT-REASON (WS-DISP-TIX)               00037200
+000002        END-IF                                                    00037300
+000002     ELSE                                                         00037400
+000002        MOVE 'R'                       TO                         00037500
+000002             WS-DISP-STATUS-CD (WS-DISP-TIX)                      00037600
+000002        MOVE 'REJECT - REWRITE FAILED' TO                         00037700
+000002             WS-DISP-REJECT-REASON (WS-DISP-TIX)                  00037800
+000002     END-IF.                                                      00038100
+000002                                                                   00038200
+000002 2200-EXIT.                                                        00038300
+000002     EXIT.                                                        00038400
+000002                                                                   00038500
+000002**************************                                        00038600
+000002 2900-FINALIZE-RTN.                                                00038700
+000002**************************                                        00038800
+000002                                                                   00038900
+000002     IF WS-DISP-CNT > 0                                           00039000
+000002        PERFORM 2950-FINALIZE-ENTRY-RTN THRU 2950-EXIT            00039100
+000002           VARYING WS-DISP-TIX FROM 1 BY 1                        00039200
+000002           UNTIL WS-DISP-TIX > WS-DISP-CNT                        00039300
+000002     END-IF.                                                      00039400
+000002                                                                   00039500
+000002 2900-EXIT.                                                        00039600
+000002     EXIT.                                                        00039700
+000002                                                                   00039800
+000002**************************                                        00039900
+000002 2950-FINALIZE-ENTRY-RTN.                                          00040000
+000002**************************                                        00040100
+000002                                                                   00040200
+000002     IF WS-DISP-STATUS-CD (WS-DISP-TIX) = ' '                     00040300
+000002        MOVE 'R'                       TO                         00040400
+000002             WS-DISP-STATUS-CD (WS-DISP-TIX)                      00040500
+000002        MOVE 'REJECT - NOT ON FILE'    TO                         00040600
+000002             WS-DISP-REJECT-REASON (WS-DISP-TIX)                  00040700
+000002     END-IF.                                                      00040800
+000002                                                                   00040900
+000002 2950-EXIT.                                                        00041000
+000002     EXIT.                                                        00041100
+000002                                                                   00041200
+           EJECT                                                        00036800
+      **********************                                            00036900
+       3000-WRITE-DETAIL-RTN.                                           00037000
+      **********************                                            00037100
+000002                                                                   00037150
+000002     ADD WS-DISP-CNT                    TO  WS-CNT-READ.          00037180
+000002     IF WS-DISP-CNT > 0                                           00037190
+000002        PERFORM 3050-WRITE-ONE-DETAIL-RTN THRU 3050-EXIT          00037200
+000002           VARYING WS-DISP-TIX FROM 1 BY 1                        00037210
+000002           UNTIL WS-DISP-TIX > WS-DISP-CNT                        00037220
+000002     END-IF.                                                      00037230
+000002                                                                   00037240
+       3000-EXIT.                                                       00037250
+           EXIT.                                                        00037260
+000002                                                                   00037270
+000002**********************                                            00037280
+000002 3050-WRITE-ONE-DETAIL-RTN.                                        00037290
+000002**********************                                            00037300
+
+           IF LINE-CNTR > 56                                            00037300
+              PERFORM 1100-WRITE-HEADER-RTN                             00037400
+           END-IF.                                                      00037500
+
+000002     IF WS-DISP-REJECTED (WS-DISP-TIX)                            00037600
+000002        ADD 1                          TO  WS-CNT-REJECTED        00037650
+000002     END-IF.                                                      00037660
+
+           MOVE SPACES                        TO  DTL1-RECORD.          00037700
+000002     MOVE WS-DISP-CLIENT-NUM (WS-DISP-TIX) TO  DTL1-CLIENT-NUM.   00037800
+000002     MOVE WS-DISP-ACAT-CNTL (WS-DISP-TIX)  TO  DTL1-ACAT-CNTL.    00037900
+000002     MOVE WS-DISP-REVIEWER-ID (WS-DISP-TIX) TO  DTL1-REVIEWER-ID. 00038000
+000002     MOVE WS-DISP-REJECT-REASON (WS-DISP-TIX) TO DTL1-DISPOSITION.00038100
+
+           MOVE DTL1-RECORD                    TO  TRAC-DETAIL.         00038300
+           WRITE REPORT-RECORD               FROM  TRAC-RECORD.         00038400
+           ADD 1                              TO  LINE-CNTR.            00038500
+
+000002 3050-EXIT.                                                        00038600
+000002     EXIT.                                                        00038650
+
+           EJECT                                                        00038700
+      ***********************                                           00038800
+       3900-WRITE-TRAILER-RTN.                                          00038900
+      ***********************                                           00039000
+
+           IF LINE-CNTR > 54                                            00039200
+              PERFORM 1100-WRITE-HEADER-RTN                             00039300
+           END-IF.                                                      00039400
+
+           MOVE WS-CNT-READ                    TO  TRL1-READ.           00039600
+           MOVE WS-CNT-CLEARED                 TO  TRL2-CLEARED.        00039700
+           MOVE WS-CNT-ESCALATED               TO  TRL3-ESCALATED.      00039800
+           MOVE WS-CNT-REJECTED                 TO  TRL4-REJECTED.      00039900
+
+           MOVE HDR3-RECORD                    TO  TRAC-DETAIL.         00040100
+           WRITE REPORT-RECORD                FROM  TRAC-RECORD.        00040200
+
+           MOVE TRL1-RECORD                    TO  TRAC-DETAIL.         00040400
+           WRITE REPORT-RECORD                FROM  TRAC-RECORD.        00040500
+
+           MOVE TRL2-RECORD                    TO  TRAC-DETAIL.         00040700
+           WRITE REPORT-RECORD                FROM  TRAC-RECORD.        00040800
+
+           MOVE TRL3-RECORD                    TO  TRAC-DETAIL.         00041000
+           WRITE REPORT-RECORD                FROM  TRAC-RECORD.        00041100
+
+           MOVE TRL4-RECORD                    TO  TRAC-DETAIL.         00041300
+           WRITE REPORT-RECORD                FROM  TRAC-RECORD.        00041400
+
+           EJECT                                                        00041600
+      *****************                                                 00041700
+       8000-READ-TRANS-RTN.                                             00041800
+      *****************                                                 00041900
+
+           READ DISP-TRANS-FILE                                         00042100
+               AT END                                                   00042200
+                   SET WS-EOF TO TRUE                                   00042300
+           END-READ.                                                    00042400
+
+           EJECT                                                        00042600
+      *************                                                     00042700
+       9000-EOJ-RTN.                                                    00042800
+      *************                                                     00042900
+
+           CLOSE  DISP-TRANS-FILE.                                      00043100
+           CLOSE  REPORT-FILE.                                          00043200
+           CLOSE  OFAC-MASTER-FILE.                                     00043300
+
+           DISPLAY ' '.                                                 00043500
+           DISPLAY '**************************'.                        00043600
+           DISPLAY '* END OF CAT736 PROGRAM  *'.                        00043700
+           DISPLAY '**************************'.                        00043800
+           DISPLAY 'TRANSACTIONS READ     = '   WS-CNT-READ.            00043900
+           DISPLAY 'MATCHES CLEARED       = '   WS-CNT-CLEARED.         00044000
+           DISPLAY 'MATCHES ESCALATED     = '   WS-CNT-ESCALATED.       00044100
+           DISPLAY 'TRANSACTIONS REJECTED = '   WS-CNT-REJECTED.        00044200
+           DISPLAY ' '.                                                 00044300
