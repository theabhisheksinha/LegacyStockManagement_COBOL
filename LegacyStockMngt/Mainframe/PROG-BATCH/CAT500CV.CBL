@@ -1,6 +1,11 @@
+000001* PDX    - CAT500CV C0362000 06/02/25 07:00:00 TBLAMUR            00001000
+LRM002* WRITE EVERY CONVERSION-ACCT SUBSTITUTION (CLIENT,               00001000
+LRM002* ACAT-CONTROL-NBR, ORIGINAL ACCT, CONVERSION ACCT, TIMESTAMP)    00001000
+LRM002* TO A PERMANENT AUDIT FILE SO WE CAN PROVE TO A CLIENT OR        00001000
+LRM002* EXAMINER WHICH ACCOUNT WAS USED ON A GIVEN REJECT.              00001000
 000001* PDX    - CAT500CV C0262101 03/10/08 08:58:20 TBLAMUR            00001000
-LRM001* SSR 54091 ADDL CHANGE TO CONVERT CLIENT 6 PTD,MFC,FRV,RCL AS            
-LRM001* THE RECEIVER, AND PTR AS THE DELIVERER.                                 
+LRM001* SSR 54091 ADDL CHANGE TO CONVERT CLIENT 6 PTD,MFC,FRV,RCL AS
+LRM001* THE RECEIVER, AND PTR AS THE DELIVERER.
 000001* PDX    - CAT500CV C0253977 09/27/07 14:02:03 TBLAMUR            00001000
        IDENTIFICATION DIVISION.                                         00590000
        PROGRAM-ID.  CAT500CV.                                           00600000
@@ -21,7 +26,8 @@ LRM001* THE RECEIVER, AND PTR AS THE DELIVERER.
       ***************************************************************** 00820000
        INPUT-OUTPUT SECTION.                                            00830000
        FILE-CONTROL.                                                    00840000
-           SELECT EXTRACT-FILE                  ASSIGN  TO  EXTR.               
+           SELECT EXTRACT-FILE                  ASSIGN  TO  EXTR.
+LRM002     SELECT SWAP-AUDIT-FILE                ASSIGN  TO  SWAPAUD.   00001000
                                                                         01060000
       ***************************************************************** 01070000
        DATA DIVISION.                                                   01080000
@@ -34,8 +40,19 @@ LRM001* THE RECEIVER, AND PTR AS THE DELIVERER.
        01  EXTRACT-RECORD.                                                      
            05  RECORD-SEG-ID        PIC X(08).                                  
            05  RECORD-DETAIL        PIC X(742).                                 
-           05  RECORD-CONV-ACCT     PIC X(20).                                  
+           05  RECORD-CONV-ACCT     PIC X(20).
                                                                         01120000
+LRM002 FD  SWAP-AUDIT-FILE                                              00001000
+LRM002     RECORDING MODE IS F                                          00001000
+LRM002     BLOCK CONTAINS 0 RECORDS.                                    00001000
+LRM002 01  SWAP-AUDIT-RECORD.                                           00001000
+LRM002     05  SWAP-AUD-CLIENT-NBR      PIC X(04).                      00001000
+LRM002     05  SWAP-AUD-CONTROL-NBR     PIC X(14).                      00001000
+LRM002     05  SWAP-AUD-SIDE-CD         PIC X(01).                      00001000
+LRM002     05  SWAP-AUD-ORIG-ACCT       PIC X(20).                      00001000
+LRM002     05  SWAP-AUD-CONV-ACCT       PIC X(20).                      00001000
+LRM002     05  SWAP-AUD-TIMESTAMP       PIC X(26).                      00001000
+LRM002     05  FILLER                   PIC X(41)  VALUE SPACES.        00001000
            EJECT                                                        01320000
       ******************************************************************01330000
        WORKING-STORAGE SECTION.                                         01340000
@@ -105,7 +122,8 @@ LRM001* THE RECEIVER, AND PTR AS THE DELIVERER.
                                                                         10920000
            COPY MSGCOBO.                                                10930000
                                                                         10960000
-           OPEN INPUT EXTRACT-FILE.                                             
+           OPEN INPUT EXTRACT-FILE.
+LRM002     OPEN OUTPUT SWAP-AUDIT-FILE.                                 00001000
            PERFORM PROCESS-RTN THRU PROCESS-EXIT                        13870000
                 UNTIL EOF.                                              10980000
            PERFORM ENDJOB-ROUTINE.                                      10990000
@@ -143,17 +161,20 @@ LRM001        IF DSTBN-SIDE-CD OF DCLACTITRF = 'D'
                           ACCT-DLVR-NBR OF DCLACTITRF                   29560025
                      ' CHANGED ' WS-SAVE-ACCT ' TO ' RECORD-CONV-ACCT           
                  PERFORM DELETE-OLD-ACTITRF-DLVR                        26260000
-                 IF SQLCODE = 0                                                 
+                 IF SQLCODE = 0
                     DISPLAY ' DELETED OLD ACTITRF DLVR'                 29560025
-                 END-IF                                                         
-              ELSE                                                              
+LRM002              PERFORM WRITE-SWAP-AUDIT-DLVR                       00001000
+                 END-IF
+              ELSE
                  DISPLAY ' INSERTED NEW ACTITRF ' ACAT-CONTROL-NBR      29560025
                           ACCT-RCV-NBR OF DCLACTITRF                    29560025
-                     ' CHANGED ' WS-SAVE-ACCT ' TO ' RECORD-CONV-ACCT           
+                     ' CHANGED ' WS-SAVE-ACCT ' TO ' RECORD-CONV-ACCT
                  PERFORM DELETE-OLD-ACTITRF-RCVR                        26260000
-                 IF SQLCODE = 0                                                 
+                 IF SQLCODE = 0
                     DISPLAY ' DELETED OLD ACTITRF RCVR'                 29560025
-           END-IF.                                                              
+LRM002              PERFORM WRITE-SWAP-AUDIT-RCVR                       00001000
+                 END-IF
+           END-IF.
         PROCESS-EXIT. EXIT.                                             14300000
            EJECT                                                        17440000
       **********************                                            26250000
@@ -332,6 +353,34 @@ LRM001        IF DSTBN-SIDE-CD OF DCLACTITRF = 'D'
               PERFORM SQL-ERROR-ROUTINE                                 27290000
            END-IF.                                                      27300000
                                                                                 
+LRM002* ********************                                            00001000
+LRM002 WRITE-SWAP-AUDIT-DLVR.                                           00001000
+LRM002* ********************                                            00001000
+LRM002                                                                  00001000
+LRM002     MOVE CLIENT-NBR   OF DCLACTITRF TO SWAP-AUD-CLIENT-NBR       00001000
+LRM002     MOVE ACAT-CONTROL-NBR OF DCLACTITRF TO SWAP-AUD-CONTROL-NBR  00001000
+LRM002     MOVE DSTBN-SIDE-CD OF DCLACTITRF TO SWAP-AUD-SIDE-CD         00001000
+LRM002     MOVE WS-SAVE-ACCT               TO SWAP-AUD-ORIG-ACCT        00001000
+LRM002     MOVE RECORD-CONV-ACCT           TO SWAP-AUD-CONV-ACCT        00001000
+LRM002     EXEC SQL                                                     00001000
+LRM002        SET :SWAP-AUD-TIMESTAMP = CURRENT TIMESTAMP               00001000
+LRM002     END-EXEC                                                     00001000
+LRM002     WRITE SWAP-AUDIT-RECORD.                                     00001000
+LRM002                                                                  00001000
+LRM002* ********************                                            00001000
+LRM002 WRITE-SWAP-AUDIT-RCVR.                                           00001000
+LRM002* ********************                                            00001000
+LRM002                                                                  00001000
+LRM002     MOVE CLIENT-NBR   OF DCLACTITRF TO SWAP-AUD-CLIENT-NBR       00001000
+LRM002     MOVE ACAT-CONTROL-NBR OF DCLACTITRF TO SWAP-AUD-CONTROL-NBR  00001000
+LRM002     MOVE DSTBN-SIDE-CD OF DCLACTITRF TO SWAP-AUD-SIDE-CD         00001000
+LRM002     MOVE WS-SAVE-ACCT               TO SWAP-AUD-ORIG-ACCT        00001000
+LRM002     MOVE RECORD-CONV-ACCT           TO SWAP-AUD-CONV-ACCT        00001000
+LRM002     EXEC SQL                                                     00001000
+LRM002        SET :SWAP-AUD-TIMESTAMP = CURRENT TIMESTAMP               00001000
+LRM002     END-EXEC                                                     00001000
+LRM002     WRITE SWAP-AUDIT-RECORD.                                     00001000
+LRM002                                                                  00001000
       *************************                                         26250000
        DELETE-OLD-ACTITRF-RCVR.                                         26260000
       *************************                                         26270000
@@ -382,7 +431,8 @@ LRM001        IF DSTBN-SIDE-CD OF DCLACTITRF = 'D'
       ****************                                                  31310000
                                                                         31320000
                                                                         31620000
-           CLOSE EXTRACT-FILE.                                                  
+           CLOSE EXTRACT-FILE.
+LRM002     CLOSE SWAP-AUDIT-FILE.                                       00001000
            DISPLAY ' '                                                  31900000
            DISPLAY '*************************'                          31910000
            DISPLAY '* END OF CAT500CV PROGRAM *'                        31920000
