@@ -1,3 +1,9 @@
+000001* PDX    - CAT575B2 C0363096 07/30/25 15:56:44 TBLAMUR            00001004
+LRM001* ADD AN EXCEPTION REPORT FOR W8 REPLACEMENT FAILURES SO          00001000
+LRM001* OPERATIONS CAN SEE WHICH CLIENT/BRANCH/ACCOUNT RECORDS PASSED   00001000
+LRM001* THRU UNCHANGED BECAUSE THE BNW59W8 CALL FAILED, THE RETURNED    00001000
+LRM001* WITHHOLD-IND WAS OUT OF RANGE, OR THE CERTIFICATION DATE WAS    00001000
+LRM001* NOT ACCEPTABLE.                                                 00001000
 000001* PDX    - CAT575B2 C0351575 02/11/14 11:32:36 TBLAMUR            00001004
 000001* LRM002 SSR 96014 RECOMPILE ONLY FOR NEW COPYBOOK BNW59W8 FATCA. 00001103
 000001* PDX    - CAT575B2 C0344128 07/30/13 09:35:23 TBLAMUR            00001200
@@ -35,6 +41,8 @@
                                                                         00120000
            SELECT FR-FILE-IN        ASSIGN  TO  IFRFILE.                00130000
            SELECT FR-FILE-OUT       ASSIGN  TO  OFRFILE.                00140000
+LRM001     SELECT W8-EXCEPTION-FILE ASSIGN  TO  W8EXCPT                 00001000
+LRM001         FILE STATUS IS W8EXCPT-STAT.                             00001000
                                                                         00150000
       ******************************************************************00160000
        DATA DIVISION.                                                   00170000
@@ -58,6 +66,14 @@
                                                                         00350000
        01  FR-REC-OUT                      PIC  X(750).                 00360000
                                                                         00370000
+LRM001 FD  W8-EXCEPTION-FILE                                            00001000
+LRM001     RECORDING MODE IS F                                          00001000
+LRM001     BLOCK CONTAINS 0 RECORDS                                     00001000
+LRM001     LABEL RECORDS ARE STANDARD                                   00001000
+LRM001     RECORD CONTAINS 80 CHARACTERS.                               00001000
+LRM001                                                                  00001000
+LRM001 01  W8EXCPT-RECORD                    PIC  X(80).                00001000
+                                                                        00370000
            EJECT                                                        00380000
       ******************************************************************00390000
        WORKING-STORAGE SECTION.                                         00400000
@@ -69,6 +85,21 @@
        01  WS-FR-EOF-SW                  PIC X(01)   VALUE 'N'.         00460000
            88  EOF-FR-FILE               VALUE 'Y'.                     00470000
        01  WS-BNW59W8                    PIC X(08)   VALUE 'BNW59W8'.   00480000
+LRM001 01  W8EXCPT-STAT                  PIC X(02).                     00001000
+LRM001 01  W8EXCPT-LINE.                                                00001000
+LRM001     05  W8EXCPT-CLIENT-NBR        PIC  X(004).                   00001000
+LRM001     05  FILLER                    PIC  X(001)  VALUE SPACES.     00001000
+LRM001     05  W8EXCPT-CONTROL-NBR       PIC  X(014).                   00001000
+LRM001     05  FILLER                    PIC  X(001)  VALUE SPACES.     00001000
+LRM001     05  W8EXCPT-REASON            PIC  X(013).                   00001000
+LRM001         88  W8EXCPT-CALL-FAILED   VALUE 'CALL FAILED  '.         00001000
+LRM001         88  W8EXCPT-BAD-WTHLD     VALUE 'BAD WTHLD IND'.         00001000
+LRM001         88  W8EXCPT-BAD-CERT-DT   VALUE 'BAD CERT DATE'.         00001000
+LRM001     05  FILLER                    PIC  X(001)  VALUE SPACES.     00001000
+LRM001     05  W8EXCPT-RETURN-CODE       PIC  X(004).                   00001000
+LRM001     05  FILLER                    PIC  X(001)  VALUE SPACES.     00001000
+LRM001     05  W8EXCPT-DETAIL            PIC  X(008).                   00001000
+LRM001     05  FILLER                    PIC  X(033)  VALUE SPACES.     00001000
            COPY STUBCPY.                                                00490000
            EJECT                                                        00500000
            COPY CATFR.                                                  00510000
@@ -126,6 +157,12 @@
                                                                         01010000
            IF NOT BNW59W8-VALID-RETURN                                  01020000
               DISPLAY 'BNW59W8 RETURN NG ' BNW59W8-RETURN-CODE          01030000
+LRM001        MOVE SPACES              TO W8EXCPT-LINE                  00001000
+LRM001        MOVE FR-CLIENT-NBR       TO W8EXCPT-CLIENT-NBR            00001000
+LRM001        MOVE FR-ACAT-CONTROL-NBR TO W8EXCPT-CONTROL-NBR           00001000
+LRM001        SET  W8EXCPT-CALL-FAILED TO TRUE                          00001000
+LRM001        MOVE BNW59W8-RETURN-CODE TO W8EXCPT-RETURN-CODE           00001000
+LRM001        WRITE W8EXCPT-RECORD     FROM W8EXCPT-LINE                00001000
               WRITE FR-REC-OUT FROM  FR-RECORD                          01040000
               ADD 1 TO WS-RECORDS-WRITTEN                               01050000
               GO TO READ-FR-RECORD                                      01060000
@@ -141,6 +178,13 @@
                 ' CNTRY-CD ' BNW59W8-COUNTRY-CODE.                      01160000
            IF BNW59W8-WITHHOLD-IND < 'A' OR > 'F'                       01170000
               DISPLAY 'NON A-F WTHOLD - SKIP W8 FIELDS'                 01180000
+LRM001        MOVE SPACES              TO W8EXCPT-LINE                  00001000
+LRM001        MOVE FR-CLIENT-NBR       TO W8EXCPT-CLIENT-NBR            00001000
+LRM001        MOVE FR-ACAT-CONTROL-NBR TO W8EXCPT-CONTROL-NBR           00001000
+LRM001        SET  W8EXCPT-BAD-WTHLD   TO TRUE                          00001000
+LRM001        MOVE BNW59W8-RETURN-CODE TO W8EXCPT-RETURN-CODE           00001000
+LRM001        MOVE BNW59W8-WITHHOLD-IND TO W8EXCPT-DETAIL               00001000
+LRM001        WRITE W8EXCPT-RECORD     FROM W8EXCPT-LINE                00001000
               WRITE FR-REC-OUT FROM  FR-RECORD                          01190000
               ADD 1 TO WS-RECORDS-WRITTEN                               01200000
               GO TO READ-FR-RECORD                                      01210000
@@ -174,6 +218,14 @@
               ELSE                                                      01490000
                  DISPLAY 'PROB - CERT DATE REQD BUT NOT ACCEPTABLE '    01500000
                       BNW59W8-CERTIFICATION-DATE                        01510000
+LRM001           MOVE SPACES              TO W8EXCPT-LINE               00001000
+LRM001           MOVE FR-CLIENT-NBR       TO W8EXCPT-CLIENT-NBR         00001000
+LRM001           MOVE FR-ACAT-CONTROL-NBR TO W8EXCPT-CONTROL-NBR        00001000
+LRM001           SET  W8EXCPT-BAD-CERT-DT TO TRUE                       00001000
+LRM001           MOVE BNW59W8-RETURN-CODE TO W8EXCPT-RETURN-CODE        00001000
+LRM001           MOVE BNW59W8-CERTIFICATION-DATE (1:8)                  00001000
+LRM001                                    TO W8EXCPT-DETAIL             00001000
+LRM001           WRITE W8EXCPT-RECORD     FROM W8EXCPT-LINE             00001000
               END-IF                                                    01520000
            END-IF.                                                      01530000
                                                                         01540000
@@ -248,6 +300,8 @@
                                                                         02230000
            OPEN INPUT  FR-FILE-IN.                                      02240000
            OPEN OUTPUT FR-FILE-OUT.                                     02250000
+LRM001     OPEN OUTPUT W8-EXCEPTION-FILE.                               00001000
+LRM001     DISPLAY 'W8-EXCEPTION-FILE OPEN STATUS ' W8EXCPT-STAT.       00001000
                                                                         02260000
            READ FR-FILE-IN                INTO  FR-RECORD               02270000
               AT END SET EOF-FR-FILE       TO  TRUE                     02280000
@@ -287,6 +341,7 @@
                                                                         02620000
            CLOSE FR-FILE-IN                                             02630000
                  FR-FILE-OUT.                                           02640000
+LRM001     CLOSE W8-EXCEPTION-FILE.                                     00001000
                                                                         02650000
            DISPLAY 'RECORDS READ    ' WS-RECORDS-READ.                  02660000
            DISPLAY 'RECORDS WRITTEN ' WS-RECORDS-WRITTEN.               02670000
