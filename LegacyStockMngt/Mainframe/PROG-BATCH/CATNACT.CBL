@@ -33,6 +33,8 @@ LRM001* TASK 49154. LOOPING CAUSED BY SPACES IN ACCOUNT NBR.
                   RECORD KEY           IS  NA-ONLINE-KEY                CATNACT 
                   ALTERNATE RECORD KEY IS  NA-ALTKEY1                   CATNACT 
                   FILE STATUS          IS  NACT-FL-STATUS.              CATNACT 
+LRM003     SELECT NACT-EXCP-FILE ASSIGN TO  NACTEXCP                    00001000
+LRM003            FILE STATUS          IS  WS-NACT-EXCP-STTS.           00001000
        EJECT                                                            CATNACT 
       *                                                                 CATNACT 
        DATA DIVISION.                                                   CATNACT 
@@ -59,9 +61,33 @@ LRM001* TASK 49154. LOOPING CAUSED BY SPACES IN ACCOUNT NBR.
            03  NA-BULKNO                  PIC 9(04).                    CATNACT 
            03  FILLER                     PIC X(06).                    CATNACT 
       *                                                                 CATNACT 
+LRM003* ****************************************************************00001000
+LRM003* SHARED EXCEPTION LOG - ONE RECORD PER FAILED FROM-ACCOUNT       00001000
+LRM003* LOOKUP, SO A BATCH RUN CALLING CATNACT MANY TIMES HAS ONE       00001000
+LRM003* PLACE TO SEE EVERY MISS INSTEAD OF ONLY A RETURN CODE BACK      00001000
+LRM003* TO EACH INDIVIDUAL CALLER.  SEE 9000-WRITE-EXCP-RTN.            00001000
+LRM003* ****************************************************************00001000
+LRM003 FD  NACT-EXCP-FILE                                               00001000
+LRM003     LABEL RECORDS ARE STANDARD                                   00001000
+LRM003     RECORD CONTAINS 80 CHARACTERS                                00001000
+LRM003     BLOCK CONTAINS 0 RECORDS.                                    00001000
+LRM003 01  NACT-EXCP-REC.                                               00001000
+LRM003     05  NACT-EXCP-CALLING-PGM      PIC X(08).                    00001000
+LRM003     05  FILLER                     PIC X(01).                    00001000
+LRM003     05  NACT-EXCP-CLIENT           PIC X(03).                    00001000
+LRM003     05  FILLER                     PIC X(01).                    00001000
+LRM003     05  NACT-EXCP-BRANCH           PIC X(03).                    00001000
+LRM003     05  FILLER                     PIC X(01).                    00001000
+LRM003     05  NACT-EXCP-ACCOUNT          PIC X(05).                    00001000
+LRM003     05  FILLER                     PIC X(01).                    00001000
+LRM003     05  NACT-EXCP-REASON           PIC X(41).                    00001000
+LRM003     05  FILLER                     PIC X(16).                    00001000
+      *                                                                 CATNACT 
        WORKING-STORAGE SECTION.                                         CATNACT 
        77  ABEND-CODE                       PIC S9(4) COMP VALUE ZERO.  CATNACT 
        77  NACT-FL-STATUS                   PIC X(02).                  CATNACT 
+LRM003 77  WS-NACT-EXCP-STTS                PIC X(02).                  00001000
+LRM003 77  WS-EXCP-FIRST-CALL-SW            PIC X(01) VALUE 'Y'.        00001000
        01  WS-WORK-AREA.                                                CATNACT 
            03  WS-CLT-CODE                  PIC X(03).                  CATNACT 
            03  WS-CLT-NUM        REDEFINES  WS-CLT-CODE                 CATNACT 
@@ -99,8 +125,9 @@ LRM001* TASK 49154. LOOPING CAUSED BY SPACES IN ACCOUNT NBR.
                05  INTNL-RETURN-CODE        PIC X(01).                  CATNACT 
                    88  INTNL-ACCT-FND                 VALUE '0'.        CATNACT 
                    88  INTNL-ACCT-NOT-FND             VALUE '1'.        CATNACT 
-                   88  INTNL-INVALID-INPUT            VALUE '2'.        CATNACT 
-                   88  INTNL-ERROR                    VALUE '3'.        CATNACT 
+                   88  INTNL-INVALID-INPUT            VALUE '2'.        CATNACT
+                   88  INTNL-ERROR                    VALUE '3'.        CATNACT
+LRM003     03  INTNL-CALLING-PROGRAM        PIC X(08).                  00001000
        EJECT                                                            CATNACT 
       *                                                                 CATNACT 
        PROCEDURE DIVISION USING  INTERNAL-TRANSFER-PARM.                CATNACT 
@@ -152,6 +179,9 @@ LRM001         SET  INTNL-ACCT-NOT-FND   TO TRUE                        CATNACT
            ELSE                                                         CATNACT 
            IF NACT-FL-STATUS = '23'                                     CATNACT 
               SET INTNL-ACCT-NOT-FND TO TRUE                            CATNACT 
+LRM003        MOVE 'NO ACCOUNT ON N&A TRANSFER FILE' TO                 00001000
+LRM003                                       NACT-EXCP-REASON           00001000
+LRM003        PERFORM 9000-WRITE-EXCP-RTN                               00001000
               GO TO MAIN-RTN-EX                                         CATNACT 
            ELSE                                                         CATNACT 
               DISPLAY 'CATNACT: ** NACT FILE START ERROR'               CATNACT 
@@ -176,6 +206,9 @@ LRM001         SET  INTNL-ACCT-NOT-FND   TO TRUE                        CATNACT
               MOVE NA-RECORD TO NACTAREC                                CATNACT 
               IF NACT-ALTKEY1 (1:11) > WS-NACT-CLT-BR-AC                CATNACT 
                  SET INTNL-ACCT-NOT-FND TO TRUE                         CATNACT 
+LRM003           MOVE 'NO MATCHING KEY ON N&A TRANSFER FILE' TO         00001000
+LRM003                                            NACT-EXCP-REASON      00001000
+LRM003           PERFORM 9000-WRITE-EXCP-RTN                            00001000
                  SET WS-DONE TO TRUE                                    CATNACT 
               ELSE                                                      CATNACT 
                  IF NACT-ALTKEY1 (1:11) < WS-NACT-CLT-BR-AC             CATNACT 
@@ -196,6 +229,9 @@ LRM002                 END-IF
            ELSE                                                         CATNACT 
               IF NACT-FL-STATUS = '10' OR '23'                          CATNACT 
                  SET INTNL-ACCT-NOT-FND TO TRUE                         CATNACT 
+LRM003              MOVE 'NO MATCHING RECORD ON N&A TRANSFER FILE' TO   00001000
+LRM003                                            NACT-EXCP-REASON      00001000
+LRM003              PERFORM 9000-WRITE-EXCP-RTN                         00001000
                  SET WS-DONE TO TRUE                                    CATNACT 
               ELSE                                                      CATNACT 
                  DISPLAY 'CATNACT: ** NACT FILE READ NEXT ERROR'        CATNACT 
@@ -209,3 +245,22 @@ LRM002                 END-IF
        CALL-ABEND.                                                      CATNACT 
            CALL  ABEND  USING ABEND-CODE.                               CATNACT 
       *                                                                 CATNACT 
+LRM003* WRITE ONE EXCEPTION RECORD FOR A FAILED FROM-ACCOUNT LOOKUP.    00001000
+LRM003* FILE IS OPENED OUTPUT ON THE FIRST CALL IN THIS RUN AND         00001000
+LRM003* EXTEND (APPEND) ON EVERY CALL AFTER THAT, THEN CLOSED RIGHT     00001000
+LRM003* BACK UP - THE SAME OPEN/CLOSE-EVERY-CALL PATTERN THIS           00001000
+LRM003* PROGRAM ALREADY USES FOR NACT-FILE ITSELF.                      00001000
+LRM003 9000-WRITE-EXCP-RTN.                                             00001000
+LRM003     IF WS-EXCP-FIRST-CALL-SW = 'Y'                               00001000
+LRM003        OPEN OUTPUT NACT-EXCP-FILE                                00001000
+LRM003        MOVE 'N' TO WS-EXCP-FIRST-CALL-SW                         00001000
+LRM003     ELSE                                                         00001000
+LRM003        OPEN EXTEND NACT-EXCP-FILE                                00001000
+LRM003     END-IF.                                                      00001000
+LRM003     MOVE INTNL-CALLING-PROGRAM TO NACT-EXCP-CALLING-PGM.         00001000
+LRM003     MOVE WS-NACT-CLT           TO NACT-EXCP-CLIENT.              00001000
+LRM003     MOVE WS-NACT-BR            TO NACT-EXCP-BRANCH.              00001000
+LRM003     MOVE WS-NACT-ACCT          TO NACT-EXCP-ACCOUNT.             00001000
+LRM003     WRITE NACT-EXCP-REC.                                         00001000
+LRM003     CLOSE NACT-EXCP-FILE.                                        00001000
+      *                                                                 CATNACT 
