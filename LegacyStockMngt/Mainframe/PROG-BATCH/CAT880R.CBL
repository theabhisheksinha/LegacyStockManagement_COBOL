@@ -0,0 +1,561 @@
+000001* PDX    - CAT880R  C0363912 08/06/26 14:20:00 TBLAMUR            00000900
+LRM002* CROSS-CHECK CASH-COUNT + POSN-COUNT AGAINST AN INDEPENDENT      00000950
+LRM002* TYPE1 REBOOKED-COUNT READ FROM A NEW SORTED TYP1-FILE, RATHER   00000960
+LRM002* THAN RELYING ON THE SELF-REFERENTIAL DETAIL-COUNT ALONE.        00000970
+LRM003* WIDENED TYP1-FILE TO CARRY THE ACAT CONTROL NUMBER (NOW         00000971
+LRM003* SORTED BY CLIENT, THEN CONTROL NUMBER) AND ADDED A NESTED       00000972
+LRM003* CONTROL-NUMBER-LEVEL BREAK/CHECK UNDER EACH CLIENT SO A         00000973
+LRM003* COMPENSATING OVER/UNDER-BOOKING BETWEEN TWO CONTROL NUMBERS     00000974
+LRM003* UNDER THE SAME CLIENT CANNOT HIDE BEHIND A CLIENT TOTAL THAT    00000975
+LRM003* STILL NETS TO ZERO.                                             00000976
+LRM004* THIS CLIENT/CONTROL-NUMBER BREAK LOGIC (AND THE TYP1-FILE       00000977
+LRM004* ASCENDING MERGE IT DRIVES) DEPENDS ON INFILE (CAT650.TYP2CSH)   00000978
+LRM004* ALREADY BEING IN ASCENDING CLIENT/CONTROL-NUMBER SEQUENCE -     00000979
+LRM004* THE SAME SEQUENCE THE UPSTREAM SORT STEP THAT BUILDS TYP1-FILE  00000980
+LRM004* ASSUMES. ADDED AN EXPLICIT SEQUENCE CHECK IN PROCESSING-RTN     00000981
+LRM004* THAT ABENDS IF A DETAIL RECORD EVER ARRIVES OUT OF THAT ORDER,  00000982
+LRM004* RATHER THAN LETTING A MISSORTED INPUT SILENTLY SPLIT OR DROP    00000983
+LRM004* COUNTS ON THIS RECONCILIATION REPORT.                           00000984
+000001* PDX    - CAT880R  C0348882 12/06/13 06:57:20 TBCHKOP            00001000
+000001* CREATED FOR SSR 111940.  COMBINED TYPE2-TO-TYPE1 BOOKING        00001000
+000001* RECONCILIATION REPORT.  READS THE SAME CAT650.TYP2CSH(0)        00001000
+000001* FILE AS CAT880C (CASH) AND CAT880E (SHORT POSITION) IN ONE      00001000
+000001* PASS AND REPORTS, PER CLIENT, THE CASH-SIDE AND POSITION-       00001000
+000001* SIDE RECORD COUNTS/AMOUNTS SIDE BY SIDE WITH A CHECK THAT       00001000
+000001* EVERY DETAIL RECORD READ WAS REBOOKED BY ONE SIDE OR THE        00001000
+000001* OTHER (CASH-COUNT + POSN-COUNT = DETAIL RECORDS READ).          00001000
+       IDENTIFICATION DIVISION.                                         00001800
+       PROGRAM-ID.  CAT880R.                                            00001900
+       DATE-WRITTEN.  AUG 2026.                                         00002000
+      *---------------------------------------------------------------* 00002100
+      *                         REMARKS                               * 00002200
+      * NEW REPORT PROGRAM - COMBINES THE CAT880C CASH REPORT AND     * 00002300
+      * CAT880E SHORT POSITION REPORT INTO ONE PER-CLIENT             * 00002400
+      * RECONCILIATION REPORT, DRIVEN BY CAT650.TYP2CSH(0), SO         *00002500
+      * ACCOUNTING CAN CONFIRM EVERY TYPE2 BALANCE MOVEMENT WAS FULLY * 00002600
+      * REBOOKED TO TYPE1 IN ONE REVIEW.                               *00002700
+      *---------------------------------------------------------------* 00002800
+      ***************************************************************** 00002900
+           EJECT                                                        00003000
+      ***************************************************************** 00003100
+       ENVIRONMENT DIVISION.                                            00003200
+      ***************************************************************** 00003300
+       INPUT-OUTPUT SECTION.                                            00003400
+       FILE-CONTROL.                                                    00003500
+           SELECT INFILE               ASSIGN  TO  INFILE.              00003600
+LRM002     SELECT TYP1-FILE            ASSIGN  TO  INTYP1.              00003650
+           SELECT REPORT-FILE          ASSIGN  TO  RPTPI.               00003700
+
+      ***************************************************************** 00003900
+       DATA DIVISION.                                                   00004000
+      ***************************************************************** 00004100
+
+       FILE SECTION.                                                    00004300
+
+       FD  INFILE                                                       00004500
+           RECORDING MODE F                                             00004600
+           BLOCK CONTAINS 0 RECORDS                                     00004700
+           LABEL RECORDS ARE STANDARD                                   00004800
+           RECORD CONTAINS 250 CHARACTERS.                              00004900
+
+       01  INFILE-RECORD                    PIC  X(250).                00005100
+
+LRM002 FD  TYP1-FILE                                                    00001100
+LRM002     RECORDING MODE F                                             00001200
+LRM002     BLOCK CONTAINS 0 RECORDS                                     00001300
+LRM002     LABEL RECORDS ARE STANDARD                                   00001400
+LRM003     RECORD CONTAINS 30 CHARACTERS.                               00001500
+LRM002                                                                  00001600
+LRM002 01  TYP1-RECORD.                                                 00001700
+LRM003     05  TYP1-KEY.                                                00001750
+LRM003         10  TYP1-CLIENT              PIC  X(03).                 00001800
+LRM003         10  TYP1-CONTROL-NBR         PIC  X(14).                 00001850
+LRM002     05  TYP1-REBOOKED-COUNT          PIC  9(07).                 00001900
+LRM003     05  FILLER                       PIC  X(06).                 00002000
+
+       FD  REPORT-FILE                                                  00005300
+           RECORDING MODE F                                             00005400
+           BLOCK CONTAINS 0 RECORDS                                     00005500
+           LABEL RECORDS ARE STANDARD                                   00005600
+           RECORD CONTAINS 143 CHARACTERS.                              00005700
+
+       01  REPORT-RECORD                    PIC  X(143).                00005900
+
+           EJECT                                                        00006100
+      ******************************************************************00006200
+       WORKING-STORAGE SECTION.                                         00006300
+      ******************************************************************00006400
+
+       77  ABEND-CODE               COMP    PIC S9(04)  VALUE +999.     00006600
+       77  S1                       COMP    PIC S9(04)  VALUE ZEROES.   00006700
+       77  B1-SUB                           PIC  9(03)  VALUE ZEROES.   00006800
+
+       01  CLIENT-TABLE.                                                00007000
+           05  CLIENT-TABLE-RECORD OCCURS 500 TIMES.                    00007100
+               10  CLIENT-NAME              PIC  X(30).                 00007200
+
+       01  FILLER                           PIC  X(12)  VALUE           00007400
+           'DATES-AREA'.                                                00007500
+
+       01  WS-CURRENT-DATE.                                             00007700
+           05  WS-CURRENT-YY                PIC  X(02).                 00007800
+           05  WS-CURRENT-MM                PIC  X(02).                 00007900
+           05  WS-CURRENT-DD                PIC  X(02).                 00008000
+
+       01  WS-PROCESS-CCYYMMDD.                                         00008200
+           05  WS-PROCESS-CC           PIC X(2).                        00008300
+           05  WS-PROCESS-YY           PIC X(2).                        00008400
+           05  WS-PROCESS-MM           PIC X(2).                        00008500
+           05  WS-PROCESS-DD           PIC X(2).                        00008600
+
+       01  FILLER                           PIC  X(12)  VALUE           00008800
+           'SWITCHES'.                                                  00008900
+
+       01  FILLER.                                                      00009100
+           05  NEW-LEVEL-SW                 PIC  X(01)  VALUE 'C'.      00009200
+               88  NEW-CLIENT                           VALUE 'C'.      00009300
+               88  NEW-ACCOUNT                          VALUE 'A'.      00009400
+               88  NOTHING-NEW                          VALUE 'N'.      00009500
+           05  INFILE-EOF-SW                PIC  X(01)  VALUE 'N'.      00009600
+               88 INFILE-EOF                            VALUE 'Y'.      00009700
+
+           05  FIRST-CLIENT-SW              PIC  X(01)  VALUE 'Y'.      00001000
+               88 FIRST-CLIENT                          VALUE 'Y'.      00001000
+
+LRM002     05  TYP1-EOF-SW                  PIC  X(01)  VALUE 'N'.      00002100
+LRM002         88 TYP1-EOF                              VALUE 'Y'.      00002200
+
+LRM003     05  FIRST-CONTROL-SW             PIC  X(01)  VALUE 'Y'.      00002250
+LRM003         88 FIRST-CONTROL                          VALUE 'Y'.     00002260
+
+       01  FILLER                           PIC  X(12)  VALUE           00010200
+           'COUNTERS'.                                                  00010300
+
+       01  FILLER.                                                      00010500
+           05  LINE-CNTR                    PIC  9(02)  VALUE ZEROES.   00010600
+           05  PAGE-CNTR                    PIC  9(05)  VALUE ZEROES.   00010700
+
+       01  WS-CLIENT-TOTALS.                                            00001000
+           05  WS-CURR-CLIENT               PIC  X(03)  VALUE SPACES.   00001000
+           05  WS-CASH-COUNT                PIC  9(07)  VALUE ZEROES.   00001000
+           05  WS-CASH-AMOUNT               PIC S9(13)V99 COMP-3        00001000
+                                                        VALUE ZEROES.   00001000
+           05  WS-POSN-COUNT                PIC  9(07)  VALUE ZEROES.   00001000
+           05  WS-POSN-QTY                  PIC S9(13)V9999 COMP-3      00001000
+                                                        VALUE ZEROES.   00001000
+           05  WS-DETAIL-COUNT              PIC  9(07)  VALUE ZEROES.   00001000
+LRM002     05  WS-TYP1-COUNT                PIC  9(07)  VALUE ZEROES.   00002300
+
+LRM003 01  WS-CONTROL-TOTALS.                                           00002310
+LRM003     05  WS-CN-KEY.                                               00002320
+LRM003         10  WS-CN-CLIENT             PIC  X(03)  VALUE SPACES.   00002330
+LRM003         10  WS-CURR-CONTROL          PIC  X(14)  VALUE SPACES.   00002340
+LRM003     05  WS-CN-CASH-COUNT             PIC  9(07)  VALUE ZEROES.   00002350
+LRM003     05  WS-CN-POSN-COUNT             PIC  9(07)  VALUE ZEROES.   00002360
+LRM003     05  WS-CN-DETAIL-COUNT           PIC  9(07)  VALUE ZEROES.   00002370
+LRM003     05  WS-CN-TYP1-COUNT             PIC  9(07)  VALUE ZEROES.   00002380
+
+LRM004 01  WS-INFILE-PREV-KEY.                                          00002382
+LRM004     05  WS-INFILE-PREV-CLIENT        PIC  X(03)  VALUE SPACES.   00002384
+LRM004     05  WS-INFILE-PREV-CONTROL       PIC  X(14)  VALUE SPACES.   00002386
+
+       01  WS-GRAND-TOTALS.                                             00001000
+           05  WS-GT-DETAIL-COUNT           PIC  9(09)  VALUE ZEROES.   00001000
+           05  WS-GT-CASH-COUNT             PIC  9(09)  VALUE ZEROES.   00001000
+           05  WS-GT-POSN-COUNT             PIC  9(09)  VALUE ZEROES.   00001000
+
+       COPY ACATCASH REPLACING ==:PFX:== BY ==TYPE2-CASH==.             00012400
+
+       01  HDR1-RECORD.                                                 00012600
+           05  HDR1-CC                      PIC  X(01)  VALUE '1'.      00012700
+           05  FILLER                       PIC  X(09)  VALUE           00012800
+               'CLIENT - '.                                             00012900
+           05  HDR1-CLIENT-NBR              PIC  X(03).                 00013000
+           05  FILLER                       PIC  X(02)  VALUE SPACES.   00013100
+           05  HDR1-CLIENT-NAME             PIC  X(30).                 00013200
+           05  FILLER                       PIC  X(02)  VALUE SPACES.   00013300
+           05  FILLER                       PIC  X(42)  VALUE           00013400
+               'AUTOMATED CUSTOMER ACCOUNT TRANSFER SYSTEM'.            00013500
+           05  FILLER                       PIC  X(15)  VALUE SPACES.   00013600
+           05  FILLER                       PIC  X(06)  VALUE           00013700
+               'DATE: '.                                                00013800
+           05  HDR1-DATE-MM                 PIC  X(02).                 00013900
+           05  FILLER                       PIC  X(01)  VALUE '/'.      00014000
+           05  HDR1-DATE-DD                 PIC  X(02).                 00014100
+           05  FILLER                       PIC  X(01)  VALUE '/'.      00014200
+           05  HDR1-DATE-YY                 PIC  X(02).                 00014300
+           05  FILLER                       PIC  X(03)  VALUE SPACES.   00014400
+           05  FILLER                       PIC  X(06)  VALUE           00014500
+               'PAGE: '.                                                00014600
+           05  HDR1-PAGE-NBR                PIC  ZZZZ9.                 00014700
+           05  FILLER                       PIC  X(01)  VALUE SPACES.   00014800
+
+       01  HDR2-RECORD.                                                 00015000
+           05  HDR2-CC                      PIC  X(01)  VALUE ' '.      00015100
+           05  FILLER                       PIC  X(47)  VALUE 'CAT880R'.00015200
+           05  FILLER                       PIC  X(43)  VALUE           00015300
+               'TYPE2 TO TYPE1 RECONCILIATION REPORT       '.           00001000
+           05  FILLER                       PIC  X(13)  VALUE SPACES.   00015500
+           05  FILLER                       PIC  X(10)  VALUE           00015600
+               'RUN DATE: '.                                            00015700
+           05  HDR2-DATE-MM                 PIC  X(02).                 00015800
+           05  FILLER                       PIC  X(01)  VALUE '/'.      00015900
+           05  HDR2-DATE-DD                 PIC  X(02).                 00016000
+           05  FILLER                       PIC  X(01)  VALUE '/'.      00016100
+           05  HDR2-DATE-YY                 PIC  X(02).                 00016200
+           05  FILLER                       PIC  X(09)  VALUE SPACES.   00016300
+
+       01  HDR3-RECORD.                                                 00016500
+           05  HDR3-CC                      PIC  X(01)  VALUE '0'.      00016600
+           05  FILLER                       PIC  X(07)  VALUE SPACES.   00001000
+           05  FILLER                       PIC  X(14)  VALUE           00001000
+               'CASH (TYPE2C)'.                                         00001000
+           05  FILLER                       PIC  X(04)  VALUE SPACES.   00001000
+           05  FILLER                       PIC  X(17)  VALUE           00001000
+               'POSITION (TYPE2E)'.                                     00001000
+           05  FILLER                       PIC  X(04)  VALUE SPACES.   00001000
+           05  FILLER                       PIC  X(11)  VALUE           00001000
+               'NET CHECK'.                                             00001000
+
+       01  DTL1-RECORD.                                                 00017700
+           05  DTL1-CC                      PIC  X(01)  VALUE ' '.      00017800
+           05  FILLER                       PIC  X(01)  VALUE SPACES.   00001000
+           05  DTL1-CLIENT                  PIC  X(03).                 00001000
+           05  FILLER                       PIC  X(02)  VALUE SPACES.   00001000
+LRM003     05  DTL1-CASH-COUNT              PIC  Z,ZZZ,ZZ9.              00001000
+           05  FILLER                       PIC  X(01)  VALUE SPACES.   00001000
+           05  DTL1-CASH-AMOUNT             PIC ZZZ,ZZZ,ZZZ,ZZ9.99-.    00001000
+           05  FILLER                       PIC  X(02)  VALUE SPACES.   00001000
+LRM003     05  DTL1-POSN-COUNT              PIC  Z,ZZZ,ZZ9.              00001000
+           05  FILLER                       PIC  X(01)  VALUE SPACES.   00001000
+           05  DTL1-POSN-QTY                PIC ZZZ,ZZZ,ZZZ,ZZ9.9999-.  00001000
+           05  FILLER                       PIC  X(02)  VALUE SPACES.   00001000
+           05  DTL1-NET-CHECK               PIC  X(11).                 00001000
+
+       01  DTL2-RECORD.                                                 00001000
+           05  DTL2-CC                      PIC  X(01)  VALUE ' '.      00001000
+           05  FILLER                       PIC  X(09)  VALUE SPACES.   00001000
+           05  FILLER                       PIC  X(16)  VALUE           00001000
+               'CLIENT TOTALS - '.                                      00001000
+LRM003     05  DTL2-DETAIL-COUNT            PIC  Z,ZZZ,ZZ9.              00001000
+           05  FILLER                       PIC  X(20)  VALUE           00001000
+               ' DETAIL RECORDS READ'.                                  00001000
+LRM002     05  FILLER                       PIC  X(20)  VALUE           00002600
+LRM002         ', TYPE1 REBOOKED = '.                                   00002700
+LRM003     05  DTL2-TYP1-COUNT              PIC  Z,ZZZ,ZZ9.              00002800
+
+LRM003 01  DTL1B-RECORD.                                                00002810
+LRM003     05  DTL1B-CC                     PIC  X(01)  VALUE ' '.      00002820
+LRM003     05  FILLER                       PIC  X(03)  VALUE SPACES.   00002830
+LRM003     05  FILLER                       PIC  X(12)  VALUE           00002840
+LRM003         'CONTROL # - '.                                          00002850
+LRM003     05  DTL1B-CONTROL                PIC  X(14).                 00002860
+LRM003     05  FILLER                       PIC  X(02)  VALUE SPACES.   00002870
+LRM003     05  DTL1B-CASH-COUNT             PIC  Z,ZZZ,ZZ9.             00002880
+LRM003     05  FILLER                       PIC  X(02)  VALUE SPACES.   00002890
+LRM003     05  DTL1B-POSN-COUNT             PIC  Z,ZZZ,ZZ9.             00002900
+LRM003     05  FILLER                       PIC  X(02)  VALUE SPACES.   00002910
+LRM003     05  DTL1B-NET-CHECK              PIC  X(11).                 00002920
+
+       01  TRAC-RECORD.                                                 00020100
+           05  TRAC-DETAIL                  PIC  X(133).                00020200
+           05  TRAC-CONTROL.                                            00020300
+               10  TRAC-CLIENT      COMP-3  PIC  9(03)  VALUE ZEROES.   00020400
+               10  FILLER                   PIC  X(08)  VALUE SPACES.   00020500
+
+           EJECT                                                        00020700
+           COPY BPDATESC.                                               00020800
+
+           EJECT                                                        00021000
+           COPY BHINFO.                                                 00021100
+
+           EJECT                                                        00021300
+           COPY STUBCPY.                                                00021400
+           EJECT                                                        00021500
+      ***************************************************************** 00021600
+       PROCEDURE DIVISION.                                              00021700
+      ***************************************************************** 00021800
+
+           DISPLAY ' ============================================== '.  00022000
+           DISPLAY '   CAT880R - TYPE2 TO TYPE1 RECONCILIATION RPT  '.  00022100
+           DISPLAY ' ============================================== '.  00022200
+
+           COPY MSGCOBO.                                                00022400
+
+           PERFORM INITIAL-ROUTINE.                                     00022600
+           PERFORM BUILD-CLIENT-TABLE.                                  00022700
+           PERFORM PROCESSING-ROUTINE THRU PROCESS-EXIT                 00022800
+                    UNTIL INFILE-EOF.                                   00022900
+
+LRM003     IF NOT FIRST-CONTROL                                         00001000
+LRM003        PERFORM WRITE-CONTROL-TOTALS-ROUTINE                      00001000
+LRM003     END-IF.                                                      00001000
+           IF NOT FIRST-CLIENT                                          00001000
+              PERFORM WRITE-CLIENT-TOTALS-ROUTINE                       00001000
+           END-IF.                                                      00001000
+
+           PERFORM EOJ-ROUTINE.                                         00023500
+
+           STOP RUN.                                                    00023700
+
+           EJECT                                                        00023900
+      ********************                                              00024000
+       PROCESSING-ROUTINE.                                              00024100
+      ********************                                              00024200
+
+           READ INFILE INTO TYPE2-CASH-DETAIL-RECORD                    00024400
+               AT END                                                   00024500
+                  SET INFILE-EOF TO TRUE                                00024600
+                  GO TO PROCESS-EXIT.                                   00024700
+
+           IF INFILE-RECORD(1:4) = 'DATE'                               00024900
+              DISPLAY 'HEADER RECORD ' INFILE-RECORD                    00025000
+              GO TO PROCESS-EXIT.                                       00025100
+
+LRM004     IF TYPE2-CASH-ADP-CL-NO-X  < WS-INFILE-PREV-CLIENT           00001000
+LRM004     OR (TYPE2-CASH-ADP-CL-NO-X = WS-INFILE-PREV-CLIENT           00001000
+LRM004         AND TYPE2-CASH-ACAT-CONTROL-NBR <                        00001000
+LRM004                                     WS-INFILE-PREV-CONTROL)      00001000
+LRM004        DISPLAY ' '                                                00001000
+LRM004        DISPLAY '*************************************'           00001000
+LRM004        DISPLAY '* CAT880R - INFILE OUT OF SEQUENCE   *'           00001000
+LRM004        DISPLAY '* EXPECTED ASCENDING CLIENT/CONTROL# *'           00001000
+LRM004        DISPLAY '* PREV  = ' WS-INFILE-PREV-CLIENT                 00001000
+LRM004                ' ' WS-INFILE-PREV-CONTROL                        00001000
+LRM004        DISPLAY '* CURR  = ' TYPE2-CASH-ADP-CL-NO-X                00001000
+LRM004                ' ' TYPE2-CASH-ACAT-CONTROL-NBR                   00001000
+LRM004        DISPLAY '* PROGRAM CAT880R IS ABENDING        *'           00001000
+LRM004        DISPLAY '*************************************'           00001000
+LRM004        DISPLAY ' '                                                00001000
+LRM004        CALL  ABEND              USING  ABEND-CODE                00001000
+LRM004     END-IF.                                                       00001000
+LRM004     MOVE TYPE2-CASH-ADP-CL-NO-X   TO  WS-INFILE-PREV-CLIENT       00001000
+LRM004     MOVE TYPE2-CASH-ACAT-CONTROL-NBR                              00001000
+LRM004                                   TO  WS-INFILE-PREV-CONTROL      00001000
+
+           IF TYPE2-CASH-ADP-CL-NO-X NOT = WS-CURR-CLIENT               00025300
+              IF NOT FIRST-CLIENT                                       00001000
+LRM003           IF NOT FIRST-CONTROL                                   00001000
+LRM003              PERFORM WRITE-CONTROL-TOTALS-ROUTINE                00001000
+LRM003           END-IF                                                 00001000
+                 PERFORM WRITE-CLIENT-TOTALS-ROUTINE                    00001000
+              END-IF                                                    00001000
+              MOVE 'N'                      TO  FIRST-CLIENT-SW         00001000
+              MOVE TYPE2-CASH-ADP-CL-NO-X   TO  HDR1-CLIENT-NBR         00025800
+              MOVE TYPE2-CASH-ADP-CL-NO-X   TO  WS-CURR-CLIENT          00001000
+              MOVE TYPE2-CASH-ADP-CL-NO     TO  TRAC-CLIENT             00026000
+              MOVE 0                        TO  PAGE-CNTR               00026100
+              MOVE CLIENT-NAME (TYPE2-CASH-ADP-CL-NO)                   00026200
+                                            TO HDR1-CLIENT-NAME         00026300
+              MOVE ZEROES                   TO  WS-CASH-COUNT           00001000
+                                                WS-CASH-AMOUNT          00001000
+                                                WS-POSN-COUNT           00001000
+                                                WS-POSN-QTY             00001000
+                                                WS-DETAIL-COUNT         00001000
+LRM002                                          WS-TYP1-COUNT           00005400
+LRM003        MOVE 'Y'                      TO  FIRST-CONTROL-SW        00001000
+LRM003        MOVE SPACES                   TO  WS-CURR-CONTROL         00001000
+              PERFORM WRITE-HEADER-ROUTINE                              00026900
+           END-IF.                                                      00027000
+
+LRM003     IF TYPE2-CASH-ACAT-CONTROL-NBR NOT = WS-CURR-CONTROL         00001000
+LRM003        IF NOT FIRST-CONTROL                                      00001000
+LRM003           PERFORM WRITE-CONTROL-TOTALS-ROUTINE                   00001000
+LRM003        END-IF                                                    00001000
+LRM003        MOVE 'N'                      TO  FIRST-CONTROL-SW        00001000
+LRM003        MOVE TYPE2-CASH-ADP-CL-NO-X   TO  WS-CN-CLIENT            00001000
+LRM003        MOVE TYPE2-CASH-ACAT-CONTROL-NBR                          00001000
+LRM003                                      TO  WS-CURR-CONTROL         00001000
+LRM003        MOVE ZEROES                   TO  WS-CN-CASH-COUNT        00001000
+LRM003                                          WS-CN-POSN-COUNT        00001000
+LRM003                                          WS-CN-DETAIL-COUNT      00001000
+LRM003     END-IF.                                                      00001000
+
+           ADD 1                            TO  WS-DETAIL-COUNT.        00001000
+           ADD 1                            TO  WS-GT-DETAIL-COUNT.     00001000
+LRM003     ADD 1                            TO  WS-CN-DETAIL-COUNT.     00001000
+
+           IF TYPE2-CASH-SETTLE-LOC = '40'                              00001000
+              ADD 1                         TO  WS-CASH-COUNT           00001000
+              ADD 1                         TO  WS-GT-CASH-COUNT        00001000
+              ADD TYPE2-CASH-AMOUNT         TO  WS-CASH-AMOUNT          00001000
+LRM003        ADD 1                         TO  WS-CN-CASH-COUNT        00001000
+           ELSE                                                         00001000
+              ADD 1                         TO  WS-POSN-COUNT           00001000
+              ADD 1                         TO  WS-GT-POSN-COUNT        00001000
+              ADD TYPE2-CASH-QUANTITY       TO  WS-POSN-QTY             00001000
+LRM003        ADD 1                         TO  WS-CN-POSN-COUNT        00001000
+           END-IF.                                                      00001000
+
+       PROCESS-EXIT.  EXIT.                                             00028500
+           EJECT                                                        00028600
+      **********************                                            00028700
+       WRITE-HEADER-ROUTINE.                                            00028800
+      **********************                                            00028900
+
+           ADD 1                            TO  PAGE-CNTR.              00029100
+           MOVE PAGE-CNTR                   TO  HDR1-PAGE-NBR           00029200
+
+           MOVE HDR1-RECORD                 TO  TRAC-DETAIL.            00029400
+           WRITE REPORT-RECORD            FROM  TRAC-RECORD.            00029500
+
+           MOVE HDR2-RECORD                 TO  TRAC-DETAIL.            00029700
+           WRITE REPORT-RECORD            FROM  TRAC-RECORD.            00029800
+
+           MOVE HDR3-RECORD                 TO  TRAC-DETAIL.            00030000
+           WRITE REPORT-RECORD            FROM  TRAC-RECORD.            00030100
+
+           MOVE 4                           TO  LINE-CNTR.              00030300
+
+           EJECT                                                        00030500
+000001* **********************************                              00001000
+       WRITE-CLIENT-TOTALS-ROUTINE.                                     00001000
+000001* **********************************                              00001000
+                                                                        00001000
+           MOVE SPACES                      TO  DTL1-RECORD.            00001000
+           MOVE WS-CURR-CLIENT              TO  DTL1-CLIENT.            00001000
+           MOVE WS-CASH-COUNT               TO  DTL1-CASH-COUNT.        00001000
+           MOVE WS-CASH-AMOUNT              TO  DTL1-CASH-AMOUNT.       00001000
+           MOVE WS-POSN-COUNT               TO  DTL1-POSN-COUNT.        00001000
+           MOVE WS-POSN-QTY                 TO  DTL1-POSN-QTY.          00001000
+
+           IF (WS-CASH-COUNT + WS-POSN-COUNT) = WS-DETAIL-COUNT         00001000
+LRM002        AND WS-DETAIL-COUNT = WS-TYP1-COUNT                       00005200
+              MOVE 'RECONCILED'             TO  DTL1-NET-CHECK          00001000
+           ELSE                                                         00001000
+              MOVE 'OUT OF BAL'             TO  DTL1-NET-CHECK          00001000
+           END-IF.                                                      00001000
+                                                                        00001000
+           IF LINE-CNTR > 56                                            00001000
+              PERFORM WRITE-HEADER-ROUTINE                              00001000
+           END-IF.                                                      00001000
+           MOVE DTL1-RECORD                 TO  TRAC-DETAIL.            00001000
+           WRITE REPORT-RECORD            FROM  TRAC-RECORD.            00001000
+           ADD 1                            TO  LINE-CNTR.              00001000
+                                                                        00001000
+           MOVE SPACES                      TO  DTL2-RECORD.            00001000
+           MOVE WS-DETAIL-COUNT             TO  DTL2-DETAIL-COUNT.      00001000
+LRM002     MOVE WS-TYP1-COUNT               TO  DTL2-TYP1-COUNT.        00005300
+           MOVE DTL2-RECORD                 TO  TRAC-DETAIL.            00001000
+           WRITE REPORT-RECORD            FROM  TRAC-RECORD.            00001000
+           ADD 1                            TO  LINE-CNTR.              00001000
+                                                                        00001000
+       WRITE-CLIENT-TOTALS-ROUTINE-EXIT.                                00001000
+           EXIT.                                                        00001000
+
+LRM003*****************************                                     00005410
+LRM003 WRITE-CONTROL-TOTALS-ROUTINE.                                    00005420
+LRM003*****************************                                     00005430
+LRM003                                                                  00005440
+LRM003     MOVE ZEROES                      TO  WS-CN-TYP1-COUNT.       00005450
+LRM003     PERFORM ACCUMULATE-TYP1-RTN THRU ACCUMULATE-TYP1-RTN-EXIT    00005460
+LRM003         UNTIL TYP1-EOF OR TYP1-KEY > WS-CN-KEY.                  00005470
+LRM003                                                                  00005480
+LRM003     ADD WS-CN-TYP1-COUNT             TO  WS-TYP1-COUNT.          00005490
+LRM003                                                                  00005500
+LRM003     MOVE SPACES                      TO  DTL1B-RECORD.           00005510
+LRM003     MOVE WS-CURR-CONTROL             TO  DTL1B-CONTROL.          00005520
+LRM003     MOVE WS-CN-CASH-COUNT            TO  DTL1B-CASH-COUNT.       00005530
+LRM003     MOVE WS-CN-POSN-COUNT            TO  DTL1B-POSN-COUNT.       00005540
+LRM003                                                                  00005550
+LRM003     IF (WS-CN-CASH-COUNT + WS-CN-POSN-COUNT) = WS-CN-DETAIL-COUNT00005560
+LRM003        AND WS-CN-DETAIL-COUNT = WS-CN-TYP1-COUNT                 00005570
+LRM003        MOVE 'RECONCILED'             TO  DTL1B-NET-CHECK         00005580
+LRM003     ELSE                                                         00005590
+LRM003        MOVE 'OUT OF BAL'             TO  DTL1B-NET-CHECK         00005600
+LRM003     END-IF.                                                      00005610
+LRM003                                                                  00005620
+LRM003     IF LINE-CNTR > 56                                            00005630
+LRM003        PERFORM WRITE-HEADER-ROUTINE                              00005640
+LRM003     END-IF.                                                      00005650
+LRM003     MOVE DTL1B-RECORD                TO  TRAC-DETAIL.            00005660
+LRM003     WRITE REPORT-RECORD            FROM  TRAC-RECORD.            00005670
+LRM003     ADD 1                            TO  LINE-CNTR.              00005680
+LRM003                                                                  00005690
+LRM003 WRITE-CONTROL-TOTALS-ROUTINE-EXIT.                               00005700
+LRM003     EXIT.                                                        00005710
+
+LRM002*****************************                                     00003200
+LRM002 READ-TYP1-RTN.                                                   00003300
+LRM002*****************************                                     00003400
+LRM002     READ TYP1-FILE                                               00003500
+LRM002         AT END                                                   00003600
+LRM002            SET TYP1-EOF TO TRUE                                  00003700
+LRM003            MOVE HIGH-VALUES          TO  TYP1-KEY.               00003800
+LRM002                                                                  00003900
+LRM002*****************************                                     00004000
+LRM002 ACCUMULATE-TYP1-RTN.                                             00004100
+LRM002*****************************                                     00004200
+LRM003     IF TYP1-KEY = WS-CN-KEY                                      00004300
+LRM003        ADD TYP1-REBOOKED-COUNT       TO  WS-CN-TYP1-COUNT        00004400
+LRM002     END-IF.                                                      00004500
+LRM002     PERFORM READ-TYP1-RTN.                                       00004600
+LRM002                                                                  00004700
+LRM002 ACCUMULATE-TYP1-RTN-EXIT.  EXIT.                                 00004800
+
+      *****************                                                 00033800
+       INITIAL-ROUTINE.                                                 00033900
+      *****************                                                 00034000
+           OPEN INPUT  INFILE.                                          00034100
+LRM002     OPEN INPUT  TYP1-FILE.                                       00002900
+           OPEN OUTPUT REPORT-FILE.                                     00034200
+LRM002     PERFORM READ-TYP1-RTN.                                       00003000
+
+           MOVE 'CAT880R'                TO  BPDATES-CALLING-PGM.       00034400
+           MOVE 'C'                      TO  BPDATES-REQ-TYPE.          00034500
+           MOVE '  '                     TO  BPDATES-CALENDAR-TYPE.     00034600
+           CALL  BPDATES              USING  BPDATES-PARAMETERS.        00034700
+
+           IF BPD-VALID-RETURN                                          00034900
+              CONTINUE                                                  00035000
+           ELSE                                                         00035100
+              DISPLAY ' '                                               00035200
+              DISPLAY '*******************************'                 00035300
+              DISPLAY '* BPDATES INVALID-RETURN = ' BPDATES-RETURN-CODE 00035400
+                      ' *'                                              00035500
+              DISPLAY '* PROGRAM CAT880R IS ABENDING *'                 00035600
+              DISPLAY '*******************************'                 00035700
+              DISPLAY ' '                                               00035800
+              CALL  ABEND             USING  ABEND-CODE                 00035900
+           END-IF.                                                      00036000
+
+           MOVE BPD-PROC-DATE               TO  WS-PROCESS-CCYYMMDD.    00036200
+           MOVE WS-PROCESS-MM               TO  HDR1-DATE-MM.           00036300
+           MOVE WS-PROCESS-DD               TO  HDR1-DATE-DD.           00036400
+           MOVE WS-PROCESS-YY               TO  HDR1-DATE-YY.           00036500
+
+           ACCEPT WS-CURRENT-DATE FROM DATE.                            00036700
+           MOVE WS-CURRENT-MM               TO  HDR2-DATE-MM.           00036800
+           MOVE WS-CURRENT-DD               TO  HDR2-DATE-DD.           00036900
+           MOVE WS-CURRENT-YY               TO  HDR2-DATE-YY.           00037000
+
+      ********************                                              00037200
+       BUILD-CLIENT-TABLE.                                              00037300
+      ********************                                              00037400
+
+           MOVE SPACES                      TO  CLIENT-TABLE.           00037600
+
+           PERFORM VARYING B1-SUB FROM 1 BY 1 UNTIL B1-SUB > 500        00037800
+              MOVE SPACES                   TO  BH-BROKER-HEADER-INFO   00037900
+              MOVE  '010'                   TO  BH-LOGICAL-RECORD-CODE  00038000
+              MOVE B1-SUB                   TO  BH-BROKER-NUMBER-N      00038100
+              CALL     GETB1V     USING        BH-BROKER-HEADER-INFO    00038200
+              IF BH-BROKER-ACTIVE                                       00038300
+                 MOVE BH-BROKER-NAME     TO  CLIENT-NAME (B1-SUB)       00038400
+              END-IF                                                    00038500
+           END-PERFORM.                                                 00038600
+      *************                                                     00038700
+       EOJ-ROUTINE.                                                     00038800
+      *************                                                     00038900
+
+           CLOSE  INFILE.                                               00039100
+LRM002     CLOSE  TYP1-FILE.                                            00003100
+           CLOSE  REPORT-FILE.                                          00039200
+           DISPLAY ' '.                                                 00039300
+           DISPLAY '**************************'.                        00039400
+           DISPLAY '* END OF CAT880R PROGRAM *'.                        00039500
+           DISPLAY '**************************'.                        00039600
+           DISPLAY 'TOTAL DETAIL RECORDS READ    = ' WS-GT-DETAIL-COUNT.00001000
+           DISPLAY 'TOTAL CASH RECORDS BOOKED    = ' WS-GT-CASH-COUNT.  00001000
+           DISPLAY 'TOTAL POSITION RECORDS BOOKED= ' WS-GT-POSN-COUNT.  00001000
+           DISPLAY ' '.                                                 00040000
