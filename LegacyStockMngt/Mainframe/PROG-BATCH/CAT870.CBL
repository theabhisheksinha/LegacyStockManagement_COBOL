@@ -4,29 +4,43 @@
        IDENTIFICATION DIVISION.                                         00002000
        PROGRAM-ID.   CAT870.                                            00003000
        AUTHOR.       DHEERAJ AND LISA.                                  00003000
-       DATE-WRITTEN. NOV 11, 1998.                                              
-       DATE-COMPILED.                                                           
-       REMARKS. THIS PROGRAM FLAGS ACTIVE TRANSFER RECORDS WITH                 
-                OPEN ORDERS. MATCHES THE OPEN ORDER FILE WITH                   
-                THE TRANSFER TABLE IN THE DATABASE.                             
-                                                                                
+       DATE-WRITTEN. NOV 11, 1998.
+       DATE-COMPILED.
+       REMARKS. THIS PROGRAM FLAGS ACTIVE TRANSFER RECORDS WITH
+                OPEN ORDERS. MATCHES THE OPEN ORDER FILE WITH
+                THE TRANSFER TABLE IN THE DATABASE.
+LRM001* ADD A MATCHED/UNMATCHED SUMMARY REPORT PRINTED AT               00001000
+LRM001* END OF JOB SO OPS CAN SEE, WITHOUT PULLING THE JOBLOG,          00001000
+LRM001* WHETHER TODAY'S OPEN-ORDER FILE BEHAVED NORMALLY - ORDERS       00001000
+LRM001* READ, TRANSFERS READ, MATCHES FOUND, FLAGS UPDATED, AND         00001000
+LRM001* DUPLICATE KEYS BY TYPE.                                         00001000
+
        ENVIRONMENT DIVISION.                                            00004000
        INPUT-OUTPUT SECTION.                                            00005000
-                                                                                
-       FILE-CONTROL.                                                            
-           SELECT IN-FILE ASSIGN TO US-S-ORDERI.                                
-                                                                                
-       DATA DIVISION.                                                           
-                                                                                
-       FILE SECTION.                                                            
-                                                                                
-       FD IN-FILE                                                               
-           LABEL RECORDS ARE STANDARD                                           
-           RECORD CONTAINS 80 CHARACTERS                                        
-           DATA RECORD IS IN-REC.                                               
-                                                                                
-       01 IN-REC                         PIC X(80).                             
-                                                                                
+
+       FILE-CONTROL.
+           SELECT IN-FILE ASSIGN TO US-S-ORDERI.
+LRM001     SELECT SUMMARY-RPT-FILE ASSIGN       TO SUMRPT               00001000
+LRM001                             FILE STATUS  IS SUMRPT-STAT.         00001000
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD IN-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS IN-REC.
+
+       01 IN-REC                         PIC X(80).
+
+LRM001 FD  SUMMARY-RPT-FILE                                             00001000
+LRM001     RECORDING MODE IS F                                          00001000
+LRM001     BLOCK CONTAINS 0 RECORDS                                     00001000
+LRM001     RECORD CONTAINS 80 CHARACTERS.                               00001000
+LRM001                                                                  00001000
+LRM001 01  SUMRPT-RECORD                  PIC X(80).                    00001000
+
        WORKING-STORAGE SECTION.                                         00070000
                                                                                 
       *---------------------------------------------------------------* 00080000
@@ -78,10 +92,19 @@
            05  WS-DUP-EQUAL             PIC  9(7)       VALUE ZEROS.            
            05  WS-DUP-LESSTHAN          PIC  9(7)       VALUE ZEROS.            
                                                                                 
-       01  SWITCHES.                                                            
-           05 WS-EQUAL-SW              PIC X(01)         VALUE 'N'.             
-           05 WS-LESSTHAN-SW           PIC X(01)         VALUE 'N'.             
-                                                                                
+       01  SWITCHES.
+           05 WS-EQUAL-SW              PIC X(01)         VALUE 'N'.
+           05 WS-LESSTHAN-SW           PIC X(01)         VALUE 'N'.
+
+LRM001 01  SUMRPT-STAT               PIC  X(002).                       00001000
+LRM001                                                                  00001000
+LRM001 01  SUMRPT-LINE.                                                 00001000
+LRM001     05  FILLER                    PIC  X(017) VALUE              00001000
+LRM001         'CAT870 SUMMARY - '.                                     00001000
+LRM001     05  SUMRPT-LABEL              PIC  X(024).                   00001000
+LRM001     05  SUMRPT-COUNT              PIC  ZZZ,ZZZ,ZZ9.              00001000
+LRM001     05  FILLER                    PIC  X(020) VALUE SPACES.      00001000
+
       *---------------------------------------------------------------* 00320000
       * SQLCA ERROR MESSAGE WORK AREAS                                * 00330000
       *---------------------------------------------------------------* 00340000
@@ -187,8 +210,11 @@
                 CALL  ABEND  USING ABEND-CODE                                   
                 GOBACK.                                                         
                                                                                 
-            OPEN INPUT IN-FILE.                                                 
-                                                                                
+            OPEN INPUT IN-FILE.
+LRM001      OPEN OUTPUT SUMMARY-RPT-FILE.                               00001000
+LRM001      DISPLAY 'CAT870: SUMRPT   OPENED FOR OUTPUT. STATUS = '     00001000
+LRM001                                          SUMRPT-STAT.            00001000
+
       *                                                                         
       *  OPEN CURSOR FOR PROCESSING                                             
       *                                                                         
@@ -216,10 +242,13 @@
       *                                                                         
       *  END OF JOB PROCESSING                                                  
       *                                                                         
-            CLOSE IN-FILE                                                       
-            PERFORM 800-CLOSE-CURSOR THRU                                       
-                800-CLOSE-CURSOR-EXIT.                                          
-      *                                                                         
+            CLOSE IN-FILE
+            PERFORM 800-CLOSE-CURSOR THRU
+                800-CLOSE-CURSOR-EXIT.
+LRM001      PERFORM 850-WRITE-SUMMARY THRU                              00001000
+LRM001          850-WRITE-SUMMARY-EXIT.                                 00001000
+LRM001      CLOSE SUMMARY-RPT-FILE.                                     00001000
+      *
       *  ROLLING-BACK                                                           
       *                                                                         
            IF ROLLBACK-YES                                                      
@@ -437,3 +466,36 @@
               PERFORM 0600-ERRRTN.                                      00972000
        800-CLOSE-CURSOR-EXIT.                                           00990000
            EXIT.                                                        00990000
+
+LRM001 850-WRITE-SUMMARY.                                               00001000
+LRM001     MOVE SPACES               TO SUMRPT-LINE.                    00001000
+LRM001     MOVE 'ORDERS READ'        TO SUMRPT-LABEL.                   00001000
+LRM001     MOVE WS-ORDER-COUNTER     TO SUMRPT-COUNT.                   00001000
+LRM001     WRITE SUMRPT-RECORD       FROM SUMRPT-LINE.                  00001000
+LRM001                                                                  00001000
+LRM001     MOVE SPACES               TO SUMRPT-LINE.                    00001000
+LRM001     MOVE 'TRANSFERS READ'     TO SUMRPT-LABEL.                   00001000
+LRM001     MOVE WS-TRNF-COUNTER      TO SUMRPT-COUNT.                   00001000
+LRM001     WRITE SUMRPT-RECORD       FROM SUMRPT-LINE.                  00001000
+LRM001                                                                  00001000
+LRM001     MOVE SPACES               TO SUMRPT-LINE.                    00001000
+LRM001     MOVE 'TRANSFERS MATCHED'  TO SUMRPT-LABEL.                   00001000
+LRM001     MOVE WS-MATCH-COUNTER     TO SUMRPT-COUNT.                   00001000
+LRM001     WRITE SUMRPT-RECORD       FROM SUMRPT-LINE.                  00001000
+LRM001                                                                  00001000
+LRM001     MOVE SPACES               TO SUMRPT-LINE.                    00001000
+LRM001     MOVE 'FLAGS UPDATED'      TO SUMRPT-LABEL.                   00001000
+LRM001     MOVE WS-UPDATE-COUNTER    TO SUMRPT-COUNT.                   00001000
+LRM001     WRITE SUMRPT-RECORD       FROM SUMRPT-LINE.                  00001000
+LRM001                                                                  00001000
+LRM001     MOVE SPACES               TO SUMRPT-LINE.                    00001000
+LRM001     MOVE 'DUPLICATE KEYS =' TO SUMRPT-LABEL.                     00001000
+LRM001     MOVE WS-DUP-EQUAL         TO SUMRPT-COUNT.                   00001000
+LRM001     WRITE SUMRPT-RECORD       FROM SUMRPT-LINE.                  00001000
+LRM001                                                                  00001000
+LRM001     MOVE SPACES               TO SUMRPT-LINE.                    00001000
+LRM001     MOVE 'DUPLICATE KEYS <' TO SUMRPT-LABEL.                     00001000
+LRM001     MOVE WS-DUP-LESSTHAN      TO SUMRPT-COUNT.                   00001000
+LRM001     WRITE SUMRPT-RECORD       FROM SUMRPT-LINE.                  00001000
+LRM001 850-WRITE-SUMMARY-EXIT.                                          00001000
+LRM001     EXIT.                                                        00001000
