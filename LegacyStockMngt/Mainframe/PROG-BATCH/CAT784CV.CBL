@@ -1,3 +1,4 @@
+000001* PDX    - CAT784CV C0366658 01/27/26 14:58:22 TBLAMUR            00001000
 000001* PDX    - CAT784CV C0291033 02/22/10 08:39:11 TBLAMUR            00001000
        IDENTIFICATION DIVISION.                                                 
        PROGRAM-ID.  CAT784CV.                                                   
@@ -34,6 +35,7 @@
                                   RECORD KEY   IS  OPTCHNG-KEY                  
                                   FILE STATUS  IS  OPTCHNG-FILE-STATUS          
                                                    OPTCHNG-VSAM-CODE.           
+LRM001     SELECT  NOMATCH-FILE          ASSIGN TO NOMATCH.             00001000
                                                                                 
        DATA DIVISION.                                                           
        FILE SECTION.                                                            
@@ -57,6 +59,23 @@
            05  OPTCHNG-DETAIL               PIC  X(108).                        
            05  OPTCHNG-FILLER               PIC  X(156).                        
       /                                                                         
+LRM001* ****************************************************************00001000
+LRM001* NO-MATCH EXCEPTION LOG - RECORDS EACH OPTION SYMBOL LOOKUP      00001000
+LRM001* THAT COULD NOT BE RESOLVED/APPLIED, WITH A REASON CODE.         00001000
+LRM001* ****************************************************************00001000
+LRM001 FD  NOMATCH-FILE                                                 00001000
+LRM001     RECORDING MODE IS F                                          00001000
+LRM001     BLOCK CONTAINS 0 RECORDS.                                    00001000
+LRM001 01  NOMATCH-RECORD.                                              00001000
+LRM001     05  NM-ADP-SEC-NO          PIC  X(07).                       00001000
+LRM001     05  FILLER                 PIC  X(01).                       00001000
+LRM001     05  NM-REASON-CODE         PIC  X(04).                       00001000
+LRM001     05  FILLER                 PIC  X(01).                       00001000
+LRM001     05  NM-REASON-TEXT         PIC  X(40).                       00001000
+LRM001     05  FILLER                 PIC  X(01).                       00001000
+LRM001     05  NM-DETAIL              PIC  X(12).                       00001000
+LRM001     05  FILLER                 PIC  X(14).                       00001000
+      /                                                                         
        WORKING-STORAGE SECTION.                                                 
            COPY PDXIDCOB.                                                       
                                                                                 
@@ -64,10 +83,14 @@
            05  W-PGM-NAME                PIC  X(008) VALUE 'CAT784CV'.          
        01  WF-AREA.                                                             
            05  WK-ADP-NBR                PIC X(07).                             
+LRM001 01  WS-NM-REASON-CD            PIC X(04).                        00001000
+LRM001 01  WS-NM-REASON-TXT           PIC X(40).                        00001000
+LRM002 01  WS-NM-DETAIL               PIC X(12).                        00001000
        01  WS-TLE-EOF-SW               PIC X     VALUE 'N'.                     
            88  TLE-EOF                           VALUE 'Y'.                     
        01  W-STATS-AREA.                                                        
            05  WS-MSD-FND-CNT            PIC  9(009) COMP-3 VALUE 0.            
+LRM001     05  WS-NOMATCH-CNTR           PIC  9(009) COMP-3 VALUE 0.    00001000
            05  WS-TLE-READ               PIC  9(009) COMP-3 VALUE 0.            
            05  WS-TLE-UPDATED            PIC  9(009) COMP-3 VALUE 0.            
            05  WS-TLE-DTL-UPDATED        PIC  9(009) COMP-3 VALUE 0.            
@@ -192,7 +215,8 @@
                                                                                 
            CLOSE TAXLOT-DETAIL-FILE-IN                                          
            CLOSE TAXLOT-DETAIL-FILE-OUT                                         
-           CLOSE BOP75-OPTCHNG.                                                 
+           CLOSE BOP75-OPTCHNG                                                  
+LRM001     CLOSE NOMATCH-FILE.                                          00001000
                                                                                 
            IF OPTCHNG-FILE-STATUS = '00'                                        
               DISPLAY '*** CAT784CV - CLOSED OPTCHNG VSAM FILE... '             
@@ -210,6 +234,7 @@
                                                                                 
            OPEN  INPUT  TAXLOT-DETAIL-FILE-IN                                   
            OPEN  OUTPUT TAXLOT-DETAIL-FILE-OUT                                  
+LRM001     OPEN  OUTPUT NOMATCH-FILE                                    00001000
                                                                                 
            OPEN  INPUT  BOP75-OPTCHNG                                           
                                                                                 
@@ -252,21 +277,37 @@ LRM********** CALL  ABEND        USING ABEND-CODE
                    DISPLAY '#BYPASS SEC=' WK-ADP-NBR                            
                        ' GETMSD-RETURN-CODE='  GETMSD-RETURN-CODE               
                       ' FROM NEW ADP SEC ' OPT-NEW-ADP-SEC-NO                   
+LRM001                 MOVE 'MSDF' TO WS-NM-REASON-CD                   00001000
+LRM001     MOVE 'GETMSD RETURN NOT VALID' TO WS-NM-REASON-TXT           00001000
+LRM002                 MOVE OPT-NEW-ADP-SEC-NO TO WS-NM-DETAIL          00001000
+LRM001                 PERFORM WRITE-NOMATCH-RECORD                     00001000
                    GO TO 2000-WRITE-TLE-REC                                     
                  END-IF                                                         
               ELSE                                                              
                  DISPLAY  'STRANGE CONDITION WHERE OPT NEW MISSING'             
                         ' IN OPT RECORD FOR ' WK-ADP-NBR                        
                         ' OPT-NEW-ADT=' OPT-NEW-ADP-SEC-NO                      
+LRM001                 MOVE 'NEWM' TO WS-NM-REASON-CD                   00001000
+LRM001     MOVE 'OPTCHNG FOUND, NEW ADP MISSING' TO WS-NM-REASON-TXT    00001000
+LRM002                 MOVE OPT-NEW-ADP-SEC-NO TO WS-NM-DETAIL          00001000
+LRM001                 PERFORM WRITE-NOMATCH-RECORD                     00001000
                  GO TO 2000-WRITE-TLE-REC                                       
            ELSE                                                                 
            IF OPTCHNG-FILE-STATUS = '23'                                        
               DISPLAY '#BYPASS SEC=' WK-ADP-NBR                                 
                    ' OPTCHNG NOT FOUND'                                         
+LRM001                 MOVE 'OPNF' TO WS-NM-REASON-CD                   00001000
+LRM001     MOVE 'OPTCHNG RECORD NOT FOUND' TO WS-NM-REASON-TXT          00001000
+LRM002                 MOVE WK-ADP-NBR         TO WS-NM-DETAIL          00001000
+LRM001                 PERFORM WRITE-NOMATCH-RECORD                     00001000
                  GO TO 2000-WRITE-TLE-REC                                       
            ELSE                                                                 
               DISPLAY '#BYPASS SEC=' WK-ADP-NBR                                 
               ' BAD READ OPTCHNG FILE STTS = '  OPTCHNG-FILE-STATUS             
+LRM001                 MOVE 'BADR' TO WS-NM-REASON-CD                   00001000
+LRM001     MOVE 'BAD READ ON OPTCHNG FILE' TO WS-NM-REASON-TXT          00001000
+LRM002                 MOVE WK-ADP-NBR         TO WS-NM-DETAIL          00001000
+LRM001                 PERFORM WRITE-NOMATCH-RECORD                     00001000
                  GO TO 2000-WRITE-TLE-REC                                       
            END-IF.                                                              
                                                                                 
@@ -281,6 +322,10 @@ LRM********** CALL  ABEND        USING ABEND-CODE
               DISPLAY 'MSD OPTION SYMBOL MISSING '                              
                       ' ON ' OPT-NEW-ADP-SEC-NO                                 
                       ' STARTED WITH ' WK-ADP-NBR                               
+LRM001                 MOVE 'SYMM' TO WS-NM-REASON-CD                   00001000
+LRM001     MOVE 'MSD OPTION SYMBOL MISSING' TO WS-NM-REASON-TXT         00001000
+LRM002                 MOVE OPT-NEW-ADP-SEC-NO TO WS-NM-DETAIL          00001000
+LRM001                 PERFORM WRITE-NOMATCH-RECORD                     00001000
               GO TO 2000-WRITE-TLE-REC                                          
            END-IF.                                                              
                                                                                 
@@ -328,6 +373,16 @@ LRM********** CALL  ABEND        USING ABEND-CODE
                 KEY IS OPTCHNG-KEY                                              
            END-READ.                                                            
                                                                                 
+      /                                                                         
+      /                                                                         
+LRM001 WRITE-NOMATCH-RECORD.                                            00001000
+LRM001     MOVE SPACES              TO NOMATCH-RECORD                   00001000
+LRM001     MOVE WK-ADP-NBR          TO NM-ADP-SEC-NO                    00001000
+LRM001     MOVE WS-NM-REASON-CD     TO NM-REASON-CODE                   00001000
+LRM001     MOVE WS-NM-REASON-TXT    TO NM-REASON-TEXT                   00001000
+LRM002     MOVE WS-NM-DETAIL        TO NM-DETAIL                        00001000
+LRM001     WRITE NOMATCH-RECORD                                         00001000
+LRM001     ADD 1 TO WS-NOMATCH-CNTR.                                    00001000
       /                                                                         
        5400-GETMSDC.                                                            
                                                                                 
@@ -350,5 +405,6 @@ LRM********** CALL  ABEND        USING ABEND-CODE
            DISPLAY 'CAT784CV: MSD FOUND            ' WS-MSD-FND-CNT             
            DISPLAY 'CAT784CV: TLE RECORDS UPDATED  ' WS-TLE-UPDATED             
            DISPLAY 'CAT784CV: TLE DTL RECS UPDATED ' WS-TLE-DTL-UPDATED         
-           DISPLAY 'CAT784CV: TLE RECORDS WRITTEN  ' WS-TLE-WRITTEN.            
+           DISPLAY 'CAT784CV: TLE RECORDS WRITTEN  ' WS-TLE-WRITTEN             
+LRM001     DISPLAY 'CAT784CV: NO-MATCH EXCEPTIONS  ' WS-NOMATCH-CNTR.   00001000
        8900-EXIT. EXIT.                                                         
