@@ -1,3 +1,7 @@
+000001* PDX    - CAT730   C0365151 11/12/25 12:41:59 TBDOJUN            00000901
+LRM001* ADD CHANGE-AUDIT TRAIL FOR DUALLY-LISTED                        00001000
+LRM001* SECURITY MAINTENANCE: RECORD EACH VRSDSEC/VRSDACC               00001000
+LRM001* ROW DELETED SO THE ACTION CAN BE RECONCILED LATER.              00001000
 000001* PDX    - CAT730   C0249006 06/29/07 12:27:53 TBDOJUN            00001000
       * DJ0001 SSR 47339 SUPPORT DUALLY LISTED SECURITIES               00001029
       * DJ0001           POPULATE GETMSD-CLIENT-PL2 WHEN CALLING GETMSD 00001029
@@ -22,8 +26,27 @@
        ENVIRONMENT DIVISION.                                            00100028
        INPUT-OUTPUT SECTION.                                            00110028
        FILE-CONTROL.                                                    00120028
+LRM001     SELECT AUDIT-FILE ASSIGN TO RSDAUDIT.                        00001000
        DATA DIVISION.                                                   00130028
        FILE SECTION.                                                    00140028
+LRM001 FD  AUDIT-FILE                                                   00001000
+LRM001     RECORDING MODE IS F                                          00001000
+LRM001     LABEL RECORDS STANDARD                                       00001000
+LRM001     BLOCK CONTAINS 0 RECORDS                                     00001000
+LRM001     RECORD CONTAINS 80 CHARACTERS.                               00001000
+LRM001 01  AUDIT-RECORD.                                                00001000
+LRM001     05  AUD-CLIENT               PIC X(04).                      00001000
+LRM001     05  FILLER                   PIC X(01).                      00001000
+LRM001     05  AUD-BRANCH-CD            PIC X(03).                      00001000
+LRM001     05  FILLER                   PIC X(01).                      00001000
+LRM001     05  AUD-ACCT-CD              PIC X(05).                      00001000
+LRM001     05  FILLER                   PIC X(01).                      00001000
+LRM001     05  AUD-SECURITY-ADP-NBR     PIC X(07).                      00001000
+LRM001     05  FILLER                   PIC X(01).                      00001000
+LRM001     05  AUD-TABLE                PIC X(07).                      00001000
+LRM001     05  FILLER                   PIC X(01).                      00001000
+LRM001     05  AUD-ACTION               PIC X(20).                      00001000
+LRM001     05  FILLER                   PIC X(29).                      00001000
        WORKING-STORAGE SECTION.                                         00150028
            COPY PDXIDCOB.                                               00160028
            COPY STUBCPY.                                                00170028
@@ -64,6 +87,7 @@
            05  W-INFILE-CNT              PIC  9(009) VALUE 0.           00520028
            05  W-VRSDACC-DELETE-CNT      PIC  9(011) VALUE 0.           00530028
            05  W-VRSDSEC-DELETE-CNT      PIC  9(011) VALUE 0.           00540028
+LRM001     05  W-AUDIT-CNT               PIC  9(011) VALUE 0.           00001000
            05  W-VRSDSEC-ROW-CNT         PIC  S9(4) COMP  VALUE +0.     00550028
                                                                         00560028
            05  W-SUB1                    PIC  9(03).                    00570028
@@ -197,8 +221,10 @@ DJ0001             W-CLIENT-X                PIC 9(04).                 00700028
                                                                         01830028
            PERFORM 1000-INIT                                            01840028
                                                                         01850028
+LRM001     OPEN OUTPUT AUDIT-FILE                                       00001000
            PERFORM 2000-PROCESS-INPUT                                   01860028
                                                                         01870028
+LRM001     CLOSE AUDIT-FILE                                             00001000
            PERFORM 8900-DISPLAY-CNT                                     01880028
            DISPLAY 'CAT730: PROGRAM ENDED SUCCESSFULLY'.                01890028
                                                                         01900028
@@ -331,6 +357,9 @@ DJ0001     MOVE W-CLIENT-NUM             TO GETMSD-CLIENT-PL2.          03010028
                                                                         03170028
            IF  SQLCODE  =  +0                                           03180028
                ADD 1 TO W-VRSDSEC-DELETE-CNT                            03190028
+LRM001        MOVE 'VRSDSEC' TO AUD-TABLE                               00001000
+LRM001        MOVE 'DELETE'  TO AUD-ACTION                              00001000
+LRM001        PERFORM 9000-WRITE-AUDIT THRU 9000-EXIT                   00001000
                DISPLAY 'CAT730: DELETED VRSDSEC   ' W-CLIENT-BR-ACCT    03200028
            ELSE                                                         03210028
                DISPLAY 'CAT730: DELETE FAILED FOR ' W-CLIENT-BR-ACCT    03220028
@@ -365,6 +394,9 @@ DJ0001     MOVE W-CLIENT-NUM             TO GETMSD-CLIENT-PL2.          03010028
              END-EXEC                                                   03510028
              IF  SQLCODE  =  +0                                         03520028
                ADD 1 TO W-VRSDACC-DELETE-CNT                            03530028
+LRM001          MOVE 'VRSDACC' TO AUD-TABLE                             00001000
+LRM001          MOVE 'DELETE'  TO AUD-ACTION                            00001000
+LRM001          PERFORM 9000-WRITE-AUDIT THRU 9000-EXIT                 00001000
                DISPLAY 'CAT730: DELETED VRSDACC   ' W-CLIENT-BR-ACCT    03540028
              ELSE                                                       03550028
                DISPLAY 'CAT730: VRSDACC DEL FAIL ' W-CLIENT-BR-ACCT     03560028
@@ -374,6 +406,16 @@ DJ0001     MOVE W-CLIENT-NUM             TO GETMSD-CLIENT-PL2.          03010028
            .                                                            03600028
                                                                         03610028
        3000-EXIT. EXIT.                                                 03620028
+                                                                        
+LRM001 9000-WRITE-AUDIT.                                                00001000
+LRM001     MOVE W-CLIENT-X            TO AUD-CLIENT.                    00001000
+LRM001     MOVE W-BR-X                TO AUD-BRANCH-CD.                 00001000
+LRM001     MOVE W-ACCT-X              TO AUD-ACCT-CD.                   00001000
+LRM001     MOVE W-ADP-SEC             TO AUD-SECURITY-ADP-NBR.          00001000
+LRM001     WRITE AUDIT-RECORD.                                          00001000
+LRM001     ADD 1 TO W-AUDIT-CNT.                                        00001000
+LRM001 9000-EXIT.                                                       00001000
+LRM001     EXIT.                                                        00001000
                                                                         03630028
                                                                         03640028
        8500-SQL-ERROR.                                                  03650028
