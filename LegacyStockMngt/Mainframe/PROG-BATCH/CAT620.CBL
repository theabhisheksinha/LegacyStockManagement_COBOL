@@ -1,3 +1,8 @@
+000001* PDX    - CAT620   C0363370 08/12/25 08:10:10 TBLAMUR            00001000
+LRM001* ADD DAILY FEE-FLAG RECONCILIATION REPORTING.  CAT620            00001000
+LRM001* APPENDS ITS PAPER-FEE-IND COUNTS TO THE SHARED FEE-RECON-       00001000
+LRM001* FILE SO THEY CAN BE RECONCILED AGAINST CAT820MG'S RETAINED-     00001000
+LRM001* FEE DROP/KEEP COUNTS FOR THE SAME PROCESSING DATE.              00001000
 000001* PDX    - CAT620   C0361186 01/07/15 09:17:40 TBLAMUR            00001000
        IDENTIFICATION DIVISION.                                                 
        PROGRAM-ID.  CAT620.                                                     
@@ -22,16 +27,23 @@
                                    ORGANIZATION IS INDEXED                      
                                    RECORD KEY   IS PAPER-FEE-DTL-KEY            
                                    FILE STATUS  IS PAPERFEE-STAT.               
-           SELECT PAPERFEE-OUT     ASSIGN       TO PAPEROUT.                    
-       DATA DIVISION.                                                           
-       FILE SECTION.                                                            
-       FD  PAPERFEE.                                                            
-           COPY IFPFUTAC REPLACING ==:IFPFUTAC:== BY ==PAPER-FEE==.             
-       FD  PAPERFEE-OUT                                                         
-           RECORDING MODE IS F                                                  
-           LABEL RECORDS ARE STANDARD                                           
-           BLOCK CONTAINS 0 RECORDS.                                            
-           COPY IFPFUTAC REPLACING ==:IFPFUTAC:== BY ==PAPER-OUT==.             
+           SELECT PAPERFEE-OUT     ASSIGN       TO PAPEROUT.
+LRM001     SELECT FEE-RECON-FILE   ASSIGN       TO FEERECN              00001000
+LRM001                             FILE STATUS  IS FEERECN-STAT.        00001000
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PAPERFEE.
+           COPY IFPFUTAC REPLACING ==:IFPFUTAC:== BY ==PAPER-FEE==.
+       FD  PAPERFEE-OUT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+           COPY IFPFUTAC REPLACING ==:IFPFUTAC:== BY ==PAPER-OUT==.
+LRM001 FD  FEE-RECON-FILE                                               00001000
+LRM001     RECORDING MODE IS F                                          00001000
+LRM001     LABEL RECORDS ARE STANDARD                                   00001000
+LRM001     BLOCK CONTAINS 0 RECORDS.                                    00001000
+LRM001     COPY CATFEERC REPLACING ==:FEERC:== BY ==FEERECN==.          00001000
       ******************************************************************        
        WORKING-STORAGE SECTION.                                                 
       ******************************************************************        
@@ -54,7 +66,9 @@
                88 PAPERFEE-END-OF-FILE   VALUE '10'.                            
                88 PAPERFEE-NOT-FOUND     VALUE '23'.                            
                88 PAPERFEE-EMPTY-MISSING VALUE '35'.                            
-           05  W-PAPERFEE-CNT            PIC  9(009) COMP-3 VALUE 0.            
+           05  W-PAPERFEE-CNT            PIC  9(009) COMP-3 VALUE 0.
+LRM001     05  FEERECN-STAT          PIC X(002).                        00001000
+LRM001 01  WS-SYS-DATE               PIC 9(006).                        00001000
        01  W-DATABASE-WORK-AREA.                                                
            03  W-CLIENT-NBR              PIC  X(04) VALUE LOW-VALUES.           
            03  W-ACAT-CNTL-NBR           PIC  X(14) VALUE LOW-VALUES.           
@@ -129,18 +143,32 @@
                MOVE +0111    TO ABEND-CODE                                      
                CALL ABEND USING ABEND-CODE                                      
            END-IF.                                                              
-           OPEN OUTPUT PAPERFEE-OUT.                                            
-           PERFORM 1000-READ-PAPERFEE THRU 1000-EXIT                            
-              UNTIL PAPERFEE-END-OF-FILE.                                       
-           CLOSE PAPERFEE.                                                      
-           CLOSE PAPERFEE-OUT.                                                  
-           DISPLAY ' '.                                                         
-           DISPLAY 'PAPER FEE RECS READ     ' PAPER-FEE-RECS-READ               
-           DISPLAY 'PAPER FEE IND UPDATED   ' PAPER-IND-UPDATED                 
-           DISPLAY 'ACAT STATUS UNFAVORABLE ' PAPER-FEE-ACAT-REJECTED           
-           DISPLAY 'ACAT NOT FOUND          ' PAPER-FEE-ACAT-NOTFND             
-           DISPLAY 'CAT620 ENDED SUCCESSFULLY.'.                                
-           GOBACK.                                                              
+           OPEN OUTPUT PAPERFEE-OUT.
+LRM001     OPEN OUTPUT FEE-RECON-FILE.                                  00001000
+LRM001     DISPLAY 'CAT620: FEE-RECON-FILE OPEN STATUS = ' FEERECN-STAT.00001000
+           PERFORM 1000-READ-PAPERFEE THRU 1000-EXIT
+              UNTIL PAPERFEE-END-OF-FILE.
+           CLOSE PAPERFEE.
+           CLOSE PAPERFEE-OUT.
+LRM001     ACCEPT WS-SYS-DATE FROM DATE.                                00001000
+LRM001     MOVE SPACES              TO FEERECN-RECORD.                  00001000
+LRM001     MOVE 'CAT620'            TO FEERECN-PGM-NAME.                00001000
+LRM001     MOVE WS-SYS-DATE         TO FEERECN-PROC-DATE.               00001000
+LRM001     MOVE 'IND UPDATED'       TO FEERECN-M1-LABEL.                00001000
+LRM001     MOVE PAPER-IND-UPDATED   TO FEERECN-M1-VALUE.                00001000
+LRM001     MOVE 'ACAT REJECT'       TO FEERECN-M2-LABEL.                00001000
+LRM001     MOVE PAPER-FEE-ACAT-REJECTED TO FEERECN-M2-VALUE.            00001000
+LRM001     MOVE 'ACAT NOTFND'       TO FEERECN-M3-LABEL.                00001000
+LRM001     MOVE PAPER-FEE-ACAT-NOTFND   TO FEERECN-M3-VALUE.            00001000
+LRM001     WRITE FEERECN-RECORD.                                        00001000
+LRM001     CLOSE FEE-RECON-FILE.                                        00001000
+           DISPLAY ' '.
+           DISPLAY 'PAPER FEE RECS READ     ' PAPER-FEE-RECS-READ
+           DISPLAY 'PAPER FEE IND UPDATED   ' PAPER-IND-UPDATED
+           DISPLAY 'ACAT STATUS UNFAVORABLE ' PAPER-FEE-ACAT-REJECTED
+           DISPLAY 'ACAT NOT FOUND          ' PAPER-FEE-ACAT-NOTFND
+           DISPLAY 'CAT620 ENDED SUCCESSFULLY.'.
+           GOBACK.
                                                                                 
       *******************                                                       
        1000-READ-PAPERFEE.                                                      
