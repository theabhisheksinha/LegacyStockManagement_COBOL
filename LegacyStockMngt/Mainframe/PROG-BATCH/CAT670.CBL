@@ -1,3 +1,9 @@
+000001* PDX    - CAT670   C0364055 09/15/25 13:45:15 TBLAMUR            00001000
+LRM005* ADD A DROPPED-RECORD REPORT.  EVERY WRAP RECORD THAT            00001000
+LRM005* THIS PROGRAM DROPS (NO ACTIVE TIF, REJECTED TRANSFER STATUS,    00001000
+LRM005* INTRA-DAY FEE DUPLICATE, OR FAILED ASSET LOOKUP) NOW ALSO       00001000
+LRM005* WRITES A LINE TO DROPFILE SO OPS CAN SEE WHAT WAS DROPPED       00001000
+LRM005* AND WHY WITHOUT COMBING THROUGH THE JOB LOG.                    00001000
 000001* PDX    - CAT670   C0334118 07/11/13 13:49:40 TBLAMUR            00001000
 LRM004* SSR 86909 DUPE FEE PROBLEM FIX - READ SORTED INTRA-DAY FEE FILE         
 LRM004*   TO DROP RECORDS FROM LAST NIGHT'S WRAP FILE CAT820.RET, WHEN          
@@ -41,6 +47,7 @@ LRM001*  RET FILE FOR THIS PURPOSE).
 LRM004     SELECT INTRA-DAY-FEE-IN           ASSIGN  TO  IDFEE.                 
            SELECT RETAIN-FILE                ASSIGN  TO  P2WRAPO.               
            SELECT P2BKPG-FILE                ASSIGN  TO  P2OUT.                 
+LRM005     SELECT DROPPED-FILE               ASSIGN  TO  DROPFILE.      00001000
 TBD*****   SELECT TACTOUT-FILE               ASSIGN  TO  TACT.                  
                                                                                 
                                                                                 
@@ -102,11 +109,24 @@ LRM004 01  INT-HDR-REC                 PIC X(11).
            LABEL RECORDS STANDARD                                               
            BLOCK CONTAINS 0 RECORDS                                             
            RECORD CONTAINS 120 CHARACTERS.                                      
-       01  P2BKPG-RECORD               PIC X(120).                              
-                                                                                
-           EJECT                                                                
-      ******************************************************************        
-       WORKING-STORAGE SECTION.                                                 
+       01  P2BKPG-RECORD               PIC X(120).
+
+LRM005 FD  DROPPED-FILE                                                 00001000
+LRM005     RECORDING MODE IS F                                          00001000
+LRM005     LABEL RECORDS STANDARD                                       00001000
+LRM005     BLOCK CONTAINS 0 RECORDS                                     00001000
+LRM005     RECORD CONTAINS 80 CHARACTERS.                               00001000
+LRM005 01  DROP-RECORD.                                                 00001000
+LRM005     05  DROP-CLIENT             PIC X(04).                       00001000
+LRM005     05  FILLER                  PIC X(01).                       00001000
+LRM005     05  DROP-CONTROL-NBR        PIC X(14).                       00001000
+LRM005     05  FILLER                  PIC X(01).                       00001000
+LRM005     05  DROP-REASON             PIC X(40).                       00001000
+LRM005     05  FILLER                  PIC X(20).                       00001000
+
+           EJECT
+      ******************************************************************
+       WORKING-STORAGE SECTION.
       ******************************************************************        
                                                                                 
        77  ABEND-CODE              COMP  PIC S9(4)   VALUE +9999.               
@@ -127,8 +147,9 @@ LRM001     88  WS-POSITION-NOT-FOUND          VALUE 'N'.
 LRM001     88  WS-POSITION-FOUND              VALUE 'Y'.                        
        77  SUB                   COMP-3  PIC S9(03)  VALUE ZEROES.              
        77  P2-RECS-WRTN          PIC 9(11) VALUE ZERO.                          
-LRM004 77  INTRA-DAY-FEE-EOF-SW  PIC X     VALUE 'N'.                           
-LRM004     88  INTRA-DAY-FEE-EOF           VALUE 'Y'.                           
+LRM004 77  INTRA-DAY-FEE-EOF-SW  PIC X     VALUE 'N'.
+LRM004     88  INTRA-DAY-FEE-EOF           VALUE 'Y'.
+LRM005 77  WS-DROP-REASON        PIC X(40) VALUE SPACES.                00001000
                                                                                 
        01  DATE-WORK-AREA.                                                      
            03  WORK-DATE-MMDDYY            PIC X(6).                            
@@ -208,10 +229,13 @@ LRM002              ,:DCLVTRNFR.STTS-CD
                             :WS-CONTROL-NBR)                                    
            END-EXEC.                                                            
                                                                                 
-           EVALUATE SQLCODE                                                     
-                 WHEN +100                                                      
-                    ADD 1 TO WS-RECORDS-DROPPED                                 
-                 WHEN +0                                                        
+           EVALUATE SQLCODE
+                 WHEN +100
+                    ADD 1 TO WS-RECORDS-DROPPED
+LRM005              MOVE 'NO ACTIVE TIF - VTRNFR NOT FOUND'             00001000
+LRM005                 TO WS-DROP-REASON                                00001000
+LRM005              PERFORM WRITE-DROPPED-RTN                           00001000
+                 WHEN +0
                     PERFORM CHECK-SETTLE-DATE-RTN                               
                  WHEN OTHER                                                     
                     MOVE 2500 TO ABEND-CODE                                     
@@ -219,9 +243,15 @@ LRM002              ,:DCLVTRNFR.STTS-CD
            END-EVALUATE.                                                        
            GO TO PROCESS-ROUTINE.                                               
                                                                                 
-       PROCESS-ROUTINE-EXIT. EXIT.                                              
-                                                                                
-       CHECK-SETTLE-DATE-RTN.                                                   
+       PROCESS-ROUTINE-EXIT. EXIT.
+
+LRM005 WRITE-DROPPED-RTN.                                               00001000
+LRM005     MOVE WS-CLIENT        TO DROP-CLIENT.                        00001000
+LRM005     MOVE WS-CONTROL-NBR   TO DROP-CONTROL-NBR.                   00001000
+LRM005     MOVE WS-DROP-REASON   TO DROP-REASON.                        00001000
+LRM005     WRITE DROP-RECORD.                                           00001000
+
+       CHECK-SETTLE-DATE-RTN.
            IF STTLM-DT OF DCLVTRNFR = WS-ACAT-STTLM-DATE                        
               ADD 1 TO WS-SETTLE-TODAY                                          
 LRM001        IF WRAP-P2-FRGN-FEE                                               
@@ -234,9 +264,12 @@ LRM001           END-IF
 LRM001        ELSE                                                              
               PERFORM CREATE-TIF-RTN                                            
            ELSE                                                                 
-LRM002     IF STTS-CD OF DCLVTRNFR = '140' OR '600'                             
-LRM002        ADD 1 TO WS-RECORDS-DROPPED                                       
-LRM002     ELSE                                                                 
+LRM002     IF STTS-CD OF DCLVTRNFR = '140' OR '600'
+LRM002        ADD 1 TO WS-RECORDS-DROPPED
+LRM005        MOVE 'REJECTED TRANSFER STATUS 140/600'                   00001000
+LRM005           TO WS-DROP-REASON                                      00001000
+LRM005        PERFORM WRITE-DROPPED-RTN                                 00001000
+LRM002     ELSE
               IF WRAP-P2-RECORD                                                 
 LRM004           PERFORM                                                        
 LRM004              UNTIL INTRA-DAY-FEE-EOF                                     
@@ -250,10 +283,13 @@ LRM004           END-PERFORM
 LRM004           IF NOT INTRA-DAY-FEE-EOF                                       
 LRM004           AND INT-CLIENT = WRAP-CLIENT                                   
 LRM004           AND INT-CONTROL-NBR = WRAP-CONTROL-NBR                         
-LRM004              ADD 1 TO WS-RECORDS-DROPPED                                 
-LRM004              DISPLAY 'DROPPED FEE REC ' WRAP-CLIENT                      
-LRM004                 ' ' WRAP-CONTROL-NBR ' ON MATCH TO INTRA-DAY FEE'        
-LRM004           ELSE                                                           
+LRM004              ADD 1 TO WS-RECORDS-DROPPED
+LRM004              DISPLAY 'DROPPED FEE REC ' WRAP-CLIENT
+LRM004                 ' ' WRAP-CONTROL-NBR ' ON MATCH TO INTRA-DAY FEE'
+LRM005              MOVE 'DUPLICATE FEE - MATCHED INTRA-DAY FEE FILE'   00001000
+LRM005                 TO WS-DROP-REASON                                00001000
+LRM005              PERFORM WRITE-DROPPED-RTN                           00001000
+LRM004           ELSE
                     WRITE RET-P2-REC FROM WRAP-P2-REC                           
                     ADD 1 TO WS-RECORDS-RETAINED                                
 LRM004           END-IF                                                         
@@ -305,15 +341,20 @@ LRM001
 LRM001     EVALUATE SQLCODE                                                     
 LRM001           WHEN +100                                                      
 LRM001              ADD 1 TO WS-RECORDS-DROPPED                                 
-LRM003              IF WRAP-P2-TYPE4-JRNL                                       
-LRM003                 DISPLAY 'TYPE1-4 JOURNAL DROPPED '                       
-LRM003                     WS-CLIENT ' ' WS-CONTROL-NBR ' '                     
-LRM003                     WS-ADP-NBR ' ' WS-ASSET-TYPE                         
-LRM003              ELSE                                                        
-LRM001                 DISPLAY 'FOREIGN FEE RECORD DROPPED '                    
-LRM001                     WS-CLIENT ' ' WS-CONTROL-NBR ' '                     
-LRM001                     WS-ADP-NBR ' ' WS-ASSET-TYPE                         
-LRM003              END-IF                                                      
+LRM003              IF WRAP-P2-TYPE4-JRNL
+LRM003                 DISPLAY 'TYPE1-4 JOURNAL DROPPED '
+LRM003                     WS-CLIENT ' ' WS-CONTROL-NBR ' '
+LRM003                     WS-ADP-NBR ' ' WS-ASSET-TYPE
+LRM005                 MOVE 'ASSET LOOKUP FAILED - TYPE1-4 JOURNAL'     00001000
+LRM005                    TO WS-DROP-REASON                             00001000
+LRM003              ELSE
+LRM001                 DISPLAY 'FOREIGN FEE RECORD DROPPED '
+LRM001                     WS-CLIENT ' ' WS-CONTROL-NBR ' '
+LRM001                     WS-ADP-NBR ' ' WS-ASSET-TYPE
+LRM005                 MOVE 'ASSET LOOKUP FAILED - FOREIGN FEE'         00001000
+LRM005                    TO WS-DROP-REASON                             00001000
+LRM003              END-IF
+LRM005              PERFORM WRITE-DROPPED-RTN                           00001000
 LRM001           WHEN +0                                                        
 LRM001           WHEN -811                                                      
 LRM001              SET WS-POSITION-FOUND TO TRUE                               
@@ -401,8 +442,9 @@ LRM001     END-EVALUATE.
            OPEN INPUT P2WRAP-FILE.                                              
 LRM004     OPEN INPUT INTRA-DAY-FEE-IN                                          
            OPEN OUTPUT RETAIN-FILE.                                             
-           OPEN OUTPUT P2BKPG-FILE.                                             
-           MOVE SPACES   TO  P2BKPG-RECORD.                                     
+           OPEN OUTPUT P2BKPG-FILE.
+LRM005     OPEN OUTPUT DROPPED-FILE.                                    00001000
+           MOVE SPACES   TO  P2BKPG-RECORD.
            MOVE 'DATE='  TO  P2BKPG-RECORD.                                     
            MOVE WORK-DATE-MMDDYY TO P2BKPG-RECORD (6:6).                        
            WRITE P2BKPG-RECORD.                                                 
@@ -433,8 +475,9 @@ LRM004     OPEN INPUT INTRA-DAY-FEE-IN
                                                                                 
            CLOSE  P2WRAP-FILE.                                                  
            CLOSE  RETAIN-FILE.                                                  
-           CLOSE  P2BKPG-FILE.                                                  
-LRM004     CLOSE INTRA-DAY-FEE-IN                                               
+           CLOSE  P2BKPG-FILE.
+LRM005     CLOSE  DROPPED-FILE.                                         00001000
+LRM004     CLOSE INTRA-DAY-FEE-IN
            PERFORM 3000-CLOSE-TACT.                                             
                                                                                 
            DISPLAY ' '                                                          
