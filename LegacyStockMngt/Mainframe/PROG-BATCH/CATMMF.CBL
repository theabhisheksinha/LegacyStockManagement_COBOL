@@ -34,6 +34,10 @@ LRM001* SSR 45101 SELECT THRESHOLD SECURITIES (CAMS WILL AUTO LIQUIDATE)
        FILE-CONTROL.                                                    CATMMF  
            SELECT  O-MMF-FILE           ASSIGN  TO  UT-S-MMFFL.         CATMMF  
 LRM004     SELECT  O-BDF-FILE           ASSIGN  TO  UT-S-BDFFL.         CATMMF  
+LRM006     SELECT  I-MMF-PRIOR-FILE     ASSIGN  TO  UT-S-MMFPR          00001000
+LRM006             FILE STATUS  IS  WS-MMFPR-STTS.                      00001000
+LRM006     SELECT  O-MMF-RPT-FILE       ASSIGN  TO  MMFRPT              00001000
+LRM006             FILE STATUS  IS  WS-MMFRPT-STTS.                     00001000
            EJECT                                                        CATMMF  
        DATA DIVISION.                                                   CATMMF  
        FILE SECTION.                                                    CATMMF  
@@ -51,6 +55,31 @@ LRM004 01  O-BDF-RECORD.                                                CATMMF
 LRM004     05  O-BDF-CLIENT         PIC X(04).                                  
 LRM004     05  O-BDF-SECURITY       PIC X(07).                                  
 LRM004     05  FILLER               PIC X(19).                                  
+LRM006* **************************************************************  00001000
+LRM006* PRIOR CYCLE'S MMF SAVE FILE, READ FOR COMPARISON ONLY SO        00001000
+LRM006* THIS RUN'S MAINTENANCE REPORT CAN SHOW WHAT CHANGED - SEE       00001000
+LRM006* 9000-LOAD-PRIOR-CYCLE-RTN.  IF THE PRIOR GENERATION ISN'T       00001000
+LRM006* AVAILABLE (FIRST RUN, OR JCL DIDN'T SUPPLY ONE) THE OPEN        00001000
+LRM006* JUST FAILS AND THE REPORT IS PRODUCED WITHOUT COMPARISON.       00001000
+LRM006* **************************************************************  00001000
+LRM006 FD  I-MMF-PRIOR-FILE                                             00001000
+LRM006     LABEL RECORDS ARE STANDARD                                   00001000
+LRM006     BLOCK CONTAINS 0 RECORDS                                     00001000
+LRM006     RECORDING MODE IS V.                                         00001000
+LRM006     COPY CATMMF  REPLACING ==:CAT:== BY ==P==.                   00001000
+           SKIP3                                                                
+LRM006* **************************************************************  00001000
+LRM006* MAINTENANCE REPORT - FUNDS ADDED/REMOVED, REDEMPTION            00001000
+LRM006* HIERARCHY CHANGES, AND THE 90%-OF-999-OCCURS CAPACITY           00001000
+LRM006* WARNING ON THE THRESHOLD-FUND / REDEMPTION-SECURITY             00001000
+LRM006* TABLES (SEE SSR 66946 / LRM003 HISTORY ABOVE).                  00001000
+LRM006* **************************************************************  00001000
+LRM006 FD  O-MMF-RPT-FILE                                               00001000
+LRM006     RECORDING MODE IS F                                          00001000
+LRM006     BLOCK CONTAINS 0 RECORDS                                     00001000
+LRM006     RECORD CONTAINS 80 CHARACTERS.                               00001000
+LRM006 01  O-MMF-RPT-RECORD             PIC X(80).                      00001000
+           SKIP3                                                                
            EJECT                                                        CATMMF  
       *                                                                 CATMMF  
        WORKING-STORAGE SECTION.                                         CATMMF  
@@ -125,6 +154,47 @@ LRM003     COPY GETTHCPY.                                               CATMMF
        01  FILLER                        PIC X(08) VALUE 'BHACAT  '.    CATMMF  
            COPY BHACAT.                                                 CATMMF  
            EJECT                                                        CATMMF  
+      ******************************************************************        
+      * Program-specific CAPACITY-ALERT / MAINTENANCE-REPORT WORK AREAS         *       
+      ******************************************************************        
+LRM006 01  WS-MMFPR-STTS               PIC XX.                          00001000
+LRM006     88  WS-MMFPR-SUCC                     VALUE '00'.            00001000
+LRM006 01  WS-MMFRPT-STTS              PIC XX.                          00001000
+LRM006                                                                  00001000
+LRM006 01  WS-MMF-CAPACITY-CONST       PIC 9(03) VALUE 900.             00001000
+LRM006 01  WS-REDMPT-CHANGED-SW        PIC X(01) VALUE 'N'.             00001000
+LRM006                                                                  00001000
+LRM006 01  WS-PRIOR-SEC-TABLE.                                          00001000
+LRM006     05  WS-PRIOR-SEC-CNT        PIC 9(05) VALUE 0.               00001000
+LRM006     05  WS-PRIOR-SEC-ENTRY OCCURS 0 TO 5000 TIMES                00001000
+LRM006                 DEPENDING ON WS-PRIOR-SEC-CNT                    00001000
+LRM006                 INDEXED BY WS-PRIOR-IDX.                         00001000
+LRM006         07  WS-PRIOR-SEC-CLIENT       PIC 9(03).                 00001000
+LRM006         07  WS-PRIOR-SEC-SECURITY     PIC X(07).                 00001000
+LRM006         07  WS-PRIOR-SEC-FOUND-SW     PIC X(01) VALUE 'N'.       00001000
+LRM006             88  WS-PRIOR-SEC-FOUND               VALUE 'Y'.      00001000
+LRM006                                                                  00001000
+LRM006 01  WS-PRIOR-REDMPT-TABLE.                                       00001000
+LRM006     05  WS-PRIOR-REDMPT-CNT     PIC 9(03) VALUE 0.               00001000
+LRM006     05  WS-PRIOR-REDMPT-ENTRY OCCURS 0 TO 500 TIMES              00001000
+LRM006                 DEPENDING ON WS-PRIOR-REDMPT-CNT                 00001000
+LRM006                 INDEXED BY WS-PRIOR-REDMPT-IDX.                  00001000
+LRM006         07  WS-PRIOR-REDMPT-CLIENT    PIC 9(03).                 00001000
+LRM006         07  WS-PRIOR-REDMPT-SEC-CNT   PIC 9(03) VALUE 0.         00001000
+LRM006         07  WS-PRIOR-REDMPT-SEC       PIC X(07)                  00001000
+LRM006                 OCCURS 999 TIMES.                                00001000
+LRM006                                                                  00001000
+LRM006                                                                  00001000
+LRM006 01  MMFRPT-LINE.                                                 00001000
+LRM006     05  FILLER                    PIC X(11) VALUE                00001000
+LRM006         'CATMMF RPT-'.                                           00001000
+LRM006     05  MMFRPT-CLIENT             PIC 9(03).                     00001000
+LRM006     05  FILLER                    PIC X(01) VALUE SPACE.         00001000
+LRM006     05  MMFRPT-ACTION             PIC X(11).                     00001000
+LRM006     05  FILLER                    PIC X(01) VALUE SPACE.         00001000
+LRM006     05  MMFRPT-SECURITY           PIC X(07).                     00001000
+LRM006     05  FILLER                    PIC X(01) VALUE SPACE.         00001000
+LRM006     05  MMFRPT-TEXT               PIC X(41).                     00001000
        LINKAGE SECTION.                                                 CATMMF  
       *                                                                 CATMMF  
        PROCEDURE DIVISION.                                              CATMMF  
@@ -136,8 +206,10 @@ LRM003     COPY GETTHCPY.                                               CATMMF
            PERFORM INIT-RTN.                                            CATMMF  
            PERFORM MAIN-RTN.                                            CATMMF  
                                                                         CATMMF  
+LRM006     PERFORM 9100-REPORT-REMOVED-RTN.                             00001000
            CLOSE  O-MMF-FILE.                                           CATMMF  
 LRM004     CLOSE  O-BDF-FILE.                                           CATMMF  
+LRM006     CLOSE  O-MMF-RPT-FILE.                                       00001000
                                                                         CATMMF  
            DISPLAY '** TOTAL MMF REC WRITTEN = ' MMF-REC-CNT.           CATMMF  
            MOVE  ZERO  TO  RETURN-CODE.                                 CATMMF  
@@ -191,6 +263,8 @@ LRM004     CLOSE  O-BDF-FILE.                                           CATMMF
                                                                         CATMMF  
            OPEN  OUTPUT O-MMF-FILE.                                     CATMMF  
            OPEN  OUTPUT O-BDF-FILE.                                     CATMMF  
+LRM006     OPEN  OUTPUT O-MMF-RPT-FILE.                                 00001000
+LRM006     PERFORM 9000-LOAD-PRIOR-CYCLE-RTN.                           00001000
                                                                         CATMMF  
            MOVE  'CATMMF'              TO BPDATES-CALLING-PGM.          CATMMF  
            SET   BPD-CURRENT-DATE-INFO TO TRUE.                         CATMMF  
@@ -307,6 +381,24 @@ LRM003             IF MMF-THRHL-IND(SEC-SUB) = 'Y'
 LRM003             AND GETTH-ACTION-COMPLETE                                    
 LRM003                PERFORM LOAD-THRESHOLD-FUND-RTN                           
 LRM003             END-IF                                                       
+LRM006             IF WS-PRIOR-SEC-CNT > 0                              00001000
+LRM006                SET WS-PRIOR-IDX TO 1                             00001000
+LRM006                SEARCH WS-PRIOR-SEC-ENTRY                         00001000
+LRM006                   AT END                                         00001000
+LRM006                      MOVE WS-CLIENT      TO MMFRPT-CLIENT        00001000
+LRM006                      MOVE 'ADDED'        TO MMFRPT-ACTION        00001000
+LRM006                      MOVE MMF-SECURITY(SEC-SUB)                  00001000
+LRM006                                          TO MMFRPT-SECURITY      00001000
+LRM006                      MOVE 'NEW SECURITY NOT ON PRIOR CYCLE FILE' 00001000
+LRM006                                          TO MMFRPT-TEXT          00001000
+LRM006                      PERFORM 9200-WRITE-MMF-RPT-RTN              00001000
+LRM006                   WHEN WS-PRIOR-SEC-CLIENT(WS-PRIOR-IDX) =       00001000
+LRM006                                                    WS-CLIENT     00001000
+LRM006                    AND WS-PRIOR-SEC-SECURITY(WS-PRIOR-IDX) =     00001000
+LRM006                                          MMF-SECURITY(SEC-SUB)   00001000
+LRM006                      SET WS-PRIOR-SEC-FOUND(WS-PRIOR-IDX) TO TRUE00001000
+LRM006                END-SEARCH                                        00001000
+LRM006             END-IF                                               00001000
 LRM003             WRITE O-MMF-SEURITY-REC                              CATMMF  
                    ADD 1 TO MMF-REC-CNT                                 CATMMF  
               END-IF                                                    CATMMF  
@@ -355,7 +447,19 @@ LRM003              END-IF
 LRM003           END-PERFORM                                                    
 LRM003           MOVE THRESH-SUB TO O-MMF-THRESHOLD-COUNT                       
 LRM003     END-SEARCH.                                                          
-LRM003                                                                          
+LRM006     IF O-MMF-THRESHOLD-COUNT >= WS-MMF-CAPACITY-CONST            00001000
+LRM006        DISPLAY 'WARNING: CATMMF THRESHOLD FUND TABLE AT '        00001000
+LRM006                O-MMF-THRESHOLD-COUNT ' OF 999 OCCURS FOR '       00001000
+LRM006                'CLIENT ' WS-CLIENT ' SECURITY '                  00001000
+LRM006                MMF-SECURITY(SEC-SUB)                             00001000
+LRM006        MOVE WS-CLIENT      TO MMFRPT-CLIENT                      00001000
+LRM006        MOVE 'CAPACITY'     TO MMFRPT-ACTION                      00001000
+LRM006        MOVE MMF-SECURITY(SEC-SUB)                                00001000
+LRM006                            TO MMFRPT-SECURITY                    00001000
+LRM006        MOVE 'THRESHOLD FUND TABLE AT/OVER 90% OF 999 OCCURS'     00001000
+LRM006                            TO MMFRPT-TEXT                        00001000
+LRM006        PERFORM 9200-WRITE-MMF-RPT-RTN                            00001000
+LRM006     END-IF.                                                      00001000
       *                                                                 CATMMF  
        LOAD-SECONDARY-REDEMTION-RTN.                                    CATMMF  
            MOVE WS-CLIENT          TO O-MMF-REDMPT-CLIENT.              CATMMF  
@@ -369,8 +473,147 @@ LRM003
               END-PERFORM                                               CATMMF  
               MOVE GETRH-CNT        TO O-MMF-REDMPT-COUNT               CATMMF  
            END-IF.                                                      CATMMF  
+LRM006     IF O-MMF-REDMPT-COUNT >= WS-MMF-CAPACITY-CONST               00001000
+LRM006        DISPLAY 'WARNING: CATMMF REDEMPTION SECURITY TABLE AT '   00001000
+LRM006                O-MMF-REDMPT-COUNT ' OF 999 OCCURS FOR '          00001000
+LRM006                'CLIENT ' WS-CLIENT                               00001000
+LRM006        MOVE WS-CLIENT      TO MMFRPT-CLIENT                      00001000
+LRM006        MOVE 'CAPACITY'     TO MMFRPT-ACTION                      00001000
+LRM006        MOVE SPACES         TO MMFRPT-SECURITY                    00001000
+LRM006        MOVE 'REDEMPTION SECURITY TABLE AT/OVER 90% OF 999 OCCURS'00001000
+LRM006                            TO MMFRPT-TEXT                        00001000
+LRM006        PERFORM 9200-WRITE-MMF-RPT-RTN                            00001000
+LRM006     END-IF.                                                      00001000
+LRM006     PERFORM 9300-CHECK-REDMPT-CHANGE-RTN.                        00001000
            WRITE O-MMF-REDMPT-RECORD.                                   CATMMF  
            ADD 1 TO MMF-REC-CNT.                                        CATMMF  
        ABEND-JOB.                                                       CATMMF  
            CALL  ABEND    USING  ABEND-CODE.                            CATMMF  
                                                                         CATMMF  
+      *                                                                 CATMMF  
+LRM006* ****************************************************************00001000
+LRM006* LOADS THE PRIOR CYCLE'S MMF SAVE FILE (IF SUPPLIED) INTO        00001000
+LRM006* THE WS-PRIOR-SEC-TABLE / WS-PRIOR-REDMPT-TABLE COMPARISON       00001000
+LRM006* TABLES USED BY WRITE-MMF-FILE-RTN, LOAD-THRESHOLD-FUND-RTN,     00001000
+LRM006* LOAD-SECONDARY-REDEMTION-RTN AND 9100-REPORT-REMOVED-RTN TO     00001000
+LRM006* PRODUCE THE MAINTENANCE REPORT ON O-MMF-RPT-FILE.  IF THE       00001000
+LRM006* PRIOR GENERATION ISN'T AVAILABLE THE OPEN JUST FAILS AND        00001000
+LRM006* THE REPORT IS PRODUCED WITHOUT A COMPARISON.                    00001000
+LRM006* ****************************************************************00001000
+LRM006 9000-LOAD-PRIOR-CYCLE-RTN.                                       00001000
+LRM006     OPEN  INPUT  I-MMF-PRIOR-FILE.                               00001000
+LRM006     IF NOT WS-MMFPR-SUCC                                         00001000
+LRM006        DISPLAY 'CATMMF - NO PRIOR MMF CYCLE FILE AVAILABLE, '    00001000
+LRM006                'MAINTENANCE REPORT WILL SHOW NO COMPARISON'      00001000
+LRM006     ELSE                                                         00001000
+LRM006        PERFORM UNTIL WS-MMFPR-STTS = '10'                        00001000
+LRM006           READ I-MMF-PRIOR-FILE                                  00001000
+LRM006              AT END                                              00001000
+LRM006                 MOVE '10' TO WS-MMFPR-STTS                       00001000
+LRM006              NOT AT END                                          00001000
+LRM006                 PERFORM 9010-EDIT-PRIOR-REC-RTN                  00001000
+LRM006           END-READ                                               00001000
+LRM006        END-PERFORM                                               00001000
+LRM006        CLOSE I-MMF-PRIOR-FILE                                    00001000
+LRM006     END-IF.                                                      00001000
+      *                                                                 CATMMF  
+LRM006 9010-EDIT-PRIOR-REC-RTN.                                         00001000
+LRM006     IF P-MMF-REDMPT-REC                                          00001000
+LRM007        IF WS-PRIOR-REDMPT-CNT >= 500                             00001000
+LRM007           DISPLAY 'CATMMF - PRIOR CYCLE REDEMPTION TABLE '       00001000
+LRM007                   'EXCEEDS 500 OCCURS, CLIENT '                  00001000
+LRM007                   P-MMF-REDMPT-CLIENT                            00001000
+LRM007           MOVE  1103  TO  ABEND-CODE                             00001000
+LRM007           PERFORM ABEND-JOB                                      00001000
+LRM007        END-IF                                                    00001000
+LRM006        ADD 1 TO WS-PRIOR-REDMPT-CNT                              00001000
+LRM006        MOVE P-MMF-REDMPT-CLIENT                                  00001000
+LRM006             TO WS-PRIOR-REDMPT-CLIENT(WS-PRIOR-REDMPT-CNT)       00001000
+LRM006        MOVE P-MMF-REDMPT-COUNT                                   00001000
+LRM006             TO WS-PRIOR-REDMPT-SEC-CNT(WS-PRIOR-REDMPT-CNT)      00001000
+LRM006        PERFORM VARYING WS-SUB FROM 1 BY 1                        00001000
+LRM006                 UNTIL WS-SUB > P-MMF-REDMPT-COUNT                00001000
+LRM006           MOVE P-MMF-REDMPT-SECURITY(WS-SUB)                     00001000
+LRM006             TO WS-PRIOR-REDMPT-SEC(WS-PRIOR-REDMPT-CNT, WS-SUB)  00001000
+LRM006        END-PERFORM                                               00001000
+LRM006     ELSE                                                         00001000
+LRM006     IF NOT P-MMF-HEADER                                          00001000
+LRM007        IF WS-PRIOR-SEC-CNT >= 5000                               00001000
+LRM007           DISPLAY 'CATMMF - PRIOR CYCLE SECURITY TABLE '         00001000
+LRM007                   'EXCEEDS 5000 OCCURS, CLIENT '                 00001000
+LRM007                   P-MMF-CLIENT-NUM                               00001000
+LRM007           MOVE  1104  TO  ABEND-CODE                             00001000
+LRM007           PERFORM ABEND-JOB                                      00001000
+LRM007        END-IF                                                    00001000
+LRM006        ADD 1 TO WS-PRIOR-SEC-CNT                                 00001000
+LRM006        MOVE P-MMF-CLIENT-NUM                                     00001000
+LRM006             TO WS-PRIOR-SEC-CLIENT(WS-PRIOR-SEC-CNT)             00001000
+LRM006        MOVE P-MMF-SECURITY                                       00001000
+LRM006             TO WS-PRIOR-SEC-SECURITY(WS-PRIOR-SEC-CNT)           00001000
+LRM006        MOVE 'N' TO WS-PRIOR-SEC-FOUND-SW(WS-PRIOR-SEC-CNT)       00001000
+LRM006     END-IF END-IF.                                               00001000
+      *                                                                 CATMMF  
+LRM006* ****************************************************************00001000
+LRM006* AFTER MAIN-RTN HAS PROCESSED EVERY CLIENT, ANY PRIOR-CYCLE      00001000
+LRM006* SECURITY WHOSE WS-PRIOR-SEC-FOUND-SW NEVER GOT SET TO 'Y'       00001000
+LRM006* BY THE SEARCH IN WRITE-MMF-FILE-RTN WAS ON THE PRIOR RUN BUT    00001000
+LRM006* IS NOT ON THIS RUN - REPORT IT AS REMOVED.                      00001000
+LRM006* ****************************************************************00001000
+LRM006 9100-REPORT-REMOVED-RTN.                                         00001000
+LRM006     PERFORM VARYING WS-PRIOR-IDX FROM 1 BY 1                     00001000
+LRM006              UNTIL WS-PRIOR-IDX > WS-PRIOR-SEC-CNT               00001000
+LRM006        IF NOT WS-PRIOR-SEC-FOUND(WS-PRIOR-IDX)                   00001000
+LRM006           MOVE WS-PRIOR-SEC-CLIENT(WS-PRIOR-IDX)                 00001000
+LRM006                               TO MMFRPT-CLIENT                   00001000
+LRM006           MOVE 'REMOVED'      TO MMFRPT-ACTION                   00001000
+LRM006           MOVE WS-PRIOR-SEC-SECURITY(WS-PRIOR-IDX)               00001000
+LRM006                               TO MMFRPT-SECURITY                 00001000
+LRM006           MOVE 'ON PRIOR CYCLE FILE BUT NOT ON THIS RUN'         00001000
+LRM006                               TO MMFRPT-TEXT                     00001000
+LRM006           PERFORM 9200-WRITE-MMF-RPT-RTN                         00001000
+LRM006        END-IF                                                    00001000
+LRM006     END-PERFORM.                                                 00001000
+      *                                                                 CATMMF  
+LRM006 9200-WRITE-MMF-RPT-RTN.                                          00001000
+LRM006     WRITE O-MMF-RPT-RECORD FROM MMFRPT-LINE.                     00001000
+LRM006     MOVE SPACES TO MMFRPT-TEXT.                                  00001000
+      *                                                                 CATMMF  
+LRM006* ****************************************************************00001000
+LRM006* COMPARES THIS RUN'S SECONDARY REDEMPTION SECURITY LIST FOR      00001000
+LRM006* THE CURRENT CLIENT (ALREADY BUILT INTO O-MMF-REDMPT-SECURITY    00001000
+LRM006* / O-MMF-REDMPT-COUNT BY LOAD-SECONDARY-REDEMTION-RTN) AGAINST   00001000
+LRM006* THE PRIOR CYCLE'S LIST FOR THE SAME CLIENT AND REPORTS A        00001000
+LRM006* CHANGE WHEN THE COUNT OR ANY ENTRY DIFFERS.                     00001000
+LRM006* ****************************************************************00001000
+LRM006 9300-CHECK-REDMPT-CHANGE-RTN.                                    00001000
+LRM006     IF WS-PRIOR-REDMPT-CNT > 0                                   00001000
+LRM006        SET WS-PRIOR-REDMPT-IDX TO 1                              00001000
+LRM006        SEARCH WS-PRIOR-REDMPT-ENTRY                              00001000
+LRM006           AT END                                                 00001000
+LRM006              CONTINUE                                            00001000
+LRM006           WHEN WS-PRIOR-REDMPT-CLIENT(WS-PRIOR-REDMPT-IDX)       00001000
+LRM006                     = O-MMF-REDMPT-CLIENT                        00001000
+LRM006              MOVE 'N' TO WS-REDMPT-CHANGED-SW                    00001000
+LRM006              IF WS-PRIOR-REDMPT-SEC-CNT(WS-PRIOR-REDMPT-IDX)     00001000
+LRM006                                       NOT = O-MMF-REDMPT-COUNT   00001000
+LRM006                 MOVE 'Y' TO WS-REDMPT-CHANGED-SW                 00001000
+LRM006              ELSE                                                00001000
+LRM006                 PERFORM VARYING WS-SUB FROM 1 BY 1               00001000
+LRM006                       UNTIL WS-SUB > O-MMF-REDMPT-COUNT          00001000
+LRM006                    IF WS-PRIOR-REDMPT-SEC(WS-PRIOR-REDMPT-IDX,   00001000
+LRM006                                            WS-SUB) NOT =         00001000
+LRM006                       O-MMF-REDMPT-SECURITY(WS-SUB)              00001000
+LRM006                       MOVE 'Y' TO WS-REDMPT-CHANGED-SW           00001000
+LRM006                    END-IF                                        00001000
+LRM006                 END-PERFORM                                      00001000
+LRM006              END-IF                                              00001000
+LRM006              IF WS-REDMPT-CHANGED-SW = 'Y'                       00001000
+LRM006                 MOVE O-MMF-REDMPT-CLIENT TO MMFRPT-CLIENT        00001000
+LRM006                 MOVE 'HIER CHNG'          TO MMFRPT-ACTION       00001000
+LRM006                 MOVE SPACES               TO MMFRPT-SECURITY     00001000
+LRM006                 MOVE 'HIERARCHY CHANGED SINCE PRIOR CYCLE'       00001000
+LRM006                                                TO MMFRPT-TEXT    00001000
+LRM006                 PERFORM 9200-WRITE-MMF-RPT-RTN                   00001000
+LRM006              END-IF                                              00001000
+LRM006        END-SEARCH                                                00001000
+LRM006     END-IF.                                                      00001000
