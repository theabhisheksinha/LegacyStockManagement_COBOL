@@ -1,3 +1,6 @@
+000001* PDX    - CAT612   C0363233 08/04/25 07:03:57 TBLAMUR            00001000
+LRM002* ADD AN EXCEPTION LOG SO OPERATIONS CAN SEE, RR#-BY-RR#,         00001000
+LRM002* WHICH RR# LOOKUPS AGAINST VTRNFR FOUND NO MATCHING ROW.         00001000
 000001* PDX    - CAT612   C0237874 10/24/06 15:02:33 TBLAMUR            00001000
       * LRM001 - SSR 45063 ONGOING. RR UPD ISSUE WITH MULTI RECORDS     00001000
       *          ALSO REPL RR-CD ON ACTITRF (IF REJ ROW EXISTS).        00001000
@@ -26,7 +29,9 @@
                                                                                 
        FILE-CONTROL.                                                            
                                                                                 
-           SELECT  DB-SAVE-FILE        ASSIGN  TO  UT-S-DBSAVE.                 
+           SELECT  DB-SAVE-FILE        ASSIGN  TO  UT-S-DBSAVE.
+LRM002     SELECT  RR-EXCEPTION-FILE   ASSIGN  TO  RREXCPT              00001000
+LRM002         FILE STATUS IS RREXCPT-STAT.                             00001000
                                                                                 
        DATA DIVISION.                                                           
                                                                                 
@@ -42,12 +47,18 @@
            03  DB-SAVE-NA-UPDT-IND      PIC X(01).                              
            03  DB-SAVE-BRANCH           PIC X(03).                              
            03  DB-SAVE-ACCT             PIC X(05).                              
-ET0001**   03  FILLER                   PIC X(03).                              
-ET0001     03  DB-RR-NBR                PIC X(03).                              
-                                                                                
-       EJECT                                                                    
-                                                                                
-       WORKING-STORAGE  SECTION.                                                
+ET0001**   03  FILLER                   PIC X(03).
+ET0001     03  DB-RR-NBR                PIC X(03).
+
+LRM002 FD  RR-EXCEPTION-FILE                                            00001000
+LRM002     LABEL RECORDS STANDARD                                       00001000
+LRM002     RECORDING MODE IS F                                          00001000
+LRM002     BLOCK CONTAINS 0 RECORDS.                                    00001000
+LRM002 01  RREXCPT-RECORD               PIC X(80).                      00001000
+
+       EJECT
+
+       WORKING-STORAGE  SECTION.
       *                                                                         
        77  PGM-NAME                         PIC X(06)  VALUE 'CAT612'.          
                                                                                 
@@ -74,10 +85,22 @@ ET0001     03  DB-RR-NBR                PIC X(03).
            03  WK-LOOP-CNT              PIC 9(05) COMP-3  VALUE ZERO.           
            03  SAVE-FL-EOF-SW           PIC X(01) VALUE SPACE.                  
                88  SAVE-FL-EOF                    VALUE 'Y'.                    
-           03  WK-TRNFR-UPDATED-SW      PIC X(01) VALUE SPACE.                  
-               88  WK-TRNFR-UPDATED               VALUE 'Y'.                    
-                                                                                
-       01  WK-DATE-AREA.                                                CAT520  
+           03  WK-TRNFR-UPDATED-SW      PIC X(01) VALUE SPACE.
+               88  WK-TRNFR-UPDATED               VALUE 'Y'.
+
+LRM002 01  RREXCPT-STAT                 PIC X(02).                      00001000
+LRM002 01  RREXCPT-LINE.                                                00001000
+LRM002     05  RREXCPT-CLIENT-NBR       PIC X(04).                      00001000
+LRM002     05  FILLER                   PIC X(01) VALUE SPACES.         00001000
+LRM002     05  RREXCPT-ACAT-NBR         PIC X(14).                      00001000
+LRM002     05  FILLER                   PIC X(01) VALUE SPACES.         00001000
+LRM002     05  RREXCPT-RR-NBR           PIC X(03).                      00001000
+LRM002     05  FILLER                   PIC X(01) VALUE SPACES.         00001000
+LRM002     05  RREXCPT-REASON           PIC X(020) VALUE                00001000
+LRM002         'NOT FOUND ON VTRNFR'.                                   00001000
+LRM002     05  FILLER                   PIC X(036) VALUE SPACES.        00001000
+
+       01  WK-DATE-AREA.                                                CAT520
            03  PROC-DATE.                                                       
                05  PD-CC                PIC X(2).                               
                05  PD-YY                PIC X(2).                               
@@ -182,13 +205,16 @@ ET0001     03  DB-RR-NBR                PIC X(03).
                                                                                 
            DISPLAY 'PROCESS DATE = ' BPD-PROC-DATE.                             
                                                                                 
-           OPEN INPUT  DB-SAVE-FILE.                                            
+           OPEN INPUT  DB-SAVE-FILE.
+LRM002     OPEN OUTPUT RR-EXCEPTION-FILE.                               00001000
+LRM002     DISPLAY 'RR-EXCEPTION-FILE OPEN STATUS ' RREXCPT-STAT.       00001000
                                                                                 
            PERFORM PROCESS-RTN                                                  
               THRU PROCESS-RTN-EXIT                                             
                    UNTIL SAVE-FL-EOF.                                           
                                                                                 
-           CLOSE DB-SAVE-FILE.                                                  
+           CLOSE DB-SAVE-FILE.
+LRM002     CLOSE RR-EXCEPTION-FILE.                                     00001000
                                                                                 
            DISPLAY ' '.                                                         
            DISPLAY '***********************************************'.           
@@ -230,12 +256,19 @@ ET0001     03  DB-RR-NBR                PIC X(03).
            IF SQLCODE = 0                                                       
               CONTINUE                                                          
            ELSE                                                                 
-           IF SQLCODE = +100                                                    
-              ADD +1 TO WK-NOT-FOUND-CNT                                        
-              DISPLAY 'DB REC NOT FND: CLT=' CLIENT-NBR OF DCLVTRNFR            
-                      ' ACAT-CNTL=' ACAT-CONTROL-NBR  OF DCLVTRNFR              
-              GO TO PROCESS-RTN-EXIT                                            
-           ELSE                                                                 
+           IF SQLCODE = +100
+              ADD +1 TO WK-NOT-FOUND-CNT
+              DISPLAY 'DB REC NOT FND: CLT=' CLIENT-NBR OF DCLVTRNFR
+                      ' ACAT-CNTL=' ACAT-CONTROL-NBR  OF DCLVTRNFR
+LRM002        IF DB-SAVE-NA-UPDT-IND = 'R'                              00001000
+LRM002           MOVE SPACES            TO RREXCPT-LINE                 00001000
+LRM002           MOVE DB-SAVE-CLT-NBR   TO RREXCPT-CLIENT-NBR           00001000
+LRM002           MOVE DB-SAVE-ACAT-NBR  TO RREXCPT-ACAT-NBR             00001000
+LRM002           MOVE DB-RR-NBR         TO RREXCPT-RR-NBR               00001000
+LRM002           WRITE RREXCPT-RECORD   FROM RREXCPT-LINE               00001000
+LRM002        END-IF                                                    00001000
+              GO TO PROCESS-RTN-EXIT
+           ELSE
               PERFORM  SQL-ERROR-RTN                                    CAT520  
               MOVE 'DB2 ACAT-TRNFR "SELECT INTO" ERROR'                         
                 TO W-ERR-MSG-OUT                                                
