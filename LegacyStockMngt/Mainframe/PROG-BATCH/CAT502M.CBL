@@ -14,18 +14,34 @@ FILE FILE2 VB(2995 27998)
    RECO        1   1   A                                                        
 *                                                                               
 *                                                                               
+*LRM001 CLIENT-CONFIGURABLE PII-MASKING RULE TABLE - MIRRORS THE
+*LRM001 PIIMASK.CPY RULES USED BY CAT992 (SSN MASKED ON ALL COPIES).
+*LRM001 EASYTRIEVE CANNOT COPY A COBOL COPYBOOK IN THIS SHOP, SO THE
+*LRM001 SAME (PROGRAM, FIELD, ACTIVE) FACTS ARE KEPT HERE AS A SMALL
+*LRM001 W-DECLARED TABLE - TO CHANGE WHAT GETS MASKED, CHANGE THE
+*LRM001 VALUE HERE, NOT THE LOGIC BELOW.
+*LRM007 DROPPED MASK-ACCT-ACTIVE-SW - THIS PROGRAM'S FILEA LAYOUT
+*LRM007 NEVER DEFINED AN ACCOUNT-NUMBER FIELD FOR ANY MASKING LOGIC
+*LRM007 TO ACT ON, SO THE SWITCH WAS READ BY NOTHING.  IF ACCOUNT-
+*LRM007 NUMBER MASKING IS NEEDED HERE, ADD THE FIELD DEFINITION TO
+*LRM007 FILEA/FILE2 ABOVE ALONG WITH THE MASKING LOGIC, THEN ADD THE
+*LRM007 SWITCH BACK.
+MASK-SSN-ACTIVE-SW     W     1 A VALUE 'Y'
+*
 JOB INPUT(FILEA) FINISH(EOJ-PROC)                                               
 *                                                                               
 IF RECID  = 'TI'                                                                
-  IF ISSN > '         '                                                         
-     IF ISSN NE '000000000'                                                     
-        ISSN = '*********'                                                      
-     END-IF                                                                     
-  END-IF                                                                        
-  IF ISSN2 > '         '                                                        
-     IF ISSN2 NE '000000000'                                                    
-        ISSN2 = '*********'                                                     
-     END-IF                                                                     
+  IF MASK-SSN-ACTIVE-SW = 'Y'                                                   
+    IF ISSN > '         '                                                       
+       IF ISSN NE '000000000'                                                   
+          ISSN = '*********'                                                    
+       END-IF                                                                   
+    END-IF                                                                      
+    IF ISSN2 > '         '                                                      
+       IF ISSN2 NE '000000000'                                                  
+          ISSN2 = '*********'                                                   
+       END-IF                                                                   
+    END-IF                                                                      
   END-IF                                                                        
 END-IF                                                                          
 PUT FILE2 FROM FILEA                                                            
