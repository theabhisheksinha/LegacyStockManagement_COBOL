@@ -1,3 +1,6 @@
+000001* PDX    - CAT721   C0364740 10/22/25 09:20:20 TBYOHON            00001000
+LRM001* ADD AUDIT EXTRACT OF RESIDUAL CREDIT INITIAL TIF/AST            00001000
+LRM001* RECORDS ERASED BY THIS PROGRAM.                                 00001000
 000001* PDX    - CAT721   C0214955 12/23/04 11:02:54 TBEDTAK            00001000
       * ET0001 DB2 INITIAL TABLE KEY CHANGE WITH NEW TABLE NAME         CAT721  
 000001* PDX    - CAT721   C0151178 12/18/00 08:43:33 TBDOJUN            00001000
@@ -18,14 +21,36 @@
       *REMARKS.      THIS PROGRAM WILL SEARCH THE INITIAL TRANSFER      CAT721  
       *              RECORDS FOR RESIDUAL CREDIT AND ERASE              CAT721  
       *              CORRESPONDING INITIAL ASSET RECORDS.               CAT721  
-       ENVIRONMENT DIVISION.                                            CAT721  
-       INPUT-OUTPUT SECTION.                                            CAT721  
-       FILE-CONTROL.                                                    CAT721  
-                                                                        CAT721  
-       DATA DIVISION.                                                   CAT721  
-       FILE SECTION.                                                    CAT721  
-                                                                        CAT721  
-       WORKING-STORAGE SECTION.                                         CAT721  
+       ENVIRONMENT DIVISION.                                            CAT721
+       INPUT-OUTPUT SECTION.                                            CAT721
+       FILE-CONTROL.                                                    CAT721
+LRM001     SELECT AUDIT-FILE                    ASSIGN  TO  RCRAUDIT.   00001000
+
+       DATA DIVISION.                                                   CAT721
+       FILE SECTION.                                                    CAT721
+LRM001 FD  AUDIT-FILE                                                   00001000
+LRM001     RECORDING MODE IS F                                          00001000
+LRM001     LABEL RECORDS STANDARD                                       00001000
+LRM001     BLOCK CONTAINS 0 RECORDS                                     00001000
+LRM001     RECORD CONTAINS 100 CHARACTERS.                              00001000
+LRM001 01  AUDIT-RECORD.                                                00001000
+LRM001     05  AUD-CLIENT              PIC X(04).                       00001000
+LRM001     05  FILLER                  PIC X(01).                       00001000
+LRM001     05  AUD-RCV-NBR             PIC X(04).                       00001000
+LRM001     05  FILLER                  PIC X(01).                       00001000
+LRM001     05  AUD-DLVR-NBR            PIC X(04).                       00001000
+LRM001     05  FILLER                  PIC X(01).                       00001000
+LRM001     05  AUD-ACCT-DLVR-NBR       PIC X(20).                       00001000
+LRM001     05  FILLER                  PIC X(01).                       00001000
+LRM001     05  AUD-ACCT-RCV-NBR        PIC X(20).                       00001000
+LRM001     05  FILLER                  PIC X(01).                       00001000
+LRM001     05  AUD-TRANS-RFRN-ID       PIC X(20).                       00001000
+LRM001     05  FILLER                  PIC X(01).                       00001000
+LRM001     05  AUD-ACAT-CNTL-NBR       PIC X(14).                       00001000
+LRM001     05  FILLER                  PIC X(01).                       00001000
+LRM001     05  AUD-ACTION              PIC X(07).                       00001000
+
+       WORKING-STORAGE SECTION.                                         CAT721
                                                                         CAT721  
 DJ0001     COPY PDXIDCOB.                                               CAT721  
                                                                         CAT721  
@@ -69,7 +94,8 @@ DJ0001***<=== COBOL LE                                                  CAT721
            05  WS-TIF-DELETE-CTR        PIC  9(5)       VALUE ZEROS.    CAT721  
            05  WS-AST-DELETE-CTR        PIC  9(5)       VALUE ZEROS.    CAT721  
            05  WS-A-COMMIT-CTR          PIC  9(5)       VALUE ZEROS.    CAT721  
-           05  WS-FETCH-CTR             PIC  9(5)       VALUE ZEROS.    CAT721  
+           05  WS-FETCH-CTR             PIC  9(5)       VALUE ZEROS.    CAT721
+LRM001     05  WS-AUDIT-CTR             PIC  9(5)       VALUE ZEROS.    00001000
                                                                         CAT721  
                                                                         CAT721  
       *--------------------------------------------------------------*  CAT721  
@@ -182,9 +208,11 @@ ET0001          FROM ACTITRF                                            CAT721
                                                     WS-FETCH-CTR        CAT721  
             DISPLAY 'TOTAL INITIAL TIF RECORDS DELETED = '              CAT721  
                                                     WS-TIF-DELETE-CTR   CAT721  
-            DISPLAY 'TOTAL INITIAL AST RECORDS DELETED = '              CAT721  
-                                                    WS-AST-DELETE-CTR   CAT721  
-            GOBACK.                                                     CAT721  
+            DISPLAY 'TOTAL INITIAL AST RECORDS DELETED = '              CAT721
+                                                    WS-AST-DELETE-CTR   CAT721
+LRM001      DISPLAY 'TOTAL AUDIT RECORDS WRITTEN       = '              00001000
+LRM001                                              WS-AUDIT-CTR        00001000
+            GOBACK.                                                     CAT721
                                                                         CAT721  
       **************************************************************    CAT721  
       ***         PERFORM ROUTINES                               ***    CAT721  
@@ -222,14 +250,15 @@ ET0001          FROM ACTITRF                                            CAT721
       *                                                                 CAT721  
       * OPEN CURSOR TO RETRIEVE THE INTERFACE RECORDS  (ROWS)           CAT721  
       *                                                                 CAT721  
-           MOVE 10 TO WS-SQL-SEQ-NUM.                                   CAT721  
-           EXEC SQL OPEN INITTRFCUR END-EXEC.                           CAT721  
-           IF  SQLCODE EQUAL ZERO                                       CAT721  
-               NEXT SENTENCE                                            CAT721  
-           ELSE                                                         CAT721  
-               PERFORM 0600-ERRRTN                                      CAT721  
-           END-IF.                                                      CAT721  
-       0040-OPEN-CURSOR-EXIT.                                           CAT721  
+           MOVE 10 TO WS-SQL-SEQ-NUM.                                   CAT721
+LRM001     OPEN OUTPUT AUDIT-FILE.                                      00001000
+           EXEC SQL OPEN INITTRFCUR END-EXEC.                           CAT721
+           IF  SQLCODE EQUAL ZERO                                       CAT721
+               NEXT SENTENCE                                            CAT721
+           ELSE                                                         CAT721
+               PERFORM 0600-ERRRTN                                      CAT721
+           END-IF.                                                      CAT721
+       0040-OPEN-CURSOR-EXIT.                                           CAT721
            EXIT.                                                        CAT721  
                                                                         CAT721  
        0080-CLOSE-CURSOR.                                               CAT721  
@@ -237,13 +266,14 @@ ET0001          FROM ACTITRF                                            CAT721
       *  CLOSE THE CURSOR (SAME AS CLOSING FILE)                        CAT721  
       *                                                                 CAT721  
            MOVE 20 TO WS-SQL-SEQ-NUM.                                   CAT721  
-           EXEC SQL CLOSE INITTRFCUR END-EXEC.                          CAT721  
-           IF  SQLCODE EQUAL ZERO                                       CAT721  
-               NEXT SENTENCE                                            CAT721  
-           ELSE                                                         CAT721  
-               PERFORM 0600-ERRRTN                                      CAT721  
-           END-IF.                                                      CAT721  
-       0080-CLOSE-CURSOR-EXIT.                                          CAT721  
+           EXEC SQL CLOSE INITTRFCUR END-EXEC.                          CAT721
+           IF  SQLCODE EQUAL ZERO                                       CAT721
+               NEXT SENTENCE                                            CAT721
+           ELSE                                                         CAT721
+               PERFORM 0600-ERRRTN                                      CAT721
+           END-IF.                                                      CAT721
+LRM001     CLOSE AUDIT-FILE.                                            00001000
+       0080-CLOSE-CURSOR-EXIT.                                          CAT721
            EXIT.                                                        CAT721  
                                                                         CAT721  
        0220-FETCH.                                                      CAT721  
@@ -286,19 +316,21 @@ ET0001     DELETE FROM ACTIAST                                          CAT721
              AND ACCT_RCV_NBR = :VAR-ACCT-RCV-NBR                       CAT721  
              AND TRANS_RFRN_ID_CD = :VAR-TRANS-RFRN-ID-CD               CAT721  
            END-EXEC.                                                    CAT721  
-           IF  SQLCODE EQUAL ZERO                                       CAT721  
-               ADD 1 TO WS-AST-DELETE-CTR                               CAT721  
-               ADD 1 TO WS-A-COMMIT-CTR                                 CAT721  
-           ELSE                                                         CAT721  
-               IF  SQLCODE EQUAL 100                                    CAT721  
-                   CONTINUE                                             CAT721  
-               ELSE                                                     CAT721  
-                   PERFORM 0600-ERRRTN                                  CAT721  
-               END-IF                                                   CAT721  
-           END-IF.                                                      CAT721  
-      *                                                                 CAT721  
-           EXEC SQL                                                     CAT721  
-ET0001**   DELETE FROM VINITRNF                                         CAT721  
+           IF  SQLCODE EQUAL ZERO                                       CAT721
+               ADD 1 TO WS-AST-DELETE-CTR                               CAT721
+               ADD 1 TO WS-A-COMMIT-CTR                                 CAT721
+LRM001         MOVE 'AST DEL' TO AUD-ACTION                             00001000
+LRM001         PERFORM 0700-WRITE-AUDIT THRU 0700-WRITE-AUDIT-EXIT      00001000
+           ELSE                                                         CAT721
+               IF  SQLCODE EQUAL 100                                    CAT721
+                   CONTINUE                                             CAT721
+               ELSE                                                     CAT721
+                   PERFORM 0600-ERRRTN                                  CAT721
+               END-IF                                                   CAT721
+           END-IF.                                                      CAT721
+      *                                                                 CAT721
+           EXEC SQL                                                     CAT721
+ET0001**   DELETE FROM VINITRNF                                         CAT721
 ET0001     DELETE FROM ACTITRF                                          CAT721  
            WHERE CLIENT_NBR = :VAR-CLIENT-NBR                           CAT721  
              AND RCV_NBR = :VAR-RCV-NBR                                 CAT721  
@@ -308,28 +340,43 @@ ET0001     DELETE FROM ACTITRF                                          CAT721
              AND TRANS_RFRN_ID_CD = :VAR-TRANS-RFRN-ID-CD               CAT721  
              AND ACAT_CONTROL_NBR = :VAR-ACAT-CONTROL-NBR               CAT721  
            END-EXEC.                                                    CAT721  
-           IF  SQLCODE EQUAL ZERO                                       CAT721  
-               ADD 1 TO WS-TIF-DELETE-CTR                               CAT721  
-               ADD 1 TO WS-A-COMMIT-CTR                                 CAT721  
-           ELSE                                                         CAT721  
-               IF  SQLCODE EQUAL 100                                    CAT721  
-                   CONTINUE                                             CAT721  
-               ELSE                                                     CAT721  
-                   PERFORM 0600-ERRRTN                                  CAT721  
-               END-IF                                                   CAT721  
-           END-IF.                                                      CAT721  
-      *                                                                 CAT721  
-      *  ROLLBACK-NO                                                    CAT721  
+           IF  SQLCODE EQUAL ZERO                                       CAT721
+               ADD 1 TO WS-TIF-DELETE-CTR                               CAT721
+               ADD 1 TO WS-A-COMMIT-CTR                                 CAT721
+LRM001         MOVE 'TIF DEL' TO AUD-ACTION                             00001000
+LRM001         PERFORM 0700-WRITE-AUDIT THRU 0700-WRITE-AUDIT-EXIT      00001000
+           ELSE                                                         CAT721
+               IF  SQLCODE EQUAL 100                                    CAT721
+                   CONTINUE                                             CAT721
+               ELSE                                                     CAT721
+                   PERFORM 0600-ERRRTN                                  CAT721
+               END-IF                                                   CAT721
+           END-IF.                                                      CAT721
+      *                                                                 CAT721
+      *  ROLLBACK-NO                                                    CAT721
       *                                                                 CAT721  
            IF WS-A-COMMIT-CTR > 100 AND ROLLBACK-NO                     CAT721  
               MOVE 0 TO WS-A-COMMIT-CTR                                 CAT721  
               EXEC SQL  COMMIT  END-EXEC.                               CAT721  
                                                                         CAT721  
-       0220-FETCH-EXIT.                                                 CAT721  
-           EXIT.                                                        CAT721  
-                                                                        CAT721  
-                                                                        CAT721  
-       0600-ERRRTN.                                                     CAT721  
+       0220-FETCH-EXIT.                                                 CAT721
+           EXIT.                                                        CAT721
+
+LRM001 0700-WRITE-AUDIT.                                                00001000
+LRM001     MOVE VAR-CLIENT-NBR         TO AUD-CLIENT.                   00001000
+LRM001     MOVE VAR-RCV-NBR            TO AUD-RCV-NBR.                  00001000
+LRM001     MOVE VAR-DLVR-NBR           TO AUD-DLVR-NBR.                 00001000
+LRM001     MOVE VAR-ACCT-DLVR-NBR      TO AUD-ACCT-DLVR-NBR.            00001000
+LRM001     MOVE VAR-ACCT-RCV-NBR       TO AUD-ACCT-RCV-NBR.             00001000
+LRM001     MOVE VAR-TRANS-RFRN-ID-CD   TO AUD-TRANS-RFRN-ID.            00001000
+LRM001     MOVE VAR-ACAT-CONTROL-NBR   TO AUD-ACAT-CNTL-NBR.            00001000
+LRM001     WRITE AUDIT-RECORD.                                          00001000
+LRM001     ADD 1 TO WS-AUDIT-CTR.                                       00001000
+LRM001 0700-WRITE-AUDIT-EXIT.                                           00001000
+LRM001     EXIT.                                                        00001000
+                                                                        CAT721
+
+       0600-ERRRTN.                                                     CAT721
       *                                                                 CAT721  
       *    GENERAL ERROR ROUTINE                                        CAT721  
       *                                                                 CAT721  
