@@ -0,0 +1,456 @@
+000001* PDX    - CAT734   C0365562 12/03/25 15:02:38 TBDHBAT            00001000
+000001* CREATED FOR SSR 108986.  BATCH BULK-LOAD/MAINTENANCE UTILITY FOR00001000
+000001* THE PARTICIPANT PROFILE FILE (CATPPL) MAINTAINED ONE ROW AT     00001000
+000001* A TIME TODAY BY THE ONLINE SCREENS BEHIND ACATPPD2.  READS A    00001000
+000001* FIXED-FORMAT FILE OF PARTICIPANT PROFILE ADDS/CHANGES (SUCH     00001000
+000001* AS NSCC'S PERIODIC PARTICIPANT REFRESH) AND APPLIES THEM TO     00001000
+000001* CATPPL DIRECTLY, THE SAME RECORD LAYOUT ACATPPD2 READS,         00001000
+000001* PRODUCING A CONTROL REPORT OF WHAT WAS ADDED, CHANGED, AND      00001000
+000001* REJECTED.                                                       00001000
+000002* C0367120 08/09/26 TBLISTU - ADDED A FILE-STATUS CHECK AFTER     00001000
+000002* OPEN I-O ON CATPPL, MATCHING THE CHECK CAT735 ALREADY DOES      00001000
+000002* AFTER ITS OWN OPENS.                                            00001000
+       IDENTIFICATION DIVISION.                                         00001900
+       PROGRAM-ID.  CAT734.                                             00002000
+       AUTHOR.      LARRY MUREY.                                        00002100
+       DATE-WRITTEN.  AUG 2026.                                         00002200
+      *---------------------------------------------------------------* 00002300
+      *                         REMARKS                               * 00002400
+      * NEW BATCH PROGRAM - BULK-LOADS OR MAINTAINS PARTICIPANT       * 00002500
+      * PROFILE RECORDS ON THE CATPPL FILE FROM AN INPUT FILE OF      * 00002600
+      * ADD/CHANGE TRANSACTIONS, INSTEAD OF KEYING EACH PARTICIPANT   * 00002700
+      * NUMBER/NAME CHANGE ONE SCREEN AT A TIME THROUGH ACATPPD2.     * 00002800
+      * TRANSACTION CODE 'A' ADDS A NEW PARTICIPANT, 'C' CHANGES AN   * 00002900
+      * EXISTING ONE.  A TRANSACTION THAT DOES NOT MATCH ITS EXPECTED * 00003000
+      * BEFORE-STATE (ADD OF A NUMBER ALREADY ON FILE, OR CHANGE OF A * 00003100
+      * NUMBER NOT ON FILE) IS REJECTED AND LISTED ON THE REPORT      * 00003200
+      * RATHER THAN APPLIED.                                          * 00003300
+      *---------------------------------------------------------------* 00003400
+      ***************************************************************** 00003500
+           EJECT                                                        00003600
+      ***************************************************************** 00003700
+       ENVIRONMENT DIVISION.                                            00003800
+      ***************************************************************** 00003900
+       INPUT-OUTPUT SECTION.                                            00004000
+       FILE-CONTROL.                                                    00004100
+           SELECT PRTCP-TRANS-FILE     ASSIGN  TO  PPLTRAN              00004200
+                                       FILE STATUS  IS PPLTRAN-STAT.    00004300
+
+           SELECT REPORT-FILE          ASSIGN  TO  RPTPI.               00004500
+
+           SELECT PRTCP-MASTER-FILE    ASSIGN  TO  CATPPL               00004700
+                   ORGANIZATION  INDEXED                                00004800
+                   ACCESS MODE   RANDOM                                 00004900
+                   RECORD KEY    PRTCP-NBR                              00005000
+                   FILE STATUS   IS PRTCPM-STAT.                        00005100
+
+      ***************************************************************** 00005300
+       DATA DIVISION.                                                   00005400
+      ***************************************************************** 00005500
+
+       FILE SECTION.                                                    00005700
+
+       FD  PRTCP-TRANS-FILE                                             00005900
+           RECORDING MODE F                                             00006000
+           BLOCK CONTAINS 0 RECORDS                                     00006100
+           LABEL RECORDS ARE STANDARD.                                  00006200
+
+       01  PRTCP-TRANS-RECORD.                                          00006400
+           05  PTRN-ACTION-CD           PIC  X(01).                     00006500
+               88  PTRN-ADD                          VALUE 'A'.         00006600
+               88  PTRN-CHANGE                        VALUE 'C'.        00006700
+           05  PTRN-NBR                 PIC  X(04).                     00006800
+           05  PTRN-TIF-IND             PIC  X(01).                     00006900
+           05  PTRN-TYPE-CD             PIC  X(01).                     00007000
+           05  PTRN-NAME                PIC  X(60).                     00007100
+           05  PTRN-FUND-SERV-ELIGBL    PIC  X(01).                     00007200
+           05  FILLER                   PIC  X(65).                     00007300
+
+       FD  REPORT-FILE                                                  00007500
+           RECORDING MODE F                                             00007600
+           BLOCK CONTAINS 0 RECORDS                                     00007700
+           LABEL RECORDS ARE STANDARD                                   00007800
+           RECORD CONTAINS 132 CHARACTERS.                              00007900
+
+       01  REPORT-RECORD                PIC  X(132).                    00008100
+
+       FD  PRTCP-MASTER-FILE                                            00008300
+           RECORDING MODE F                                             00008400
+           BLOCK CONTAINS 0 RECORDS                                     00008500
+           LABEL RECORDS ARE STANDARD                                   00008600
+           RECORD CONTAINS 150 CHARACTERS.                              00008700
+
+       01  PRTCP-RECORD.                                                00008900
+           05  PRTCP-NBR                PIC  X(04).                     00009000
+           05  PRTCP-TIF-IND            PIC  X(01).                     00009100
+           05  PRTCP-TYPE-CD            PIC  X(01).                     00009200
+           05  PRTCP-NAME               PIC  X(60).                     00009300
+           05  PRTCP-FUND-SERV-ELIGBL   PIC  X(01).                     00009400
+           05  PRTCP-CREATE-TIMESTP     PIC  X(08).                     00009500
+           05  PRTCP-UPDATE-TIMESTP     PIC  X(08).                     00009600
+           05  PRTCP-CICS-TERMID        PIC  X(04).                     00009700
+           05  PRTCP-PROGRAM-NAME       PIC  X(08).                     00009800
+           05  FILLER                   PIC  X(55).                     00009900
+
+           EJECT                                                        00010100
+      ***************************************************************** 00010200
+       WORKING-STORAGE SECTION.                                         00010300
+      ***************************************************************** 00010400
+
+       77  ABEND-CODE                   COMP  PIC S9(04)  VALUE +999.   00010600
+
+       01  PPLTRAN-STAT                 PIC  X(02)  VALUE SPACES.       00010800
+           88  PPLTRAN-OK                          VALUE '00'.          00010900
+           88  PPLTRAN-EOF                         VALUE '10'.          00011000
+
+       01  PRTCPM-STAT                  PIC  X(02)  VALUE SPACES.       00011200
+           88  PRTCPM-OK                           VALUE '00', '02'.    00011300
+           88  PRTCPM-NOTFND                       VALUE '23'.          00011400
+
+       01  WS-EOF-SW                    PIC  X(01)  VALUE 'N'.          00011600
+           88  WS-EOF                              VALUE 'Y'.           00011700
+
+       01  WS-CURRENT-DATE.                                             00011900
+           05  WS-CURRENT-YY            PIC  X(02).                     00012000
+           05  WS-CURRENT-MM            PIC  X(02).                     00012100
+           05  WS-CURRENT-DD            PIC  X(02).                     00012200
+
+       01  WS-CNT-READ                  PIC S9(07) COMP-3  VALUE ZERO.  00012400
+       01  WS-CNT-ADDED                 PIC S9(07) COMP-3  VALUE ZERO.  00012500
+       01  WS-CNT-CHANGED               PIC S9(07) COMP-3  VALUE ZERO.  00012600
+       01  WS-CNT-REJECTED              PIC S9(07) COMP-3  VALUE ZERO.  00012700
+
+       01  WS-REJECT-REASON             PIC  X(30)  VALUE SPACES.       00012900
+
+       01  LINE-CNTR                    PIC  9(02)  VALUE ZEROES.       00013100
+       01  PAGE-CNTR                    PIC  9(05)  VALUE ZEROES.       00013200
+
+       01  HDR1-RECORD.                                                 00013400
+           05  HDR1-CC                  PIC  X(01)  VALUE '1'.          00013500
+           05  FILLER                   PIC  X(20)  VALUE               00013600
+               'CAT734 - PARTICIPANT'.                                  00013700
+           05  FILLER                   PIC  X(40)  VALUE               00013800
+               ' PROFILE BULK LOAD/MAINTENANCE'.                        00013900
+           05  FILLER                   PIC  X(23)  VALUE SPACES.       00014000
+           05  FILLER                   PIC  X(06)  VALUE               00014100
+               'DATE: '.                                                00014200
+           05  HDR1-DATE-MM             PIC  X(02).                     00014300
+           05  FILLER                   PIC  X(01)  VALUE '/'.          00014400
+           05  HDR1-DATE-DD             PIC  X(02).                     00014500
+           05  FILLER                   PIC  X(01)  VALUE '/'.          00014600
+           05  HDR1-DATE-YY             PIC  X(02).                     00014700
+           05  FILLER                   PIC  X(06)  VALUE SPACES.       00014800
+           05  FILLER                   PIC  X(06)  VALUE               00014900
+               'PAGE: '.                                                00015000
+           05  HDR1-PAGE-NBR            PIC  ZZZZ9.                     00015100
+           05  FILLER                   PIC  X(20)  VALUE SPACES.       00015200
+
+       01  HDR2-RECORD.                                                 00015400
+           05  HDR2-CC                  PIC  X(01)  VALUE ' '.          00015500
+           05  FILLER                   PIC  X(03)  VALUE 'ACT'.        00015600
+           05  FILLER                   PIC  X(04)  VALUE SPACES.       00015700
+           05  FILLER                   PIC  X(04)  VALUE 'PRTC'.       00015800
+           05  FILLER                   PIC  X(04)  VALUE SPACES.       00015900
+           05  FILLER                   PIC  X(30)  VALUE               00016000
+               'PARTICIPANT NAME'.                                      00016100
+           05  FILLER                   PIC  X(30)  VALUE               00016200
+               'DISPOSITION'.                                           00016300
+           05  FILLER                   PIC  X(53)  VALUE SPACES.       00016400
+
+       01  HDR3-RECORD.                                                 00016600
+           05  HDR3-CC                  PIC  X(01)  VALUE '0'.          00016700
+           05  FILLER                   PIC  X(131) VALUE ALL '-'.      00016800
+
+       01  DTL1-RECORD.                                                 00017000
+           05  DTL1-CC                  PIC  X(01)  VALUE ' '.          00017100
+           05  DTL1-ACTION              PIC  X(01).                     00017200
+           05  FILLER                   PIC  X(05)  VALUE SPACES.       00017300
+           05  DTL1-NBR                 PIC  X(04).                     00017400
+           05  FILLER                   PIC  X(04)  VALUE SPACES.       00017500
+           05  DTL1-NAME                PIC  X(30).                     00017600
+           05  DTL1-DISPOSITION         PIC  X(30).                     00017700
+           05  FILLER                   PIC  X(57)  VALUE SPACES.       00017800
+
+       01  TRL1-RECORD.                                                 00018000
+           05  TRL1-CC                  PIC  X(01)  VALUE '0'.          00018100
+           05  FILLER                   PIC  X(20)  VALUE               00018200
+               'TRANSACTIONS READ  '.                                   00018300
+           05  TRL1-READ                PIC  ZZZ,ZZ9.                   00018400
+           05  FILLER                   PIC  X(96)  VALUE SPACES.       00018500
+
+       01  TRL2-RECORD.                                                 00018700
+           05  TRL2-CC                  PIC  X(01)  VALUE ' '.          00018800
+           05  FILLER                   PIC  X(20)  VALUE               00018900
+               'PARTICIPANTS ADDED '.                                   00019000
+           05  TRL2-ADDED               PIC  ZZZ,ZZ9.                   00019100
+           05  FILLER                   PIC  X(96)  VALUE SPACES.       00019200
+
+       01  TRL3-RECORD.                                                 00019400
+           05  TRL3-CC                  PIC  X(01)  VALUE ' '.          00019500
+           05  FILLER                   PIC  X(20)  VALUE               00019600
+               'PARTICIPANTS CHANGED'.                                  00019700
+           05  TRL3-CHANGED             PIC  ZZZ,ZZ9.                   00019800
+           05  FILLER                   PIC  X(96)  VALUE SPACES.       00019900
+
+       01  TRL4-RECORD.                                                 00020100
+           05  TRL4-CC                  PIC  X(01)  VALUE ' '.          00020200
+           05  FILLER                   PIC  X(22)  VALUE               00020300
+               'TRANSACTIONS REJECTED'.                                 00020400
+           05  TRL4-REJECTED            PIC  ZZZ,ZZ9.                   00020500
+           05  FILLER                   PIC  X(94)  VALUE SPACES.       00020600
+
+       01  TRAC-RECORD.                                                 00020800
+           05  TRAC-DETAIL              PIC  X(132).                    00020900
+
+           EJECT                                                        00021100
+      ***************************************************************** 00021200
+       PROCEDURE DIVISION.                                              00021300
+      ***************************************************************** 00021400
+
+           DISPLAY ' ============================================== '.  00021600
+           DISPLAY '   CAT734 - PARTICIPANT PROFILE BULK LOAD       '.  00021700
+           DISPLAY ' ============================================== '.  00021800
+
+           PERFORM 1000-INITIAL-RTN.                                    00022000
+
+           PERFORM 2000-PROCESS-TRANS-RTN                               00022200
+              UNTIL WS-EOF.                                             00022300
+
+           PERFORM 3900-WRITE-TRAILER-RTN.                              00022500
+
+           PERFORM 9000-EOJ-RTN.                                        00022700
+
+           STOP RUN.                                                    00022900
+
+           EJECT                                                        00023100
+      *****************                                                 00023200
+       1000-INITIAL-RTN.                                                00023300
+      *****************                                                 00023400
+
+           OPEN INPUT   PRTCP-TRANS-FILE.                               00023600
+           OPEN OUTPUT  REPORT-FILE.                                    00023700
+           OPEN I-O     PRTCP-MASTER-FILE.                              00023800
+
+           IF NOT PPLTRAN-OK                                            00024000
+              DISPLAY 'CAT734 - OPEN FAILED ON PPLTRAN, STATUS = '      00024100
+                       PPLTRAN-STAT                                     00024200
+              CALL  ABEND              USING  ABEND-CODE                00024300
+           END-IF.                                                      00024400
+
+000002     IF NOT PRTCPM-OK                                                00024410
+000002        DISPLAY 'CAT734 - OPEN FAILED ON CATPPL, STATUS = '          00024420
+000002                 PRTCPM-STAT                                         00024430
+000002        CALL  ABEND              USING  ABEND-CODE                   00024440
+000002     END-IF.                                                         00024450
+
+           ACCEPT WS-CURRENT-DATE FROM DATE.                            00024600
+           MOVE WS-CURRENT-MM               TO  HDR1-DATE-MM.           00024700
+           MOVE WS-CURRENT-DD               TO  HDR1-DATE-DD.           00024800
+           MOVE WS-CURRENT-YY                TO  HDR1-DATE-YY.          00024900
+
+           MOVE 0                           TO  PAGE-CNTR.              00025100
+           PERFORM 1100-WRITE-HEADER-RTN.                               00025200
+
+           PERFORM 8000-READ-TRANS-RTN.                                 00025400
+
+           EJECT                                                        00025600
+      **********************                                            00025700
+       1100-WRITE-HEADER-RTN.                                           00025800
+      **********************                                            00025900
+
+           ADD 1                            TO  PAGE-CNTR.              00026100
+           MOVE PAGE-CNTR                   TO  HDR1-PAGE-NBR.          00026200
+
+           MOVE HDR1-RECORD                 TO  TRAC-DETAIL.            00026400
+           WRITE REPORT-RECORD            FROM  TRAC-RECORD.            00026500
+
+           MOVE HDR2-RECORD                 TO  TRAC-DETAIL.            00026700
+           WRITE REPORT-RECORD            FROM  TRAC-RECORD.            00026800
+
+           MOVE HDR3-RECORD                 TO  TRAC-DETAIL.            00027000
+           WRITE REPORT-RECORD            FROM  TRAC-RECORD.            00027100
+
+           MOVE 3                           TO  LINE-CNTR.              00027300
+
+           EJECT                                                        00027500
+      *--------------------------------------------------------------*  00027600
+      *   2000-PROCESS-TRANS-RTN: FOR EACH INCOMING TRANSACTION,     *  00027700
+      *   LOOK UP THE PARTICIPANT NUMBER ON CATPPL AND APPLY THE     *  00027800
+      *   ADD OR CHANGE IF THE BEFORE-STATE MATCHES WHAT THE ACTION  *  00027900
+      *   CODE EXPECTS; OTHERWISE REJECT THE TRANSACTION AND MOVE ON *  00028000
+      *   TO THE NEXT ONE INSTEAD OF STOPPING THE WHOLE RUN.         *  00028100
+      *--------------------------------------------------------------*  00028200
+      **************************                                        00028300
+       2000-PROCESS-TRANS-RTN.                                          00028400
+      **************************                                        00028500
+
+           ADD 1                            TO  WS-CNT-READ.            00028700
+           MOVE SPACES                      TO  WS-REJECT-REASON.       00028800
+
+           MOVE PTRN-NBR                    TO  PRTCP-NBR.              00029000
+           READ PRTCP-MASTER-FILE                                       00029100
+               INVALID KEY                                              00029200
+                   CONTINUE                                             00029300
+           END-READ.                                                    00029400
+
+           EVALUATE TRUE                                                00029600
+               WHEN PTRN-ADD AND PRTCPM-NOTFND                          00029700
+                   PERFORM 2100-ADD-PARTICIPANT-RTN                     00029800
+               WHEN PTRN-CHANGE AND PRTCPM-OK                           00029900
+                   PERFORM 2200-CHANGE-PARTICIPANT-RTN                  00030000
+               WHEN PTRN-ADD                                            00030100
+                   MOVE 'REJECT - ALREADY ON FILE' TO WS-REJECT-REASON  00030200
+                   PERFORM 2900-REJECT-TRANS-RTN                        00030300
+               WHEN PTRN-CHANGE                                         00030400
+                   MOVE 'REJECT - NOT ON FILE' TO WS-REJECT-REASON      00030500
+                   PERFORM 2900-REJECT-TRANS-RTN                        00030600
+               WHEN OTHER                                               00030700
+                   MOVE 'REJECT - INVALID ACTION CODE' TO               00030800
+                        WS-REJECT-REASON                                00030900
+                   PERFORM 2900-REJECT-TRANS-RTN                        00031000
+           END-EVALUATE.                                                00031100
+
+           PERFORM 8000-READ-TRANS-RTN.                                 00031300
+
+       2000-EXIT.                                                       00031500
+           EXIT.                                                        00031600
+
+      **************************                                        00031800
+       2100-ADD-PARTICIPANT-RTN.                                        00031900
+      **************************                                        00032000
+
+           MOVE PTRN-NBR                     TO  PRTCP-NBR.             00032200
+           MOVE PTRN-TIF-IND                 TO  PRTCP-TIF-IND.         00032300
+           MOVE PTRN-TYPE-CD                 TO  PRTCP-TYPE-CD.         00032400
+           MOVE PTRN-NAME                    TO  PRTCP-NAME.            00032500
+           MOVE PTRN-FUND-SERV-ELIGBL         TO                        00032600
+                PRTCP-FUND-SERV-ELIGBL.                                 00032700
+           MOVE WS-CURRENT-DATE               TO                        00032800
+                PRTCP-CREATE-TIMESTP(1:6).                              00032900
+           MOVE SPACES                        TO                        00033000
+                PRTCP-CREATE-TIMESTP(7:2).                              00033100
+           MOVE PRTCP-CREATE-TIMESTP          TO PRTCP-UPDATE-TIMESTP.  00033200
+           MOVE SPACES                        TO PRTCP-CICS-TERMID.     00033300
+           MOVE 'CAT734'                      TO PRTCP-PROGRAM-NAME.    00033400
+
+           WRITE PRTCP-RECORD                                           00033600
+               INVALID KEY                                              00033700
+                   MOVE 'REJECT - WRITE FAILED' TO WS-REJECT-REASON     00033800
+                   PERFORM 2900-REJECT-TRANS-RTN                        00033900
+               NOT INVALID KEY                                          00034000
+                   ADD 1                       TO  WS-CNT-ADDED         00034100
+                   MOVE 'ADDED'                TO  WS-REJECT-REASON     00034200
+                   PERFORM 3000-WRITE-DETAIL-RTN                        00034300
+           END-WRITE.                                                   00034400
+
+      **************************                                        00034600
+       2200-CHANGE-PARTICIPANT-RTN.                                     00034700
+      **************************                                        00034800
+
+           MOVE PTRN-TIF-IND                  TO  PRTCP-TIF-IND.        00035000
+           MOVE PTRN-TYPE-CD                  TO  PRTCP-TYPE-CD.        00035100
+           MOVE PTRN-NAME                     TO  PRTCP-NAME.           00035200
+           MOVE PTRN-FUND-SERV-ELIGBL          TO                       00035300
+                PRTCP-FUND-SERV-ELIGBL.                                 00035400
+           MOVE WS-CURRENT-DATE                TO                       00035500
+                PRTCP-UPDATE-TIMESTP(1:6).                              00035600
+           MOVE SPACES                         TO                       00035700
+                PRTCP-UPDATE-TIMESTP(7:2).                              00035800
+           MOVE SPACES                         TO PRTCP-CICS-TERMID.    00035900
+           MOVE 'CAT734'                       TO PRTCP-PROGRAM-NAME.   00036000
+
+           REWRITE PRTCP-RECORD                                         00036200
+               INVALID KEY                                              00036300
+                   MOVE 'REJECT - REWRITE FAILED' TO WS-REJECT-REASON   00036400
+                   PERFORM 2900-REJECT-TRANS-RTN                        00036500
+               NOT INVALID KEY                                          00036600
+                   ADD 1                        TO  WS-CNT-CHANGED      00036700
+                   MOVE 'CHANGED'               TO  WS-REJECT-REASON    00036800
+                   PERFORM 3000-WRITE-DETAIL-RTN                        00036900
+           END-REWRITE.                                                 00037000
+
+      **************************                                        00037200
+       2900-REJECT-TRANS-RTN.                                           00037300
+      **************************                                        00037400
+
+           ADD 1                             TO  WS-CNT-REJECTED.       00037600
+           MOVE PTRN-NBR                     TO  PRTCP-NBR.             00037700
+           MOVE PTRN-NAME                    TO  PRTCP-NAME.            00037800
+           PERFORM 3000-WRITE-DETAIL-RTN.                               00037900
+
+           EJECT                                                        00038100
+      **********************                                            00038200
+       3000-WRITE-DETAIL-RTN.                                           00038300
+      **********************                                            00038400
+
+           IF LINE-CNTR > 56                                            00038600
+              PERFORM 1100-WRITE-HEADER-RTN                             00038700
+           END-IF.                                                      00038800
+
+           MOVE SPACES                       TO  DTL1-RECORD.           00039000
+           MOVE PTRN-ACTION-CD                TO  DTL1-ACTION.          00039100
+           MOVE PRTCP-NBR                     TO  DTL1-NBR.             00039200
+           MOVE PRTCP-NAME(1:30)              TO  DTL1-NAME.            00039300
+           MOVE WS-REJECT-REASON              TO  DTL1-DISPOSITION.     00039400
+
+           MOVE DTL1-RECORD                   TO  TRAC-DETAIL.          00039600
+           WRITE REPORT-RECORD              FROM  TRAC-RECORD.          00039700
+           ADD 1                             TO  LINE-CNTR.             00039800
+
+           EJECT                                                        00040000
+      ***********************                                           00040100
+       3900-WRITE-TRAILER-RTN.                                          00040200
+      ***********************                                           00040300
+
+           IF LINE-CNTR > 54                                            00040500
+              PERFORM 1100-WRITE-HEADER-RTN                             00040600
+           END-IF.                                                      00040700
+
+           MOVE WS-CNT-READ                   TO  TRL1-READ.            00040900
+           MOVE WS-CNT-ADDED                  TO  TRL2-ADDED.           00041000
+           MOVE WS-CNT-CHANGED                TO  TRL3-CHANGED.         00041100
+           MOVE WS-CNT-REJECTED                TO  TRL4-REJECTED.       00041200
+
+           MOVE HDR3-RECORD                   TO  TRAC-DETAIL.          00041400
+           WRITE REPORT-RECORD               FROM  TRAC-RECORD.         00041500
+
+           MOVE TRL1-RECORD                   TO  TRAC-DETAIL.          00041700
+           WRITE REPORT-RECORD               FROM  TRAC-RECORD.         00041800
+
+           MOVE TRL2-RECORD                   TO  TRAC-DETAIL.          00042000
+           WRITE REPORT-RECORD               FROM  TRAC-RECORD.         00042100
+
+           MOVE TRL3-RECORD                   TO  TRAC-DETAIL.          00042300
+           WRITE REPORT-RECORD               FROM  TRAC-RECORD.         00042400
+
+           MOVE TRL4-RECORD                   TO  TRAC-DETAIL.          00042600
+           WRITE REPORT-RECORD               FROM  TRAC-RECORD.         00042700
+
+           EJECT                                                        00042900
+      *****************                                                 00043000
+       8000-READ-TRANS-RTN.                                             00043100
+      *****************                                                 00043200
+
+           READ PRTCP-TRANS-FILE                                        00043400
+               AT END                                                   00043500
+                   SET WS-EOF TO TRUE                                   00043600
+           END-READ.                                                    00043700
+
+           EJECT                                                        00043900
+      *************                                                     00044000
+       9000-EOJ-RTN.                                                    00044100
+      *************                                                     00044200
+
+           CLOSE  PRTCP-TRANS-FILE.                                     00044400
+           CLOSE  REPORT-FILE.                                          00044500
+           CLOSE  PRTCP-MASTER-FILE.                                    00044600
+
+           DISPLAY ' '.                                                 00044800
+           DISPLAY '**************************'.                        00044900
+           DISPLAY '* END OF CAT734 PROGRAM  *'.                        00045000
+           DISPLAY '**************************'.                        00045100
+           DISPLAY 'TRANSACTIONS READ     = '   WS-CNT-READ.            00045200
+           DISPLAY 'PARTICIPANTS ADDED    = '   WS-CNT-ADDED.           00045300
+           DISPLAY 'PARTICIPANTS CHANGED  = '   WS-CNT-CHANGED.         00045400
+           DISPLAY 'TRANSACTIONS REJECTED = '   WS-CNT-REJECTED.        00045500
+           DISPLAY ' '.                                                 00045600
