@@ -1,3 +1,7 @@
+000001* PDX    - CAT711   C0364466 10/06/25 07:06:54 TBLAMUR            00001000
+LRM003* ADD ADVANCE-WARNING REPORT ONE DAY BEFORE REJECT                00001000
+LRM003* CUTOFF FLAG IS SET, SO OPS CAN SEE WHAT WILL HIT                00001000
+LRM003* CUTOFF TOMORROW.                                                00001000
 000001* PDX    - CAT711   C0307327 01/31/11 14:24:58 TBLAMUR            00001000
 LRM002* SSR 70607 MARK FULL RECEIVE IN REV AS LAST DAY TO DELETE/REJECT         
 LRM002* SSR 70607 MARK FULL RECEIVE IN REV-ADJ AS LAST DAY TO DELETE            
@@ -35,8 +39,31 @@ ET0001* FULL RECEIVE IN REJECT STATUS 140, IN DAYS = 01
        ENVIRONMENT DIVISION.                                                    
        INPUT-OUTPUT SECTION.                                                    
        FILE-CONTROL.                                                            
+LRM003     SELECT WARNING-FILE                  ASSIGN  TO  CUTWARN.    00001000
        DATA DIVISION.                                                           
       ******************************************************************        
+       FILE SECTION.                                                    00005400
+      ******************************************************************
+LRM003 FD  WARNING-FILE                                                 00001000
+LRM003     RECORDING MODE IS F                                          00001000
+LRM003     LABEL RECORDS STANDARD                                       00001000
+LRM003     BLOCK CONTAINS 0 RECORDS                                     00001000
+LRM003     RECORD CONTAINS 80 CHARACTERS.                               00001000
+LRM003 01  WARNING-RECORD.                                              00001000
+LRM003     05  WARN-CLIENT             PIC X(04).                       00001000
+LRM003     05  FILLER                  PIC X(01).                       00001000
+LRM003     05  WARN-ACAT-CNTL-NBR      PIC X(14).                       00001000
+LRM003     05  FILLER                  PIC X(01).                       00001000
+LRM003     05  WARN-TRNFR-TYPE-CD      PIC X(03).                       00001000
+LRM003     05  FILLER                  PIC X(01).                       00001000
+LRM003     05  WARN-DSTBN-SIDE-CD      PIC X(01).                       00001000
+LRM003     05  FILLER                  PIC X(01).                       00001000
+LRM003     05  WARN-STTS-CD            PIC X(03).                       00001000
+LRM003     05  FILLER                  PIC X(01).                       00001000
+LRM003     05  WARN-DAYS-STTS-QTY      PIC 9(02).                       00001000
+LRM003     05  FILLER                  PIC X(01).                       00001000
+LRM003     05  WARN-MESSAGE            PIC X(40).                       00001000
+LRM003     05  FILLER                  PIC X(07).                       00001000
        WORKING-STORAGE SECTION.                                                 
       ******************************************************************        
            COPY PDXIDCOB.                                                       
@@ -46,7 +73,8 @@ ET0001* FULL RECEIVE IN REJECT STATUS 140, IN DAYS = 01
            03  W-CURRENT-TMSTMP          PIC  X(26) VALUE ' '.                  
            03  W-FETCH-COUNT             PIC  9(07) COMP-3 VALUE 0.             
            03  W-UPDATE-COUNT            PIC  9(07) COMP-3 VALUE 0.             
-           03  W-COMMIT-COUNT            PIC  9(05) COMP-3 VALUE 0.             
+           03  W-COMMIT-COUNT            PIC  9(05) COMP-3 VALUE 0.
+LRM003     03  W-WARN-COUNT              PIC  9(07) COMP-3 VALUE 0.     00001000
        01  W-DATABASE-WORK-AREA.                                                
            03  W-CLIENT-NBR              PIC  X(04) VALUE LOW-VALUES.           
            03  W-ACAT-CNTL-NBR           PIC  X(14) VALUE LOW-VALUES.           
@@ -86,17 +114,20 @@ ET0001* FULL RECEIVE IN REJECT STATUS 140, IN DAYS = 01
       *****************************************************************         
        PROCEDURE DIVISION.                                                      
       *****************************************************************         
-           DISPLAY 'CAT711 - SET REJECT CUTOFF FLAG ON VTRNFR'                  
-           DISPLAY ' '.                                                         
-           COPY MSGCOBO.                                                        
-           DISPLAY ' '.                                                         
-           PERFORM GET-TIMESTAMP THRU GET-TIMESTAMP-EXIT.                       
-           PERFORM GET-ROW THRU GET-ROW-EXIT.                                   
-           DISPLAY ' '.                                                         
-           DISPLAY 'FETCHED COUNT= ' W-FETCH-COUNT.                             
-           DISPLAY 'UPDATED COUNT= ' W-UPDATE-COUNT.                            
-           DISPLAY 'CAT711 ENDED SUCCESSFULLY.'.                                
-           GOBACK.                                                              
+           DISPLAY 'CAT711 - SET REJECT CUTOFF FLAG ON VTRNFR'
+           DISPLAY ' '.
+           COPY MSGCOBO.
+           DISPLAY ' '.
+LRM003     OPEN OUTPUT WARNING-FILE.                                    00001000
+           PERFORM GET-TIMESTAMP THRU GET-TIMESTAMP-EXIT.
+           PERFORM GET-ROW THRU GET-ROW-EXIT.
+LRM003     CLOSE  WARNING-FILE.                                         00001000
+           DISPLAY ' '.
+           DISPLAY 'FETCHED COUNT= ' W-FETCH-COUNT.
+           DISPLAY 'UPDATED COUNT= ' W-UPDATE-COUNT.
+LRM003     DISPLAY 'WARNING COUNT= ' W-WARN-COUNT.                      00001000
+           DISPLAY 'CAT711 ENDED SUCCESSFULLY.'.
+           GOBACK.
                                                                                 
                                                                                 
       *******************                                                       
@@ -228,6 +259,41 @@ LRM001*****AND W-DAYS-STTS-QTY      =  02
                PERFORM UPDATE-ROW THRU UPDATE-ROW-EXIT                          
            END-IF.                                                              
                                                                                 
+LRM003     IF  W-TRNFR-TYPE-CD      = 'FUL'                             00001000
+LRM003     AND W-DSTBN-SIDE-CD      = 'R'                               00001000
+LRM003     AND W-STTS-CD            = '200'                             00001000
+LRM003     AND W-DAYS-STTS-QTY      =  02                               00001000
+LRM003         MOVE 'REJECT CUTOFF WILL BE SET TOMORROW' TO WARN-MESSAGE00001000
+LRM003         PERFORM WRITE-WARNING-RTN THRU WRITE-WARNING-EXIT        00001000
+LRM003     END-IF.                                                      00001000
+LRM003     IF  W-TRNFR-TYPE-CD      = 'FUL'                             00001000
+LRM003     AND W-DSTBN-SIDE-CD      = 'D'                               00001000
+LRM003     AND W-STTS-CD            = '200'                             00001000
+LRM003     AND W-DAYS-STTS-QTY      =  02                               00001000
+LRM003         MOVE 'REJECT CUTOFF WILL BE SET TOMORROW' TO WARN-MESSAGE00001000
+LRM003         PERFORM WRITE-WARNING-RTN THRU WRITE-WARNING-EXIT        00001000
+LRM003     END-IF.                                                      00001000
+LRM003     IF  W-TRNFR-TYPE-CD      = 'FUL'                             00001000
+LRM003     AND W-DSTBN-SIDE-CD      = 'R'                               00001000
+LRM003     AND W-STTS-CD            = '210'                             00001000
+LRM003     AND W-DAYS-STTS-QTY      =  02                               00001000
+LRM003         MOVE 'REJECT CUTOFF WILL BE SET TOMORROW' TO WARN-MESSAGE00001000
+LRM003         PERFORM WRITE-WARNING-RTN THRU WRITE-WARNING-EXIT        00001000
+LRM003     END-IF.                                                      00001000
+LRM003     IF  W-TRNFR-TYPE-CD      = 'FUL'                             00001000
+LRM003     AND W-DSTBN-SIDE-CD      = 'R'                               00001000
+LRM003     AND W-STTS-CD            = '140'                             00001000
+LRM003     AND W-DAYS-STTS-QTY      =  02                               00001000
+LRM003         MOVE 'REJECT CUTOFF WILL BE SET TOMORROW' TO WARN-MESSAGE00001000
+LRM003         PERFORM WRITE-WARNING-RTN THRU WRITE-WARNING-EXIT        00001000
+LRM003     END-IF.                                                      00001000
+LRM003     IF  W-TRNFR-TYPE-CD      = 'RCL'                             00001000
+LRM003     AND W-DSTBN-SIDE-CD      = 'R'                               00001000
+LRM003     AND W-STTS-CD            = '200'                             00001000
+LRM003     AND W-DAYS-STTS-QTY      =  04                               00001000
+LRM003         MOVE 'REJECT CUTOFF WILL BE SET TOMORROW' TO WARN-MESSAGE00001000
+LRM003         PERFORM WRITE-WARNING-RTN THRU WRITE-WARNING-EXIT        00001000
+LRM003     END-IF.                                                      00001000
        PROCESS-ROW-EXIT. EXIT.                                                  
                                                                                 
       *******************                                                       
@@ -262,6 +328,21 @@ LRM001*****AND W-DAYS-STTS-QTY      =  02
            MOVE +0  TO  SQLCODE.                                                
                                                                                 
        UPDATE-ROW-EXIT. EXIT.                                                   
+
+      *******************
+LRM003 WRITE-WARNING-RTN.                                               00001000
+      *******************
+
+LRM003     MOVE W-CLIENT-NBR       TO WARN-CLIENT.                      00001000
+LRM003     MOVE W-ACAT-CNTL-NBR    TO WARN-ACAT-CNTL-NBR.               00001000
+LRM003     MOVE W-TRNFR-TYPE-CD    TO WARN-TRNFR-TYPE-CD.               00001000
+LRM003     MOVE W-DSTBN-SIDE-CD    TO WARN-DSTBN-SIDE-CD.               00001000
+LRM003     MOVE W-STTS-CD          TO WARN-STTS-CD.                     00001000
+LRM003     MOVE W-DAYS-STTS-QTY    TO WARN-DAYS-STTS-QTY.               00001000
+LRM003     WRITE WARNING-RECORD.                                        00001000
+LRM003     ADD 1 TO W-WARN-COUNT.                                       00001000
+
+LRM003 WRITE-WARNING-EXIT. EXIT.                                        00001000
                                                                                 
       *******************                                                       
        SQL-ERROR-ROUTINE.                                                       
