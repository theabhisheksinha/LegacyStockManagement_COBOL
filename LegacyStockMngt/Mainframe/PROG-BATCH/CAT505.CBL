@@ -1,3 +1,8 @@
+000001* PDX    - CAT505   C0362274 06/18/25 09:14:26 TBDOJUN            00001000
+LRM001* APPEND EACH CYCLE'S TIMING VARIANCE TO THE SHARED               00001000
+LRM001* SIACTRND HISTORY FILE (SEE CATSIACT COPYBOOK) SO THE NEW        00001000
+LRM001* CATSIACD DASHBOARD CAN TREND SIAC TIMING/COUNT VARIANCES        00001000
+LRM001* ACROSS CAT505/CAT506/CAT507 OVER THE LAST 30 DAYS.              00001000
 000001* PDX    - CAT505   C0267765 09/08/08 08:49:32 TBDOJUN            00001000
        IDENTIFICATION DIVISION.                                                 
        PROGRAM-ID.  CAT505.                                                     
@@ -42,20 +47,28 @@
        INPUT-OUTPUT SECTION.                                                    
        FILE-CONTROL.                                                            
                                                                                 
-           SELECT INFILE           ASSIGN       TO INFILE                       
-                                   FILE STATUS  IS INFILE-STAT.                 
-      /                                                                         
-       DATA DIVISION.                                                           
-       FILE SECTION.                                                            
-       FD  INFILE                                                               
-           RECORDING MODE IS F                                                  
-           BLOCK CONTAINS 0 RECORDS.                                            
-                                                                                
-       01  INFILE-RECORD              PIC X(133).                               
-                                                                                
-      /                                                                         
-       WORKING-STORAGE SECTION.                                                 
-       COPY PDXIDCOB.                                                           
+           SELECT INFILE           ASSIGN       TO INFILE
+                                   FILE STATUS  IS INFILE-STAT.
+LRM001     SELECT SIAC-TREND-FILE  ASSIGN       TO SIACTRND             00001000
+LRM001                             FILE STATUS  IS SIACT-STAT.          00001000
+      /
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INFILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+
+       01  INFILE-RECORD              PIC X(133).
+
+LRM001 FD  SIAC-TREND-FILE                                              00001000
+LRM001     RECORDING MODE IS F                                          00001000
+LRM001     BLOCK CONTAINS 0 RECORDS.                                    00001000
+LRM001                                                                  00001000
+LRM001     COPY CATSIACT REPLACING ==:CATSIACT:== BY ==SIACT==.         00001000
+      /
+       WORKING-STORAGE SECTION.
+       COPY PDXIDCOB.
+LRM001 01  SIACT-STAT                    PIC  X(002).                   00001000
                                                                                 
        01  W-FIELDS.                                                            
            05  END-OF-INFILE-SW          PIC  X(001) VALUE '0'.                 
@@ -176,8 +189,10 @@ DJ0002***<=== COBOL LE
            CALL BPDATES USING BPDATES-PARAMETERS.                               
            DISPLAY 'CAT505: BPD-PROC-DATE = ' BPD-PROC-DATE                     
                                                                                 
-           OPEN INPUT INFILE.                                                   
-           DISPLAY 'CAT505: INFILE OPENED. STATUS = ' INFILE-STAT.              
+           OPEN INPUT INFILE.
+LRM001     OPEN OUTPUT SIAC-TREND-FILE.                                 00001000
+LRM001     DISPLAY 'CAT505: SIACTRND OPENED. STATUS = ' SIACT-STAT.     00001000
+           DISPLAY 'CAT505: INFILE OPENED. STATUS = ' INFILE-STAT.
            IF  INFILE-OKAY                                                      
                CONTINUE                                                         
            ELSE                                                                 
@@ -378,14 +393,39 @@ DJ0002***<=== COBOL LE
                         DISPLAY '???? RUN-TIME=' W-CONF-2-RUN-TIME              
                         ' <========='                                           
            END-EVALUATE.                                                        
+
+LRM001     PERFORM 4500-WRITE-SIAC-TREND THRU 4500-EXIT.                00001000
                                                                                 
        4000-EXIT.                                                               
            EXIT.                                                                
       /                                                                         
+LRM001 4500-WRITE-SIAC-TREND.                                           00001000
+LRM001* RECORD THIS CYCLE'S SIAC TIMING VARIANCE FOR THE 30-DAY         00001000
+LRM001* TREND DASHBOARD (CATSIACD).                                     00001000
+LRM001                                                                  00001000
+LRM001     MOVE SPACES              TO SIACT-RECORD                     00001000
+LRM001     MOVE 'Z'                 TO SIACT-CLEARING-NBR(1:1)          00001000
+LRM001     MOVE W-CONF-7-STREAM-IND TO SIACT-CLEARING-NBR(2:1)          00001000
+LRM001     MOVE W-CONF-7-CYCLE-NO   TO SIACT-CYCLE-NO                   00001000
+LRM001     MOVE W-SYS-DATE          TO SIACT-PROC-DATE                  00001000
+LRM001     MOVE 'CAT505'            TO SIACT-PGM-NAME                   00001000
+LRM001     SET  SIACT-TIMING-METRIC TO TRUE                             00001000
+LRM001     MOVE FUNCTION NUMVAL(W-CONF-2-RUN-TIME(1:2))                 00001000
+LRM001                              TO SIACT-ACTUAL-VAL                 00001000
+LRM001     IF   RETURN-CODE > 0                                         00001000
+LRM001          SET  SIACT-EXCEPTION-YES TO TRUE                        00001000
+LRM001          MOVE RETURN-CODE         TO SIACT-VARIANCE-VAL          00001000
+LRM001     END-IF                                                       00001000
+LRM001     WRITE SIACT-RECORD.                                          00001000
+LRM001                                                                  00001000
+LRM001 4500-EXIT.                                                       00001000
+LRM001     EXIT.                                                        00001000
+      /
        9000-CLOSE-ROUTINE SECTION.                                              
                                                                                 
            DISPLAY ' '.                                                         
            CLOSE INFILE                                                         
+LRM001     CLOSE SIAC-TREND-FILE                                        00001000
            DISPLAY 'CAT505: INFILE CLOSED. STATUS = ' INFILE-STAT.              
            DISPLAY ' '.                                                         
            DISPLAY 'CAT505: RETURN CODE = ' RETURN-CODE                         
