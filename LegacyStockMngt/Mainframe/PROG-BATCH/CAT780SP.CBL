@@ -1,3 +1,4 @@
+000001* PDX    - CAT780SP C0366521 01/19/26 13:51:09 TBLAMUR            00000950
 000001* PDX    - CAT780SP C0353123 03/24/14 14:03:14 TBLAMUR            00001003
 LRM005* SSR 96502 RECOMPILE CBRS004.13 COPYBOOK CHANGES ACATTAXA.       00001102
 000001* PDX    - CAT780SP C0325133 06/01/12 09:10:08 TBLAMUR            00001200
@@ -58,6 +59,7 @@ LRM001* SSR 61023 OSI RECOMPILE ONLY TO PICKUP NEW COPYBOOKS.           00001900
            88  TAXLOT-EOF                           VALUE 'Y'.          00630000
                                                                         00640000
 LRM002 77  WS-PARM-CLIENT                PIC 9(03) VALUE ZERO.          00650000
+LRM006 77  WS-PARM-SEC-TYPE          PIC X(03) VALUE SPACES.            00001000
            EJECT                                                        00910000
            COPY ACATTAXH.                                               00920000
            EJECT                                                        01360000
@@ -90,6 +92,7 @@ LRM002 77  WS-PARM-CLIENT                PIC 9(03) VALUE ZERO.          00650000
                10  PARM-STREAM              PIC X(03).                  02590000
 LRM002         10  FILLER                   PIC X(02).                  02590100
 LRM002         10  PARM-CLIENT              PIC X(03).                  02590200
+LRM006 10  PARM-SEC-TYPE           PIC X(03).                           00001000
        EJECT                                                            02591000
        PROCEDURE DIVISION USING PARM-AREA.                              02600000
            DISPLAY 'CAT780SP - SPLIT ACAT / TLE ASSETS FILE'.           02610000
@@ -165,6 +168,14 @@ LRM002        MOVE NSCC-TRL-RECORD TO TAXA-DETAIL-RECORD(1 : 80)        02800000
            ELSE                                                         03560200
               GO TO PROCESS-ROUTINE-SKIP                                03561000
            END-IF.                                                      03562000
+LRM006                                                                  00001000
+LRM006* SECURITY-TYPE SPLIT OPTION - WHEN A SEC-TYPE                    00001000
+LRM006* FILTER IS PASSED ON THE PARM, ONLY EXTRACT DETAIL               00001000
+LRM006* RECORDS FOR THAT SECURITY TYPE.                                 00001000
+LRM006 IF WS-PARM-SEC-TYPE > SPACES                                     00001000
+LRM006 AND TAXA-SECURITY-TYPE-CD NOT = WS-PARM-SEC-TYPE                 00001000
+LRM006    GO TO PROCESS-ROUTINE-SKIP                                    00001000
+LRM006 END-IF.                                                          00001000
                                                                         03562100
 LRM002     IF WS-PARM-CLIENT > ZERO                                     03562300
 LRM002        MOVE SPACES TO TAXA-SUFFIX-NON-TLE                        03562500
@@ -203,6 +214,13 @@ LRM002     IF PARM-LENGTH > 7                                           05945100
 LRM002     AND PARM-CLIENT NUMERIC                                      05945200
 LRM002        MOVE PARM-CLIENT TO WS-PARM-CLIENT                        05946000
 LRM002     END-IF.                                                      05947000
+LRM006                                                                  00001000
+LRM006 IF PARM-LENGTH > 10                                              00001000
+LRM006 AND PARM-SEC-TYPE > SPACES                                       00001000
+LRM006    MOVE PARM-SEC-TYPE TO WS-PARM-SEC-TYPE                        00001000
+LRM006    DISPLAY 'CAT780SP - SECURITY-TYPE FILTER = '                  00001000
+LRM006                             WS-PARM-SEC-TYPE                     00001000
+LRM006 END-IF.                                                          00001000
                                                                         05948000
            IF WS-PARM-CLIENT > ZERO                                     05950000
               DISPLAY 'SPECIAL CLIENT EXTRACT '                         06350000
