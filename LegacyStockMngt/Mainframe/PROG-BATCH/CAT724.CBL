@@ -1,3 +1,14 @@
+000001* PDX    - CAT724   C0365014 11/04/25 11:34:46 TBLAMUR     000009000001000
+LRM003* PDX    - CAT724   C0365014 12/09/25 09:37:18 TBLAMUR            00001000
+LRM003* MOVED WRITE-FREEZE-RELEASE-RTN/-EXIT OUT FROM BETWEEN           00001000
+LRM003* PROCESS-FREEZE-REJECT'S BODY AND ITS OWN EXIT PARAGRAPH.  THEY  00001000
+LRM003* WERE UNCONDITIONAL FALL-THROUGH CODE THERE, SO EVERY CALL TO    00001000
+LRM003* PROCESS-FREEZE-REJECT WROTE A FREEZE-RELEASE RECORD EVEN ON     00001000
+LRM003* THE NOT-FOUND/DUPLICATE PATHS, AND DOUBLE-WROTE ONE ON THE      00001000
+LRM003* SUCCESS PATH.                                                   00001000
+LRM002* ADD FREEZE-RELEASE AUDIT REPORT: WRITE A RECORD                 00001000
+LRM002* EACH TIME AN ACCT-FREEZE REJECT ON HOLD IS RELEASED             00001000
+LRM002* TO SUBMIT STATUS, FOR OPERATIONS RECONCILIATION.                00001000
 000001* PDX    - CAT724   C0236781 07/05/06 09:44:06 TBLAMUR            00001003
 LRM001* SSR 45744 ADDITIONAL CHANGE TO RECOGNIZE ONLINE FRZN REJECT     00001101
 000001* PDX    - CAT724   C0235814 06/09/06 08:01:27 TBLAMUR            00001200
@@ -16,7 +27,25 @@ LRM001* SSR 45744 ADDITIONAL CHANGE TO RECOGNIZE ONLINE FRZN REJECT     00001101
        ENVIRONMENT DIVISION.                                            00008000
        INPUT-OUTPUT SECTION.                                            00009000
        FILE-CONTROL.                                                    00010000
+LRM002     SELECT FREEZE-RELEASE-FILE ASSIGN TO FRZRLSE.                00001000
        DATA DIVISION.                                                   00020000
+      ******************************************************************00015000
+LRM002 FILE SECTION.                                                    00001000
+      ******************************************************************00017000
+LRM002 FD  FREEZE-RELEASE-FILE                                          00001000
+LRM002     RECORDING MODE IS F                                          00001000
+LRM002     LABEL RECORDS STANDARD                                       00001000
+LRM002     BLOCK CONTAINS 0 RECORDS                                     00001000
+LRM002     RECORD CONTAINS 60 CHARACTERS.                               00001000
+LRM002 01  FREEZE-RELEASE-RECORD.                                       00001000
+LRM002     05  FR-CLIENT                PIC X(04).                      00001000
+LRM002     05  FILLER                   PIC X(01).                      00001000
+LRM002     05  FR-ACAT-CNTL-NBR         PIC X(14).                      00001000
+LRM002     05  FILLER                   PIC X(01).                      00001000
+LRM002     05  FR-TRNFR-TYPE-CD         PIC X(03).                      00001000
+LRM002     05  FILLER                   PIC X(01).                      00001000
+LRM002     05  FR-MESSAGE               PIC X(30).                      00001000
+LRM002     05  FILLER                   PIC X(06).                      00001000
       ******************************************************************00030000
        WORKING-STORAGE SECTION.                                         00040000
       ******************************************************************00050000
@@ -34,6 +63,7 @@ DJ0001     COPY PDXIDCOB.                                               00060000
            03  WS-TRNFR-TYPE-CD        PIC X(03)   VALUE LOW-VALUES.    00190000
            03  WS-TRNFR-FETCH-COUNT    PIC 9(07) COMP-3  VALUE ZEROS.   00190100
            03  WS-TRNFR-UPDATED        PIC 9(07) COMP-3  VALUE ZEROS.   00190200
+LRM002     03  WS-FRZREL-CNTR          PIC 9(07) COMP-3  VALUE ZEROS.   00001000
                                                                         00191000
        01  DB2-WORK-AREA.                                               00200000
            03  WS-REJECT-ISRT-COUNT          PIC S9(5) COMP-3 VALUE +0. 00210000
@@ -65,9 +95,12 @@ DJ0001     COPY PDXIDCOB.                                               00060000
            DISPLAY ' '.                                                 01040000
            COPY MSGCOBO.                                                01050000
            DISPLAY ' '.                                                 01060000
+LRM002     OPEN OUTPUT FREEZE-RELEASE-FILE.                             00001000
            PERFORM GET-REJ-TIF THRU GET-REJ-TIF-EXIT.                   01181000
            DISPLAY 'FETCHED ORIG FROZEN TIFS  ' WS-TRNFR-FETCH-COUNT    01181100
            DISPLAY 'UPDATED REJECTS TO SUBMIT ' WS-TRNFR-UPDATED        01181200
+LRM002     DISPLAY 'FREEZE-RELEASE RECS WRITTEN ' WS-FRZREL-CNTR        00001000
+LRM002     CLOSE FREEZE-RELEASE-FILE.                                   00001000
            GOBACK.                                                      01182000
                                                                         01183000
        GET-REJ-TIF.                                                     07260000
@@ -167,6 +200,8 @@ TEST                   WS-TRNFR-TYPE-CD ' ' WS-ACAT-CNTL-NBR            07323300
                           WS-CLIENT-NBR ' '  WS-ACAT-CNTL-NBR           07335500
                                         ' '  WS-TRNFR-TYPE-CD           07335600
               ADD 1 TO WS-TRNFR-UPDATED                                 07335700
+LRM002        PERFORM WRITE-FREEZE-RELEASE-RTN THRU                     00001000
+LRM002                WRITE-FREEZE-RELEASE-EXIT                         00001000
               IF WS-REJECT-ISRT-COUNT = +10                             07335800
                  EXEC SQL COMMIT END-EXEC                               07335900
                  MOVE +0   TO  WS-REJECT-ISRT-COUNT                     07336000
@@ -186,6 +221,19 @@ TEST                   WS-TRNFR-TYPE-CD ' ' WS-ACAT-CNTL-NBR            07323300
        PROCESS-FREEZE-REJECT-EXIT.                                      07337400
            EXIT.                                                        07337500
                                                                         07337600
+LRM003*****************************                                     00001000
+LRM003 WRITE-FREEZE-RELEASE-RTN.                                        00001000
+LRM003*****************************                                     00001000
+LRM003     MOVE WS-CLIENT-NBR       TO FR-CLIENT.                       00001000
+LRM003     MOVE WS-ACAT-CNTL-NBR    TO FR-ACAT-CNTL-NBR.                00001000
+LRM003     MOVE WS-TRNFR-TYPE-CD    TO FR-TRNFR-TYPE-CD.                00001000
+LRM003     MOVE 'ACCT FREEZE REJECT RELEASED TO SUBMIT'                 00001000
+LRM003                             TO FR-MESSAGE.                       00001000
+LRM003     WRITE FREEZE-RELEASE-RECORD.                                 00001000
+LRM003     ADD 1 TO WS-FRZREL-CNTR.                                     00001000
+LRM003 WRITE-FREEZE-RELEASE-EXIT.                                       00001000
+LRM003     EXIT.                                                        00001000
+                                                                        07337650
       *******************                                               07337700
        SQL-ERROR-ROUTINE.                                               07337800
       *******************                                               07338000
