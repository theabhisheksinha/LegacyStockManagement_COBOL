@@ -1,14 +1,19 @@
 000001* PDX    - ACATEDIT C0109165 07/09/98 11:20:52 TBLAMUR            00001000
+LRM001* WIRE UP THE 'B' (DATE) FUNCTION CODE TO THE EXISTING            00001000
+LRM001* 1000-DATE-EDIT-RTN PARAGRAPH, WHICH WAS NEVER DISPATCHED TO,    00001000
+LRM001* AND ADD A NEW 'A' (ALPHA) FUNCTION SO SCREENS NEEDING BASIC     00001000
+LRM001* DATE OR ALPHA-FIELD VALIDATION CAN CALL THIS SAME SHARED        00001000
+LRM001* EDIT MODULE INSTEAD OF HAND-ROLLING THEIR OWN.                  00001000
 000100 ID DIVISION.                                                     00010000
 000200 PROGRAM-ID. ACATEDIT.                                            00020000
 000250 AUTHOR.  LARRY MUREY.                                            00020000
 000300*REMARKS.                                                         00030000
-      * THIS IS A CICS/COBOL VERSION OF EDITMOD.                                
-      * WILL EDIT NUMERIC FIELD UP TO 9(18).9(18).                              
-      * OTHER FUNCTIONS CAN BE ADDED LATER AS NEEDED.                           
-      *   INPUT/OUTPUT (COMMAREA) IS IDENTICAL TO EDITMOD.                      
-      *  DO NOT USE ANY OTHER FUNCTIONS OTHER THAM "D" (DECIMAL)                
-      *                                                                         
+      * THIS IS A CICS/COBOL VERSION OF EDITMOD.
+      * WILL EDIT NUMERIC FIELD UP TO 9(18).9(18).
+      *   INPUT/OUTPUT (COMMAREA) IS IDENTICAL TO EDITMOD.
+LRM001* FUNCTIONS SUPPORTED: "D" (DECIMAL, THE DEFAULT), "E" (CURRENCY  00001000
+LRM001* SYMBOL TABLE LOOKUP), "B" (DATE), AND "A" (ALPHA FIELD).        00001000
+      *
                                                                                 
 000300 ENVIRONMENT DIVISION.                                            00030000
 000400 DATA DIVISION.                                                   00040000
@@ -130,9 +135,17 @@
            05  WK-NUM-OF-LOOKUP-ENTRY     PIC S9(03) COMP-3.                    
            05  WK-ISSUE-CURR-IN           PIC X(10).                            
            05  WK-ISSUE-CURR-OUT          PIC X(10).                            
-           05  WK-ISSUE-CURR-RET-CODE     PIC X(01).                            
-           05  WK-ISSUE-CURR-LAST-BYTE    PIC X(01).                            
-                                                                                
+           05  WK-ISSUE-CURR-RET-CODE     PIC X(01).
+           05  WK-ISSUE-CURR-LAST-BYTE    PIC X(01).
+
+LRM001 01  FILLER REDEFINES DFHCOMMAREA.                                00001000
+      *** VALUE 'A' LAYOUT...                                           00015100
+LRM001     05  WK-ALPHA-CODE              PIC X(01).                    00001000
+LRM001     05  WK-ALPHA-NUM-ITEM          PIC S9(03) COMP-3.            00001000
+LRM001     05  WK-ALPHA-IN-LEN            PIC S9(03) COMP-3.            00001000
+LRM001     05  WK-ALPHA-OUT-LEN           PIC S9(03) COMP-3.            00001000
+LRM001     05  WK-ALPHA-IN                PIC X(01).                    00001000
+
            EJECT                                                                
                                                                                 
 021700 COPY TWACOMMN.                                                   01910002
@@ -143,9 +156,13 @@
        PROCEDURE DIVISION.                                              01540000
 015500                                                                  01550000
 015600 0100-START.                                                      01560002
-           IF WK-DATE-CODE = 'E'                                                
-              GO TO 2000-CURR-EDIT-RTN.                                         
-                                                                                
+           IF WK-DATE-CODE = 'E'
+              GO TO 2000-CURR-EDIT-RTN.
+LRM001     IF WK-DATE-CODE = 'B'                                        00001000
+LRM001        GO TO 1000-DATE-EDIT-RTN.                                 00001000
+LRM001     IF WK-DATE-CODE = 'A'                                        00001000
+LRM001        GO TO 3000-ALPHA-EDIT-RTN.                                00001000
+
            IF EIBCALEN GREATER ZERO                                             
               COMPUTE WS-PARM-LAST-BYTE-DISPL = WK-AMT-IN-LEN                   
                                               + WK-AMT-OUT-LEN + 5              
@@ -445,7 +462,42 @@ NEQ 0      AND WK-AMT-IN(WS-AMT-OUT-DISPL : WK-AMT-OUT-LEN) NOT =
                  MOVE 'Y'   TO WK-ISSUE-CURR-RET-CODE.                          
                                                                                 
            EXEC CICS RETURN END-EXEC.                                   06880000
-                                                                                
-           EJECT                                                                
+
+           EJECT
+LRM001 3000-ALPHA-EDIT-RTN.                                             00001000
+
+LRM001* ASSURE HIGH-VALUE BYTE IS ON THE BOTTOM.                        00001000
+LRM001     IF EIBCALEN GREATER ZERO                                     00001000
+LRM001        COMPUTE WS-PARM-LAST-BYTE-DISPL = WK-ALPHA-IN-LEN         00001000
+LRM001                                        + WK-ALPHA-OUT-LEN + 5    00001000
+LRM001     ELSE                                                         00001000
+LRM001        MOVE +01 TO WS-PARM-LAST-BYTE-DISPL.                      00001000
+
+LRM001     IF EIBCALEN NOT GREATER ZERO                                 00001000
+LRM001     OR WK-ALPHA-IN(WS-PARM-LAST-BYTE-DISPL : 1) NOT = HIGH-VALUE 00001000
+LRM001        PERFORM BOTTOM-CHECK-ERROR-RTN.                           00001000
+
+LRM001     COMPUTE WS-RET-CODE-DISPL = WK-ALPHA-IN-LEN                  00001000
+LRM001                               + WK-ALPHA-OUT-LEN + 4.            00001000
+LRM001     MOVE SPACE TO WK-ALPHA-IN (WS-RET-CODE-DISPL : 1).           00001000
+
+LRM001* ONLY UPPER-CASE ALPHABETIC CHARACTERS AND SPACES ARE ALLOWED.   00001000
+LRM001     MOVE +01 TO SUB.                                             00001000
+LRM001     PERFORM UNTIL SUB GREATER WK-ALPHA-IN-LEN                    00001000
+LRM001        IF WK-ALPHA-IN(SUB : 1) NOT ALPHABETIC-UPPER              00001000
+LRM001           MOVE 'Y' TO WK-ALPHA-IN (WS-RET-CODE-DISPL : 1)        00001000
+LRM001        END-IF                                                    00001000
+LRM001        ADD +01 TO SUB                                            00001000
+LRM001     END-PERFORM.                                                 00001000
+
+LRM001     IF WK-ALPHA-IN (WS-RET-CODE-DISPL : 1) NOT = 'Y'             00001000
+LRM001        ADD +01 WK-ALPHA-IN-LEN GIVING WS-AMT-OUT-DISPL           00001000
+LRM001        MOVE WK-ALPHA-IN (1 : WK-ALPHA-IN-LEN)                    00001000
+LRM001             TO WK-ALPHA-IN (WS-AMT-OUT-DISPL : WK-ALPHA-OUT-LEN) 00001000
+LRM001     END-IF.                                                      00001000
+
+           EXEC CICS RETURN END-EXEC.                                   00050800
+
+           EJECT
 069600 9990-END-PROGRAM.                                                06960057
 069700     STOP RUN.                                                    06970000
