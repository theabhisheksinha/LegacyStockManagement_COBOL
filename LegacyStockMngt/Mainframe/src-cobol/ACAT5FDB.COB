@@ -220,6 +220,9 @@ TCK001     EJECT
                     ,MF_FULL_PRTL_CD                                            
                     ,LTCG_CD                                                    
                     ,STCG_CD                                                    
+LRM007              ,RGSTN_TYPE_CD                                      00023200
+LRM007              ,BNFCY_NM                                           00023300
+LRM007              ,BNFCY_SSN                                          00023400
               INTO  :ACAT5FIO-FNBR                                              
                    ,:ACAT5FIO-BK-PHSCL-SHR-CD                                   
                    ,:ACAT5FIO-NTWRK-CNTL-CD                                     
@@ -230,6 +233,9 @@ TCK001     EJECT
                    ,:ACAT5FIO-MF-FULL-PRTL-CD                                   
                    ,:ACAT5FIO-LTCG-CD                                           
                    ,:ACAT5FIO-STCG-CD                                           
+LRM007             ,:ACAT5FIO-RGSTN-TYPE-CD                             00024500
+LRM007             ,:ACAT5FIO-BNFCY-NM                                  00024600
+LRM007             ,:ACAT5FIO-BNFCY-SSN                                 00024700
               FROM  ACTIMF                                                      
               WHERE CLIENT_NBR        = :ACAT5FIO-CLIENT-NBR        AND         
                     DLVR_NBR          = :ACAT5FIO-DLVR-NBR          AND         
@@ -271,6 +277,9 @@ LRM005     END-IF.
                    ,MF_FULL_PRTL_CD   = :ACAT5FIO-MF-FULL-PRTL-CD               
                    ,LTCG_CD           = :ACAT5FIO-LTCG-CD                       
                    ,STCG_CD           = :ACAT5FIO-STCG-CD                       
+LRM007             ,RGSTN_TYPE_CD     = :ACAT5FIO-RGSTN-TYPE-CD         00028900
+LRM007             ,BNFCY_NM          = :ACAT5FIO-BNFCY-NM              00029000
+LRM007             ,BNFCY_SSN         = :ACAT5FIO-BNFCY-SSN             00029100
                    ,CICS_TERM_ID_CD   = :WS-CICS-TERM-ID                        
                    ,PRGM_NM           = :WS-PRGM-NM                             
                    ,UPDT_TMSTP        =  CURRENT TIMESTAMP                      
@@ -374,6 +383,9 @@ LRM004            ,TRNFR_TYPE_CD
                   ,CICS_TERM_ID_CD                                              
                   ,PRGM_NM                                                      
                   ,SECURITY_ADP_NBR                                             
+LRM007            ,RGSTN_TYPE_CD                                        00039500
+LRM007            ,BNFCY_NM                                             00039600
+LRM007            ,BNFCY_SSN                                            00039700
 LRM004            ,FCST_ACCT_RCVR_NBR)                                          
              VALUES                                                             
                 ( :ACAT5FIO-CLIENT-NBR                                          
@@ -415,6 +427,9 @@ LRM005           ,:ACAT5FIO-TRNFR-TYPE-CD
                  ,:WS-CICS-TERM-ID                                              
                  ,:WS-PRGM-NM                                                   
                  ,:ACAT5FIO-SECURITY-ADP-NBR                                    
+LRM007           ,:ACAT5FIO-RGSTN-TYPE-CD                               00043900
+LRM007           ,:ACAT5FIO-BNFCY-NM                                    00044000
+LRM007           ,:ACAT5FIO-BNFCY-SSN                                   00044100
 LRM004           ,:DCLACTIMF.FCST-ACCT-RCVR-NBR)                                
            END-EXEC.                                                            
                                                                                 
