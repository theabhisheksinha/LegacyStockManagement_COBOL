@@ -96,9 +96,12 @@
                      DSBMT_ACCRL_CD,                                            
                      DSBMT_RSDL_CD,                                             
                      TPA_NBR,                                                   
-                     MEMO_TXT,                                                  
-                     NSCC_PEND_CD                                               
-              INTO   :ACAT2FIO-DLVR-NBR,                                        
+                     MEMO_TXT,
+                     NSCC_PEND_CD,                                      00010900
+LRM001               RGSTN_TYPE_CD,                                     00001000
+LRM001               BNFCY_NM,                                          00001000
+LRM001               BNFCY_SSN                                          00001000
+              INTO   :ACAT2FIO-DLVR-NBR,
                      :ACAT2FIO-BRKR-EXCTG-NBR,                                  
                      :ACAT2FIO-BRCH-NBR,                                        
                      :ACAT2FIO-ISIN-SEC-ISSUE-CD,                               
@@ -118,9 +121,12 @@
                      :ACAT2FIO-DSBMT-ACCRL-CD,                                  
                      :ACAT2FIO-DSBMT-RSDL-CD,                                   
                      :ACAT2FIO-TPA-NBR,                                         
-                     :ACAT2FIO-MEMO-TXT,                                        
-                     :ACAT2FIO-NSCC-PEND-CD                                     
-              FROM   VFNDRGST                                                   
+                     :ACAT2FIO-MEMO-TXT,
+                     :ACAT2FIO-NSCC-PEND-CD,                            00013400
+LRM001               :ACAT2FIO-RGSTN-TYPE-CD,                           00001000
+LRM001               :ACAT2FIO-BNFCY-NM,                                00001000
+LRM001               :ACAT2FIO-BNFCY-SSN                                00001000
+              FROM   VFNDRGST
               WHERE  CLIENT_NBR       = :ACAT2FIO-CLIENT-NBR       AND          
                      ACAT_CONTROL_NBR = :ACAT2FIO-ACAT-CONTROL-NBR AND          
                      ASSET_SEQ_NBR    = :ACAT2FIO-ASSET-SEQ-NBR                 
@@ -158,7 +164,10 @@
                      DSBMT_RSDL_CD      = :ACAT2FIO-DSBMT-RSDL-CD,              
                      TPA_NBR            = :ACAT2FIO-TPA-NBR,                    
                      MEMO_TXT           = :ACAT2FIO-MEMO-TXT,                   
-                     NSCC_PEND_CD       = :ACAT2FIO-NSCC-PEND-CD                
+                     NSCC_PEND_CD       = :ACAT2FIO-NSCC-PEND-CD,       00017600
+LRM001               RGSTN_TYPE_CD      = :ACAT2FIO-RGSTN-TYPE-CD,      00001000
+LRM001               BNFCY_NM           = :ACAT2FIO-BNFCY-NM,           00001000
+LRM001               BNFCY_SSN          = :ACAT2FIO-BNFCY-SSN           00001000
               WHERE  CLIENT_NBR       = :ACAT2FIO-CLIENT-NBR       AND          
                      ACAT_CONTROL_NBR = :ACAT2FIO-ACAT-CONTROL-NBR AND          
                      ASSET_SEQ_NBR    = :ACAT2FIO-ASSET-SEQ-NBR                 
