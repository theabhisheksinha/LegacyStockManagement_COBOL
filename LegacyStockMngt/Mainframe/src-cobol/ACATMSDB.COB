@@ -0,0 +1,262 @@
+000001* PDX    - ACATMSDB C0371205 08/07/26 09:35:00 TBEDTAK            00000900
+LRM001* WIRE UP THE ABENDED PARAGRAPH WITH A HANDLE ABEND SO AN         00000920
+LRM001* UNEXPECTED DB2/CICS ABEND RETURNS THE COMMAREA TO THE CALLER    00000940
+LRM001* INSTEAD OF FALLING THROUGH TO THE REGION DEFAULT.               00000960
+000001* PDX    - ACATMSDB C0370357 08/04/26 14:07:13 TBEDTAK            00001000
+000001* CREATED FOR SSR 116371.  DB2-BASED REPLACEMENT FOR THE VSAM     00001000
+000001* ACATMSD MODULE.  READS THE NEW VMSD DB2 TABLE INSTEAD OF        00001000
+000001* LINKING TO MSDIO, USING THE SAME ACATMSDI COMMAREA SO           00001000
+000001* EXISTING CALLERS NEED NO SOURCE CHANGE.  ON THE WAY IN, THE     00001000
+000001* OLD 'XX'-PLUS-ADP-NUMBER SEARCH-KEY ENCODING IS STILL           00001000
+000001* HONORED FOR CALLERS THAT CACHED ONE.  ON THE WAY OUT, THE       00001000
+000001* WORKAROUND IS RETIRED - A MISSING CUSIP COMES BACK AS           00001000
+000001* SPACES, SINCE ACATMSD-ADP-NBR IS ALREADY RETURNED IN ITS        00001000
+000001* OWN FIELD AND NO LONGER NEEDS TO BE SMUGGLED INTO THE           00001000
+000001* CUSIP FIELD.                                                    00001000
+LRM002* NOTE - ACATMSD'S VSAM LOOKUP ALSO DEFAULTED A BARE 9-BYTE
+LRM002* CUSIP TO A '000' ALTERNATE-INDEX SUFFIX AND RETRIED WITHOUT
+LRM002* THE SUFFIX WHEN THAT FAILED.  THAT LOGIC IS A VSAM ALTERNATE-
+LRM002* INDEX KEY-STRUCTURE ARTIFACT - VMSD.CUSIP_NBR IS THE BARE
+LRM002* 9-BYTE CUSIP WITH NO SUFFIX COMPONENT, SO THERE IS NO SECOND
+LRM002* KEY VARIANT TO DEFAULT OR RETRY AGAINST HERE.  A SINGLE
+LRM002* WHERE CUSIP_NBR = :WS-SEARCH-CUSIP LOOKUP IS THE COMPLETE
+LRM002* EQUIVALENT FOR DB/2.
+       IDENTIFICATION DIVISION.                                         00002100
+       PROGRAM-ID.    ACATMSDB.                                         00002200
+       AUTHOR.        LARRY MUREY.                                      00002300
+       DATE-WRITTEN.  AUG 2026.                                         00002400
+       DATE-COMPILED.                                                   00002500
+      *---------------------------------------------------------------* 00002600
+      *   THIS IS THE ACATS I/O MODULE FOR DB/2 DATABASE ACCESS       * 00002700
+      *   OF THE MASTER SECURITY DATABASE (MSD).  IT IS THE DB/2      * 00002800
+      *   REPLACEMENT FOR THE VSAM ACATMSD MODULE, FORESEEN IN        * 00002900
+      *   ACATMSD'S OWN REMARKS.                                      * 00003000
+      ***************************************************************** 00290000
+       ENVIRONMENT DIVISION.                                            00420000
+                                                                        00430000
+       DATA DIVISION.                                                   00440000
+                                                                        00450000
+       WORKING-STORAGE SECTION.                                         00460000
+       01  FILLER                          PIC X(60)                    00470000
+           VALUE 'ACATMSDB WORKING STORAGE BEGINS HERE'.                00480000
+                                                                        00490000
+       01  WS-ABEND-MESSAGE.                                            00550000
+           05  FILLER                      PIC X(24) VALUE              00004100
+             'ACATMSDB DETECTED ABEND'.                                 00004200
+           05  WS-ABCODE                   PIC X(04) VALUE 'XXXX'.      00004300
+
+       01  WS-COMMAREA.                                                 00004500
+           COPY ACATMSDI.                                               00004600
+
+       01  WS-ERRL-DATA.                                                00004800
+           05  REQUEST-TYPE                PIC X(01).                   00004900
+               88  WRITE-ERROR-TO-LOG          VALUE 'W'.               00005000
+           05  CALLING-TRAN-ID             PIC X(04).                   00005100
+           05  CALLING-PROGRAM-ID          PIC X(08).                   00005200
+           05  SQLCA-AREA                  PIC X(136).                  00005300
+
+       01  WS-WORK-AREA.                                                00005500
+           05  WS-SEARCH-CUSIP             PIC X(09).                   00005600
+           05  WS-SEARCH-ADP-NBR           PIC X(07).                   00005700
+           05  SUB                         PIC S9(04) COMP.             00005800
+           EJECT                                                        00005900
+           EXEC SQL                                                     00006000
+           INCLUDE SQLCA                                                00006100
+           END-EXEC                                                     00006200
+      *DCLGEN FOR THE DB/2 MASTER SECURITY DATABASE                     00006300
+           EXEC SQL                                                     00006400
+               INCLUDE VMSD                                             00006500
+           END-EXEC.                                                    00006600
+                                                                        01430000
+           EJECT                                                        00006800
+      **********************************************************       000006900
+      *****      L I N K A G E  S E C T I O N              *****       000007000
+      **********************************************************       000007100
+       LINKAGE SECTION.                                                 01490000
+                                                                        01500000
+       01  DFHCOMMAREA.                                                 01490000
+           05  FILLER                PIC X(500).                        00007500
+
+       EJECT                                                            00007700
+      **********************************************************       000007800
+      *****   P R O C E D U R E   D I V I S I O N           *****      000007900
+      **********************************************************       000008000
+       PROCEDURE DIVISION.                                              01620000
+LRM001     EXEC CICS HANDLE ABEND                                       00008110
+LRM001          LABEL(ABENDED)                                          00008120
+LRM001     END-EXEC.                                                    00008130
+
+           IF EIBCALEN NOT > ZERO                                       00008200
+              EXEC CICS RETURN END-EXEC.                                00008300
+
+           MOVE DFHCOMMAREA(1 : EIBCALEN) TO WS-COMMAREA.               00008500
+
+           IF ACATMSD-SEARCH-KEY NOT > SPACES                           00008700
+              SET ACATMSD-NOT-FOUND TO TRUE                             00008800
+              MOVE WS-COMMAREA TO DFHCOMMAREA(1 : EIBCALEN)             00008900
+              EXEC CICS RETURN END-EXEC.                                00009000
+
+           PERFORM 0100-GET-VMSD.                                       00009200
+
+           MOVE WS-COMMAREA TO DFHCOMMAREA(1 : EIBCALEN).               00009400
+           EXEC CICS RETURN END-EXEC.                                   00009500
+
+      *---------------------------------------------------------------* 00009700
+       0100-GET-VMSD.                                                   00009800
+      *---------------------------------------------------------------* 00009900
+      * THE OLD 'XX'-PLUS-ADP-NUMBER SEARCH KEY IS STILL RECOGNIZED     00010000
+      * ON INPUT SO A CALLER HOLDING ONE FROM BEFORE THIS CONVERSION    00010100
+      * CAN STILL LOOK THE SECURITY UP, THIS TIME BY ADP NUMBER.        00010200
+           MOVE SPACES                    TO WS-SEARCH-CUSIP            00010300
+                                              WS-SEARCH-ADP-NBR.        00010400
+           IF ACATMSD-SEARCH-KEY(1 : 2) = 'XX'                          00010500
+              MOVE ACATMSD-SEARCH-KEY(3 : 7) TO WS-SEARCH-ADP-NBR       00010600
+              PERFORM 0110-GET-VMSD-BY-ADP                              00010700
+           ELSE                                                         00010800
+              MOVE ACATMSD-SEARCH-KEY        TO WS-SEARCH-CUSIP         00010900
+              PERFORM 0120-GET-VMSD-BY-CUSIP                            00011000
+           END-IF.                                                      00011100
+
+       0100-EXIT.                                                       00011300
+           EXIT.                                                        00011400
+
+      *---------------------------------------------------------------* 00011600
+       0110-GET-VMSD-BY-ADP.                                            00011700
+      *---------------------------------------------------------------* 00011800
+           EXEC SQL                                                     00011900
+                SELECT CUSIP_NBR                                        00012000
+                     , ADP_NBR                                          00012100
+                     , DESC_LINE_1                                      00012200
+                     , DESC_LINE_2                                      00012300
+                     , DESC_LINE_3                                      00012400
+                     , DESC_SEGMENT_IND                                 00012500
+                     , FORMAT_IND                                       00012600
+                     , SECURITY_TYPE_CD                                 00012700
+                     , SECURITY_TYPE_CD_2                               00012800
+                     , CLOSING_PRICE                                    00012900
+                     , BOND_REG_CD                                      00013000
+                     , SYMBOL_CD                                        00013100
+                     , ISIN_CD                                          00013200
+                     , ISIN_IND                                         00013300
+                  INTO :CUSIP-NBR                                       00013400
+                     , :ADP-NBR                                         00013500
+                     , :DESC-LINE-1                                     00013600
+                     , :DESC-LINE-2                                     00013700
+                     , :DESC-LINE-3                                     00013800
+                     , :DESC-SEGMENT-IND                                00013900
+                     , :FORMAT-IND                                      00014000
+                     , :SECURITY-TYPE-CD                                00014100
+                     , :SECURITY-TYPE-CD-2                              00014200
+                     , :CLOSING-PRICE                                   00014300
+                     , :BOND-REG-CD                                     00014400
+                     , :SYMBOL-CD                                       00014500
+                     , :ISIN-CD                                         00014600
+                     , :ISIN-IND                                        00014700
+                  FROM VMSD                                             00014800
+                 WHERE ADP_NBR = :WS-SEARCH-ADP-NBR                     00014900
+           END-EXEC.                                                    00015000
+
+           PERFORM 0130-SET-RETURN-FIELDS.                              00015200
+
+       0110-EXIT.                                                       00015400
+           EXIT.                                                        00015500
+
+      *---------------------------------------------------------------* 00015700
+       0120-GET-VMSD-BY-CUSIP.                                          00015800
+      *---------------------------------------------------------------* 00015900
+           EXEC SQL                                                     00016000
+                SELECT CUSIP_NBR                                        00016100
+                     , ADP_NBR                                          00016200
+                     , DESC_LINE_1                                      00016300
+                     , DESC_LINE_2                                      00016400
+                     , DESC_LINE_3                                      00016500
+                     , DESC_SEGMENT_IND                                 00016600
+                     , FORMAT_IND                                       00016700
+                     , SECURITY_TYPE_CD                                 00016800
+                     , SECURITY_TYPE_CD_2                               00016900
+                     , CLOSING_PRICE                                    00017000
+                     , BOND_REG_CD                                      00017100
+                     , SYMBOL_CD                                        00017200
+                     , ISIN_CD                                          00017300
+                     , ISIN_IND                                         00017400
+                  INTO :CUSIP-NBR                                       00017500
+                     , :ADP-NBR                                         00017600
+                     , :DESC-LINE-1                                     00017700
+                     , :DESC-LINE-2                                     00017800
+                     , :DESC-LINE-3                                     00017900
+                     , :DESC-SEGMENT-IND                                00018000
+                     , :FORMAT-IND                                      00018100
+                     , :SECURITY-TYPE-CD                                00018200
+                     , :SECURITY-TYPE-CD-2                              00018300
+                     , :CLOSING-PRICE                                   00018400
+                     , :BOND-REG-CD                                     00018500
+                     , :SYMBOL-CD                                       00018600
+                     , :ISIN-CD                                         00018700
+                     , :ISIN-IND                                        00018800
+                  FROM VMSD                                             00018900
+                 WHERE CUSIP_NBR = :WS-SEARCH-CUSIP                     00019000
+           END-EXEC.                                                    00019100
+
+           PERFORM 0130-SET-RETURN-FIELDS.                              00019300
+
+       0120-EXIT.                                                       00019500
+           EXIT.                                                        00019600
+
+      *---------------------------------------------------------------* 00019800
+       0130-SET-RETURN-FIELDS.                                          00019900
+      *---------------------------------------------------------------* 00020000
+           EVALUATE SQLCODE                                             00020100
+               WHEN +0                                                  00020200
+                   SET ACATMSD-FOUND TO TRUE                            00020300
+                   MOVE CUSIP-NBR OF DCLVMSD      TO ACATMSD-CUSIP      00020400
+                   MOVE ADP-NBR OF DCLVMSD        TO ACATMSD-ADP-NBR    00020500
+                   MOVE DESC-LINE-1 OF DCLVMSD    TO ACATMSD-DESC       00020600
+                   IF DESC-SEGMENT-IND OF DCLVMSD = 'N'                 00020700
+                      MOVE DESC-LINE-2 OF DCLVMSD TO ACATMSD-DESC2      00020800
+                      MOVE DESC-LINE-3 OF DCLVMSD TO ACATMSD-DESC3      00020900
+                   ELSE                                                 00021000
+                      MOVE SPACES                 TO ACATMSD-DESC2      00021100
+                                                      ACATMSD-DESC3     00021200
+                   END-IF                                               00021300
+                   MOVE FORMAT-IND OF DCLVMSD          TO ACATMSD-CLASS-00021400
+                   MOVE CLOSING-PRICE OF DCLVMSD       TO               00021500
+                        ACATMSD-CLOSING-PRICE                           00021600
+                   MOVE BOND-REG-CD OF DCLVMSD         TO               00021700
+                        ACATMSD-BOND-REG-CODE                           00021800
+                   MOVE SYMBOL-CD OF DCLVMSD           TO ACATMSD-SYMBOL00021900
+                   IF ISIN-IND OF DCLVMSD = 'Y'                         00022000
+                      MOVE ISIN-CD OF DCLVMSD          TO ACATMSD-ISIN  00022100
+                   ELSE                                                 00022200
+                      MOVE SPACES                      TO ACATMSD-ISIN  00022300
+                   END-IF                                               00022400
+               WHEN +100                                                00022500
+                   SET ACATMSD-NOT-FOUND TO TRUE                        00022600
+               WHEN OTHER                                               00022700
+                   SET ACATMSD-ERROR TO TRUE                            00022800
+                   PERFORM 9000-WRITE-TO-CICS-LOG                       00022900
+           END-EVALUATE.                                                00023000
+
+       0130-EXIT.                                                       00023200
+           EXIT.                                                        00023300
+
+       ABENDED.                                                         00023500
+LRM001     EXEC CICS ASSIGN ABCODE(WS-ABCODE) END-EXEC.                 00023600
+           MOVE WS-COMMAREA TO DFHCOMMAREA(1 : EIBCALEN).               00023700
+           EXEC CICS RETURN END-EXEC.                                   00023800
+      *==============================                                   00023900
+       9000-WRITE-TO-CICS-LOG.                                          00024000
+      *==============================                                   00024100
+           IF SQLCODE = -803                                            00024200
+               CONTINUE                                                 00024300
+           ELSE                                                         00024400
+               MOVE SPACES             TO WS-ERRL-DATA                  00024500
+               SET WRITE-ERROR-TO-LOG  TO TRUE                          00024600
+               MOVE EIBTRNID           TO CALLING-TRAN-ID               00024700
+               MOVE 'ACATMSDB'         TO CALLING-PROGRAM-ID            00024800
+               MOVE SQLCA              TO SQLCA-AREA                    00024900
+               EXEC CICS LINK PROGRAM ('FPDB2LOG')                      00025000
+                     COMMAREA (WS-ERRL-DATA)                            00025100
+                     LENGTH (LENGTH OF WS-ERRL-DATA) NOHANDLE           00025200
+               END-EXEC                                                 00025300
+           END-IF.                                                      00025400
+094600*---------------------------------------------------------------* 09340000
