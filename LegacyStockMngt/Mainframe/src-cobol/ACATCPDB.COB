@@ -1,4 +1,8 @@
 000001* PDX    - ACATCPDB C0109165 05/20/98 08:44:15 TBTIKUO            00001000
+LRM001* SURFACE THE CLIENT PROFILE'S NOTIFICATION-CONTACT               00001000
+LRM001* NAME/E-MAIL FIELDS SO BATCH EXCEPTION REPORTS CAN ROUTE         00001000
+LRM001* PER-CLIENT NOTICES OFF THIS TABLE INSTEAD OF A SEPARATELY       00001000
+LRM001* MAINTAINED DISTRIBUTION LIST.                                   00001000
        IDENTIFICATION DIVISION.                                         00010000
        PROGRAM-ID.    ACATCPDB.                                         00020000
        AUTHOR.        TINA KUO.                                         00030000
@@ -75,7 +79,9 @@ PC             INCLUDE VCLNTPRO                                         01410000
                       , DLVR_NSTD_TRNR_QTY                              09160000
                       , DLVR_RJCT_BRKR_QTY                              09160000
                       , DLVR_RJCT_SYS_QTY                               09160000
-                  INTO                                                          
+LRM001                , NTFY_CNTC_NM                                    00001000
+LRM001                , NTFY_CNTC_EMAIL_ADDR                            00001000
+                  INTO
 092700                  :ACATCPIO-RCV-STD-TRNFR-QTY                     09150000
                       , :ACATCPIO-RCV-NSTD-TRNFR-QTY                    09160000
                       , :ACATCPIO-RCV-RJCT-BRKR-QTY                     09160000
@@ -84,6 +90,8 @@ PC             INCLUDE VCLNTPRO                                         01410000
                       , :ACATCPIO-DLVR-NSTD-TRNR-QTY                    09160000
                       , :ACATCPIO-DLVR-RJCT-BRKR-QTY                    09160000
                       , :ACATCPIO-DLVR-RJCT-SYS-QTY                     09160000
+LRM001                , :ACATCPIO-NTFY-CNTC-NM                          00001000
+LRM001                , :ACATCPIO-NTFY-CNTC-EMAIL-ADDR                  00001000
 092900               FROM VCLNTPRO                                      09170000
 093000             WHERE (CLIENT_NBR                                    09180000
 093100                    = :ACATCPIO-CLIENT-NBR)                       09190000
