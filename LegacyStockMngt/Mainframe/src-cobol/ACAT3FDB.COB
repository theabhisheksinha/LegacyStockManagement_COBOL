@@ -133,7 +133,10 @@
                      PYMNT_NOV_IND,                                             
                      PYMNT_DEC_IND,                                             
                      CHCK_FRST_DT,                                              
-                     NSCC_PEND_CD                                               
+                     NSCC_PEND_CD,                                      00014500
+LRM001               RGSTN_TYPE_CD,                                     00001000
+LRM001               BNFCY_NM,                                          00001000
+LRM001               BNFCY_SSN                                          00001000
               INTO  :ACAT3FIO-PYBL-INFO-CD,                                     
                     :WS-SWP-PAC-EFFCT-DT-10,                                    
                     :ACAT3FIO-PAC-IND,                                          
@@ -159,7 +162,10 @@
                     :ACAT3FIO-PYMNT-NOV-IND,                                    
                     :ACAT3FIO-PYMNT-DEC-IND,                                    
                     :WS-CHCK-FRST-DT-10,                                        
-                    :ACAT3FIO-NSCC-PEND-CD                                      
+                    :ACAT3FIO-NSCC-PEND-CD,                             00017400
+LRM001               :ACAT3FIO-RGSTN-TYPE-CD,                           00001000
+LRM001               :ACAT3FIO-BNFCY-NM,                                00001000
+LRM001               :ACAT3FIO-BNFCY-SSN                                00001000
               FROM  VFNDRGST                                                    
               WHERE CLIENT_NBR       = :ACAT3FIO-CLIENT-NBR        AND          
                     ACAT_CONTROL_NBR = :ACAT3FIO-ACAT-CONTROL-NBR  AND          
@@ -223,7 +229,10 @@
                     PYMNT_NOV_IND       = :ACAT3FIO-PYMNT-NOV-IND,              
                     PYMNT_DEC_IND       = :ACAT3FIO-PYMNT-DEC-IND,              
                     CHCK_FRST_DT        = :WS-CHCK-FRST-DT-10,                  
-                    NSCC_PEND_CD        = :ACAT3FIO-NSCC-PEND-CD                
+                    NSCC_PEND_CD        = :ACAT3FIO-NSCC-PEND-CD,       00024100
+LRM001               RGSTN_TYPE_CD       = :ACAT3FIO-RGSTN-TYPE-CD,     00001000
+LRM001               BNFCY_NM            = :ACAT3FIO-BNFCY-NM,          00001000
+LRM001               BNFCY_SSN           = :ACAT3FIO-BNFCY-SSN          00001000
                  WHERE CLIENT_NBR       = :ACAT3FIO-CLIENT-NBR  AND             
                        ACAT_CONTROL_NBR = :ACAT3FIO-ACAT-CONTROL-NBR AND        
                        ASSET_SEQ_NBR    = :ACAT3FIO-ASSET-SEQ-NBR               
