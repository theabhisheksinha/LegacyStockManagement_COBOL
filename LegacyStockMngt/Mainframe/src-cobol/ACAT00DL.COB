@@ -18,6 +18,9 @@
                09 TWA-CLIENT-NO-9     PIC 9(04).                                
            05  W-DB2-SQLCODE          PIC ---9.                                 
                                                                                 
+LRM001 01  WS-NAHIST-MAX-ROWS         PIC 9(02) VALUE 05.               00001000
+LRM001 01  WS-NAHIST-SUB              PIC 9(02) VALUE 0.                00001000
+                                                                                
        01  WS-COMMAREA.                                                         
            COPY ACAT00DL REPLACING ==:ACAT:== BY ==ACAT==.                      
                                                                                 
@@ -33,6 +36,10 @@
            EXEC SQL                                                     00620000
                INCLUDE VASSET                                           00630000
            END-EXEC.                                                    00640000
+LRM001* DCLGEN FOR NAME/ADDRESS CHANGE HISTORY                          00001000
+LRM001     EXEC SQL                                                     00001000
+LRM001         INCLUDE VNAHSTY                                          00001000
+LRM001     END-EXEC.                                                    00001000
       *--------------------------------------------------------*        00710000
       *   TFR CURSRA: FOR THE SPECIFIED CLIENT/BRANCH/ACCOUNT  *        00720000
       *--------------------------------------------------------*        00730000
@@ -51,6 +58,24 @@
                      AND ACCT_CD     = :ACAT-AA-ACCT                            
                      AND STTS_CD     < '311'                                    
            END-EXEC.                                                    01170000
+LRM001* --------------------------------------------------------*       00001000
+LRM001* NAHSTCSR: LAST N&A CHANGES FOR THE SAME CLIENT/BRANCH/          00001000
+LRM001* ACCOUNT, MOST RECENT FIRST - USED TO FLAG A RECEIVING           00001000
+LRM001* ACCOUNT UNDER REVIEW THAT HAD A RECENT NAME/ADDRESS CHANGE.     00001000
+LRM001* --------------------------------------------------------*       00001000
+LRM001     EXEC SQL                                                     00001000
+LRM001        DECLARE NAHSTCSR CURSOR FOR                               00001000
+LRM001            SELECT                                                00001000
+LRM001             CHANGE_DATE                                          00001000
+LRM001            ,NEW_NAME                                             00001000
+LRM001            ,NEW_ADDRESS                                          00001000
+LRM001             FROM VNAHSTY                                         00001000
+LRM001            WHERE  CLIENT_NBR                                     00001000
+LRM001                        = :DCLVTRNFR.CLIENT-NBR                   00001000
+LRM001               AND BRANCH_CD   = :ACAT-AA-BR                      00001000
+LRM001               AND ACCT_CD     = :ACAT-AA-ACCT                    00001000
+LRM001            ORDER BY CHANGE_DATE DESC                             00001000
+LRM001     END-EXEC.                                                    00001000
            EJECT                                                                
 014700 LINKAGE SECTION.                                                 01470000
 014800                                                                  01480000
@@ -109,6 +134,7 @@
               SET ACAT-AA-SUCCESSFUL TO TRUE                                    
               SET ACAT-AA-FULL TO TRUE                                          
               MOVE ACAT-CONTROL-NBR OF DCLVTRNFR TO ACAT-AA-MESSAGE-AREA        
+LRM001        PERFORM 0060-GET-NAHIST-RTN                               00001000
               MOVE WS-COMMAREA TO DFHCOMMAREA(1 : WS-EIBCALEN)          04820000
               EXEC CICS RETURN END-EXEC                                 04830000
            ELSE                                                                 
@@ -174,6 +200,7 @@
                  EXEC SQL                                               04900000
                     CLOSE TFRCSRA                                       04910000
                  END-EXEC                                               04920000
+LRM001           PERFORM 0060-GET-NAHIST-RTN                            00001000
                  MOVE WS-COMMAREA TO DFHCOMMAREA(1 : WS-EIBCALEN)       04820000
                  EXEC CICS RETURN END-EXEC                              04830000
               ELSE                                                              
@@ -186,6 +213,7 @@
               EXEC SQL                                                  04900000
                  CLOSE TFRCSRA                                          04910000
               END-EXEC                                                  04920000
+LRM001        PERFORM 0060-GET-NAHIST-RTN                               00001000
               MOVE WS-COMMAREA TO DFHCOMMAREA(1 : WS-EIBCALEN)          04820000
               EXEC CICS RETURN END-EXEC                                 04830000
            ELSE                                                         06230000
@@ -214,3 +242,42 @@
                                        :DCLVASSET.CSH-MGN-SHRT-CD)              
               WITH UR                                                           
            END-EXEC.                                                            
+                                                                                
+LRM001* --------------------------------------------------------*       00001000
+LRM001* 0060-GET-NAHIST-RTN: LOAD THE LAST WS-NAHIST-MAX-ROWS           00001000
+LRM001* NAME/ADDRESS CHANGES FOR THIS CLIENT/BRANCH/ACCOUNT INTO        00001000
+LRM001* THE COMMAREA SO AOM CAN FLAG A RECENT CHANGE ALONGSIDE          00001000
+LRM001* THE ACTIVE DELIVERY RESULT.                                     00001000
+LRM001* --------------------------------------------------------*       00001000
+LRM001 0060-GET-NAHIST-RTN.                                             00001000
+LRM001     MOVE 0 TO WS-NAHIST-SUB ACAT-AA-NAHIST-COUNT.                00001000
+LRM001     EXEC SQL                                                     00001000
+LRM001        OPEN NAHSTCSR                                             00001000
+LRM001     END-EXEC.                                                    00001000
+LRM001     IF SQLCODE = 0                                               00001000
+LRM001        PERFORM 0065-FETCH-NAHIST-RTN                             00001000
+LRM001           UNTIL WS-NAHIST-SUB NOT LESS THAN WS-NAHIST-MAX-ROWS   00001000
+LRM001              OR SQLCODE NOT = 0                                  00001000
+LRM001     END-IF.                                                      00001000
+LRM001     EXEC SQL                                                     00001000
+LRM001        CLOSE NAHSTCSR                                            00001000
+LRM001     END-EXEC.                                                    00001000
+                                                                                
+LRM001 0065-FETCH-NAHIST-RTN.                                           00001000
+LRM001     ADD 1 TO WS-NAHIST-SUB.                                      00001000
+LRM001     EXEC SQL                                                     00001000
+LRM001        FETCH NAHSTCSR                                            00001000
+LRM001           INTO :DCLVNAHSTY.CHANGE-DATE                           00001000
+LRM001               ,:DCLVNAHSTY.NEW-NAME                              00001000
+LRM001               ,:DCLVNAHSTY.NEW-ADDRESS                           00001000
+LRM001     END-EXEC.                                                    00001000
+LRM001     IF SQLCODE = 0                                               00001000
+LRM001        MOVE WS-NAHIST-SUB TO ACAT-AA-NAHIST-COUNT                00001000
+LRM001        MOVE CHANGE-DATE OF DCLVNAHSTY                            00001000
+LRM001                          TO ACAT-AA-NAHIST-DATE(WS-NAHIST-SUB)   00001000
+LRM001        MOVE NEW-NAME OF DCLVNAHSTY                               00001000
+LRM001                          TO ACAT-AA-NAHIST-NAME(WS-NAHIST-SUB)   00001000
+LRM001        MOVE NEW-ADDRESS OF DCLVNAHSTY                            00001000
+LRM001                          TO ACAT-AA-NAHIST-ADDR(WS-NAHIST-SUB)   00001000
+LRM001     END-IF.                                                      00001000
+                                                                                
