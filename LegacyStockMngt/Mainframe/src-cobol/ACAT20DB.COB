@@ -31,9 +31,14 @@
            03  WS-PASSED-RD                    PIC X(01).                       
            03  WS-PASSED-CBRKR                 PIC X(04).                       
            03  WS-PASSED-STAT-FR               PIC X(03).                       
-           03  WS-PASSED-STAT-TO               PIC X(03).                       
-           03  WS-PASSED-TERMID                PIC X(04).                       
-       EJECT                                                                    
+           03  WS-PASSED-STAT-TO               PIC X(03).
+           03  WS-PASSED-TERMID                PIC X(04).
+LRM001     03  WS-PASSED-DT-FR                  PIC X(10).              00001000
+LRM001     03  WS-PASSED-DT-TO                  PIC X(10).              00001000
+LRM001 01  WS-DATE-RANGE-AREA.                                          00001000
+LRM001     03  WS-DT-FR-EFF                     PIC X(10).              00001000
+LRM001     03  WS-DT-TO-EFF                     PIC X(10).              00001000
+       EJECT                                                                   
       *                                                                         
       *----------------------------------------------------------------*        
       *           ACTIVE TRANSFER TABLE                                *        
@@ -106,6 +111,8 @@
                      AND NOT (STTS_CD = '140')                                  
                      AND DSTBN_SIDE_CD = 'D'                                    
                      AND ACCT_ORDERS_IND = 'Y'                                  
+LRM001               AND PRCS_DT BETWEEN :WS-DT-FR-EFF AND              00001000
+LRM001                     :WS-DT-TO-EFF                                00001000
                   ORDER BY                                                      
                      CLIENT_NBR                                                 
                     ,BRANCH_CD                                                  
@@ -169,6 +176,8 @@
                      AND NOT (STTS_CD = '140')                                  
                      AND DSTBN_SIDE_CD = 'D'                                    
                      AND ACCT_ORDERS_IND = 'Y'                                  
+LRM001               AND PRCS_DT BETWEEN :WS-DT-FR-EFF AND              00001000
+LRM001                     :WS-DT-TO-EFF                                00001000
                   ORDER BY                                                      
                      CLIENT_NBR       DESC                                      
                     ,BRANCH_CD        DESC                                      
@@ -182,11 +191,12 @@
        EJECT                                                                    
       *                                                                         
        PROCEDURE DIVISION.                                                      
-           MOVE ACAT20-PASS-FLDS TO WS-PASSED-DATA-AREA.                        
-           EXEC SQL                                                             
-              SET :WS-TIMESTAMP = CURRENT TIMESTAMP                             
-           END-EXEC.                                                            
-      *                                                                         
+           MOVE ACAT20-PASS-FLDS TO WS-PASSED-DATA-AREA.
+LRM001     PERFORM 0100-SET-DATE-RANGE-RTN.                             00001000
+           EXEC SQL
+              SET :WS-TIMESTAMP = CURRENT TIMESTAMP
+           END-EXEC.
+      *
            EVALUATE TRUE                                                        
               WHEN ACAT20-OPN-TFRCSR                                            
                    PERFORM OPEN-TFR-CURSOR                                      
@@ -204,12 +214,32 @@
                                                                                 
            EXEC CICS RETURN                                                     
            END-EXEC.                                                            
-       EJECT                                                                    
-      *                                                                         
-      *--------------------------------------------------------------*          
-      *          OPEN ACTIVE TRANSFER CURSOR TABLE                   *          
-      *--------------------------------------------------------------*          
-       OPEN-TFR-CURSOR.                                                         
+       EJECT
+      *
+LRM001* --------------------------------------------------------------* 00001000
+LRM001* 0100-SET-DATE-RANGE-RTN: THE ORDER-DATE RANGE ON THE       *    00001000
+LRM001* INQUIRY IS OPTIONAL - A BLANK FROM-DATE OR TO-DATE MEANS   *    00001000
+LRM001* NO LOWER OR UPPER BOUND, SO A SPACES ENDPOINT IS DEFAULTED *    00001000
+LRM001* TO A WIDE-OPEN VALUE AND THE CURSORS CAN ALWAYS USE A      *    00001000
+LRM001* PLAIN BETWEEN ON PRCS_DT (THE DATE THE ORDER WAS PLACED).  *    00001000
+LRM001* --------------------------------------------------------------* 00001000
+LRM001 0100-SET-DATE-RANGE-RTN.                                         00001000
+LRM001     IF WS-PASSED-DT-FR = SPACES OR LOW-VALUES                    00001000
+LRM001        MOVE '0001-01-01' TO WS-DT-FR-EFF                         00001000
+LRM001     ELSE                                                         00001000
+LRM001        MOVE WS-PASSED-DT-FR TO WS-DT-FR-EFF                      00001000
+LRM001     END-IF.                                                      00001000
+LRM001     IF WS-PASSED-DT-TO = SPACES OR LOW-VALUES                    00001000
+LRM001        MOVE '9999-12-31' TO WS-DT-TO-EFF                         00001000
+LRM001     ELSE                                                         00001000
+LRM001        MOVE WS-PASSED-DT-TO TO WS-DT-TO-EFF                      00001000
+LRM001     END-IF.                                                      00001000
+       EJECT
+      *
+      *--------------------------------------------------------------*
+      *          OPEN ACTIVE TRANSFER CURSOR TABLE                   *
+      *--------------------------------------------------------------*
+       OPEN-TFR-CURSOR.
            EXEC SQL                                                             
               OPEN TFRCSR                                                       
            END-EXEC.                                                            
