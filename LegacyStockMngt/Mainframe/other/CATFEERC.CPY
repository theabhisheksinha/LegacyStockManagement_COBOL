@@ -0,0 +1,17 @@
+000001* ****************************************************************00001000
+000001* CATFEERC - SHARED DAILY FEE-FLAG RECONCILIATION RECORD.         00001000
+000001* - WRITTEN BY CAT620 AND CAT820MG SO THE SAME DAILY              00001000
+000001* FEE-RECON-FILE HOLDS BOTH PROGRAMS' FEE-FLAG COUNTS FOR THE     00001000
+000001* RUN DATE, LETTING OPS RECONCILE FEES FLAGGED FOR BOOKING        00001000
+000001* AGAINST FEES DROPPED/RETAINED DOWNSTREAM.                       00001000
+000001* ****************************************************************00001000
+       01  :FEERC:-RECORD.                                              00001000
+           05  :FEERC:-PGM-NAME          PIC  X(08).                    00001000
+           05  :FEERC:-PROC-DATE         PIC  X(08).                    00001000
+           05  :FEERC:-M1-LABEL          PIC  X(12).                    00001000
+           05  :FEERC:-M1-VALUE          PIC  9(07).                    00001000
+           05  :FEERC:-M2-LABEL          PIC  X(12).                    00001000
+           05  :FEERC:-M2-VALUE          PIC  9(07).                    00001000
+           05  :FEERC:-M3-LABEL          PIC  X(12).                    00001000
+           05  :FEERC:-M3-VALUE          PIC  9(07).                    00001000
+           05  FILLER                    PIC  X(07).                    00001000
