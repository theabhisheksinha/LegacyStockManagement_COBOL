@@ -0,0 +1,26 @@
+000001* ****************************************************************00001000
+000001* CATSIACT - SIAC CONFIRMATION TIMING/COUNT TREND HISTORY    **** 00001000
+000001* CREATED FOR SSR 113839 - CONSOLIDATED SIAC CONFIRMATION-TIMING**00001000
+000001* DASHBOARD REPLACING SEPARATE CAT505/CAT506/CAT507 CHECKS.****   00001000
+000001* RECORD TYPE      - FIXED                            ****        00001000
+000001* RECORD LENGTH    - 80                               ****        00001000
+000001* APPENDED TO BY CAT505, CAT506 AND CAT507 EACH RUN, AND   ****   00001000
+000001* READ BACK BY CATSIACD TO TREND VARIANCES OVER TIME.      ****   00001000
+000001* ****************************************************************00001000
+       01  :CATSIACT:-RECORD.                                           00001900
+           05  :CATSIACT:-CLEARING-NBR    PIC X(04).                    00002000
+           05  :CATSIACT:-CYCLE-NO        PIC X(01).                    00002100
+           05  :CATSIACT:-PROC-DATE       PIC X(08).                    00002200
+           05  :CATSIACT:-PGM-NAME        PIC X(08).                    00002300
+               88  :CATSIACT:-FROM-CAT505 VALUE 'CAT505'.               00002400
+               88  :CATSIACT:-FROM-CAT506 VALUE 'CAT506'.               00002500
+               88  :CATSIACT:-FROM-CAT507 VALUE 'CAT507'.               00002600
+           05  :CATSIACT:-METRIC-TYPE     PIC X(01).                    00002700
+               88  :CATSIACT:-TIMING-METRIC   VALUE 'T'.                00002800
+               88  :CATSIACT:-COUNT-METRIC    VALUE 'C'.                00002900
+           05  :CATSIACT:-EXPECTED-VAL    PIC S9(09) VALUE ZERO.        00003000
+           05  :CATSIACT:-ACTUAL-VAL      PIC S9(09) VALUE ZERO.        00003100
+           05  :CATSIACT:-VARIANCE-VAL    PIC S9(09) VALUE ZERO.        00003200
+           05  :CATSIACT:-EXCEPTION-IND   PIC X(01) VALUE ' '.          00003300
+               88  :CATSIACT:-EXCEPTION-YES VALUE 'Y'.                  00003400
+000002     05  FILLER                     PIC X(30) VALUE SPACES.       00003500
