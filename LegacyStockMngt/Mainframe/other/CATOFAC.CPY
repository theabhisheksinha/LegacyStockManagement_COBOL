@@ -35,5 +35,14 @@
                   07 :CAT:-OFAC-ACAT-ADDR4    PIC X(30).                CATOFAC 
                05 :CAT:-OFAC-OFAC-NBR         PIC X(10).                CATOFAC 
                05 :CAT:-OFAC-OFAC-NAME        PIC X(200).               CATOFAC 
-               05 :CAT:-OFAC-ACAT-TRNF-TYP    PIC X(03).                CATOFAC 
-               05 FILLER                      PIC X(76).                CATOFAC 
+               05 :CAT:-OFAC-ACAT-TRNF-TYP    PIC X(03).                CATOFAC
+LRM001* DISPOSITION OF THE MATCH, AS RECORDED BY COMPLIANCE.            00001000
+LRM001* CARVED OUT OF THE TRAILING FILLER BELOW SO THE RECORD           00001000
+LRM001* LENGTH DOES NOT CHANGE.                                         00001000
+               05 :CAT:-OFAC-DISP-CD          PIC X(01).                00005100
+                  88 :CAT:-OFAC-DISP-CLEARED            VALUE 'C'.      00005200
+                  88 :CAT:-OFAC-DISP-ESCALATED          VALUE 'E'.      00005300
+               05 :CAT:-OFAC-DISP-DATE        PIC X(08).                00005400
+               05 :CAT:-OFAC-DISP-TIME        PIC X(06).                00005500
+               05 :CAT:-OFAC-DISP-REVIEWER-ID PIC X(08).                00005600
+               05 FILLER                      PIC X(53).                00005700
