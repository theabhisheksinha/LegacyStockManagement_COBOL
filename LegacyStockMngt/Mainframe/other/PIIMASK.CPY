@@ -0,0 +1,37 @@
+000001* PDX    - PIIMASK  C0369398 06/15/26 07:18:42 TBTIKUO            00001000
+LRM007* SSR 76921 REMOVED THE 'ACCT' RULE ROWS - CAT992 HAS NO          00001000
+LRM007*   ACCOUNT-NUMBER FIELD IN ITS OUTPUT RECORD TO MASK, AND        00001000
+LRM007*   CAT502M CANNOT LOCATE ONE EITHER (ITS FILEA LAYOUT ONLY       00001000
+LRM007*   DEFINES RECID/ISSN/ISSN2 - THE ACAT-RCVR COPYBOOK THAT WOULD  00001000
+LRM007*   PLACE AN ACCOUNT NUMBER ON THAT RECORD ISN'T SHIPPED TO       00001000
+LRM007*   EASYTRIEVE).  A ROW THAT NO CONSUMER ACTS ON JUST ADVERTISES  00001000
+LRM007*   A CONTROL THAT DOES NOTHING; IF ACCOUNT-NUMBER MASKING IS     00001000
+LRM007*   NEEDED, ADD THE ROW BACK ONCE THE FIELD'S LOCATION IN BOTH    00001000
+LRM007*   PROGRAMS' RECORDS IS KNOWN, ALONG WITH THE LOGIC TO ACT ON IT.00001000
+000001* ****************************************************************00001000
+000001* PIIMASK - SHARED, CLIENT-CONFIGURABLE PII-MASKING RULE TABLE.  *00001000
+000001* ONE ENTRY PER (PROGRAM, FIELD, OUTPUT-COPY) COMBINATION THAT *  00001000
+000001* COMPLIANCE WANTS MASKED.  TO MASK AN ADDITIONAL FIELD OR     *  00001000
+000001* EXTEND MASKING TO A NEW OUTPUT COPY, ADD/CHANGE A FILLER     *  00001000
+000001* ENTRY HERE INSTEAD OF HAND-EDITING THE MASKING LOGIC IN      *  00001000
+000001* EACH PROGRAM THAT WRITES A CLIENT COPY.                      *  00001000
+LRM007* FIELD CODE  : 'SSN '.                                        *  00001000
+000001* OUTPUT COPY : 'E' = EOD-FORMAT COPY ONLY, '*' = ALL COPIES.  *  00001000
+000001* ACTIVE SW   : 'Y' = RULE IN EFFECT, 'N' = DEFINED BUT OFF.   *  00001000
+000001* USED BY: CAT992, CAT502M                                     *  00001000
+000001* ****************************************************************00001000
+LRM007 01  PIIMASK-RULE-CNT           PIC 9(03) VALUE 2.                00001000
+       01  PIIMASK-RULE-VALUES.                                         00001000
+           05  FILLER   PIC X(14) VALUE 'CAT992  SSN EY'.               00001000
+           05  FILLER   PIC X(14) VALUE 'CAT502M SSN *Y'.               00001000
+       01  PIIMASK-RULE-TABLE REDEFINES PIIMASK-RULE-VALUES.            00001000
+LRM007     05  PIIMASK-RULE OCCURS 2 TIMES                              00001000
+                       INDEXED BY PIIMASK-X.                            00001000
+               07  PIIMASK-PROGRAM-ID     PIC X(08).                    00001000
+               07  PIIMASK-FIELD-CODE     PIC X(04).                    00001000
+                   88  PIIMASK-FIELD-SSN          VALUE 'SSN '.         00001000
+               07  PIIMASK-OUTPUT-COPY    PIC X(01).                    00001000
+                   88  PIIMASK-COPY-EOD           VALUE 'E'.            00001000
+                   88  PIIMASK-COPY-ALL           VALUE '*'.            00001000
+               07  PIIMASK-ACTIVE-SW      PIC X(01).                    00001000
+                   88  PIIMASK-RULE-ACTIVE        VALUE 'Y'.            00001000
