@@ -0,0 +1,15 @@
+000001* ****************************************************************00001000
+000001* CATCKPT - GENERIC CHECKPOINT/RESTART RECORD.  -                 00001000
+000001* ONE ROW PER PROGRAM, KEYED BY PGM-NAME, HOLDING THE COUNTS      00001000
+000001* NEEDED TO REPOSITION INPUT AND RESUME OUTPUT ON RESTART         00001000
+000001* AFTER AN ABEND.                                                 00001000
+000001* ****************************************************************00001000
+       01  :CKPT:-RECORD.                                               00001000
+           05  :CKPT:-KEY               PIC  X(08).                     00001000
+           05  :CKPT:-IP-COUNT          PIC  9(09).                     00001000
+           05  :CKPT:-OP1-COUNT         PIC  9(09).                     00001000
+           05  :CKPT:-OP2-COUNT         PIC  9(09).                     00001000
+           05  :CKPT:-PREV-KEY          PIC  X(14).                     00001000
+           05  :CKPT:-TIMESTAMP         PIC  X(26).                     00001000
+000002     05  :CKPT:-HOLD-REC          PIC  X(120).                    00001000
+           05  FILLER                   PIC  X(05).                     00001000
